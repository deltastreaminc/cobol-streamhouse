@@ -2,41 +2,203 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. PROJECTIONS.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY PartitionField FROM org/apache/iceberg/PartitionField.
-    COPY PartitionSpec FROM org/apache/iceberg/PartitionSpec.
-    COPY Transform FROM org/apache/iceberg/transforms/Transform.
-    COPY UnboundPredicate FROM org/apache/iceberg/expressions/UnboundPredicate.
-    COPY BoundPredicate FROM org/apache/iceberg/expressions/BoundPredicate.
-    COPY Expression FROM org/apache/iceberg/expressions/Expression.
-    COPY Expressions FROM org/apache/iceberg/expressions/Expressions.
-    COPY ExpressionVisitors FROM org/apache/iceberg/expressions/ExpressionVisitors.
-    COPY RewriteNot FROM org/apache/iceberg/expressions/RewriteNot.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARTITION-FIELD-FILE
+        ASSIGN TO "PARTITIONFIELDFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FIELD-FILE-STATUS.
+    SELECT PROJECTION-REQUEST-FILE
+        ASSIGN TO "PROJECTIONREQUESTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REQUEST-FILE-STATUS.
+    SELECT PROJECTION-RESULT-LOG
+        ASSIGN TO "PROJECTIONRESULTLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One partition field per card, as it appears in the table's
+*> PartitionSpec: the partition field name, the source column it is
+*> derived from, and the transform applied to produce it.
+FD PARTITION-FIELD-FILE.
+01 PARTITION-FIELD-CARD.
+   05 PF-FIELD-NAME PIC X(40).
+   05 PF-SOURCE-FIELD-NAME PIC X(40).
+   05 PF-TRANSFORM PIC X(20).
+   05 PF-SPEC-ID PIC 9(9).
+
+*> One inclusive/strict projection request per card: which predicate
+*> field is being projected into the partition spec, and whether this
+*> particular request overrides the projection's default
+*> case-sensitivity (rather than always treating column names as
+*> case-sensitive).
+FD PROJECTION-REQUEST-FILE.
+01 PROJECTION-REQUEST-CARD.
+   05 PR-PROJECTION-TYPE PIC X(10).
+   05 PR-PREDICATE-FIELD-NAME PIC X(40).
+   05 PR-PREDICATE-TYPE PIC X(14).
+   05 PR-CASE-SENSITIVE-OVERRIDE PIC X.
+      88 PR-REQUEST-IS-CASE-SENSITIVE VALUE 'Y'.
+      88 PR-REQUEST-IS-CASE-INSENSITIVE VALUE 'N'.
+
+FD PROJECTION-RESULT-LOG.
+01 PROJECTION-RESULT-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
+01 WS-FIELD-FILE-STATUS PIC XX.
+   88 WS-FIELD-FILE-OK VALUE '00'.
+01 WS-REQUEST-FILE-STATUS PIC XX.
+   88 WS-REQUEST-FILE-OK VALUE '00'.
+01 WS-REQUEST-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-REQUESTS VALUE 'Y'.
+01 WS-FIELD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-PARTITION-FIELDS VALUE 'Y'.
+
+*> Default case-sensitivity used whenever a request card does not
+*> itself carry an explicit 'Y'/'N' override - matches
+*> Projections.inclusive(spec)/strict(spec) defaulting to
+*> caseSensitive=true.
+01 WS-DEFAULT-CASE-SENSITIVE PIC X VALUE 'Y'.
+01 WS-EFFECTIVE-CASE-SENSITIVE PIC X.
+   88 WS-EFFECTIVE-IS-CASE-SENSITIVE VALUE 'Y'.
+
+01 PARTITION-FIELD-TABLE.
+   05 PF-ENTRY OCCURS 64 TIMES INDEXED BY PF-IDX.
+      10 PF-TABLE-FIELD-NAME PIC X(40).
+      10 PF-TABLE-SOURCE-FIELD-NAME PIC X(40).
+      10 PF-TABLE-TRANSFORM PIC X(20).
+      10 PF-TABLE-SPEC-ID PIC 9(9).
+01 PF-COUNT PIC 9(5) VALUE 0.
+
+01 WS-LOWER-SOURCE-FIELD PIC X(40).
+01 WS-LOWER-PREDICATE-FIELD PIC X(40).
+01 WS-MATCH-FOUND-SWITCH PIC X VALUE 'N'.
+   88 WS-MATCH-FOUND VALUE 'Y'.
+01 WS-MATCHED-IDX PIC 9(5).
+01 WS-AMBIGUOUS-SWITCH PIC X VALUE 'N'.
+   88 WS-MATCH-AMBIGUOUS VALUE 'Y'.
 
-01 WS-SPEC PIC X(40) VALUE SPACE.
-01 WS-CASE-SENSITIVE PIC X(1) VALUE SPACE.
+01 UPPER-CASE-ALPHABET PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+01 LOWER-CASE-ALPHABET PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
 
 PROCEDURE DIVISION.
 
-INCLUSIVE-PROJECTION.
-    MOVE PartitionSpec TO WS-SPEC.
-    MOVE "T" TO WS-CASE-SENSITIVE.
-    PERFORM INCLUSIVE-PROJECTION-PARAGRAPH.
+MAIN-PROCEDURE.
+    PERFORM LOAD-PARTITION-FIELDS.
+    PERFORM PROCESS-PROJECTION-REQUESTS.
+    STOP RUN.
+
+LOAD-PARTITION-FIELDS.
+    OPEN INPUT PARTITION-FIELD-FILE.
+    IF WS-FIELD-FILE-OK
+        PERFORM LOAD-ONE-PARTITION-FIELD UNTIL END-OF-PARTITION-FIELDS
+        CLOSE PARTITION-FIELD-FILE
+    END-IF.
+
+LOAD-ONE-PARTITION-FIELD.
+    READ PARTITION-FIELD-FILE
+        AT END SET END-OF-PARTITION-FIELDS TO TRUE
+        NOT AT END
+            ADD 1 TO PF-COUNT
+            MOVE PF-FIELD-NAME TO PF-TABLE-FIELD-NAME (PF-COUNT)
+            MOVE PF-SOURCE-FIELD-NAME TO PF-TABLE-SOURCE-FIELD-NAME (PF-COUNT)
+            MOVE PF-TRANSFORM TO PF-TABLE-TRANSFORM (PF-COUNT)
+            MOVE PF-SPEC-ID TO PF-TABLE-SPEC-ID (PF-COUNT)
+    END-READ.
+
+PROCESS-PROJECTION-REQUESTS.
+    OPEN INPUT PROJECTION-REQUEST-FILE.
+    IF WS-REQUEST-FILE-OK
+        OPEN OUTPUT PROJECTION-RESULT-LOG
+        PERFORM PROCESS-ONE-PROJECTION-REQUEST UNTIL END-OF-REQUESTS
+        CLOSE PROJECTION-REQUEST-FILE
+        CLOSE PROJECTION-RESULT-LOG
+    END-IF.
+
+PROCESS-ONE-PROJECTION-REQUEST.
+    READ PROJECTION-REQUEST-FILE
+        AT END SET END-OF-REQUESTS TO TRUE
+        NOT AT END
+            PERFORM DETERMINE-EFFECTIVE-CASE-SENSITIVITY
+            PERFORM RESOLVE-PREDICATE-FIELD
+            PERFORM WRITE-PROJECTION-RESULT-LINE
+    END-READ.
+
+*> An explicit 'Y' or 'N' override on the card wins; any other value
+*> (typically spaces, meaning "not specified") falls back to the
+*> projection's own default case-sensitivity.
+DETERMINE-EFFECTIVE-CASE-SENSITIVITY.
+    IF PR-REQUEST-IS-CASE-SENSITIVE OR PR-REQUEST-IS-CASE-INSENSITIVE
+        MOVE PR-CASE-SENSITIVE-OVERRIDE TO WS-EFFECTIVE-CASE-SENSITIVE
+    ELSE
+        MOVE WS-DEFAULT-CASE-SENSITIVE TO WS-EFFECTIVE-CASE-SENSITIVE
+    END-IF.
 
-INCLUSIVE-PROJECTION-PARAGRAPH.
-    CALL "inclusive" USING WS-SPEC, WS-CASE-SENSITIVE
-    RETURNING BaseProjectionEvaluator.
+*> Case-sensitive lookup requires an exact source-field-name match.
+*> Case-insensitive lookup folds both sides to lower case first, and
+*> flags the request as ambiguous if more than one partition field's
+*> source column matches once case is ignored - the same safeguard
+*> Iceberg's case-insensitive schema lookup applies.
+RESOLVE-PREDICATE-FIELD.
+    MOVE 'N' TO WS-MATCH-FOUND-SWITCH.
+    MOVE 'N' TO WS-AMBIGUOUS-SWITCH.
+    MOVE 0 TO WS-MATCHED-IDX.
+    IF WS-EFFECTIVE-IS-CASE-SENSITIVE
+        PERFORM RESOLVE-CASE-SENSITIVE
+            VARYING PF-IDX FROM 1 BY 1 UNTIL PF-IDX > PF-COUNT
+    ELSE
+        PERFORM RESOLVE-CASE-INSENSITIVE
+            VARYING PF-IDX FROM 1 BY 1 UNTIL PF-IDX > PF-COUNT
+    END-IF.
 
-STRICT-PROJECTION.
-    MOVE PartitionSpec TO WS-SPEC.
-    MOVE "T" TO WS-CASE-SENSITIVE.
-    PERFORM STRICT-PROJECTION-PARAGRAPH.
+RESOLVE-CASE-SENSITIVE.
+    IF PF-TABLE-SOURCE-FIELD-NAME (PF-IDX) = PR-PREDICATE-FIELD-NAME
+        MOVE 'Y' TO WS-MATCH-FOUND-SWITCH
+        MOVE PF-IDX TO WS-MATCHED-IDX
+    END-IF.
 
-STRICT-PROJECTION-PARAGRAPH.
-    CALL "strict" USING WS-SPEC, WS-CASE-SENSITIVE
-    RETURNING BaseProjectionEvaluator.
+RESOLVE-CASE-INSENSITIVE.
+    MOVE PF-TABLE-SOURCE-FIELD-NAME (PF-IDX) TO WS-LOWER-SOURCE-FIELD.
+    INSPECT WS-LOWER-SOURCE-FIELD
+        CONVERTING UPPER-CASE-ALPHABET TO LOWER-CASE-ALPHABET.
+    MOVE PR-PREDICATE-FIELD-NAME TO WS-LOWER-PREDICATE-FIELD.
+    INSPECT WS-LOWER-PREDICATE-FIELD
+        CONVERTING UPPER-CASE-ALPHABET TO LOWER-CASE-ALPHABET.
+    IF WS-LOWER-SOURCE-FIELD = WS-LOWER-PREDICATE-FIELD
+        IF WS-MATCH-FOUND
+            SET WS-MATCH-AMBIGUOUS TO TRUE
+        ELSE
+            SET WS-MATCH-FOUND TO TRUE
+            MOVE PF-IDX TO WS-MATCHED-IDX
+        END-IF
+    END-IF.
 
-STOP RUN.
\ No newline at end of file
+WRITE-PROJECTION-RESULT-LINE.
+    IF WS-MATCH-AMBIGUOUS
+        STRING "PROJECTION " PR-PROJECTION-TYPE DELIMITED BY SPACE
+            " FIELD=" PR-PREDICATE-FIELD-NAME DELIMITED BY SPACE
+            " PREDICATE=" PR-PREDICATE-TYPE DELIMITED BY SPACE
+            " CANNOT PROJECT: AMBIGUOUS CASE-INSENSITIVE COLUMN MATCH"
+                DELIMITED BY SIZE
+            INTO PROJECTION-RESULT-LINE
+    ELSE IF WS-MATCH-FOUND
+        STRING "PROJECTION " PR-PROJECTION-TYPE DELIMITED BY SPACE
+            " FIELD=" PR-PREDICATE-FIELD-NAME DELIMITED BY SPACE
+            " PREDICATE=" PR-PREDICATE-TYPE DELIMITED BY SPACE
+            " -> PARTITION-FIELD=" PF-TABLE-FIELD-NAME (WS-MATCHED-IDX)
+                DELIMITED BY SPACE
+            " TRANSFORM=" PF-TABLE-TRANSFORM (WS-MATCHED-IDX)
+                DELIMITED BY SPACE
+            " CASE-SENSITIVE=" WS-EFFECTIVE-CASE-SENSITIVE
+                DELIMITED BY SIZE
+            INTO PROJECTION-RESULT-LINE
+    ELSE
+        STRING "PROJECTION " PR-PROJECTION-TYPE DELIMITED BY SPACE
+            " FIELD=" PR-PREDICATE-FIELD-NAME DELIMITED BY SPACE
+            " PREDICATE=" PR-PREDICATE-TYPE DELIMITED BY SPACE
+            " CANNOT PROJECT: NOT A PARTITION SOURCE COLUMN"
+                DELIMITED BY SIZE
+            INTO PROJECTION-RESULT-LINE
+    END-IF.
+    WRITE PROJECTION-RESULT-LINE.
