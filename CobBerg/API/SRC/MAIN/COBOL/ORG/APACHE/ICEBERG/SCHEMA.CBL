@@ -2,91 +2,307 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. ICEBERG-SCHEMA.
 
 ENVIRONMENT DIVISION.
-SPECIAL-NAMES.
-    EXTERNAL.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCHEMA-FIELD-FILE
+        ASSIGN TO "SCHEMAFIELDCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FIELD-FILE-STATUS.
+    SELECT SCHEMA-IDENTIFIER-FILE
+        ASSIGN TO "SCHEMAIDCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ID-FILE-STATUS.
+    SELECT VALIDATION-FAILURE-LOG
+        ASSIGN TO "SCHEMAVALIDATIONLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT FORMAT-VERSION-REPORT
+        ASSIGN TO "SCHEMAFORMATVERSIONRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One card per schema field: id, name, type, primitive/struct flag,
+*> required flag, parent id (0 = top level) and optional default value.
+FD SCHEMA-FIELD-FILE.
+01 SCHEMA-FIELD-CARD.
+   05 SFC-FIELD-ID PIC 9(9).
+   05 SFC-FIELD-NAME PIC X(128).
+   05 SFC-FIELD-TYPE PIC X(30).
+   05 SFC-PRIMITIVE-SWITCH PIC X.
+   05 SFC-REQUIRED-SWITCH PIC X.
+   05 SFC-PARENT-ID PIC 9(9).
+   05 SFC-HAS-DEFAULT-SWITCH PIC X.
+   05 SFC-DEFAULT-VALUE PIC X(64).
+
+*> One card per field id declared part of the table's identifier set.
+FD SCHEMA-IDENTIFIER-FILE.
+01 SCHEMA-IDENTIFIER-CARD.
+   05 SIC-FIELD-ID PIC 9(9).
+
+FD VALIDATION-FAILURE-LOG.
+01 VALIDATION-FAILURE-LINE PIC X(200).
+
+FD FORMAT-VERSION-REPORT.
+01 FORMAT-VERSION-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-SCHEMA-ID                  PIC 9(10) COMP.
-01 WS-HIGHEST-FIELD-ID           PIC 9(10) COMP.
-01 WS-IDENTIFIER-FIELD-IDS       PIC 9(10) OCCURS 1 TO 9999 TIMES DEPENDING ON WS-NUM-IDENTIFIER-FIELDS COMP.
-01 WS-NUM-IDENTIFIER-FIELDS      PIC 9(5) COMP.
-01 WS-ALIASES                    USAGE IS OBJECT REFERENCE.
-01 WS-ID-TO-FIELD                USAGE IS OBJECT REFERENCE.
-01 WS-NAME-TO-ID                 USAGE IS OBJECT REFERENCE.
-01 WS-LOWERCASE-NAME-TO-ID       USAGE IS OBJECT REFERENCE.
-01 WS-ID-TO-ACCESSOR              USAGE IS OBJECT REFERENCE.
-01 WS-ID-TO-NAME                 USAGE IS OBJECT REFERENCE.
-01 WS-IDENTIFIER-FIELD-ID-SET    USAGE IS OBJECT REFERENCE.
-01 WS-IDS-TO-REASSIGNED          USAGE IS OBJECT REFERENCE.
-01 WS-IDS-TO-ORIGINAL            USAGE IS OBJECT REFERENCE.
+01 WS-FIELD-FILE-STATUS PIC XX.
+   88 WS-FIELD-FILE-OK VALUE '00'.
+01 WS-ID-FILE-STATUS PIC XX.
+   88 WS-ID-FILE-OK VALUE '00'.
+
+01 WS-SCHEMA-ID PIC 9(10) COMP.
+01 WS-SCHEMA-FORMAT-VERSION PIC 9(1) VALUE 2.
+01 WS-HIGHEST-FIELD-ID PIC 9(10) COMP VALUE ZERO.
+
+01 WS-FIELD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-FIELD-CARDS VALUE 'Y'.
+01 WS-ID-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-ID-CARDS VALUE 'Y'.
+
+01 WS-SCHEMA-FIELD-COUNT PIC 9(5) VALUE ZERO.
+01 WS-SCHEMA-FIELD-TABLE.
+   05 WS-SCHEMA-FIELD OCCURS 1 TO 500 TIMES
+         DEPENDING ON WS-SCHEMA-FIELD-COUNT
+         INDEXED BY WS-FIELD-IDX.
+      10 WS-SF-FIELD-ID PIC 9(9).
+      10 WS-SF-FIELD-NAME PIC X(128).
+      10 WS-SF-FIELD-TYPE PIC X(30).
+      10 WS-SF-PRIMITIVE-SWITCH PIC X.
+         88 WS-SF-IS-PRIMITIVE VALUE 'Y'.
+      10 WS-SF-REQUIRED-SWITCH PIC X.
+         88 WS-SF-IS-REQUIRED VALUE 'Y'.
+      10 WS-SF-PARENT-ID PIC 9(9).
+      10 WS-SF-HAS-DEFAULT-SWITCH PIC X.
+         88 WS-SF-HAS-DEFAULT VALUE 'Y'.
+      10 WS-SF-DEFAULT-VALUE PIC X(64).
+
+01 WS-NUM-IDENTIFIER-FIELDS PIC 9(5) VALUE ZERO.
+01 WS-IDENTIFIER-FIELD-TABLE.
+   05 WS-IDENTIFIER-FIELD-ID OCCURS 1 TO 9999 TIMES
+         DEPENDING ON WS-NUM-IDENTIFIER-FIELDS
+         INDEXED BY WS-ID-IDX PIC 9(9).
+
+*> Minimum format version each primitive/logical type requires -
+*> mirrors Iceberg's per-type version gate (e.g. nanosecond timestamps
+*> and the default-value feature both require v3).
+01 WS-MIN-FORMAT-VERSION-TABLE.
+   05 FILLER PIC X(40) VALUE 'TIMESTAMP_NS                           1'.
+   05 FILLER PIC X(40) VALUE 'TIMESTAMPTZ_NS                         1'.
+   05 FILLER PIC X(40) VALUE 'VARIANT                                3'.
+   05 FILLER PIC X(40) VALUE 'UNKNOWN                                3'.
+01 WS-MIN-FORMAT-VERSION-REDEF REDEFINES WS-MIN-FORMAT-VERSION-TABLE.
+   05 WS-MFV-ENTRY OCCURS 4 TIMES INDEXED BY WS-MFV-IDX.
+      10 WS-MFV-TYPE PIC X(39).
+      10 WS-MFV-VERSION PIC 9(1).
+
+01 WS-CURRENT-FIELD-ID PIC 9(9).
+01 WS-CURRENT-PARENT-ID PIC 9(9).
+01 WS-LOOKUP-FOUND-SWITCH PIC X.
+   88 WS-LOOKUP-FOUND VALUE 'Y'.
+01 WS-MIN-VERSION-FOR-TYPE PIC 9(1).
+01 WS-VALIDATION-FAILURE-COUNT PIC 9(5) VALUE ZERO.
+01 WS-FORMAT-VERSION-ISSUE-COUNT PIC 9(5) VALUE ZERO.
 
 PROCEDURE DIVISION.
+
+MAIN-PROCEDURE.
     PERFORM INITIALIZE-SCHEMA.
+    OPEN OUTPUT VALIDATION-FAILURE-LOG.
+    OPEN OUTPUT FORMAT-VERSION-REPORT.
     PERFORM VALIDATE-IDENTIFIER-FIELDS.
     PERFORM VALIDATE-SCHEMA-COMPATIBILITY.
+    CLOSE VALIDATION-FAILURE-LOG.
+    CLOSE FORMAT-VERSION-REPORT.
+    DISPLAY 'Identifier-field validation failures: '
+        WS-VALIDATION-FAILURE-COUNT.
+    DISPLAY 'Format-version compatibility issues: '
+        WS-FORMAT-VERSION-ISSUE-COUNT.
     STOP RUN.
 
+*> Loads the field table and identifier-field set from the schema's
+*> card files, tracking the highest field id seen.
 INITIALIZE-SCHEMA.
-    MOVE WS-SCHEMA-ID TO SCHEMA-ID.
-    MOVE WS-HIGHEST-FIELD-ID TO HIGHEST-FIELD-ID.
-    MOVE WS-ALIASES TO ALIASES.
-    MOVE WS-ID-TO-FIELD TO ID-TO-FIELD.
-    MOVE WS-NAME-TO-ID TO NAME-TO-ID.
-    MOVE WS-LOWERCASE-NAME-TO-ID TO LOWERCASE-NAME-TO-ID.
-    MOVE WS-ID-TO-ACCESSOR TO ID-TO-ACCESSOR.
-    MOVE WS-ID-TO-NAME TO ID-TO-NAME.
-    MOVE WS-IDENTIFIER-FIELD-ID-SET TO IDENTIFIER-FIELD-ID-SET.
-    MOVE WS-IDS-TO-REASSIGNED TO IDS-TO-REASSIGNED.
-    MOVE WS-IDS-TO-ORIGINAL TO IDS-TO-ORIGINAL.
+    OPEN INPUT SCHEMA-FIELD-FILE.
+    IF WS-FIELD-FILE-OK
+        PERFORM LOAD-ONE-FIELD-CARD UNTIL END-OF-FIELD-CARDS
+        CLOSE SCHEMA-FIELD-FILE
+    END-IF.
+    OPEN INPUT SCHEMA-IDENTIFIER-FILE.
+    IF WS-ID-FILE-OK
+        PERFORM LOAD-ONE-IDENTIFIER-CARD UNTIL END-OF-ID-CARDS
+        CLOSE SCHEMA-IDENTIFIER-FILE
+    END-IF.
+
+LOAD-ONE-FIELD-CARD.
+    READ SCHEMA-FIELD-FILE
+        AT END SET END-OF-FIELD-CARDS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-SCHEMA-FIELD-COUNT
+            SET WS-FIELD-IDX TO WS-SCHEMA-FIELD-COUNT
+            MOVE SFC-FIELD-ID TO WS-SF-FIELD-ID (WS-FIELD-IDX)
+            MOVE SFC-FIELD-NAME TO WS-SF-FIELD-NAME (WS-FIELD-IDX)
+            MOVE SFC-FIELD-TYPE TO WS-SF-FIELD-TYPE (WS-FIELD-IDX)
+            MOVE SFC-PRIMITIVE-SWITCH
+                TO WS-SF-PRIMITIVE-SWITCH (WS-FIELD-IDX)
+            MOVE SFC-REQUIRED-SWITCH
+                TO WS-SF-REQUIRED-SWITCH (WS-FIELD-IDX)
+            MOVE SFC-PARENT-ID TO WS-SF-PARENT-ID (WS-FIELD-IDX)
+            MOVE SFC-HAS-DEFAULT-SWITCH
+                TO WS-SF-HAS-DEFAULT-SWITCH (WS-FIELD-IDX)
+            MOVE SFC-DEFAULT-VALUE
+                TO WS-SF-DEFAULT-VALUE (WS-FIELD-IDX)
+            IF SFC-FIELD-ID > WS-HIGHEST-FIELD-ID
+                MOVE SFC-FIELD-ID TO WS-HIGHEST-FIELD-ID
+            END-IF
+    END-READ.
 
+LOAD-ONE-IDENTIFIER-CARD.
+    READ SCHEMA-IDENTIFIER-FILE
+        AT END SET END-OF-ID-CARDS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-NUM-IDENTIFIER-FIELDS
+            SET WS-ID-IDX TO WS-NUM-IDENTIFIER-FIELDS
+            MOVE SIC-FIELD-ID TO WS-IDENTIFIER-FIELD-ID (WS-ID-IDX)
+    END-READ.
+
+*> Enforces the Iceberg identifier-field rules: must be a primitive
+*> type, must be required, and must not be nested under a struct that
+*> is itself optional or non-struct.
 VALIDATE-IDENTIFIER-FIELDS.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-IDENTIFIER-FIELDS
-        MOVE WS-IDENTIFIER-FIELD-IDS(I) TO FIELD-ID
-        PERFORM VALIDATE-IDENTIFIER-FIELD
+    PERFORM VARYING WS-ID-IDX FROM 1 BY 1
+            UNTIL WS-ID-IDX > WS-NUM-IDENTIFIER-FIELDS
+        MOVE WS-IDENTIFIER-FIELD-ID (WS-ID-IDX) TO WS-CURRENT-FIELD-ID
+        PERFORM FIND-FIELD-BY-ID
+        IF WS-LOOKUP-FOUND
+            PERFORM VALIDATE-IDENTIFIER-FIELD
+        END-IF
     END-PERFORM.
 
 VALIDATE-IDENTIFIER-FIELD.
-    MOVE ID-TO-FIELD(FIELD-ID) TO FIELD.
-    PERFORM VALIDATE-FIELD-TYPE.
-    PERFORM VALIDATE-FIELD-REQUIRED.
-    PERFORM VALIDATE-FIELD-PARENT.
-
-VALIDATE-FIELD-TYPE.
-    IF FIELD-TYPE IS NOT PRIMITIVE-TYPE
-        RAISE EXCEPTION "Cannot add field %s as an identifier field: not a primitive type field" USING FIELD-NAME.
-
-VALIDATE-FIELD-REQUIRED.
-    IF FIELD-IS-OPTIONAL
-        RAISE EXCEPTION "Cannot add field %s as an identifier field: not a required field" USING FIELD-NAME.
-
-VALIDATE-FIELD-PARENT.
-    MOVE ID-TO-PARENT(FIELD-ID) TO PARENT-ID.
-    PERFORM UNTIL PARENT-ID IS NULL
-        MOVE ID-TO-FIELD(PARENT-ID) TO PARENT
-        IF PARENT-TYPE IS NOT STRUCT-TYPE
-            RAISE EXCEPTION "Cannot add field %s as an identifier field: must not be nested in %s" USING FIELD-NAME, PARENT
+    IF NOT WS-SF-IS-PRIMITIVE (WS-FIELD-IDX)
+        PERFORM LOG-NOT-PRIMITIVE-FAILURE
+    END-IF.
+    IF NOT WS-SF-IS-REQUIRED (WS-FIELD-IDX)
+        PERFORM LOG-NOT-REQUIRED-FAILURE
+    END-IF.
+    PERFORM VALIDATE-FIELD-PARENT-CHAIN.
+
+VALIDATE-FIELD-PARENT-CHAIN.
+    MOVE WS-SF-PARENT-ID (WS-FIELD-IDX) TO WS-CURRENT-PARENT-ID.
+    PERFORM WALK-PARENT-CHAIN UNTIL WS-CURRENT-PARENT-ID = ZERO.
+
+WALK-PARENT-CHAIN.
+    MOVE WS-CURRENT-PARENT-ID TO WS-CURRENT-FIELD-ID.
+    PERFORM FIND-FIELD-BY-ID.
+    IF WS-LOOKUP-FOUND
+        IF WS-SF-FIELD-TYPE (WS-FIELD-IDX) NOT = 'STRUCT'
+            PERFORM LOG-NOT-NESTED-IN-STRUCT-FAILURE
         END-IF
-        IF PARENT-IS-OPTIONAL
-            RAISE EXCEPTION "Cannot add field %s as an identifier field: must not be nested in an optional field %s" USING FIELD-NAME, PARENT
+        IF NOT WS-SF-IS-REQUIRED (WS-FIELD-IDX)
+            PERFORM LOG-NESTED-IN-OPTIONAL-FAILURE
         END-IF
-        MOVE ID-TO-PARENT(PARENT-ID) TO PARENT-ID
-    END-PERFORM.
+        MOVE WS-SF-PARENT-ID (WS-FIELD-IDX) TO WS-CURRENT-PARENT-ID
+    ELSE
+        MOVE ZERO TO WS-CURRENT-PARENT-ID
+    END-IF.
+
+*> Sequential scan of the field table for WS-CURRENT-FIELD-ID, leaving
+*> WS-FIELD-IDX positioned on the match when found.
+FIND-FIELD-BY-ID.
+    MOVE 'N' TO WS-LOOKUP-FOUND-SWITCH.
+    SET WS-FIELD-IDX TO 1.
+    SEARCH WS-SCHEMA-FIELD VARYING WS-FIELD-IDX
+        AT END CONTINUE
+        WHEN WS-SF-FIELD-ID (WS-FIELD-IDX) = WS-CURRENT-FIELD-ID
+            SET WS-LOOKUP-FOUND TO TRUE
+    END-SEARCH.
+
+LOG-NOT-PRIMITIVE-FAILURE.
+    ADD 1 TO WS-VALIDATION-FAILURE-COUNT.
+    MOVE SPACES TO VALIDATION-FAILURE-LINE.
+    STRING 'Cannot add field ' WS-SF-FIELD-NAME (WS-FIELD-IDX)
+        DELIMITED BY SIZE
+        ' as an identifier field: not a primitive type field'
+        DELIMITED BY SIZE
+        INTO VALIDATION-FAILURE-LINE.
+    WRITE VALIDATION-FAILURE-LINE.
+
+LOG-NOT-REQUIRED-FAILURE.
+    ADD 1 TO WS-VALIDATION-FAILURE-COUNT.
+    MOVE SPACES TO VALIDATION-FAILURE-LINE.
+    STRING 'Cannot add field ' WS-SF-FIELD-NAME (WS-FIELD-IDX)
+        DELIMITED BY SIZE
+        ' as an identifier field: not a required field'
+        DELIMITED BY SIZE
+        INTO VALIDATION-FAILURE-LINE.
+    WRITE VALIDATION-FAILURE-LINE.
 
+LOG-NOT-NESTED-IN-STRUCT-FAILURE.
+    ADD 1 TO WS-VALIDATION-FAILURE-COUNT.
+    MOVE SPACES TO VALIDATION-FAILURE-LINE.
+    STRING 'Cannot add field as an identifier field: must not be'
+        DELIMITED BY SIZE
+        ' nested in ' WS-SF-FIELD-NAME (WS-FIELD-IDX) DELIMITED BY SIZE
+        INTO VALIDATION-FAILURE-LINE.
+    WRITE VALIDATION-FAILURE-LINE.
+
+LOG-NESTED-IN-OPTIONAL-FAILURE.
+    ADD 1 TO WS-VALIDATION-FAILURE-COUNT.
+    MOVE SPACES TO VALIDATION-FAILURE-LINE.
+    STRING 'Cannot add field as an identifier field: must not be'
+        DELIMITED BY SIZE
+        ' nested in an optional field ' WS-SF-FIELD-NAME (WS-FIELD-IDX)
+        DELIMITED BY SIZE
+        INTO VALIDATION-FAILURE-LINE.
+    WRITE VALIDATION-FAILURE-LINE.
+
+*> Walks every field checking its type's minimum format version and
+*> its default value against the schema's configured format version,
+*> emitting one compatibility-report line per field examined.
 VALIDATE-SCHEMA-COMPATIBILITY.
-    PERFORM VARYING FIELD IN SCHEMA-FIELDS
-        MOVE FIELD-TYPE-ID TO TYPE-ID
+    PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+            UNTIL WS-FIELD-IDX > WS-SCHEMA-FIELD-COUNT
         PERFORM CHECK-MIN-FORMAT-VERSION
         PERFORM CHECK-DEFAULT-VALUE
     END-PERFORM.
 
 CHECK-MIN-FORMAT-VERSION.
-    MOVE MIN-FORMAT-VERSIONS(TYPE-ID) TO MIN-VERSION.
-    IF SCHEMA-FORMAT-VERSION < MIN-VERSION
-        RAISE EXCEPTION "Invalid type for %s: %s is not supported until v%s" USING FIELD-NAME, FIELD-TYPE, MIN-VERSION
+    MOVE 1 TO WS-MIN-VERSION-FOR-TYPE.
+    SET WS-MFV-IDX TO 1.
+    SEARCH WS-MFV-ENTRY
+        AT END CONTINUE
+        WHEN WS-MFV-TYPE (WS-MFV-IDX) = WS-SF-FIELD-TYPE (WS-FIELD-IDX)
+            MOVE WS-MFV-VERSION (WS-MFV-IDX) TO WS-MIN-VERSION-FOR-TYPE
+    END-SEARCH.
+    IF WS-SCHEMA-FORMAT-VERSION < WS-MIN-VERSION-FOR-TYPE
+        ADD 1 TO WS-FORMAT-VERSION-ISSUE-COUNT
+        MOVE SPACES TO FORMAT-VERSION-LINE
+        STRING 'Invalid type for '
+            WS-SF-FIELD-NAME (WS-FIELD-IDX) DELIMITED BY SIZE
+            ': ' WS-SF-FIELD-TYPE (WS-FIELD-IDX) DELIMITED BY SIZE
+            ' is not supported until v' WS-MIN-VERSION-FOR-TYPE
+            DELIMITED BY SIZE
+            INTO FORMAT-VERSION-LINE
+        WRITE FORMAT-VERSION-LINE
+    ELSE
+        MOVE SPACES TO FORMAT-VERSION-LINE
+        STRING 'OK ' WS-SF-FIELD-NAME (WS-FIELD-IDX) DELIMITED BY SIZE
+            ': ' WS-SF-FIELD-TYPE (WS-FIELD-IDX) DELIMITED BY SIZE
+            ' supported since v' WS-MIN-VERSION-FOR-TYPE DELIMITED BY SIZE
+            INTO FORMAT-VERSION-LINE
+        WRITE FORMAT-VERSION-LINE
     END-IF.
 
 CHECK-DEFAULT-VALUE.
-    IF FIELD-DEFAULT-VALUE IS NOT NULL AND SCHEMA-FORMAT-VERSION < 3
-        RAISE EXCEPTION "Invalid initial default for %s: non-null default (%s) is not supported until v3" USING FIELD-NAME, FIELD-DEFAULT-VALUE
-    END-IF.
\ No newline at end of file
+    IF WS-SF-HAS-DEFAULT (WS-FIELD-IDX) AND WS-SCHEMA-FORMAT-VERSION < 3
+        ADD 1 TO WS-FORMAT-VERSION-ISSUE-COUNT
+        MOVE SPACES TO FORMAT-VERSION-LINE
+        STRING 'Invalid initial default for '
+            WS-SF-FIELD-NAME (WS-FIELD-IDX) DELIMITED BY SIZE
+            ': non-null default (' DELIMITED BY SIZE
+            WS-SF-DEFAULT-VALUE (WS-FIELD-IDX) DELIMITED BY SIZE
+            ') is not supported until v3' DELIMITED BY SIZE
+            INTO FORMAT-VERSION-LINE
+        WRITE FORMAT-VERSION-LINE
+    END-IF.
