@@ -2,245 +2,257 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. STRICT-METRICS-EVALUATOR.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY 'ICEBERG-TYPES.cpy'.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PREDICATE-CARD-FILE
+        ASSIGN TO "STRICTEVALCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CARD-FILE-STATUS.
+    SELECT EVALUATION-RESULT-LOG
+        ASSIGN TO "STRICTEVALRESULTS"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PREDICATE-COUNTER-REPORT
+        ASSIGN TO "STRICTEVALCOUNTERS"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> Each card carries one bound-predicate evaluation: the column's
+*> metrics (value/null/nan counts and lower/upper bounds, zero-padded
+*> so alphanumeric comparison also orders numeric values correctly)
+*> and the predicate being tested against them.
+FD PREDICATE-CARD-FILE.
+01 PREDICATE-CARD.
+   05 PCARD-FILE-ID PIC X(20).
+   05 PCARD-FIELD-ID PIC 9(9).
+   05 PCARD-PREDICATE-TYPE PIC X(14).
+   05 PCARD-LITERAL PIC X(40).
+   05 PCARD-VALUE-COUNT PIC 9(9).
+   05 PCARD-NULL-COUNT PIC 9(9).
+   05 PCARD-NAN-COUNT PIC 9(9).
+   05 PCARD-LOWER-BOUND PIC X(40).
+   05 PCARD-UPPER-BOUND PIC X(40).
+
+FD EVALUATION-RESULT-LOG.
+01 EVALUATION-RESULT-LINE PIC X(120).
+
+FD PREDICATE-COUNTER-REPORT.
+01 PREDICATE-COUNTER-LINE PIC X(80).
+
 WORKING-STORAGE SECTION.
-01 WS-STRUCT                 USAGE POINTER.
-01 WS-EXPR                   USAGE POINTER.
-01 WS-VALUE-COUNTS           USAGE POINTER.
-01 WS-NULL-COUNTS            USAGE POINTER.
-01 WS-NAN-COUNTS             USAGE POINTER.
-01 WS-LOWER-BOUNDS           USAGE POINTER.
-01 WS-UPPER-BOUNDS           USAGE POINTER.
-01 WS-ROWS-MUST-MATCH        PIC X(1) VALUE 'T'.
-01 WS-ROWS-MIGHT-NOT-MATCH   PIC X(1) VALUE 'F'.
+01 WS-CARD-FILE-STATUS PIC XX.
+   88 WS-FILE-OK VALUE '00'.
+01 WS-CARD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CARDS VALUE 'Y'.
+
+01 WS-VERDICT PIC X(18).
+01 WS-NON-NULL-COUNT PIC 9(9).
+
+*> One counter row per predicate type the evaluator understands, so the
+*> final report shows how often each predicate was actually evaluated
+*> and how it resolved.
+01 WS-PREDICATE-COUNTER-COUNT PIC 9(3) VALUE 12.
+01 WS-PREDICATE-COUNTER-TABLE.
+   05 FILLER PIC X(32) VALUE 'LT            000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'LTEQ          000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'GT            000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'GTEQ          000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'EQ            000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'NOTEQ         000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'ISNULL        000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'NOTNULL       000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'ISNAN         000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'NOTNAN        000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'STARTSWITH    000000000000000000'.
+   05 FILLER PIC X(32) VALUE 'NOTSTARTSWITH 000000000000000000'.
+01 WS-PREDICATE-COUNTER-REDEF REDEFINES WS-PREDICATE-COUNTER-TABLE.
+   05 WS-PC-ENTRY OCCURS 12 TIMES INDEXED BY WS-PC-IDX.
+      10 WS-PC-NAME PIC X(14).
+      10 WS-PC-MUST-MATCH-COUNT PIC 9(6).
+      10 WS-PC-MIGHT-NOT-MATCH-COUNT PIC 9(6).
+      10 WS-PC-TOTAL-COUNT PIC 9(6).
+
+01 WS-PREFIX-LENGTH PIC 9(3) COMP.
+01 WS-CHAR-IDX PIC 9(3) COMP.
 
 PROCEDURE DIVISION.
 
 MAIN-PROCEDURE.
-    PERFORM INIT-EVALUATOR.
-    PERFORM EVAL-CONTENT-FILE.
+    PERFORM EVALUATE-ALL-PREDICATES.
+    PERFORM WRITE-PREDICATE-COUNTER-REPORT.
     STOP RUN.
 
-INIT-EVALUATOR.
-    MOVE SCHEMA-AS-STRUCT TO WS-STRUCT.
-    MOVE REWRITE-NOT(UNBOUND-EXPR) TO WS-EXPR.
-    PERFORM BIND-EXPRESSION.
-
-BIND-EXPRESSION.
-    CALL 'BINDER-BIND' USING WS-STRUCT, WS-EXPR, CASE-SENSITIVE FLAG.
-
-EVAL-CONTENT-FILE.
-    CALL 'EVAL' USING CONTENT-FILE RETURNING WS-RESULT.
-
-HANDLE-NON-REFERENCE.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-ALWAYS-TRUE.
-    RETURN WS-ROWS-MUST-MATCH.
-
-ALWAYS-FALSE.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-NOT.
-    RETURN FUNCTION NOT(WS-RESULT).
-
-AND.
-    RETURN FUNCTION AND(LEFT-RESULT, RIGHT-RESULT).
-
-OR.
-    RETURN FUNCTION OR(LEFT-RESULT, RIGHT-RESULT).
-
-IS-NULL.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-NOT-NULL.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-IS-NAN.
-    PERFORM CHECK-NAN-VALUES.
-    RETURN WS-ROWS-MUST-MATCH.
-
-NOT-NAN.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-NULL-VALUES.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-LT.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-UPPER-BOUND.
-    RETURN WS-ROWS-MIGHT-NOT_MATCH.
-
-LT-EQ.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-UPPER-BOUND.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-GT.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-LOWER-BOUND.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-GT-EQ.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-LOWER-BOUND.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-EQ.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-BOUNDS.
-    RETURN WS-ROWS-MUST-MATCH.
-
-NOT-EQ.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-BOUNDS.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-IN.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-BOUNDS.
-    RETURN WS-ROWS-MUST-MATCH.
-
-NOT-IN.
-    PERFORM CHECK-NESTED-COLUMN.
-    PERFORM CHECK-NULL-VALUES.
-    PERFORM CHECK-NAN-VALUES.
-    PERFORM CHECK-BOUNDS.
-    RETURN WS-ROWS-MUST-MATCH.
-
-START-WITH.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-NOT-START-WITH.
-    RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-CHECK-NESTED-COLUMN.
-    IF NESTED-COLUMN THEN
-        RETURN WS-ROWS-MIGHT-NOT-MATCH.
-
-CHECK-NULL-VALUES.
-    IF CONTAINS-NULLS THEN
-        RETURN WS-ROWS-MIGHT-NOT-MATCH.
-    IF NULLS-ONLY THEN
-        RETURN WS-ROWS-MUST-MATCH.
-
-CHECK-NAN-VALUES.
-    IF CONTAINS-NANS THEN
-        RETURN WS-ROWS-MIGHT-NOT-MATCH.
-    IF NANS-ONLY THEN
-        RETURN WS-ROWS-MUST-MATCH.
-
-CHECK-UPPER-BOUND.
-    IF UPPER-BOUND-EXISTS AND UPPER-BOUND-LESS-THAN-LITERAL THEN
-        RETURN WS-ROWS-MUST-MATCH.
-
-CHECK-LOWER-BOUND.
-    IF LOWER-BOUND-EXISTS AND LOWER-BOUND-GREATER-THAN-LITERAL THEN
-        RETURN WS-ROWS-MUST-MATCH.
-
-CHECK-BOUNDS.
-    IF LOWER-BOUND-EXISTS AND UPPER-BOUND-EXISTS AND LOWER-BOUND-EQUALS-LITERAL AND UPPER-BOUND-EQUALS-LITERAL THEN
-        RETURN WS-ROWS-MUST-MATCH.
-
-NESTED-COLUMN.
-    RETURN STRUCT-FIELD-IS-NULL.
-
-CONTAINS-NULLS.
-    RETURN NULL-COUNTS-EXIST AND NULL-COUNTS-GREATER-THAN-ZERO.
-
-NULLS-ONLY.
-    RETURN VALUE-COUNTS-EXIST AND NULL-COUNTS-EXIST AND VALUE-COUNTS-MINUS-NULL-COUNTS-EQUALS-ZERO.
-
-CONTAINS-NANS.
-    RETURN NAN-COUNTS-EXIST AND NAN-COUNTS-GREATER-THAN-ZERO.
-
-NANS-ONLY.
-    RETURN NAN-COUNTS-EXIST AND NAN-COUNTS-EQUALS-VALUE-COUNTS.
-
-UPPER-BOUND-EXISTS.
-    RETURN UPPER-BOUNDS-EXIST AND UPPER-BOUNDS-CONTAIN-FIELD.
-
-UPPER-BOUND-LESS-THAN-LITERAL.
-    RETURN UPPER-BOUND-LESS-THAN-LITERAL-VALUE.
-
-LOWER-BOUND-EXISTS.
-    RETURN LOWER-BOUNDS-EXIST AND LOWER-BOUNDS-CONTAIN-FIELD.
-
-LOWER-BOUND-GREATER-THAN-LITERAL.
-    RETURN LOWER-BOUND-GREATER-THAN-LITERAL-VALUE.
-
-LOWER-BOUND-EQUALS-LITERAL.
-    RETURN LOWER-BOUND-EQUALS-LITERAL-VALUE.
-
-UPPER-BOUND-EQUALS-LITERAL.
-    RETURN UPPER-BOUND-EQUALS-LITERAL-VALUE.
-
-STRUCT-FIELD-IS-NULL.
-    PERFORM COPY 'ICEBERG-TYPES.cpy'.
-    RETURN STRUCT-FIELD(FIELD-ID) IS NULL.
-
-NULL-COUNTS-EXIST.
-    RETURN WS-NULL-COUNTS NOT EQUAL TO NULL.
-
-NULL-COUNTS-GREATER-THAN-ZERO.
-    RETURN NULL-COUNTS(FIELD-ID) GREATER THAN ZERO.
-
-VALUE-COUNTS-EXIST.
-    RETURN WS-VALUE-COUNTS NOT EQUAL TO NULL.
-
-NAN-COUNTS-EXIST.
-    RETURN WS-NAN-COUNTS NOT EQUAL TO NULL.
-
-NAN-COUNTS-GREATER-THAN-ZERO.
-    RETURN NAN-COUNTS(FIELD-ID) GREATER THAN ZERO.
-
-NAN-COUNTS-EQUALS-VALUE-COUNTS.
-    RETURN NAN-COUNTS(FIELD-ID) EQUALS VALUE-COUNTS(FIELD-ID).
-
-UPPER-BOUNDS-EXIST.
-    RETURN WS-UPPER-BOUNDS NOT EQUAL TO NULL.
-
-UPPER-BOUNDS-CONTAIN-FIELD.
-    RETURN UPPER-BOUNDS CONTAINS FIELD-ID.
-
-UPPER-BOUND-LESS-THAN-LITERAL-VALUE.
-    MOVE UPPER-BOUNDS(FIELD-ID) TO UPPER-BOUND.
-    RETURN UPPER-BOUND LESS THAN LITERAL-VALUE.
-
-LOWER-BOUNDS-EXIST.
-    RETURN WS-LOWER-BOUNDS NOT EQUAL TO NULL.
-
-LOWER-BOUNDS-CONTAIN-FIELD.
-    RETURN LOWER-BOUNDS CONTAINS FIELD-ID.
-
-LOWER-BOUND-GREATER-THAN-LITERAL-VALUE.
-    MOVE LOWER-BOUNDS(FIELD-ID) TO LOWER-BOUND.
-    RETURN LOWER-BOUND GREATER THAN LITERAL-VALUE.
-
-LOWER-BOUND-EQUALS-LITERAL-VALUE.
-    MOVE LOWER-BOUNDS(FIELD-ID) TO LOWER-BOUND.
-    RETURN LOWER-BOUND EQUALS LITERAL-VALUE.
-
-UPPER-BOUND-EQUALS-LITERAL-VALUE.
-    MOVE UPPER-BOUNDS(FIELD-ID) TO UPPER-BOUND.
-    RETURN UPPER-BOUND EQUALS LITERAL-VALUE.
\ No newline at end of file
+EVALUATE-ALL-PREDICATES.
+    OPEN INPUT PREDICATE-CARD-FILE.
+    IF WS-FILE-OK
+        OPEN OUTPUT EVALUATION-RESULT-LOG
+        MOVE 'N' TO WS-CARD-EOF-SWITCH
+        PERFORM EVALUATE-ONE-PREDICATE-CARD UNTIL END-OF-CARDS
+        CLOSE PREDICATE-CARD-FILE
+        CLOSE EVALUATION-RESULT-LOG
+    END-IF.
+
+EVALUATE-ONE-PREDICATE-CARD.
+    READ PREDICATE-CARD-FILE
+        AT END SET END-OF-CARDS TO TRUE
+        NOT AT END
+            COMPUTE WS-NON-NULL-COUNT =
+                PCARD-VALUE-COUNT - PCARD-NULL-COUNT
+            EVALUATE PCARD-PREDICATE-TYPE
+                WHEN 'LT'            PERFORM EVAL-LT
+                WHEN 'LTEQ'          PERFORM EVAL-LTEQ
+                WHEN 'GT'            PERFORM EVAL-GT
+                WHEN 'GTEQ'          PERFORM EVAL-GTEQ
+                WHEN 'EQ'            PERFORM EVAL-EQ
+                WHEN 'NOTEQ'         PERFORM EVAL-NOTEQ
+                WHEN 'ISNULL'        PERFORM EVAL-ISNULL
+                WHEN 'NOTNULL'       PERFORM EVAL-NOTNULL
+                WHEN 'ISNAN'         PERFORM EVAL-ISNAN
+                WHEN 'NOTNAN'        PERFORM EVAL-NOTNAN
+                WHEN 'STARTSWITH'    PERFORM EVAL-STARTSWITH
+                WHEN 'NOTSTARTSWITH' PERFORM EVAL-NOTSTARTSWITH
+                WHEN OTHER
+                    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT
+            END-EVALUATE
+            PERFORM RECORD-PREDICATE-COUNT
+            PERFORM WRITE-EVALUATION-RESULT
+    END-READ.
+
+*> A strict predicate is ROWS-MUST-MATCH only when the column metrics
+*> prove every row in the file satisfies it; otherwise the evaluator
+*> must conservatively say the file might contain a non-matching row.
+EVAL-LT.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0 AND PCARD-NAN-COUNT = 0
+            AND PCARD-UPPER-BOUND < PCARD-LITERAL
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-LTEQ.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0 AND PCARD-NAN-COUNT = 0
+            AND PCARD-UPPER-BOUND NOT > PCARD-LITERAL
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-GT.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0 AND PCARD-NAN-COUNT = 0
+            AND PCARD-LOWER-BOUND > PCARD-LITERAL
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-GTEQ.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0 AND PCARD-NAN-COUNT = 0
+            AND PCARD-LOWER-BOUND NOT < PCARD-LITERAL
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-EQ.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0 AND PCARD-NAN-COUNT = 0
+            AND PCARD-LOWER-BOUND = PCARD-LITERAL
+            AND PCARD-UPPER-BOUND = PCARD-LITERAL
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-NOTEQ.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+
+EVAL-ISNULL.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF WS-NON-NULL-COUNT = 0 AND PCARD-VALUE-COUNT > 0
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-NOTNULL.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-ISNAN.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NAN-COUNT = WS-NON-NULL-COUNT AND WS-NON-NULL-COUNT > 0
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+EVAL-NOTNAN.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NAN-COUNT = 0
+        MOVE 'MUST-MATCH' TO WS-VERDICT
+    END-IF.
+
+*> Real prefix-bound evaluation: every value in the file is guaranteed
+*> to start with the literal prefix only when both the lower and the
+*> upper bound themselves start with it.
+EVAL-STARTSWITH.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0
+        PERFORM COMPUTE-PREFIX-LENGTH
+        IF WS-PREFIX-LENGTH > 0
+            IF PCARD-LOWER-BOUND (1:WS-PREFIX-LENGTH) = PCARD-LITERAL (1:WS-PREFIX-LENGTH)
+                    AND PCARD-UPPER-BOUND (1:WS-PREFIX-LENGTH) = PCARD-LITERAL (1:WS-PREFIX-LENGTH)
+                MOVE 'MUST-MATCH' TO WS-VERDICT
+            END-IF
+        END-IF
+    END-IF.
+
+*> No value in the file can start with the prefix only when neither
+*> bound does; since the bounds delimit the range of possible values,
+*> a prefix that misses both endpoints misses everything in between.
+EVAL-NOTSTARTSWITH.
+    MOVE 'MIGHT-NOT-MATCH' TO WS-VERDICT.
+    IF PCARD-NULL-COUNT = 0
+        PERFORM COMPUTE-PREFIX-LENGTH
+        IF WS-PREFIX-LENGTH > 0
+            IF PCARD-LOWER-BOUND (1:WS-PREFIX-LENGTH) NOT = PCARD-LITERAL (1:WS-PREFIX-LENGTH)
+                    AND PCARD-UPPER-BOUND (1:WS-PREFIX-LENGTH) NOT = PCARD-LITERAL (1:WS-PREFIX-LENGTH)
+                MOVE 'MUST-MATCH' TO WS-VERDICT
+            END-IF
+        END-IF
+    END-IF.
+
+COMPUTE-PREFIX-LENGTH.
+    MOVE 40 TO WS-PREFIX-LENGTH.
+    PERFORM UNTIL WS-PREFIX-LENGTH = 0
+            OR PCARD-LITERAL (WS-PREFIX-LENGTH:1) NOT = SPACE
+        SUBTRACT 1 FROM WS-PREFIX-LENGTH
+    END-PERFORM.
+
+RECORD-PREDICATE-COUNT.
+    SET WS-PC-IDX TO 1.
+    SEARCH WS-PC-ENTRY
+        AT END CONTINUE
+        WHEN WS-PC-NAME (WS-PC-IDX) = PCARD-PREDICATE-TYPE
+            ADD 1 TO WS-PC-TOTAL-COUNT (WS-PC-IDX)
+            IF WS-VERDICT = 'MUST-MATCH'
+                ADD 1 TO WS-PC-MUST-MATCH-COUNT (WS-PC-IDX)
+            ELSE
+                ADD 1 TO WS-PC-MIGHT-NOT-MATCH-COUNT (WS-PC-IDX)
+            END-IF
+    END-SEARCH.
+
+WRITE-EVALUATION-RESULT.
+    STRING 'FILE ' PCARD-FILE-ID DELIMITED BY SPACE
+        ' FIELD ' PCARD-FIELD-ID DELIMITED BY SIZE
+        ' PREDICATE ' PCARD-PREDICATE-TYPE DELIMITED BY SPACE
+        ' VERDICT ' WS-VERDICT DELIMITED BY SPACE
+        INTO EVALUATION-RESULT-LINE.
+    WRITE EVALUATION-RESULT-LINE.
+
+WRITE-PREDICATE-COUNTER-REPORT.
+    OPEN OUTPUT PREDICATE-COUNTER-REPORT.
+    PERFORM VARYING WS-PC-IDX FROM 1 BY 1
+            UNTIL WS-PC-IDX > WS-PREDICATE-COUNTER-COUNT
+        STRING WS-PC-NAME (WS-PC-IDX) DELIMITED BY SPACE
+            ' TOTAL=' WS-PC-TOTAL-COUNT (WS-PC-IDX) DELIMITED BY SIZE
+            ' MUST-MATCH=' WS-PC-MUST-MATCH-COUNT (WS-PC-IDX)
+                DELIMITED BY SIZE
+            ' MIGHT-NOT-MATCH=' WS-PC-MIGHT-NOT-MATCH-COUNT (WS-PC-IDX)
+                DELIMITED BY SIZE
+            INTO PREDICATE-COUNTER-LINE
+        WRITE PREDICATE-COUNTER-LINE
+    END-PERFORM.
+    CLOSE PREDICATE-COUNTER-REPORT.
