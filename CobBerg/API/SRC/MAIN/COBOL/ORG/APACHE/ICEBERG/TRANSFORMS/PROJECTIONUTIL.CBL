@@ -2,266 +2,467 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. PROJECTION-UTIL.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROJECTION-MAPPING-LOG
+        ASSIGN TO "PROJECTIONMAPPINGLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MAPPING-LOG-STATUS.
+    SELECT FIELD-PROJECTION-REPORT
+        ASSIGN TO "FIELDPROJECTIONREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One line per call into this utility: which source field, which
+*> truncate/time-projection entry point handled it, the predicate
+*> operation, and the boundary value(s) it produced.
+FD PROJECTION-MAPPING-LOG.
+01 PROJECTION-MAPPING-LINE PIC X(160).
+
+*> One line per source-schema field or requested-projection entry,
+*> classifying it KEPT, PRUNED, or ABSENT.
+FD FIELD-PROJECTION-REPORT.
+01 FIELD-PROJECTION-REPORT-LINE PIC X(160).
+
 WORKING-STORAGE SECTION.
+01 WS-MAPPING-LOG-STATUS PIC XX.
+   88 WS-FILE-OK VALUE '00'.
+01 WS-MAPPING-LOG-OPEN-SWITCH PIC X VALUE 'N'.
+   88 WS-MAPPING-LOG-IS-OPEN VALUE 'Y'.
+
 01 WS-BOUNDARY            PIC S9(9) COMP.
 01 WS-MINUSONE            PIC S9(9) COMP.
 01 WS-PLUSONE             PIC S9(9) COMP.
 01 WS-BOUNDARY-DECIMAL    PIC S9(18)V9(18) COMP-3.
 01 WS-MINUSONE-DECIMAL    PIC S9(18)V9(18) COMP-3.
 01 WS-PLUSONE-DECIMAL     PIC S9(18)V9(18) COMP-3.
+01 WS-SET-IDX             PIC 9(4) COMP.
+01 WS-CURRENT-ENTRY-NAME  PIC X(32).
+01 WS-RESULT-1-DISPLAY    PIC -(9)9.
+
+01 WS-SCHEMA-IDX          PIC 9(4) COMP.
+01 WS-REQUESTED-IDX       PIC 9(4) COMP.
+01 WS-PROJECTION-FOUND-SWITCH PIC X.
+   88 WS-PROJECTION-FIELD-FOUND VALUE 'Y'.
+01 WS-PROJECTION-FIELD-ID-DISPLAY PIC Z(8)9.
+
+LINKAGE SECTION.
+01 LK-FIELD-ID PIC 9(9).
+01 LK-OPERATION PIC X(10).
+01 LK-LITERAL-VALUE PIC S9(9) COMP.
+01 LK-DECIMAL-LITERAL-VALUE PIC S9(18)V9(18) COMP-3.
+01 LK-SET-COUNT PIC 9(4) COMP.
+01 LK-LITERAL-SET.
+   05 LK-LITERAL-SET-ENTRY PIC S9(9) COMP OCCURS 50 TIMES.
+01 LK-RESULT.
+   05 LK-RESULT-1 PIC S9(9) COMP.
+   05 LK-RESULT-2 PIC S9(9) COMP.
+01 LK-DECIMAL-RESULT PIC S9(18)V9(18) COMP-3.
+01 LK-RESULT-IS-NULL PIC X.
+   88 LK-RESULT-IS-NULL-VALUE VALUE 'Y'.
+01 LK-RESULT-SET-COUNT PIC 9(4) COMP.
+01 LK-RESULT-SET.
+   05 LK-RESULT-SET-ENTRY PIC S9(9) COMP OCCURS 100 TIMES.
+
+01 LK-SOURCE-SCHEMA-COUNT PIC 9(4) COMP.
+01 LK-SOURCE-SCHEMA-FIELDS.
+   05 LK-SOURCE-SCHEMA-FIELD OCCURS 200 TIMES INDEXED BY LK-SCHEMA-SRCH-IDX.
+      10 LK-SOURCE-SCHEMA-FIELD-ID PIC 9(9).
+      10 LK-SOURCE-SCHEMA-FIELD-NAME PIC X(32).
+01 LK-REQUESTED-PROJECTION-COUNT PIC 9(4) COMP.
+01 LK-REQUESTED-PROJECTION-FIELDS.
+   05 LK-REQUESTED-PROJECTION-FIELD-ID PIC 9(9) OCCURS 200 TIMES
+      INDEXED BY LK-REQUESTED-SRCH-IDX.
 
 PROCEDURE DIVISION.
 
-    ENTRY 'TRUNCATE-INTEGER'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PRED-OPERATION
+    ENTRY 'TRUNCATE-INTEGER' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-INTEGER' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
             WHEN 'LT'
                 COMPUTE WS-MINUSONE = WS-BOUNDARY - 1
-                MOVE WS-MINUSONE TO RESULT
+                MOVE WS-MINUSONE TO LK-RESULT-1
             WHEN 'LT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'GT'
                 COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                MOVE WS-PLUSONE TO RESULT
+                MOVE WS-PLUSONE TO LK-RESULT-1
             WHEN 'GT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-INTEGER-STRICT'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PRED-OPERATION
+    ENTRY 'TRUNCATE-INTEGER-STRICT' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-INTEGER-STRICT' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
             WHEN 'LT'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'LT-EQ'
                 COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                MOVE WS-PLUSONE TO RESULT
+                MOVE WS-PLUSONE TO LK-RESULT-1
             WHEN 'GT'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'GT-EQ'
                 COMPUTE WS-MINUSONE = WS-BOUNDARY - 1
-                MOVE WS-MINUSONE TO RESULT
+                MOVE WS-MINUSONE TO LK-RESULT-1
             WHEN 'NOT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-LONG-STRICT'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PRED-OPERATION
+    ENTRY 'TRUNCATE-LONG' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-LONG' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
             WHEN 'LT'
-                MOVE WS-BOUNDARY TO RESULT
+                COMPUTE WS-MINUSONE = WS-BOUNDARY - 1
+                MOVE WS-MINUSONE TO LK-RESULT-1
             WHEN 'LT-EQ'
-                COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                MOVE WS-PLUSONE TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'GT'
-                MOVE WS-BOUNDARY TO RESULT
+                COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
+                MOVE WS-PLUSONE TO LK-RESULT-1
             WHEN 'GT-EQ'
-                COMPUTE WS-MINUSONE = WS-BOUNDARY - 1
-                MOVE WS-MINUSONE TO RESULT
-            WHEN 'NOT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
-                MOVE NULL TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-LONG'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PRED-OPERATION
+    ENTRY 'TRUNCATE-LONG-STRICT' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-LONG-STRICT' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
             WHEN 'LT'
-                COMPUTE WS-MINUSONE = WS-BOUNDARY - 1
-                MOVE WS-MINUSONE TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'LT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
-            WHEN 'GT'
                 COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                MOVE WS-PLUSONE TO RESULT
+                MOVE WS-PLUSONE TO LK-RESULT-1
+            WHEN 'GT'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'GT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                COMPUTE WS-MINUSONE = WS-BOUNDARY - 1
+                MOVE WS-MINUSONE TO LK-RESULT-1
+            WHEN 'NOT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-DECIMAL'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY-DECIMAL.
-        EVALUATE PRED-OPERATION
+    ENTRY 'TRUNCATE-DECIMAL' USING LK-FIELD-ID LK-OPERATION
+            LK-DECIMAL-LITERAL-VALUE LK-DECIMAL-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-DECIMAL' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-DECIMAL-LITERAL-VALUE TO WS-BOUNDARY-DECIMAL.
+        EVALUATE LK-OPERATION
             WHEN 'LT'
-                COMPUTE WS-MINUSONE-DECIMAL = WS-BOUNDARY-DECIMAL - 0.000000000000000001
-                MOVE WS-MINUSONE-DECIMAL TO RESULT
+                COMPUTE WS-MINUSONE-DECIMAL =
+                    WS-BOUNDARY-DECIMAL - 0.000000000000000001
+                MOVE WS-MINUSONE-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'LT-EQ'
-                MOVE WS-BOUNDARY-DECIMAL TO RESULT
+                MOVE WS-BOUNDARY-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'GT'
-                COMPUTE WS-PLUSONE-DECIMAL = WS-BOUNDARY-DECIMAL + 0.000000000000000001
-                MOVE WS-PLUSONE-DECIMAL TO RESULT
+                COMPUTE WS-PLUSONE-DECIMAL =
+                    WS-BOUNDARY-DECIMAL + 0.000000000000000001
+                MOVE WS-PLUSONE-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'GT-EQ'
-                MOVE WS-BOUNDARY-DECIMAL TO RESULT
+                MOVE WS-BOUNDARY-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'EQ'
-                MOVE WS-BOUNDARY-DECIMAL TO RESULT
+                MOVE WS-BOUNDARY-DECIMAL TO LK-DECIMAL-RESULT
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-DECIMAL-STRICT'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY-DECIMAL.
-        COMPUTE WS-MINUSONE-DECIMAL = WS-BOUNDARY-DECIMAL - 0.000000000000000001.
-        COMPUTE WS-PLUSONE-DECIMAL = WS-BOUNDARY-DECIMAL + 0.000000000000000001.
-        EVALUATE PRED-OPERATION
+    ENTRY 'TRUNCATE-DECIMAL-STRICT' USING LK-FIELD-ID LK-OPERATION
+            LK-DECIMAL-LITERAL-VALUE LK-DECIMAL-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-DECIMAL-STRICT' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-DECIMAL-LITERAL-VALUE TO WS-BOUNDARY-DECIMAL.
+        COMPUTE WS-MINUSONE-DECIMAL =
+            WS-BOUNDARY-DECIMAL - 0.000000000000000001.
+        COMPUTE WS-PLUSONE-DECIMAL =
+            WS-BOUNDARY-DECIMAL + 0.000000000000000001.
+        EVALUATE LK-OPERATION
             WHEN 'LT'
-                MOVE WS-BOUNDARY-DECIMAL TO RESULT
+                MOVE WS-BOUNDARY-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'LT-EQ'
-                MOVE WS-PLUSONE-DECIMAL TO RESULT
+                MOVE WS-PLUSONE-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'GT'
-                MOVE WS-BOUNDARY-DECIMAL TO RESULT
+                MOVE WS-BOUNDARY-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'GT-EQ'
-                MOVE WS-MINUSONE-DECIMAL TO RESULT
+                MOVE WS-MINUSONE-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'NOT-EQ'
-                MOVE WS-BOUNDARY-DECIMAL TO RESULT
+                MOVE WS-BOUNDARY-DECIMAL TO LK-DECIMAL-RESULT
             WHEN 'EQ'
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-ARRAY'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PRED-OPERATION
-            WHEN 'LT', 'LT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
-            WHEN 'GT', 'GT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+    ENTRY 'TRUNCATE-ARRAY' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-ARRAY' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
+            WHEN 'LT' WHEN 'LT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
+            WHEN 'GT' WHEN 'GT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'STARTS-WITH'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'TRUNCATE-ARRAY-STRICT'.
-        MOVE PRED-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PRED-OPERATION
-            WHEN 'LT', 'LT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
-            WHEN 'GT', 'GT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+    ENTRY 'TRUNCATE-ARRAY-STRICT' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-RESULT LK-RESULT-IS-NULL.
+        MOVE 'TRUNCATE-ARRAY-STRICT' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
+            WHEN 'LT' WHEN 'LT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
+            WHEN 'GT' WHEN 'GT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'NOT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'FIX-INCLUSIVE-TIME-PROJECTION'.
-        MOVE PROJ-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PROJ-OPERATION
-            WHEN 'LT'
-                IF WS-BOUNDARY < 0
-                    COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                    MOVE WS-PLUSONE TO RESULT
-                ELSE
-                    MOVE WS-BOUNDARY TO RESULT
-                END-IF
-            WHEN 'LT-EQ'
+*> Time-granularity transforms (year/month/day/hour) are inclusive of
+*> the boundary on the low side: a negative bucket needs +1 to land on
+*> the boundary that still includes the literal's own bucket.
+    ENTRY 'FIX-INCLUSIVE-TIME-PROJECTION' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-SET-COUNT LK-LITERAL-SET
+            LK-RESULT LK-RESULT-SET-COUNT LK-RESULT-SET
+            LK-RESULT-IS-NULL.
+        MOVE 'FIX-INCLUSIVE-TIME-PROJECTION' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
+            WHEN 'LT' WHEN 'LT-EQ'
                 IF WS-BOUNDARY < 0
                     COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                    MOVE WS-PLUSONE TO RESULT
+                    MOVE WS-PLUSONE TO LK-RESULT-1
                 ELSE
-                    MOVE WS-BOUNDARY TO RESULT
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                 END-IF
-            WHEN 'GT', 'GT-EQ'
-                MOVE WS-BOUNDARY TO RESULT
+            WHEN 'GT' WHEN 'GT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'EQ'
                 IF WS-BOUNDARY < 0
-                    MOVE WS-BOUNDARY TO RESULT-1
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                     COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                    MOVE WS-PLUSONE TO RESULT-2
-                    MOVE RESULT-1 TO RESULT
+                    MOVE WS-PLUSONE TO LK-RESULT-2
                 ELSE
-                    MOVE WS-BOUNDARY TO RESULT
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                 END-IF
             WHEN 'IN'
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF PROJ-LITERAL-SET
-                    MOVE PROJ-LITERAL-SET(I) TO WS-BOUNDARY
-                    IF WS-BOUNDARY < 0
-                        MOVE WS-BOUNDARY TO RESULT-SET(I)
-                        COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                        MOVE WS-PLUSONE TO RESULT-SET(I + 1)
-                    ELSE
-                        MOVE WS-BOUNDARY TO RESULT-SET(I)
-                    END-IF
-                END-PERFORM
-                MOVE RESULT-SET TO RESULT
+                PERFORM FIX-INCLUSIVE-TIME-PROJECTION-SET
             WHEN OTHER
-                MOVE PROJ TO RESULT
+                MOVE WS-BOUNDARY TO LK-RESULT-1
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-    ENTRY 'FIX-STRICT-TIME-PROJECTION'.
-        MOVE PROJ-LITERAL-VALUE TO WS-BOUNDARY.
-        EVALUATE PROJ-OPERATION
-            WHEN 'LT', 'LT-EQ'
-                MOVE PROJ TO RESULT
+    ENTRY 'FIX-STRICT-TIME-PROJECTION' USING LK-FIELD-ID LK-OPERATION
+            LK-LITERAL-VALUE LK-SET-COUNT LK-LITERAL-SET
+            LK-RESULT LK-RESULT-SET-COUNT LK-RESULT-SET
+            LK-RESULT-IS-NULL.
+        MOVE 'FIX-STRICT-TIME-PROJECTION' TO WS-CURRENT-ENTRY-NAME.
+        MOVE 'N' TO LK-RESULT-IS-NULL.
+        MOVE LK-LITERAL-VALUE TO WS-BOUNDARY.
+        EVALUATE LK-OPERATION
+            WHEN 'LT' WHEN 'LT-EQ'
+                MOVE WS-BOUNDARY TO LK-RESULT-1
             WHEN 'GT'
                 IF WS-BOUNDARY <= 0
                     COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                    MOVE WS-PLUSONE TO RESULT
+                    MOVE WS-PLUSONE TO LK-RESULT-1
                 ELSE
-                    MOVE PROJ TO RESULT
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                 END-IF
             WHEN 'GT-EQ'
                 IF WS-BOUNDARY <= 0
                     COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                    MOVE WS-PLUSONE TO RESULT
+                    MOVE WS-PLUSONE TO LK-RESULT-1
                 ELSE
-                    MOVE PROJ TO RESULT
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                 END-IF
-            WHEN 'EQ', 'IN'
-                MOVE NULL TO RESULT
+            WHEN 'EQ' WHEN 'IN'
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
             WHEN 'NOT-EQ'
                 IF WS-BOUNDARY < 0
-                    MOVE WS-BOUNDARY TO RESULT-1
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                     COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                    MOVE WS-PLUSONE TO RESULT-2
-                    MOVE RESULT-1 TO RESULT
+                    MOVE WS-PLUSONE TO LK-RESULT-2
                 ELSE
-                    MOVE PROJ TO RESULT
+                    MOVE WS-BOUNDARY TO LK-RESULT-1
                 END-IF
             WHEN 'NOT-IN'
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF PROJ-LITERAL-SET
-                    MOVE PROJ-LITERAL-SET(I) TO WS-BOUNDARY
-                    IF WS-BOUNDARY < 0
-                        MOVE WS-BOUNDARY TO RESULT-SET(I)
-                        COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
-                        MOVE WS-PLUSONE TO RESULT-SET(I + 1)
-                    ELSE
-                        MOVE WS-BOUNDARY TO RESULT-SET(I)
-                    END-IF
-                END-PERFORM
-                MOVE RESULT-SET TO RESULT
+                PERFORM FIX-INCLUSIVE-TIME-PROJECTION-SET
             WHEN OTHER
-                MOVE NULL TO RESULT
+                SET LK-RESULT-IS-NULL-VALUE TO TRUE
         END-EVALUATE.
+        PERFORM LOG-PROJECTION-MAPPING.
         GOBACK.
 
-STOP RUN.
\ No newline at end of file
+*> Diagnostic entry point: given a source schema field list and a
+*> requested-projection field-id list, reports every schema field as
+*> KEPT (also requested) or PRUNED (not requested), and every
+*> requested field not present in the schema as ABSENT.
+    ENTRY 'REPORT-FIELD-PROJECTION' USING LK-SOURCE-SCHEMA-COUNT
+            LK-SOURCE-SCHEMA-FIELDS LK-REQUESTED-PROJECTION-COUNT
+            LK-REQUESTED-PROJECTION-FIELDS.
+        OPEN OUTPUT FIELD-PROJECTION-REPORT.
+        PERFORM VARYING WS-SCHEMA-IDX FROM 1 BY 1
+                UNTIL WS-SCHEMA-IDX > LK-SOURCE-SCHEMA-COUNT
+            PERFORM CLASSIFY-ONE-SCHEMA-FIELD
+        END-PERFORM.
+        PERFORM VARYING WS-REQUESTED-IDX FROM 1 BY 1
+                UNTIL WS-REQUESTED-IDX > LK-REQUESTED-PROJECTION-COUNT
+            PERFORM CLASSIFY-ONE-REQUESTED-FIELD
+        END-PERFORM.
+        CLOSE FIELD-PROJECTION-REPORT.
+        GOBACK.
+
+*> Shared by the IN/NOT-IN branches of both time-projection entries:
+*> widens every negative literal in the set by one bucket and copies
+*> non-negative literals through unchanged.
+FIX-INCLUSIVE-TIME-PROJECTION-SET.
+    MOVE 0 TO LK-RESULT-SET-COUNT.
+    PERFORM VARYING WS-SET-IDX FROM 1 BY 1 UNTIL WS-SET-IDX > LK-SET-COUNT
+        MOVE LK-LITERAL-SET-ENTRY (WS-SET-IDX) TO WS-BOUNDARY
+        ADD 1 TO LK-RESULT-SET-COUNT
+        IF WS-BOUNDARY < 0
+            COMPUTE WS-PLUSONE = WS-BOUNDARY + 1
+            MOVE WS-PLUSONE TO LK-RESULT-SET-ENTRY (LK-RESULT-SET-COUNT)
+        ELSE
+            MOVE WS-BOUNDARY TO LK-RESULT-SET-ENTRY (LK-RESULT-SET-COUNT)
+        END-IF
+    END-PERFORM.
+
+*> A schema field is KEPT when some requested-projection entry names
+*> its field id, otherwise it was silently PRUNED from the projection.
+CLASSIFY-ONE-SCHEMA-FIELD.
+    SET WS-PROJECTION-FOUND-SWITCH TO 'N'.
+    SET LK-REQUESTED-SRCH-IDX TO 1.
+    SEARCH LK-REQUESTED-PROJECTION-FIELD-ID
+        AT END CONTINUE
+        WHEN LK-REQUESTED-PROJECTION-FIELD-ID (LK-REQUESTED-SRCH-IDX) =
+                LK-SOURCE-SCHEMA-FIELD-ID (WS-SCHEMA-IDX)
+            SET WS-PROJECTION-FIELD-FOUND TO TRUE
+    END-SEARCH.
+    MOVE LK-SOURCE-SCHEMA-FIELD-ID (WS-SCHEMA-IDX)
+        TO WS-PROJECTION-FIELD-ID-DISPLAY.
+    IF WS-PROJECTION-FIELD-FOUND
+        PERFORM WRITE-FIELD-PROJECTION-LINE-KEPT
+    ELSE
+        PERFORM WRITE-FIELD-PROJECTION-LINE-PRUNED
+    END-IF.
+
+*> A requested-projection entry with no matching source-schema field
+*> id is ABSENT - the caller asked for a column the schema doesn't
+*> have.
+CLASSIFY-ONE-REQUESTED-FIELD.
+    SET WS-PROJECTION-FOUND-SWITCH TO 'N'.
+    SET LK-SCHEMA-SRCH-IDX TO 1.
+    SEARCH LK-SOURCE-SCHEMA-FIELD
+        AT END CONTINUE
+        WHEN LK-SOURCE-SCHEMA-FIELD-ID (LK-SCHEMA-SRCH-IDX) =
+                LK-REQUESTED-PROJECTION-FIELD-ID (WS-REQUESTED-IDX)
+            SET WS-PROJECTION-FIELD-FOUND TO TRUE
+    END-SEARCH.
+    IF NOT WS-PROJECTION-FIELD-FOUND
+        MOVE LK-REQUESTED-PROJECTION-FIELD-ID (WS-REQUESTED-IDX)
+            TO WS-PROJECTION-FIELD-ID-DISPLAY
+        PERFORM WRITE-FIELD-PROJECTION-LINE-ABSENT
+    END-IF.
+
+WRITE-FIELD-PROJECTION-LINE-KEPT.
+    MOVE SPACES TO FIELD-PROJECTION-REPORT-LINE.
+    STRING 'FIELD ' WS-PROJECTION-FIELD-ID-DISPLAY DELIMITED BY SIZE
+        ' NAME ' LK-SOURCE-SCHEMA-FIELD-NAME (WS-SCHEMA-IDX)
+            DELIMITED BY SPACE
+        ' STATUS KEPT' DELIMITED BY SIZE
+        INTO FIELD-PROJECTION-REPORT-LINE.
+    WRITE FIELD-PROJECTION-REPORT-LINE.
+
+WRITE-FIELD-PROJECTION-LINE-PRUNED.
+    MOVE SPACES TO FIELD-PROJECTION-REPORT-LINE.
+    STRING 'FIELD ' WS-PROJECTION-FIELD-ID-DISPLAY DELIMITED BY SIZE
+        ' NAME ' LK-SOURCE-SCHEMA-FIELD-NAME (WS-SCHEMA-IDX)
+            DELIMITED BY SPACE
+        ' STATUS PRUNED' DELIMITED BY SIZE
+        INTO FIELD-PROJECTION-REPORT-LINE.
+    WRITE FIELD-PROJECTION-REPORT-LINE.
+
+WRITE-FIELD-PROJECTION-LINE-ABSENT.
+    MOVE SPACES TO FIELD-PROJECTION-REPORT-LINE.
+    STRING 'FIELD ' WS-PROJECTION-FIELD-ID-DISPLAY DELIMITED BY SIZE
+        ' STATUS ABSENT' DELIMITED BY SIZE
+        INTO FIELD-PROJECTION-REPORT-LINE.
+    WRITE FIELD-PROJECTION-REPORT-LINE.
+
+*> Every projection call is appended to the mapping report so a batch
+*> run leaves a record of which source field was bound through which
+*> entry point/operation and what boundary it produced.
+LOG-PROJECTION-MAPPING.
+    IF NOT WS-MAPPING-LOG-IS-OPEN
+        OPEN EXTEND PROJECTION-MAPPING-LOG
+        IF NOT WS-FILE-OK
+            CLOSE PROJECTION-MAPPING-LOG
+            OPEN OUTPUT PROJECTION-MAPPING-LOG
+        END-IF
+        SET WS-MAPPING-LOG-IS-OPEN TO TRUE
+    END-IF.
+    MOVE LK-RESULT-1 TO WS-RESULT-1-DISPLAY.
+    MOVE SPACES TO PROJECTION-MAPPING-LINE.
+    STRING 'FIELD ' LK-FIELD-ID DELIMITED BY SIZE
+        ' ENTRY ' WS-CURRENT-ENTRY-NAME DELIMITED BY SPACE
+        ' OP ' LK-OPERATION DELIMITED BY SPACE
+        ' RESULT-1 ' WS-RESULT-1-DISPLAY DELIMITED BY SIZE
+        INTO PROJECTION-MAPPING-LINE.
+    WRITE PROJECTION-MAPPING-LINE.
