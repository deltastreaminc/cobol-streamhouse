@@ -4,10 +4,117 @@ PROGRAM-ID. TABLE-INTERFACE.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT INCREMENTAL-SCAN-HINT-FILE
+        ASSIGN TO "INCSCANHINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HINT-FILE-STATUS.
+    SELECT SNAPSHOT-EXPIRATION-AUDIT-LOG
+        ASSIGN TO "SNAPSHOTEXPIREAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXPIRE-AUDIT-STATUS.
+    SELECT SORT-ORDER-CARD-FILE
+        ASSIGN TO "SORTORDERCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SORT-CARD-STATUS.
+    SELECT SORT-ORDER-VALIDATION-LOG
+        ASSIGN TO "SORTORDERVALIDATION"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TABLE-DATA-FILE-LISTING
+        ASSIGN TO "TABLEDATAFILES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DATAFILE-LISTING-STATUS.
+    SELECT TABLE-STATS-REPORT
+        ASSIGN TO "TABLESTATSREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATS-REPORT-STATUS.
+    SELECT EXPIRED-SNAPSHOT-FILE
+        ASSIGN TO "EXPIREDSNAPSHOTCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXPIRED-SNAPSHOT-STATUS.
+    SELECT SCHEMA-FIELD-FILE
+        ASSIGN TO "TABLESCHEMAFIELDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SCHEMA-FIELD-STATUS.
+    SELECT SNAPSHOT-FILE-HISTORY
+        ASSIGN TO "SNAPSHOTFILEHISTORY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-HISTORY-STATUS.
+    SELECT INCREMENTAL-SCAN-RESULT
+        ASSIGN TO "INCREMENTALSCANRESULT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> Checkpoint of the last snapshot id consumed by an incremental scan,
+*> keyed by scan type, so a restarted scan resumes instead of
+*> replaying every snapshot from the beginning of the table history.
+FD INCREMENTAL-SCAN-HINT-FILE.
+01 INCREMENTAL-SCAN-HINT-REC.
+   05 HINT-SCAN-TYPE PIC X(12).
+   05 HINT-LAST-SNAPSHOT-ID PIC 9(18).
+
+FD SNAPSHOT-EXPIRATION-AUDIT-LOG.
+01 EXPIRATION-AUDIT-LINE PIC X(200).
+
+*> One card per proposed sort field: field id, sort direction and
+*> null ordering, read and validated before REPLACE-SORT-ORDER commits.
+FD SORT-ORDER-CARD-FILE.
+01 SORT-ORDER-CARD.
+   05 SOC-FIELD-ID PIC 9(9).
+   05 SOC-DIRECTION PIC X(4).
+   05 SOC-NULL-ORDER PIC X(5).
+
+FD SORT-ORDER-VALIDATION-LOG.
+01 SORT-ORDER-VALIDATION-LINE PIC X(200).
+
+*> One record per data file currently tracked by the table, used to
+*> compute real record-count/size statistics instead of a stub.
+FD TABLE-DATA-FILE-LISTING.
+01 TABLE-DATA-FILE-REC.
+   05 DF-FILE-PATH PIC X(256).
+   05 DF-PARTITION-VALUE PIC X(64).
+   05 DF-RECORD-COUNT PIC 9(18).
+   05 DF-FILE-SIZE-BYTES PIC 9(18).
+   05 DF-NULL-COUNT PIC 9(18).
+
+FD TABLE-STATS-REPORT.
+01 TABLE-STATS-LINE PIC X(200).
+
+*> One card per snapshot the expiry policy has identified as eligible
+*> for removal, with the reason it qualified: age-based (older than the
+*> retention window) or retain-last-N (outside the N most recent
+*> snapshots kept regardless of age).
+FD EXPIRED-SNAPSHOT-FILE.
+01 EXPIRED-SNAPSHOT-CARD.
+   05 ES-SNAPSHOT-ID PIC 9(18).
+   05 ES-SNAPSHOT-TIMESTAMP PIC X(19).
+   05 ES-EXPIRY-REASON-CODE PIC X.
+      88 ES-REASON-IS-AGE-BASED VALUE 'A'.
+      88 ES-REASON-IS-RETAIN-LAST-N VALUE 'R'.
+
+*> One card per field id that legitimately exists in the table's
+*> current schema, read once so a proposed sort field can be checked
+*> against the real schema instead of being accepted unconditionally.
+FD SCHEMA-FIELD-FILE.
+01 SCHEMA-FIELD-CARD.
+   05 SF-FIELD-ID PIC 9(9).
+
+*> One card per data file ever added to or removed from the table at a
+*> given snapshot, scanned to build the (from-snapshot, to-snapshot]
+*> delta an incremental scan reports.
+FD SNAPSHOT-FILE-HISTORY.
+01 SNAPSHOT-FILE-HISTORY-REC.
+   05 SFH-SNAPSHOT-ID PIC 9(18).
+   05 SFH-FILE-PATH PIC X(256).
+   05 SFH-CHANGE-TYPE PIC X.
+      88 SFH-FILE-WAS-ADDED VALUE 'A'.
+      88 SFH-FILE-WAS-DELETED VALUE 'D'.
+
+FD INCREMENTAL-SCAN-RESULT.
+01 INCREMENTAL-SCAN-RESULT-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-TABLE-NAME PIC X(50).
+01 WS-TABLE-NAME PIC X(50) VALUE 'EVENTS'.
 01 WS-TABLE-LOCATION PIC X(100).
 01 WS-TABLE-PROPERTIES PIC X(1000).
 01 WS-TABLE-SNAPSHOTS PIC X(1000).
@@ -15,46 +122,130 @@ WORKING-STORAGE SECTION.
 01 WS-TABLE-SCHEMA PIC X(1000).
 01 WS-TABLE-PARTITION-SPEC PIC X(1000).
 01 WS-TABLE-SORT-ORDER PIC X(1000).
+01 WS-SORT-ORDER-POINTER PIC 9(4) COMP.
 01 WS-TABLE-CURRENT-SNAPSHOT PIC 9(18).
 01 WS-TABLE-SNAPSHOT-BY-ID PIC 9(18).
 01 WS-TABLE-SNAPSHOT-BY-NAME PIC X(50).
 01 WS-TABLE-UUID PIC X(36).
 
+01 WS-HINT-FILE-STATUS PIC XX.
+   88 WS-HINT-FILE-OK VALUE '00'.
+01 WS-EXPIRE-AUDIT-STATUS PIC XX.
+   88 WS-EXPIRE-AUDIT-OK VALUE '00'.
+01 WS-SORT-CARD-STATUS PIC XX.
+   88 WS-SORT-CARD-OK VALUE '00'.
+01 WS-DATAFILE-LISTING-STATUS PIC XX.
+   88 WS-DATAFILE-LISTING-OK VALUE '00'.
+01 WS-STATS-REPORT-STATUS PIC XX.
+   88 WS-STATS-REPORT-OK VALUE '00'.
+01 WS-EXPIRED-SNAPSHOT-STATUS PIC XX.
+   88 WS-EXPIRED-SNAPSHOT-OK VALUE '00'.
+01 WS-SCHEMA-FIELD-STATUS PIC XX.
+   88 WS-SCHEMA-FIELD-OK VALUE '00'.
+01 WS-FILE-HISTORY-STATUS PIC XX.
+   88 WS-FILE-HISTORY-OK VALUE '00'.
+
+01 WS-SCAN-RESUME-SNAPSHOT-ID PIC 9(18) VALUE ZERO.
+01 WS-HINT-SEARCH-TYPE PIC X(12).
+01 WS-HINT-FILE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-HINT-FILE VALUE 'Y'.
+01 WS-HINT-COUNT PIC 9(3) VALUE ZERO.
+01 WS-HINT-TABLE.
+   05 WS-HINT-ENTRY OCCURS 1 TO 20 TIMES
+         DEPENDING ON WS-HINT-COUNT
+         INDEXED BY WS-HINT-IDX.
+      10 WS-HINT-TYPE PIC X(12).
+      10 WS-HINT-SNAPSHOT PIC 9(18).
+01 WS-HINT-MATCH-FOUND-SWITCH PIC X.
+   88 WS-HINT-MATCH-FOUND VALUE 'Y'.
+01 WS-INCLUDE-DELETES-SWITCH PIC X VALUE 'N'.
+   88 WS-INCLUDE-DELETES VALUE 'Y'.
+01 WS-FILE-HISTORY-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-FILE-HISTORY VALUE 'Y'.
+01 WS-CURRENT-SNAPSHOT-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CURRENT-SNAPSHOT-SCAN VALUE 'Y'.
+01 WS-INCREMENTAL-CHANGE-COUNT PIC 9(9) VALUE ZERO.
+01 WS-CHANGE-TYPE-TEXT PIC X(7).
+
+*> Field ids that legitimately exist in the table's current schema,
+*> loaded once per REPLACE-SORT-ORDER so a proposed sort field can be
+*> checked against it.
+01 WS-SCHEMA-FIELD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-SCHEMA-FIELDS VALUE 'Y'.
+01 WS-SCHEMA-FIELD-COUNT PIC 9(5) VALUE ZERO.
+01 WS-SCHEMA-FIELD-TABLE.
+   05 WS-SCHEMA-FIELD-ENTRY OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-SCHEMA-FIELD-COUNT
+         INDEXED BY WS-SCHEMA-FIELD-IDX.
+      10 WS-SF-FIELD-ID PIC 9(9).
+01 WS-SCHEMA-FIELD-FOUND-SWITCH PIC X.
+   88 WS-SCHEMA-FIELD-FOUND VALUE 'Y'.
+
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 WS-AUDIT-TIMESTAMP REDEFINES WS-CURRENT-DATE-TIME.
+   05 WS-AUDIT-YYYY PIC 9(4).
+   05 WS-AUDIT-MM PIC 9(2).
+   05 WS-AUDIT-DD PIC 9(2).
+   05 WS-AUDIT-HH PIC 9(2).
+   05 WS-AUDIT-MI PIC 9(2).
+   05 WS-AUDIT-SS PIC 9(2).
+   05 FILLER PIC X(9).
+
+01 WS-SORT-CARD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-SORT-CARDS VALUE 'Y'.
+01 WS-PROPOSED-SORT-FIELD-COUNT PIC 9(5) VALUE ZERO.
+01 WS-PROPOSED-SORT-FIELD-TABLE.
+   05 WS-PROPOSED-SORT-FIELD OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-PROPOSED-SORT-FIELD-COUNT
+         INDEXED BY WS-SORT-FIELD-IDX.
+      10 WS-PSF-FIELD-ID PIC 9(9).
+      10 WS-PSF-DIRECTION PIC X(4).
+      10 WS-PSF-NULL-ORDER PIC X(5).
+01 WS-SORT-ORDER-VALID-SWITCH PIC X VALUE 'Y'.
+   88 WS-SORT-ORDER-IS-VALID VALUE 'Y'.
+01 WS-DUP-CHECK-IDX PIC 9(5).
+
+01 WS-DATAFILE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-DATA-FILES VALUE 'Y'.
+01 WS-STATS-FILE-COUNT PIC 9(9) VALUE ZERO.
+01 WS-STATS-TOTAL-RECORDS PIC 9(18) VALUE ZERO.
+01 WS-STATS-TOTAL-BYTES PIC 9(18) VALUE ZERO.
+01 WS-STATS-TOTAL-NULLS PIC 9(18) VALUE ZERO.
+
+01 WS-PARTITION-STATS-COUNT PIC 9(5) VALUE ZERO.
+01 WS-PARTITION-STATS-TABLE.
+   05 WS-PARTITION-STAT OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-PARTITION-STATS-COUNT
+         INDEXED BY WS-PARTITION-IDX.
+      10 WS-PS-PARTITION-VALUE PIC X(64).
+      10 WS-PS-FILE-COUNT PIC 9(9).
+      10 WS-PS-RECORD-COUNT PIC 9(18).
+      10 WS-PS-BYTE-COUNT PIC 9(18).
+      10 WS-PS-NULL-COUNT PIC 9(18).
+01 WS-PARTITION-LOOKUP-FOUND-SWITCH PIC X.
+   88 WS-PARTITION-LOOKUP-FOUND VALUE 'Y'.
+
+01 WS-EXPIRED-SNAPSHOT-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-EXPIRED-SNAPSHOTS VALUE 'Y'.
+01 WS-EXPIRED-SNAPSHOT-COUNT PIC 9(7) VALUE ZERO.
+01 WS-EXPIRY-REASON-TEXT PIC X(14) VALUE SPACES.
+
 PROCEDURE DIVISION.
 
 REFRESH-TABLE.
     PERFORM REFRESH-TABLE-METADATA.
 
+*> Table metadata (schema, spec, snapshots, ...) is held in memory by
+*> the owning catalog session; refreshing just re-stamps when it was
+*> last pulled.
 REFRESH-TABLE-METADATA.
-    MOVE FUNCTION CURRENT-DATE TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
 
 NEW-SCAN.
     PERFORM CREATE-NEW-TABLE-SCAN.
 
 CREATE-NEW-TABLE-SCAN.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 NEW-BATCH-SCAN.
     PERFORM CREATE-NEW-BATCH-SCAN.
@@ -65,206 +256,522 @@ CREATE-NEW-BATCH-SCAN.
 NEW-INCREMENTAL-APPEND-SCAN.
     PERFORM CREATE-NEW-INCREMENTAL-APPEND-SCAN.
 
+*> Resumes from the last snapshot id recorded for an APPEND-type
+*> incremental scan, emits the files added in (resume-snapshot,
+*> current-snapshot] to INCREMENTALSCANRESULT, then checkpoints the
+*> table's current snapshot as the new resume point. An append scan
+*> only ever reports added files - it never surfaces deletes.
 CREATE-NEW-INCREMENTAL-APPEND-SCAN.
-    MOVE 'Incremental append scan is not supported' TO WS-TABLE-NAME.
+    MOVE 'APPEND' TO WS-HINT-SEARCH-TYPE.
+    PERFORM LOAD-INCREMENTAL-SCAN-HINT.
+    MOVE 'N' TO WS-INCLUDE-DELETES-SWITCH.
+    PERFORM EMIT-INCREMENTAL-SCAN-DELTA.
+    MOVE 'APPEND' TO HINT-SCAN-TYPE.
+    PERFORM SAVE-INCREMENTAL-SCAN-HINT.
 
 NEW-INCREMENTAL-CHANGELOG-SCAN.
     PERFORM CREATE-NEW-INCREMENTAL-CHANGELOG-SCAN.
 
+*> Same resume/checkpoint bracketing as the append scan, but a
+*> changelog scan must also surface files removed in the range, since
+*> row deletions are part of the changelog.
 CREATE-NEW-INCREMENTAL-CHANGELOG-SCAN.
-    MOVE 'Incremental changelog scan is not supported' TO WS-TABLE-NAME.
+    MOVE 'CHANGELOG' TO WS-HINT-SEARCH-TYPE.
+    PERFORM LOAD-INCREMENTAL-SCAN-HINT.
+    MOVE 'Y' TO WS-INCLUDE-DELETES-SWITCH.
+    PERFORM EMIT-INCREMENTAL-SCAN-DELTA.
+    MOVE 'CHANGELOG' TO HINT-SCAN-TYPE.
+    PERFORM SAVE-INCREMENTAL-SCAN-HINT.
+
+*> Scans the table's full file-change history and writes one line per
+*> file added (and, for a changelog scan, removed) strictly after the
+*> resume checkpoint and up to the table's current snapshot - the
+*> actual (from-snapshot, to-snapshot] delta an incremental scan plans.
+EMIT-INCREMENTAL-SCAN-DELTA.
+    PERFORM DETERMINE-CURRENT-SNAPSHOT.
+    MOVE ZERO TO WS-INCREMENTAL-CHANGE-COUNT.
+    OPEN OUTPUT INCREMENTAL-SCAN-RESULT.
+    OPEN INPUT SNAPSHOT-FILE-HISTORY.
+    IF WS-FILE-HISTORY-OK
+        MOVE 'N' TO WS-FILE-HISTORY-EOF-SWITCH
+        PERFORM EMIT-ONE-SCAN-DELTA-LINE UNTIL END-OF-FILE-HISTORY
+        CLOSE SNAPSHOT-FILE-HISTORY
+    END-IF.
+    PERFORM WRITE-SCAN-DELTA-SUMMARY.
+    CLOSE INCREMENTAL-SCAN-RESULT.
+
+*> The table's current snapshot is the highest snapshot id that has
+*> ever added or removed a file, found by a first pass over the full
+*> change history - an incremental scan's upper bound has to be a real
+*> snapshot id, not whatever zero/garbage WS-TABLE-CURRENT-SNAPSHOT
+*> would otherwise hold.
+DETERMINE-CURRENT-SNAPSHOT.
+    MOVE ZERO TO WS-TABLE-CURRENT-SNAPSHOT.
+    OPEN INPUT SNAPSHOT-FILE-HISTORY.
+    IF WS-FILE-HISTORY-OK
+        MOVE 'N' TO WS-CURRENT-SNAPSHOT-EOF-SWITCH
+        PERFORM FIND-HIGHEST-SNAPSHOT-ID
+            UNTIL END-OF-CURRENT-SNAPSHOT-SCAN
+        CLOSE SNAPSHOT-FILE-HISTORY
+    END-IF.
+
+FIND-HIGHEST-SNAPSHOT-ID.
+    READ SNAPSHOT-FILE-HISTORY
+        AT END SET END-OF-CURRENT-SNAPSHOT-SCAN TO TRUE
+        NOT AT END
+            IF SFH-SNAPSHOT-ID > WS-TABLE-CURRENT-SNAPSHOT
+                MOVE SFH-SNAPSHOT-ID TO WS-TABLE-CURRENT-SNAPSHOT
+            END-IF
+    END-READ.
+
+EMIT-ONE-SCAN-DELTA-LINE.
+    READ SNAPSHOT-FILE-HISTORY
+        AT END SET END-OF-FILE-HISTORY TO TRUE
+        NOT AT END
+            IF SFH-SNAPSHOT-ID > WS-SCAN-RESUME-SNAPSHOT-ID
+                    AND SFH-SNAPSHOT-ID NOT > WS-TABLE-CURRENT-SNAPSHOT
+                IF SFH-FILE-WAS-ADDED OR WS-INCLUDE-DELETES
+                    PERFORM WRITE-ONE-SCAN-DELTA-LINE
+                END-IF
+            END-IF
+    END-READ.
+
+WRITE-ONE-SCAN-DELTA-LINE.
+    ADD 1 TO WS-INCREMENTAL-CHANGE-COUNT.
+    IF SFH-FILE-WAS-ADDED
+        MOVE 'ADDED' TO WS-CHANGE-TYPE-TEXT
+    ELSE
+        MOVE 'DELETED' TO WS-CHANGE-TYPE-TEXT
+    END-IF.
+    MOVE SPACES TO INCREMENTAL-SCAN-RESULT-LINE.
+    STRING 'SCAN-TYPE=' WS-HINT-SEARCH-TYPE DELIMITED BY SPACE
+        ' SNAPSHOT=' SFH-SNAPSHOT-ID DELIMITED BY SIZE
+        ' CHANGE=' WS-CHANGE-TYPE-TEXT DELIMITED BY SPACE
+        ' FILE=' SFH-FILE-PATH DELIMITED BY SPACE
+        INTO INCREMENTAL-SCAN-RESULT-LINE.
+    WRITE INCREMENTAL-SCAN-RESULT-LINE.
+
+WRITE-SCAN-DELTA-SUMMARY.
+    MOVE SPACES TO INCREMENTAL-SCAN-RESULT-LINE.
+    STRING 'SCAN-TYPE=' WS-HINT-SEARCH-TYPE DELIMITED BY SPACE
+        ' TOTAL-CHANGES=' WS-INCREMENTAL-CHANGE-COUNT DELIMITED BY SIZE
+        INTO INCREMENTAL-SCAN-RESULT-LINE.
+    WRITE INCREMENTAL-SCAN-RESULT-LINE.
+
+*> The hint file holds one checkpoint record per scan type (APPEND,
+*> CHANGELOG) in a single card file, so loading or saving one type's
+*> checkpoint must not disturb the other type's - the whole table is
+*> read into memory here and written back in full by
+*> SAVE-INCREMENTAL-SCAN-HINT below.
+LOAD-INCREMENTAL-SCAN-HINT.
+    MOVE ZERO TO WS-SCAN-RESUME-SNAPSHOT-ID.
+    PERFORM LOAD-HINT-TABLE.
+    PERFORM FIND-HINT-FOR-CURRENT-TYPE.
+
+LOAD-HINT-TABLE.
+    MOVE ZERO TO WS-HINT-COUNT.
+    OPEN INPUT INCREMENTAL-SCAN-HINT-FILE.
+    IF WS-HINT-FILE-OK
+        MOVE 'N' TO WS-HINT-FILE-EOF-SWITCH
+        PERFORM READ-ONE-HINT-RECORD UNTIL END-OF-HINT-FILE
+        CLOSE INCREMENTAL-SCAN-HINT-FILE
+    END-IF.
+
+READ-ONE-HINT-RECORD.
+    READ INCREMENTAL-SCAN-HINT-FILE
+        AT END SET END-OF-HINT-FILE TO TRUE
+        NOT AT END
+            ADD 1 TO WS-HINT-COUNT
+            SET WS-HINT-IDX TO WS-HINT-COUNT
+            MOVE HINT-SCAN-TYPE TO WS-HINT-TYPE (WS-HINT-IDX)
+            MOVE HINT-LAST-SNAPSHOT-ID TO WS-HINT-SNAPSHOT (WS-HINT-IDX)
+    END-READ.
+
+FIND-HINT-FOR-CURRENT-TYPE.
+    SET WS-HINT-IDX TO 1.
+    SEARCH WS-HINT-ENTRY
+        AT END CONTINUE
+        WHEN WS-HINT-TYPE (WS-HINT-IDX) = WS-HINT-SEARCH-TYPE
+            MOVE WS-HINT-SNAPSHOT (WS-HINT-IDX) TO WS-SCAN-RESUME-SNAPSHOT-ID
+    END-SEARCH.
+
+*> Updates (or appends) this scan type's entry in the in-memory hint
+*> table built by LOAD-INCREMENTAL-SCAN-HINT, then rewrites every
+*> entry - so the other scan type's checkpoint survives instead of
+*> being truncated away by an OPEN OUTPUT that only knew about this one.
+SAVE-INCREMENTAL-SCAN-HINT.
+    PERFORM UPDATE-HINT-TABLE-ENTRY.
+    OPEN OUTPUT INCREMENTAL-SCAN-HINT-FILE.
+    PERFORM WRITE-ONE-HINT-RECORD VARYING WS-HINT-IDX FROM 1 BY 1
+        UNTIL WS-HINT-IDX > WS-HINT-COUNT.
+    CLOSE INCREMENTAL-SCAN-HINT-FILE.
+
+UPDATE-HINT-TABLE-ENTRY.
+    SET WS-HINT-MATCH-FOUND-SWITCH TO 'N'.
+    SET WS-HINT-IDX TO 1.
+    SEARCH WS-HINT-ENTRY
+        AT END CONTINUE
+        WHEN WS-HINT-TYPE (WS-HINT-IDX) = HINT-SCAN-TYPE
+            SET WS-HINT-MATCH-FOUND TO TRUE
+            MOVE WS-TABLE-CURRENT-SNAPSHOT TO WS-HINT-SNAPSHOT (WS-HINT-IDX)
+    END-SEARCH.
+    IF NOT WS-HINT-MATCH-FOUND
+        ADD 1 TO WS-HINT-COUNT
+        SET WS-HINT-IDX TO WS-HINT-COUNT
+        MOVE HINT-SCAN-TYPE TO WS-HINT-TYPE (WS-HINT-IDX)
+        MOVE WS-TABLE-CURRENT-SNAPSHOT TO WS-HINT-SNAPSHOT (WS-HINT-IDX)
+    END-IF.
+
+WRITE-ONE-HINT-RECORD.
+    MOVE WS-HINT-TYPE (WS-HINT-IDX) TO HINT-SCAN-TYPE.
+    MOVE WS-HINT-SNAPSHOT (WS-HINT-IDX) TO HINT-LAST-SNAPSHOT-ID.
+    WRITE INCREMENTAL-SCAN-HINT-REC.
 
 GET-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
+    CONTINUE.
 
 GET-TABLE-SCHEMA-MAP.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
+    CONTINUE.
 
 GET-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
+    CONTINUE.
 
 GET-TABLE-PARTITION-SPEC-MAP.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
+    CONTINUE.
 
 GET-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
+    CONTINUE.
 
 GET-TABLE-SORT-ORDER-MAP.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
+    CONTINUE.
 
 GET-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
+    CONTINUE.
 
 GET-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
+    CONTINUE.
 
 GET-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
+    CONTINUE.
 
 GET-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
+    CONTINUE.
 
 GET-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
+    CONTINUE.
 
 GET-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
+    CONTINUE.
 
 UPDATE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
+    CONTINUE.
 
 UPDATE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
+    CONTINUE.
 
 UPDATE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
+    CONTINUE.
 
+*> Loads the proposed sort order from its card file and validates every
+*> field before committing it as the table's new sort order: unknown
+*> (zero) field ids, bad directions and duplicate field ids are all
+*> rejected, with a reason logged for each.
 REPLACE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
+    PERFORM LOAD-PROPOSED-SORT-ORDER.
+    PERFORM LOAD-SCHEMA-FIELDS.
+    MOVE 'Y' TO WS-SORT-ORDER-VALID-SWITCH.
+    OPEN OUTPUT SORT-ORDER-VALIDATION-LOG.
+    PERFORM VARYING WS-SORT-FIELD-IDX FROM 1 BY 1
+            UNTIL WS-SORT-FIELD-IDX > WS-PROPOSED-SORT-FIELD-COUNT
+        PERFORM VALIDATE-ONE-SORT-FIELD
+    END-PERFORM.
+    CLOSE SORT-ORDER-VALIDATION-LOG.
+    IF WS-SORT-ORDER-IS-VALID
+        PERFORM COMMIT-SORT-ORDER
+    ELSE
+        DISPLAY 'Rejected new sort order, see SORTORDERVALIDATION log'
+    END-IF.
+
+LOAD-PROPOSED-SORT-ORDER.
+    MOVE ZERO TO WS-PROPOSED-SORT-FIELD-COUNT.
+    OPEN INPUT SORT-ORDER-CARD-FILE.
+    IF WS-SORT-CARD-OK
+        MOVE 'N' TO WS-SORT-CARD-EOF-SWITCH
+        PERFORM LOAD-ONE-SORT-CARD UNTIL END-OF-SORT-CARDS
+        CLOSE SORT-ORDER-CARD-FILE
+    END-IF.
+
+LOAD-ONE-SORT-CARD.
+    READ SORT-ORDER-CARD-FILE
+        AT END SET END-OF-SORT-CARDS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-PROPOSED-SORT-FIELD-COUNT
+            SET WS-SORT-FIELD-IDX TO WS-PROPOSED-SORT-FIELD-COUNT
+            MOVE SOC-FIELD-ID TO WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX)
+            MOVE SOC-DIRECTION TO WS-PSF-DIRECTION (WS-SORT-FIELD-IDX)
+            MOVE SOC-NULL-ORDER
+                TO WS-PSF-NULL-ORDER (WS-SORT-FIELD-IDX)
+    END-READ.
+
+*> Loads the set of field ids that actually exist in the table's
+*> current schema, so a proposed sort field can be checked against it
+*> before the new sort order is approved.
+LOAD-SCHEMA-FIELDS.
+    MOVE ZERO TO WS-SCHEMA-FIELD-COUNT.
+    OPEN INPUT SCHEMA-FIELD-FILE.
+    IF WS-SCHEMA-FIELD-OK
+        MOVE 'N' TO WS-SCHEMA-FIELD-EOF-SWITCH
+        PERFORM LOAD-ONE-SCHEMA-FIELD UNTIL END-OF-SCHEMA-FIELDS
+        CLOSE SCHEMA-FIELD-FILE
+    END-IF.
+
+LOAD-ONE-SCHEMA-FIELD.
+    READ SCHEMA-FIELD-FILE
+        AT END SET END-OF-SCHEMA-FIELDS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-SCHEMA-FIELD-COUNT
+            SET WS-SCHEMA-FIELD-IDX TO WS-SCHEMA-FIELD-COUNT
+            MOVE SF-FIELD-ID TO WS-SF-FIELD-ID (WS-SCHEMA-FIELD-IDX)
+    END-READ.
+
+*> Rejects a proposed sort field whose field id is not present in the
+*> table's current schema. Absent a TABLESCHEMAFIELDS card file, no
+*> schema field ids are known and every field is rejected as unknown -
+*> callers that rely on schema validation must supply the card file.
+CHECK-SORT-FIELD-IN-SCHEMA.
+    MOVE 'N' TO WS-SCHEMA-FIELD-FOUND-SWITCH.
+    SET WS-SCHEMA-FIELD-IDX TO 1.
+    SEARCH WS-SCHEMA-FIELD-ENTRY VARYING WS-SCHEMA-FIELD-IDX
+        AT END CONTINUE
+        WHEN WS-SF-FIELD-ID (WS-SCHEMA-FIELD-IDX) =
+             WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX)
+            SET WS-SCHEMA-FIELD-FOUND TO TRUE
+    END-SEARCH.
+    IF NOT WS-SCHEMA-FIELD-FOUND
+        MOVE 'N' TO WS-SORT-ORDER-VALID-SWITCH
+        MOVE SPACES TO SORT-ORDER-VALIDATION-LINE
+        STRING 'Sort field id ' WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX)
+                DELIMITED BY SIZE
+            ' not found in table schema' DELIMITED BY SIZE
+            INTO SORT-ORDER-VALIDATION-LINE
+        WRITE SORT-ORDER-VALIDATION-LINE
+    END-IF.
+
+VALIDATE-ONE-SORT-FIELD.
+    IF WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX) = ZERO
+        MOVE 'N' TO WS-SORT-ORDER-VALID-SWITCH
+        MOVE SPACES TO SORT-ORDER-VALIDATION-LINE
+        STRING 'Invalid sort field: field id must not be zero'
+            DELIMITED BY SIZE INTO SORT-ORDER-VALIDATION-LINE
+        WRITE SORT-ORDER-VALIDATION-LINE
+    ELSE
+        PERFORM CHECK-SORT-FIELD-IN-SCHEMA
+    END-IF.
+    IF WS-PSF-DIRECTION (WS-SORT-FIELD-IDX) NOT = 'ASC' AND
+       WS-PSF-DIRECTION (WS-SORT-FIELD-IDX) NOT = 'DESC'
+        MOVE 'N' TO WS-SORT-ORDER-VALID-SWITCH
+        MOVE SPACES TO SORT-ORDER-VALIDATION-LINE
+        STRING 'Invalid sort direction for field id '
+            WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX) DELIMITED BY SIZE
+            INTO SORT-ORDER-VALIDATION-LINE
+        WRITE SORT-ORDER-VALIDATION-LINE
+    END-IF.
+    PERFORM VARYING WS-DUP-CHECK-IDX FROM 1 BY 1
+            UNTIL WS-DUP-CHECK-IDX >= WS-SORT-FIELD-IDX
+        IF WS-PSF-FIELD-ID (WS-DUP-CHECK-IDX) =
+           WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX)
+            MOVE 'N' TO WS-SORT-ORDER-VALID-SWITCH
+            MOVE SPACES TO SORT-ORDER-VALIDATION-LINE
+            STRING 'Duplicate sort field id '
+                WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX) DELIMITED BY SIZE
+                INTO SORT-ORDER-VALIDATION-LINE
+            WRITE SORT-ORDER-VALIDATION-LINE
+        END-IF
+    END-PERFORM.
+
+COMMIT-SORT-ORDER.
+    MOVE SPACES TO WS-TABLE-SORT-ORDER.
+    MOVE 1 TO WS-SORT-ORDER-POINTER.
+    PERFORM VARYING WS-SORT-FIELD-IDX FROM 1 BY 1
+            UNTIL WS-SORT-FIELD-IDX > WS-PROPOSED-SORT-FIELD-COUNT
+        STRING WS-PSF-FIELD-ID (WS-SORT-FIELD-IDX) DELIMITED BY SIZE
+            ' ' WS-PSF-DIRECTION (WS-SORT-FIELD-IDX) DELIMITED BY SPACE
+            ' ' DELIMITED BY SIZE
+            INTO WS-TABLE-SORT-ORDER
+            WITH POINTER WS-SORT-ORDER-POINTER
+    END-PERFORM.
 
 UPDATE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
+    CONTINUE.
 
 NEW-APPEND.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 NEW-FAST-APPEND.
     PERFORM NEW-APPEND.
 
 NEW-REWRITE.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 REWRITE-MANIFESTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 NEW-OVERWRITE.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 NEW-ROW-DELTA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 NEW-REPLACE-PARTITIONS.
     MOVE 'Replacing partitions is not recommended, use OverwriteFiles instead' TO WS-TABLE-NAME.
 
 NEW-DELETE.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
+*> Computes real table-level statistics (file count, record count,
+*> total size) from the current data-file listing instead of returning
+*> a "not supported" stub.
 UPDATE-STATISTICS.
-    MOVE 'Updating statistics is not supported' TO WS-TABLE-NAME.
-
+    MOVE ZERO TO WS-STATS-FILE-COUNT.
+    MOVE ZERO TO WS-STATS-TOTAL-RECORDS.
+    MOVE ZERO TO WS-STATS-TOTAL-BYTES.
+    MOVE ZERO TO WS-STATS-TOTAL-NULLS.
+    OPEN INPUT TABLE-DATA-FILE-LISTING.
+    IF WS-DATAFILE-LISTING-OK
+        MOVE 'N' TO WS-DATAFILE-EOF-SWITCH
+        PERFORM TALLY-ONE-DATA-FILE UNTIL END-OF-DATA-FILES
+        CLOSE TABLE-DATA-FILE-LISTING
+    END-IF.
+    OPEN OUTPUT TABLE-STATS-REPORT.
+    MOVE SPACES TO TABLE-STATS-LINE.
+    STRING 'FILE-COUNT=' WS-STATS-FILE-COUNT DELIMITED BY SIZE
+        ' RECORD-COUNT=' WS-STATS-TOTAL-RECORDS DELIMITED BY SIZE
+        ' TOTAL-SIZE-BYTES=' WS-STATS-TOTAL-BYTES DELIMITED BY SIZE
+        ' NULL-COUNT=' WS-STATS-TOTAL-NULLS DELIMITED BY SIZE
+        INTO TABLE-STATS-LINE.
+    WRITE TABLE-STATS-LINE.
+    CLOSE TABLE-STATS-REPORT.
+
+TALLY-ONE-DATA-FILE.
+    READ TABLE-DATA-FILE-LISTING
+        AT END SET END-OF-DATA-FILES TO TRUE
+        NOT AT END
+            ADD 1 TO WS-STATS-FILE-COUNT
+            ADD DF-RECORD-COUNT TO WS-STATS-TOTAL-RECORDS
+            ADD DF-FILE-SIZE-BYTES TO WS-STATS-TOTAL-BYTES
+            ADD DF-NULL-COUNT TO WS-STATS-TOTAL-NULLS
+    END-READ.
+
+*> Same data-file listing, but aggregated per partition value so each
+*> partition's own file count/record count/size can be reported.
 UPDATE-PARTITION-STATISTICS.
-    MOVE 'Updating partition statistics is not supported' TO WS-TABLE-NAME.
-
+    MOVE ZERO TO WS-PARTITION-STATS-COUNT.
+    OPEN INPUT TABLE-DATA-FILE-LISTING.
+    IF WS-DATAFILE-LISTING-OK
+        MOVE 'N' TO WS-DATAFILE-EOF-SWITCH
+        PERFORM TALLY-ONE-PARTITION-FILE UNTIL END-OF-DATA-FILES
+        CLOSE TABLE-DATA-FILE-LISTING
+    END-IF.
+    OPEN EXTEND TABLE-STATS-REPORT.
+    IF NOT WS-STATS-REPORT-OK
+        CLOSE TABLE-STATS-REPORT
+        OPEN OUTPUT TABLE-STATS-REPORT
+    END-IF.
+    PERFORM VARYING WS-PARTITION-IDX FROM 1 BY 1
+            UNTIL WS-PARTITION-IDX > WS-PARTITION-STATS-COUNT
+        PERFORM WRITE-ONE-PARTITION-STATS-LINE
+    END-PERFORM.
+    CLOSE TABLE-STATS-REPORT.
+
+TALLY-ONE-PARTITION-FILE.
+    READ TABLE-DATA-FILE-LISTING
+        AT END SET END-OF-DATA-FILES TO TRUE
+        NOT AT END
+            PERFORM FIND-OR-ADD-PARTITION-STAT
+            ADD 1 TO WS-PS-FILE-COUNT (WS-PARTITION-IDX)
+            ADD DF-RECORD-COUNT TO WS-PS-RECORD-COUNT (WS-PARTITION-IDX)
+            ADD DF-FILE-SIZE-BYTES TO WS-PS-BYTE-COUNT (WS-PARTITION-IDX)
+            ADD DF-NULL-COUNT TO WS-PS-NULL-COUNT (WS-PARTITION-IDX)
+    END-READ.
+
+FIND-OR-ADD-PARTITION-STAT.
+    MOVE 'N' TO WS-PARTITION-LOOKUP-FOUND-SWITCH.
+    SET WS-PARTITION-IDX TO 1.
+    SEARCH WS-PARTITION-STAT VARYING WS-PARTITION-IDX
+        AT END CONTINUE
+        WHEN WS-PS-PARTITION-VALUE (WS-PARTITION-IDX) =
+             DF-PARTITION-VALUE
+            SET WS-PARTITION-LOOKUP-FOUND TO TRUE
+    END-SEARCH.
+    IF NOT WS-PARTITION-LOOKUP-FOUND
+        ADD 1 TO WS-PARTITION-STATS-COUNT
+        SET WS-PARTITION-IDX TO WS-PARTITION-STATS-COUNT
+        MOVE DF-PARTITION-VALUE
+            TO WS-PS-PARTITION-VALUE (WS-PARTITION-IDX)
+        MOVE ZERO TO WS-PS-FILE-COUNT (WS-PARTITION-IDX)
+        MOVE ZERO TO WS-PS-RECORD-COUNT (WS-PARTITION-IDX)
+        MOVE ZERO TO WS-PS-BYTE-COUNT (WS-PARTITION-IDX)
+        MOVE ZERO TO WS-PS-NULL-COUNT (WS-PARTITION-IDX)
+    END-IF.
+
+WRITE-ONE-PARTITION-STATS-LINE.
+    MOVE SPACES TO TABLE-STATS-LINE.
+    STRING 'PARTITION=' WS-PS-PARTITION-VALUE (WS-PARTITION-IDX)
+        DELIMITED BY SIZE
+        ' FILE-COUNT=' WS-PS-FILE-COUNT (WS-PARTITION-IDX)
+        DELIMITED BY SIZE
+        ' RECORD-COUNT=' WS-PS-RECORD-COUNT (WS-PARTITION-IDX)
+        DELIMITED BY SIZE
+        ' TOTAL-SIZE-BYTES=' WS-PS-BYTE-COUNT (WS-PARTITION-IDX)
+        DELIMITED BY SIZE
+        ' NULL-COUNT=' WS-PS-NULL-COUNT (WS-PARTITION-IDX)
+        DELIMITED BY SIZE
+        INTO TABLE-STATS-LINE.
+    WRITE TABLE-STATS-LINE.
+
+*> Appends one line per expired snapshot - its id, timestamp and the
+*> reason it was eligible (age-based vs retain-last-N) - to the durable
+*> audit trail before the refresh that drops it from view.
 EXPIRE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    MOVE ZERO TO WS-EXPIRED-SNAPSHOT-COUNT.
+    OPEN EXTEND SNAPSHOT-EXPIRATION-AUDIT-LOG.
+    IF NOT WS-EXPIRE-AUDIT-OK
+        CLOSE SNAPSHOT-EXPIRATION-AUDIT-LOG
+        OPEN OUTPUT SNAPSHOT-EXPIRATION-AUDIT-LOG
+    END-IF.
+    OPEN INPUT EXPIRED-SNAPSHOT-FILE.
+    IF WS-EXPIRED-SNAPSHOT-OK
+        MOVE 'N' TO WS-EXPIRED-SNAPSHOT-EOF-SWITCH
+        PERFORM WRITE-ONE-EXPIRATION-AUDIT-LINE
+            UNTIL END-OF-EXPIRED-SNAPSHOTS
+        CLOSE EXPIRED-SNAPSHOT-FILE
+    END-IF.
+    CLOSE SNAPSHOT-EXPIRATION-AUDIT-LOG.
+
+WRITE-ONE-EXPIRATION-AUDIT-LINE.
+    READ EXPIRED-SNAPSHOT-FILE
+        AT END SET END-OF-EXPIRED-SNAPSHOTS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-EXPIRED-SNAPSHOT-COUNT
+            IF ES-REASON-IS-AGE-BASED
+                MOVE 'AGE-BASED' TO WS-EXPIRY-REASON-TEXT
+            ELSE
+                MOVE 'RETAIN-LAST-N' TO WS-EXPIRY-REASON-TEXT
+            END-IF
+            MOVE SPACES TO EXPIRATION-AUDIT-LINE
+            STRING ' TABLE=' WS-TABLE-NAME DELIMITED BY SPACE
+                ' EXPIRED-SNAPSHOT=' ES-SNAPSHOT-ID DELIMITED BY SIZE
+                ' TIMESTAMP=' ES-SNAPSHOT-TIMESTAMP DELIMITED BY SIZE
+                ' REASON=' WS-EXPIRY-REASON-TEXT DELIMITED BY SIZE
+                INTO EXPIRATION-AUDIT-LINE
+            WRITE EXPIRATION-AUDIT-LINE
+    END-READ.
 
 MANAGE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 NEW-TRANSACTION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOTS.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-HISTORY.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SCHEMA.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PARTITION-SPEC.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SORT-ORDER.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-CURRENT-SNAPSHOT.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-ID.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-SNAPSHOT-BY-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-UUID.
+    CONTINUE.
 
 GET-FILE-IO.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-NAME.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-LOCATION.
-    MOVE FUNCTION RANDOM-REAL TO WS-TABLE-PROPERTIES.
-    MOVE FUNCTION RANDOM-REAL TO WS-
\ No newline at end of file
+    CONTINUE.
