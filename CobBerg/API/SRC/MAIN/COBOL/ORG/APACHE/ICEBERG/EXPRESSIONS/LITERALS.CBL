@@ -2,50 +2,124 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. LITERALS.
 
 ENVIRONMENT DIVISION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LITERAL-CARD-FILE
+        ASSIGN TO "LITERALCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CARD-FILE-STATUS.
+    SELECT LITERAL-VALUE-LOG
+        ASSIGN TO "LITERALVALUELOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT COERCION-FAILURE-LOG
+        ASSIGN TO "LITERALCOERCIONFAILURES"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 EPOCH-OFFSET PIC S9(9) COMP-5 VALUE 0.
-01 EPOCH-DAY PIC S9(9) COMP-5.
+FILE SECTION.
+*> One typed literal per card: the Iceberg literal type and its raw
+*> text representation, to be coerced to a canonical numeric value for
+*> the numeric types (BOOLEAN/INTEGER/LONG/FLOAT/DOUBLE/DECIMAL).
+FD LITERAL-CARD-FILE.
+01 LITERAL-CARD.
+   05 LITERAL-TYPE PIC X(10).
+   05 LITERAL-RAW-VALUE PIC X(64).
 
-PROCEDURE DIVISION.
+FD LITERAL-VALUE-LOG.
+01 LITERAL-VALUE-LINE PIC X(120).
 
-IDENTIFICATION DIVISION.
-START-PROGRAM.
+FD COERCION-FAILURE-LOG.
+01 COERCION-FAILURE-LINE PIC X(120).
+
+WORKING-STORAGE SECTION.
+01 WS-CARD-FILE-STATUS PIC XX.
+   88 WS-FILE-OK VALUE '00'.
+01 WS-CARD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CARDS VALUE 'Y'.
 
-    PERFORM GET-LITERAL-VALUE
-    DISPLAY "Literal value: " LITERAL-VALUE
+01 WS-LITERAL-VALUE PIC S9(18)V9(9) COMP-3.
+01 WS-LITERAL-VALUE-DISPLAY PIC -(18)9.9(9).
+01 WS-NUMVAL-CHECK PIC S9(4) COMP.
+01 WS-COERCION-OK-SWITCH PIC X.
+   88 WS-COERCION-OK VALUE 'Y'.
 
+PROCEDURE DIVISION.
+
+MAIN-PROCEDURE.
+    OPEN INPUT LITERAL-CARD-FILE.
+    IF WS-FILE-OK
+        OPEN OUTPUT LITERAL-VALUE-LOG
+        OPEN OUTPUT COERCION-FAILURE-LOG
+        MOVE 'N' TO WS-CARD-EOF-SWITCH
+        PERFORM PROCESS-ONE-LITERAL-CARD UNTIL END-OF-CARDS
+        CLOSE LITERAL-CARD-FILE
+        CLOSE LITERAL-VALUE-LOG
+        CLOSE COERCION-FAILURE-LOG
+    END-IF.
     STOP RUN.
 
-GET-LITERAL-VALUE SECTION.
-    MOVE ZERO TO LITERAL-VALUE
-
-    EVALUATE TRUE
-        WHEN LITERAL-TYPE = 'BOOLEAN'
-            MOVE LITERAL-BOOLEAN-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'INTEGER'
-            MOVE LITERAL-INTEGER-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'LONG'
-            MOVE LITERAL-LONG-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'FLOAT'
-            MOVE LITERAL-FLOAT-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'DOUBLE'
-            MOVE LITERAL-DOUBLE-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'STRING'
-            MOVE LITERAL-STRING-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'UUID'
-            MOVE LITERAL-UUID-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'FIXED'
-            MOVE LITERAL-FIXED-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'BINARY'
-            MOVE LITERAL-BINARY-VALUE TO LITERAL-VALUE
-        WHEN LITERAL-TYPE = 'DECIMAL'
-            MOVE LITERAL-DECIMAL-VALUE TO LITERAL-VALUE
+PROCESS-ONE-LITERAL-CARD.
+    READ LITERAL-CARD-FILE
+        AT END SET END-OF-CARDS TO TRUE
+        NOT AT END
+            PERFORM GET-LITERAL-VALUE
+            IF WS-COERCION-OK
+                PERFORM WRITE-LITERAL-VALUE-LINE
+            ELSE
+                PERFORM WRITE-COERCION-FAILURE-LINE
+            END-IF
+    END-READ.
+
+*> Coerces the card's raw text into WS-LITERAL-VALUE for every numeric
+*> literal type; a value that fails FUNCTION TEST-NUMVAL for its type
+*> is logged as a coercion failure instead of silently becoming zero.
+GET-LITERAL-VALUE.
+    MOVE ZERO TO WS-LITERAL-VALUE.
+    SET WS-COERCION-OK TO TRUE.
+    EVALUATE LITERAL-TYPE
+        WHEN 'BOOLEAN'
+            IF LITERAL-RAW-VALUE = 'TRUE'
+                MOVE 1 TO WS-LITERAL-VALUE
+            ELSE
+                IF LITERAL-RAW-VALUE = 'FALSE'
+                    MOVE 0 TO WS-LITERAL-VALUE
+                ELSE
+                    SET WS-COERCION-OK-SWITCH TO 'N'
+                END-IF
+            END-IF
+        WHEN 'INTEGER' WHEN 'LONG' WHEN 'FLOAT' WHEN 'DOUBLE'
+                WHEN 'DECIMAL' WHEN 'FIXED'
+            PERFORM COERCE-NUMERIC-LITERAL
+        WHEN 'STRING' WHEN 'UUID' WHEN 'BINARY'
+            CONTINUE
+        WHEN OTHER
+            SET WS-COERCION-OK-SWITCH TO 'N'
     END-EVALUATE.
 
-    MOVE EPOCH-OFFSET TO EPOCH-DAY.
+COERCE-NUMERIC-LITERAL.
+    COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL (LITERAL-RAW-VALUE).
+    IF WS-NUMVAL-CHECK = 0
+        COMPUTE WS-LITERAL-VALUE = FUNCTION NUMVAL (LITERAL-RAW-VALUE)
+    ELSE
+        SET WS-COERCION-OK-SWITCH TO 'N'
+    END-IF.
+
+WRITE-LITERAL-VALUE-LINE.
+    MOVE WS-LITERAL-VALUE TO WS-LITERAL-VALUE-DISPLAY.
+    IF LITERAL-TYPE = 'STRING' OR 'UUID' OR 'BINARY'
+        STRING 'LITERAL TYPE ' LITERAL-TYPE DELIMITED BY SPACE
+            ' VALUE [' LITERAL-RAW-VALUE DELIMITED BY SPACE
+            ']' DELIMITED BY SIZE
+            INTO LITERAL-VALUE-LINE
+    ELSE
+        STRING 'LITERAL TYPE ' LITERAL-TYPE DELIMITED BY SPACE
+            ' VALUE ' WS-LITERAL-VALUE-DISPLAY DELIMITED BY SIZE
+            INTO LITERAL-VALUE-LINE
+    END-IF.
+    WRITE LITERAL-VALUE-LINE.
 
-EXIT SECTION.
\ No newline at end of file
+WRITE-COERCION-FAILURE-LINE.
+    STRING 'CANNOT COERCE [' LITERAL-RAW-VALUE DELIMITED BY SPACE
+        '] TO TYPE ' LITERAL-TYPE DELIMITED BY SPACE
+        INTO COERCION-FAILURE-LINE.
+    WRITE COERCION-FAILURE-LINE.
