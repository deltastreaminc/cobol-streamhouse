@@ -2,124 +2,311 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. HADOOP-TABLE-OPERATIONS.
 
 ENVIRONMENT DIVISION.
-    COPY COMMON-CONFIGURATION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VERSION-HINT-FILE
+        ASSIGN TO "VERSIONHINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HINT-FILE-STATUS.
+    SELECT METADATA-FILE-LISTING-FILE
+        ASSIGN TO "METADATAFILELISTING"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LISTING-FILE-STATUS.
+    SELECT RENAME-REQUEST-FILE
+        ASSIGN TO "RENAMEREQUESTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RENAME-FILE-STATUS.
+    SELECT LOCK-STALE-CONFIG-FILE
+        ASSIGN TO "LOCKSTALECONFIG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOCK-CONFIG-STATUS.
+    SELECT TABLE-OPERATIONS-LOG
+        ASSIGN TO "TABLEOPERATIONSLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> The raw content of version-hint.text as it currently sits on disk -
+*> normally just the decimal version number, but it can be truncated
+*> or otherwise corrupted by a writer that died mid-write.
+FD VERSION-HINT-FILE.
+01 VERSION-HINT-CARD.
+   05 VH-HINT-CONTENT PIC X(20).
+
+*> Version numbers parsed out of the metadata directory listing
+*> (v<N>.metadata.json), one per card, in the order
+*> HadoopTableOperations.getVersionFromPath scans TABLE-METADATA-FILE-PATTERN
+*> matches when the version hint cannot be trusted.
+FD METADATA-FILE-LISTING-FILE.
+01 METADATA-LISTING-CARD.
+   05 MF-VERSION-NUMBER PIC 9(10).
+
+*> One metadata-file commit rename per card: renaming the temporary
+*> metadata file to its final versioned name under the table's
+*> write lock.
+FD RENAME-REQUEST-FILE.
+01 RENAME-REQUEST-CARD.
+   05 RR-SOURCE-FILE PIC X(80).
+   05 RR-DESTINATION-FILE PIC X(80).
+   05 RR-DESTINATION-EXISTS PIC X.
+      88 RR-DESTINATION-ALREADY-EXISTS VALUE 'Y'.
+   05 RR-LOCK-AGE-SECONDS PIC 9(9).
+   05 RR-LOCK-OWNER PIC X(30).
+   05 RR-OVERRIDE-AUTHORIZED PIC X.
+      88 RR-OVERRIDE-IS-AUTHORIZED VALUE 'Y'.
+
+*> Shop-wide override of WS-LOCK-STALE-THRESHOLD-SECONDS-DEFAULT, one
+*> card, mirrors the TABLESIZEPARAMS convention of overriding compiled
+*> defaults from an external card rather than a recompile.
+FD LOCK-STALE-CONFIG-FILE.
+01 LOCK-STALE-CONFIG-CARD.
+   05 LC-THRESHOLD-SECONDS PIC 9(9).
+
+FD TABLE-OPERATIONS-LOG.
+01 TABLE-OPERATIONS-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-    01 CURRENT-METADATA          USAGE POINTER.
-    01 VERSION                   PIC 9(10) COMP.
-    01 SHOULD-REFRESH            PIC 9 COMP-1 VALUE 1.
-
-    01 VERSION-PATTERN           PIC X(100) VALUE 'v([^\\.]*)\\..*'.
-    01 TABLE-METADATA-PARSER-CODEC-VALUES.
-        05 FILLER OCCURS 10 TIMES.
-           10 CODEC-VALUE         PIC X(50).
-
-    01 TEMP-METADATA-FILE        PIC X(100).
-    01 FINAL-METADATA-FILE       PIC X(100).
-    01 NEXT-VERSION              PIC 9(10) COMP.
-    01 CODEC-NAME                PIC X(100).
-    01 CODEC                     PIC X(50).
-    01 FILE-EXTENSION            PIC X(20).
-
-    01 TEMP-VERSION-HINT-FILE    PIC X(100).
-    01 VERSION-TO-WRITE          PIC 9(10) COMP.
-
-    01 SOURCE-FILE               PIC X(100).
-    01 DESTINATION-FILE          PIC X(100).
-
-    COPY LOCK-MANAGER.
-    COPY FILE-IO.
-    COPY LOCATION-PROVIDER.
-    COPY ENCRYPTION-MANAGER.
-    COPY PAIR.
+01 WS-HINT-FILE-STATUS PIC XX.
+   88 WS-HINT-FILE-OK VALUE '00'.
+01 WS-LISTING-FILE-STATUS PIC XX.
+   88 WS-LISTING-FILE-OK VALUE '00'.
+01 WS-LISTING-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-LISTING VALUE 'Y'.
+01 WS-RENAME-FILE-STATUS PIC XX.
+   88 WS-RENAME-FILE-OK VALUE '00'.
+01 WS-RENAME-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-RENAME-REQUESTS VALUE 'Y'.
+01 WS-LOCK-CONFIG-STATUS PIC XX.
+   88 WS-LOCK-CONFIG-OK VALUE '00'.
+
+01 WS-HINT-LENGTH PIC 9(3) COMP VALUE 0.
+01 WS-HINT-IS-VALID-SWITCH PIC X VALUE 'N'.
+   88 WS-HINT-IS-VALID VALUE 'Y'.
+01 WS-CURRENT-VERSION PIC 9(10) VALUE 0.
+01 WS-RECOVERED-VERSION PIC 9(10) VALUE 0.
+01 WS-RECOVERY-PERFORMED-SWITCH PIC X VALUE 'N'.
+   88 WS-RECOVERY-WAS-PERFORMED VALUE 'Y'.
+
+*> Default lock-heartbeat expiry window this shop's lock managers use
+*> when LOCKSTALECONFIG carries no override card: a rename still
+*> holding its lock past this many seconds is treated as abandoned by
+*> a dead writer, not as a live conflict.
+01 WS-LOCK-STALE-THRESHOLD-DEFAULT PIC 9(9) VALUE 300.
+01 WS-LOCK-STALE-THRESHOLD-SECONDS PIC 9(9) VALUE 300.
+
+01 WS-STALE-LOCK-COUNT PIC 9(7) VALUE 0.
+01 WS-DEFERRED-LOCK-COUNT PIC 9(7) VALUE 0.
+01 WS-SUCCESSFUL-RENAME-COUNT PIC 9(7) VALUE 0.
+01 WS-REJECTED-RENAME-COUNT PIC 9(7) VALUE 0.
+
+01 WS-VERSION-DISPLAY PIC Z(9)9.
+01 WS-STALE-COUNT-DISPLAY PIC Z(6)9.
+01 WS-DEFERRED-COUNT-DISPLAY PIC Z(6)9.
+01 WS-SUCCESS-COUNT-DISPLAY PIC Z(6)9.
+01 WS-REJECT-COUNT-DISPLAY PIC Z(6)9.
+01 WS-LOCK-AGE-DISPLAY PIC Z(8)9.
 
 PROCEDURE DIVISION.
-    MAIN-PARAGRAPH.
-        PERFORM CURRENT-OPERATION.
-        PERFORM REFRESH-OPERATION.
-        PERFORM COMMIT-OPERATION.
-        PERFORM TEMP-OPERATION.
-        PERFORM GET-METADATA-FILE.
-        PERFORM VERSION-HINT-OPERATION.
-        PERFORM RENAME-TO-FINAL.
-        PERFORM TRY-DELETE.
-        PERFORM CHECK-UUID.
-
-    CURRENT-OPERATION.
-        IF SHOULD-REFRESH = 1
-            PERFORM REFRESH
-        ELSE
-            RETURN CURRENT-METADATA
-        END-IF.
-
-    REFRESH-OPERATION.
-        PERFORM FIND-VERSION.
-        PERFORM UPDATE-VERSION-AND-METADATA.
-        SET SHOULD-REFRESH TO 0.
-        RETURN CURRENT-METADATA.
-
-    COMMIT-OPERATION.
-        PERFORM GET-CURRENT-VERSION-AND-METADATA.
-        IF BASE-METADATA <> CURRENT-METADATA
-            RAISE COMMIT-FAILED-EXCEPTION
-        END-IF.
-        IF BASE-METADATA = METADATA
-            RETURN
-        END-IF.
-        PERFORM VALIDATE-LOCATION-AND-METADATA-LOCATION.
-        PERFORM GET-CODEC-AND-FILE-EXTENSION.
-        PERFORM CREATE-TEMP-METADATA-FILE.
-        PERFORM GET-NEXT-VERSION.
-        PERFORM GET-FINAL-METADATA-FILE.
-        PERFORM RENAME-TO-FINAL.
-        PERFORM WRITE-VERSION-HINT.
-        PERFORM DELETE-REMOVED-METADATA-FILES.
-        SET SHOULD-REFRESH TO 1.
-
-    TEMP-OPERATION.
-        RETURN NEW-TEMPORARY-TABLE-OPERATIONS.
-
-    GET-METADATA-FILE.
-        PERFORM ITERATE-CODECS.
-        RETURN METADATA-FILE.
-
-    VERSION-HINT-OPERATION.
-        PERFORM FIND-VERSION.
-        PERFORM WRITE-VERSION-TO-PATH.
-
-    RENAME-TO-FINAL.
-        PERFORM ACQUIRE-LOCK.
-        PERFORM VERIFY-NO-EXISTING-DESTINATION.
-        PERFORM RENAME-FILE.
-        PERFORM RELEASE-LOCK.
-
-    TRY-DELETE.
-        PERFORM DELETE-FILE.
-
-    CHECK-UUID.
-        PERFORM VALIDATE-UUID.
-        RETURN NEW-METADATA.
-
-    IDENTIFICATION DIVISION.
-    PROGRAM-ID. UTIL.
-
-    ENVIRONMENT DIVISION.
-        COPY COMMON-CONFIGURATION.
-
-    DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 VERSION-HINT-FILENAME   PIC X(50) VALUE 'version-hint.metadata'.
-
-    PROCEDURE DIVISION.
-        GET-FS.
-            RETURN FILESYSTEM-FOR-PATH.
-
-        WRITE-VERSION-TO-PATH.
-            OPEN OUTPUT TEMP-VERSION-HINT-FILE
-            WRITE VERSION-TO-WRITE
-            CLOSE TEMP-VERSION-HINT-FILE
-            RENAME TEMP-VERSION-HINT-FILE TO VERSION-HINT-FILENAME.
-
-COPY COMMON-STRUCTURES.
-COPY ICEBERG-EXCEPTIONS.
\ No newline at end of file
+
+MAIN-PROCEDURE.
+    OPEN OUTPUT TABLE-OPERATIONS-LOG.
+    PERFORM LOAD-LOCK-STALE-THRESHOLD.
+    PERFORM DETERMINE-CURRENT-VERSION.
+    PERFORM PROCESS-RENAME-REQUESTS.
+    CLOSE TABLE-OPERATIONS-LOG.
+    STOP RUN.
+
+*> Picks up a shop-wide override of the stale-lock window from
+*> LOCKSTALECONFIG, same idea as SIZE-BASED-FILE-REWRITER's parameter
+*> card lookup; absent the card, the compiled default still applies.
+LOAD-LOCK-STALE-THRESHOLD.
+    MOVE WS-LOCK-STALE-THRESHOLD-DEFAULT TO WS-LOCK-STALE-THRESHOLD-SECONDS.
+    OPEN INPUT LOCK-STALE-CONFIG-FILE.
+    IF WS-LOCK-CONFIG-OK
+        READ LOCK-STALE-CONFIG-FILE
+            AT END CONTINUE
+            NOT AT END MOVE LC-THRESHOLD-SECONDS
+                TO WS-LOCK-STALE-THRESHOLD-SECONDS
+        END-READ
+        CLOSE LOCK-STALE-CONFIG-FILE
+    END-IF.
+
+*> Mirrors HadoopTableOperations.findVersion(): trust version-hint.text
+*> when it parses as a clean decimal number, otherwise fall back to
+*> scanning the metadata directory listing for the highest version
+*> present, exactly as the real implementation does when the hint
+*> file is missing or unreadable.
+DETERMINE-CURRENT-VERSION.
+    MOVE 'N' TO WS-HINT-IS-VALID-SWITCH.
+    OPEN INPUT VERSION-HINT-FILE.
+    IF WS-HINT-FILE-OK
+        READ VERSION-HINT-FILE
+            AT END CONTINUE
+            NOT AT END PERFORM VALIDATE-VERSION-HINT
+        END-READ
+        CLOSE VERSION-HINT-FILE
+    END-IF.
+    IF WS-HINT-IS-VALID
+        MOVE VH-HINT-CONTENT (1:WS-HINT-LENGTH) TO WS-CURRENT-VERSION
+        MOVE WS-CURRENT-VERSION TO WS-VERSION-DISPLAY
+        MOVE SPACES TO TABLE-OPERATIONS-LINE
+        STRING "VERSION HINT OK - CURRENT VERSION=" WS-VERSION-DISPLAY
+            DELIMITED BY SIZE
+            INTO TABLE-OPERATIONS-LINE
+        WRITE TABLE-OPERATIONS-LINE
+    ELSE
+        MOVE SPACES TO TABLE-OPERATIONS-LINE
+        STRING "VERSION HINT CORRUPT OR MISSING - RECOVERING FROM"
+            " METADATA FILE LISTING" DELIMITED BY SIZE
+            INTO TABLE-OPERATIONS-LINE
+        WRITE TABLE-OPERATIONS-LINE
+        PERFORM RECOVER-VERSION-FROM-LISTING
+    END-IF.
+
+*> Trailing spaces on a PIC X field fail a NUMERIC class test even
+*> when the significant digits are fine, so the content is trimmed to
+*> its actual length first, the same trailing-space trim used
+*> elsewhere in this codebase for STRING operands.
+VALIDATE-VERSION-HINT.
+    PERFORM COMPUTE-HINT-LENGTH.
+    IF WS-HINT-LENGTH > 0
+            AND VH-HINT-CONTENT (1:WS-HINT-LENGTH) IS NUMERIC
+        SET WS-HINT-IS-VALID TO TRUE
+    END-IF.
+
+COMPUTE-HINT-LENGTH.
+    MOVE 20 TO WS-HINT-LENGTH.
+    PERFORM UNTIL WS-HINT-LENGTH = 0
+            OR VH-HINT-CONTENT (WS-HINT-LENGTH:1) NOT = SPACE
+        SUBTRACT 1 FROM WS-HINT-LENGTH
+    END-PERFORM.
+
+RECOVER-VERSION-FROM-LISTING.
+    MOVE 0 TO WS-RECOVERED-VERSION.
+    OPEN INPUT METADATA-FILE-LISTING-FILE.
+    IF WS-LISTING-FILE-OK
+        PERFORM SCAN-ONE-LISTED-VERSION UNTIL END-OF-LISTING
+        CLOSE METADATA-FILE-LISTING-FILE
+    END-IF.
+    MOVE WS-RECOVERED-VERSION TO WS-CURRENT-VERSION.
+    SET WS-RECOVERY-WAS-PERFORMED TO TRUE.
+    MOVE WS-CURRENT-VERSION TO WS-VERSION-DISPLAY.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "RECOVERED VERSION FROM METADATA LISTING=" WS-VERSION-DISPLAY
+        DELIMITED BY SIZE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
+    PERFORM REWRITE-VERSION-HINT-FILE.
+
+*> Once the hint has been reconstructed from the metadata listing, the
+*> recovered value is written back to version-hint.text so the next
+*> run trusts the hint again instead of re-scanning the listing every
+*> time.
+REWRITE-VERSION-HINT-FILE.
+    MOVE SPACES TO VERSION-HINT-CARD.
+    MOVE WS-CURRENT-VERSION TO VH-HINT-CONTENT.
+    OPEN OUTPUT VERSION-HINT-FILE.
+    WRITE VERSION-HINT-CARD.
+    CLOSE VERSION-HINT-FILE.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "VERSION HINT FILE REWRITTEN WITH RECOVERED VERSION="
+        WS-VERSION-DISPLAY DELIMITED BY SIZE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
+
+SCAN-ONE-LISTED-VERSION.
+    READ METADATA-FILE-LISTING-FILE
+        AT END SET END-OF-LISTING TO TRUE
+        NOT AT END
+            IF MF-VERSION-NUMBER > WS-RECOVERED-VERSION
+                MOVE MF-VERSION-NUMBER TO WS-RECOVERED-VERSION
+            END-IF
+    END-READ.
+
+*> Mirrors the rename-to-final step under the table's write lock: a
+*> lock still held well past the heartbeat window belongs to a writer
+*> that is presumed dead, but breaking it is destructive enough that
+*> it only proceeds when the request carries an operator override; an
+*> unauthorized stale lock is deferred rather than broken outright.
+*> A live conflict (destination already present, lock still fresh) is
+*> rejected exactly as CommitFailedException would reject it.
+PROCESS-RENAME-REQUESTS.
+    OPEN INPUT RENAME-REQUEST-FILE.
+    IF WS-RENAME-FILE-OK
+        PERFORM PROCESS-ONE-RENAME-REQUEST UNTIL END-OF-RENAME-REQUESTS
+        PERFORM WRITE-RENAME-SUMMARY-LINE
+        CLOSE RENAME-REQUEST-FILE
+    END-IF.
+
+PROCESS-ONE-RENAME-REQUEST.
+    READ RENAME-REQUEST-FILE
+        AT END SET END-OF-RENAME-REQUESTS TO TRUE
+        NOT AT END
+            IF RR-LOCK-AGE-SECONDS > WS-LOCK-STALE-THRESHOLD-SECONDS
+                IF RR-OVERRIDE-IS-AUTHORIZED
+                    PERFORM BREAK-STALE-LOCK-AND-RENAME
+                ELSE
+                    PERFORM DEFER-STALE-LOCK-RENAME
+                END-IF
+            ELSE IF RR-DESTINATION-ALREADY-EXISTS
+                PERFORM REJECT-RENAME
+            ELSE
+                PERFORM ACCEPT-RENAME
+            END-IF
+    END-READ.
+
+BREAK-STALE-LOCK-AND-RENAME.
+    ADD 1 TO WS-STALE-LOCK-COUNT.
+    ADD 1 TO WS-SUCCESSFUL-RENAME-COUNT.
+    MOVE RR-LOCK-AGE-SECONDS TO WS-LOCK-AGE-DISPLAY.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "STALE LOCK DETECTED OWNER=" RR-LOCK-OWNER DELIMITED BY SPACE
+        " AGE-SECONDS=" WS-LOCK-AGE-DISPLAY DELIMITED BY SIZE
+        " - OVERRIDE AUTHORIZED, LOCK BROKEN, RENAMED " RR-SOURCE-FILE
+        DELIMITED BY SPACE
+        " -> " RR-DESTINATION-FILE DELIMITED BY SPACE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
+
+DEFER-STALE-LOCK-RENAME.
+    ADD 1 TO WS-STALE-LOCK-COUNT.
+    ADD 1 TO WS-DEFERRED-LOCK-COUNT.
+    MOVE RR-LOCK-AGE-SECONDS TO WS-LOCK-AGE-DISPLAY.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "STALE LOCK DETECTED OWNER=" RR-LOCK-OWNER DELIMITED BY SPACE
+        " AGE-SECONDS=" WS-LOCK-AGE-DISPLAY DELIMITED BY SIZE
+        " - NO OPERATOR OVERRIDE, RENAME DEFERRED " RR-SOURCE-FILE
+        DELIMITED BY SPACE
+        " -> " RR-DESTINATION-FILE DELIMITED BY SPACE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
+
+REJECT-RENAME.
+    ADD 1 TO WS-REJECTED-RENAME-COUNT.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "RENAME REJECTED - DESTINATION ALREADY EXISTS " RR-DESTINATION-FILE
+        DELIMITED BY SPACE
+        " (COMMIT FAILED)" DELIMITED BY SIZE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
+
+ACCEPT-RENAME.
+    ADD 1 TO WS-SUCCESSFUL-RENAME-COUNT.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "RENAMED " RR-SOURCE-FILE DELIMITED BY SPACE
+        " -> " RR-DESTINATION-FILE DELIMITED BY SPACE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
+
+WRITE-RENAME-SUMMARY-LINE.
+    MOVE WS-STALE-LOCK-COUNT TO WS-STALE-COUNT-DISPLAY.
+    MOVE WS-DEFERRED-LOCK-COUNT TO WS-DEFERRED-COUNT-DISPLAY.
+    MOVE WS-SUCCESSFUL-RENAME-COUNT TO WS-SUCCESS-COUNT-DISPLAY.
+    MOVE WS-REJECTED-RENAME-COUNT TO WS-REJECT-COUNT-DISPLAY.
+    MOVE SPACES TO TABLE-OPERATIONS-LINE.
+    STRING "SUMMARY RENAMED=" WS-SUCCESS-COUNT-DISPLAY DELIMITED BY SIZE
+        " REJECTED=" WS-REJECT-COUNT-DISPLAY DELIMITED BY SIZE
+        " STALE-LOCKS-SEEN=" WS-STALE-COUNT-DISPLAY DELIMITED BY SIZE
+        " STALE-LOCKS-DEFERRED=" WS-DEFERRED-COUNT-DISPLAY DELIMITED BY SIZE
+        INTO TABLE-OPERATIONS-LINE.
+    WRITE TABLE-OPERATIONS-LINE.
