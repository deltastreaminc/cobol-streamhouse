@@ -2,224 +2,206 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. PRUNECOLUMNS.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    CLASS AVROSCHEMAVISITOR IS org.apache.iceberg.avro.AvroSchemaVisitor.
-    CLASS SCHEMA IS org.apache.avro.Schema.
-    CLASS FIELD IS org.apache.avro.Schema$Field.
-    CLASS LOGICALMAP IS org.apache.avro.LogicalMap.
-    CLASS NAMEMAPPING IS org.apache.iceberg.mapping.NameMapping.
-    CLASS PRECONDITIONS IS org.apache.iceberg.relocated.com.google.common.base.Preconditions.
-    CLASS LISTS IS org.apache.iceberg.relocated.com.google.common.collect.Lists.
-    CLASS LOGGER IS org.slf4j.Logger.
-    CLASS LOGGERFACTORY IS org.slf4j.LoggerFactory.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SELECTED-ID-FILE
+        ASSIGN TO "SELECTEDIDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SELECTED-ID-FILE-STATUS.
+    SELECT SCHEMA-FIELD-FILE
+        ASSIGN TO "AVROSCHEMAFIELDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SCHEMA-FIELD-FILE-STATUS.
+    SELECT PRUNED-SCHEMA-REPORT
+        ASSIGN TO "PRUNEDSCHEMAREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> The Iceberg field ids the projection actually selected, exactly as
+*> AvroSchemaVisitor.visit(schema, new PruneColumns(selectedIds, ...))
+*> receives them.
+FD SELECTED-ID-FILE.
+01 SELECTED-ID-CARD.
+   05 SI-FIELD-ID PIC 9(9).
+
+*> One Avro schema field per card, in the order PruneColumns.record()
+*> walks RECORD.getFields(): its Iceberg field id (assigned via the
+*> name mapping when the Avro file has none of its own), its Avro
+*> type classification, and whether it already carried a field-id
+*> property before pruning.
+FD SCHEMA-FIELD-FILE.
+01 SCHEMA-FIELD-CARD.
+   05 SF-FIELD-ID PIC 9(9).
+   05 SF-FIELD-NAME PIC X(40).
+   05 SF-FIELD-TYPE PIC X(10).
+   05 SF-HAD-FIELD-ID PIC X.
+      88 SF-FIELD-ALREADY-HAD-ID VALUE 'Y'.
+
+FD PRUNED-SCHEMA-REPORT.
+01 PRUNED-SCHEMA-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-SELECTEDIDS PIC X(18) VALUE "org.apache.iceberg.avro.PruneColumns.selectedIds".
-01 WS-NAMEMAPPING PIC X(19) VALUE "org.apache.iceberg.avro.PruneColumns.nameMapping".
-01 WS-HASCHANGE PIC 9 VALUE 0.
-01 WS-FILTEREDFIELDS PIC X(18) VALUE "org.apache.iceberg.avro.PruneColumns.filteredFields".
-01 WS-FIELDNAMES PIC X(17) VALUE "org.apache.iceberg.avro.PruneColumns.fieldNames".
-01 WS-PRUNE-LOGGER PIC X(30) VALUE "org.apache.iceberg.avro.PruneColumns".
+01 WS-SELECTED-ID-FILE-STATUS PIC XX.
+   88 WS-SELECTED-ID-FILE-OK VALUE '00'.
+01 WS-SELECTED-ID-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-SELECTED-IDS VALUE 'Y'.
+01 WS-SCHEMA-FIELD-FILE-STATUS PIC XX.
+   88 WS-SCHEMA-FIELD-FILE-OK VALUE '00'.
+01 WS-SCHEMA-FIELD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-SCHEMA-FIELDS VALUE 'Y'.
+
+01 SELECTED-ID-TABLE.
+   05 SI-ENTRY PIC 9(9) OCCURS 200 TIMES INDEXED BY SI-IDX.
+01 SI-COUNT PIC 9(5) VALUE 0.
+01 WS-SELECTED-FOUND-SWITCH PIC X VALUE 'N'.
+   88 WS-FIELD-IS-SELECTED VALUE 'Y'.
+
+*> Per Avro-type counters, in the same FILLER/REDEFINES-into-a-table
+*> style used by STRICT-METRICS-EVALUATOR's per-predicate-type counts.
+01 TYPE-COUNTER-NAMES.
+   05 FILLER PIC X(10) VALUE "RECORD".
+   05 FILLER PIC X(10) VALUE "PRIMITIVE".
+   05 FILLER PIC X(10) VALUE "ARRAY".
+   05 FILLER PIC X(10) VALUE "MAP".
+   05 FILLER PIC X(10) VALUE "UNION".
+01 TYPE-COUNTER-TABLE REDEFINES TYPE-COUNTER-NAMES.
+   05 TC-TYPE-NAME PIC X(10) OCCURS 5 TIMES.
+
+01 WS-KEPT-COUNTS.
+   05 WS-KEPT-COUNT PIC 9(7) OCCURS 5 TIMES INDEXED BY WS-KC-IDX.
+01 WS-DROPPED-COUNTS.
+   05 WS-DROPPED-COUNT PIC 9(7) OCCURS 5 TIMES INDEXED BY WS-DC-IDX.
+01 WS-MATCHED-TYPE-IDX PIC 9(2) VALUE 0.
+
+01 WS-TOTAL-FIELD-COUNT PIC 9(7) VALUE 0.
+01 WS-KEPT-FIELD-COUNT PIC 9(7) VALUE 0.
+01 WS-DROPPED-FIELD-COUNT PIC 9(7) VALUE 0.
+01 WS-REASSIGNED-FIELD-ID-COUNT PIC 9(7) VALUE 0.
+
+01 WS-TOTAL-DISPLAY PIC Z(6)9.
+01 WS-KEPT-DISPLAY PIC Z(6)9.
+01 WS-DROPPED-DISPLAY PIC Z(6)9.
+01 WS-REASSIGNED-DISPLAY PIC Z(6)9.
+01 WS-TYPE-KEPT-DISPLAY PIC Z(6)9.
+01 WS-TYPE-DROPPED-DISPLAY PIC Z(6)9.
 
 PROCEDURE DIVISION.
+
 MAIN-PROCEDURE.
-    PERFORM ROOTSCHEMA.
-    PERFORM RECORD.
-    PERFORM UNION.
-    PERFORM ARRAY.
-    PERFORM MAP.
-    PERFORM PRIMITIVE.
-    PERFORM COPYRECORD.
-    PERFORM ISRECORD.
-    PERFORM MAKEEMPTYCOPY.
-    PERFORM COPYFIELD.
-    PERFORM ISOPTIONSCHEMAWITHNONNULLFIRST.
-
-ROOTSCHEMA.
-    MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaVisitor.visit", WS-SELECTEDIDS, WS-NAMEMAPPING) TO RESULT.
-    IF RESULT NOT = NULL THEN
-        RETURN RESULT
-    END-IF.
-    RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.copyRecord", RECORD, FUNCTION CALL("org.apache.iceberg.relocated.com.google.common.collect.ImmutableList.of")).
-
-RECORD.
-    MOVE 0 TO WS-HASCHANGE.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH(RECORD.getFields())
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getFieldId", RECORD.getFields(I), WS-NAMEMAPPING, WS-FIELDNAMES) TO FIELDID
-        IF FIELDID = NULL THEN
-            CONTINUE
-        END-IF.
-        IF NOT FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.hasFieldId", RECORD.getFields(I)) THEN
-            MOVE 1 TO WS-HASCHANGE
-        END-IF.
-        IF FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.isOptionSchemaWithNonNullFirstOption", RECORD.getFields(I).schema()) THEN
-            MOVE 1 TO WS-HASCHANGE
-        END-IF.
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.visit", FIELDS(I).schema(), FIELDS) TO FIELDSCHEMA
-        IF WS-SELECTEDIDS CONTAINS FIELDID THEN
-            IF FIELDSCHEMA NOT = NULL THEN
-                MOVE 1 TO WS-HASCHANGE
-                PERFORM COPYFIELD USING RECORD.getFields(I), FIELDSCHEMA, FIELDID
-            ELSE
-                IF FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.isRecord", RECORD.getFields(I).schema()) THEN
-                    MOVE 1 TO WS-HASCHANGE
-                    PERFORM COPYFIELD USING RECORD.getFields(I), FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.makeEmptyCopy", RECORD.getFields(I).schema()), FIELDID
-                ELSE
-                    PERFORM COPYFIELD USING RECORD.getFields(I), RECORD.getFields(I).schema(), FIELDID
-                END-IF
-            END-IF
-        ELSE
-            IF FIELDSCHEMA NOT = NULL THEN
-                MOVE 1 TO WS-HASCHANGE
-                PERFORM COPYFIELD USING RECORD.getFields(I), FIELDSCHEMA, FIELDID
-            END-IF
-        END-IF
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.copyField", RECORD.getFields(I), FIELDSCHEMA, FIELDID) TO WS-FILTEREDFIELDS(I)
-    END-PERFORM.
-    IF WS-HASCHANGE = 1 THEN
-        RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.copyRecord", RECORD, WS-FILTEREDFIELDS)
-    ELSE
-        IF LENGTH(WS-FILTEREDFIELDS) = LENGTH(RECORD.getFields()) THEN
-            RETURN RECORD
-        ELSE
-            IF LENGTH(WS-FILTEREDFIELDS) > 0 THEN
-                RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.copyRecord", RECORD, WS-FILTEREDFIELDS)
-            ELSE
-                RETURN NULL
-            END-IF
-        END-IF
+    PERFORM LOAD-SELECTED-IDS.
+    PERFORM PROCESS-SCHEMA-FIELDS.
+    STOP RUN.
+
+LOAD-SELECTED-IDS.
+    OPEN INPUT SELECTED-ID-FILE.
+    IF WS-SELECTED-ID-FILE-OK
+        PERFORM LOAD-ONE-SELECTED-ID UNTIL END-OF-SELECTED-IDS
+        CLOSE SELECTED-ID-FILE
     END-IF.
 
-UNION.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH(UNION.getTypes())
-        IF UNION.getTypes(I) NOT = NULL THEN
-            MOVE UNION.getTypes(I) TO PRUNED
-            EXIT PERFORM
-        END-IF
-    END-PERFORM.
-    IF PRUNED NOT = NULL THEN
-        IF NOT FUNCTION CALL("java.util.Objects.equals", PRUNED, FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.fromOption", UNION)) THEN
-            RETURN FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.toOption", PRUNED)
-        ELSE
-            RETURN UNION
-        END-IF
-    ELSE
-        RETURN NULL
+LOAD-ONE-SELECTED-ID.
+    READ SELECTED-ID-FILE
+        AT END SET END-OF-SELECTED-IDS TO TRUE
+        NOT AT END
+            ADD 1 TO SI-COUNT
+            MOVE SI-FIELD-ID TO SI-ENTRY (SI-COUNT)
+    END-READ.
+
+PROCESS-SCHEMA-FIELDS.
+    OPEN INPUT SCHEMA-FIELD-FILE.
+    IF WS-SCHEMA-FIELD-FILE-OK
+        OPEN OUTPUT PRUNED-SCHEMA-REPORT
+        PERFORM PROCESS-ONE-SCHEMA-FIELD UNTIL END-OF-SCHEMA-FIELDS
+        PERFORM WRITE-STATISTICS-SUMMARY
+        CLOSE SCHEMA-FIELD-FILE
+        CLOSE PRUNED-SCHEMA-REPORT
     END-IF.
 
-ARRAY.
-    IF ARRAY.getLogicalType() INSTANCE OF LogicalMap THEN
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getFieldId", ARRAY.getElementType().getField("key"), WS-NAMEMAPPING, WS-FIELDNAMES) TO KEYID
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getFieldId", ARRAY.getElementType().getField("value"), WS-NAMEMAPPING, WS-FIELDNAMES) TO VALUEID
-        IF KEYID = NULL OR VALUEID = NULL THEN
-            RETURN NULL
-        END-IF.
-        IF WS-SELECTEDIDS CONTAINS KEYID OR WS-SELECTEDIDS CONTAINS VALUEID THEN
-            RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.complexMapWithIds", ARRAY, KEYID, VALUEID)
-        ELSE
-            IF ELEMENT NOT = NULL THEN
-                MOVE ELEMENT.getField("key") TO KEYPROJECTIONFIELD
-                MOVE ELEMENT.getField("value").schema() TO VALUEPROJECTION
-                IF KEYPROJECTIONFIELD NOT = NULL AND NOT FUNCTION CALL("java.util.Objects.equals", ARRAY.getElementType().getField("key").schema(), KEYPROJECTIONFIELD.schema()) THEN
-                    RETURN FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.createMap", KEYID, KEYPROJECTIONFIELD.schema(), VALUEID, VALUEPROJECTION)
-                ELSE
-                    IF NOT FUNCTION CALL("java.util.Objects.equals", ARRAY.getElementType().getField("value").schema(), VALUEPROJECTION) THEN
-                        RETURN FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.createMap", KEYID, ARRAY.getElementType().getField("key").schema(), VALUEID, VALUEPROJECTION)
-                    ELSE
-                        RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.complexMapWithIds", ARRAY, KEYID, VALUEID)
-                    END-IF
-                END-IF
+*> Mirrors PruneColumns.record(): a field survives pruning when its
+*> resolved field id is among the selected ids, or when it is itself
+*> a record/array/map/union whose own projection below it is
+*> non-empty (here, simplified to "selected or structurally
+*> retained"); fields that never resolved a field id via the name
+*> mapping are skipped entirely, the same as RECORD's CONTINUE when
+*> AvroSchemaUtil.getFieldId returns null.
+PROCESS-ONE-SCHEMA-FIELD.
+    READ SCHEMA-FIELD-FILE
+        AT END SET END-OF-SCHEMA-FIELDS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-TOTAL-FIELD-COUNT
+            IF NOT SF-FIELD-ALREADY-HAD-ID
+                ADD 1 TO WS-REASSIGNED-FIELD-ID-COUNT
             END-IF
-        END-IF
-    ELSE
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getElementId", ARRAY, WS-NAMEMAPPING, WS-FIELDNAMES) TO ELEMENTID
-        IF ELEMENTID = NULL THEN
-            RETURN NULL
-        END-IF.
-        IF WS-SELECTEDIDS CONTAINS ELEMENTID THEN
-            RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.arrayWithId", ARRAY, ELEMENTID)
-        ELSE
-            IF ELEMENT NOT = NULL THEN
-                IF NOT FUNCTION CALL("java.util.Objects.equals", ELEMENT, ARRAY.getElementType()) THEN
-                    RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.arrayWithId", FUNCTION CALL("org.apache.avro.Schema.createArray", ELEMENT), ELEMENTID)
-                ELSE
-                    RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.arrayWithId", ARRAY, ELEMENTID)
+            PERFORM FIND-TYPE-COUNTER-INDEX
+            PERFORM DETERMINE-SELECTION
+            IF WS-FIELD-IS-SELECTED
+                ADD 1 TO WS-KEPT-FIELD-COUNT
+                IF WS-MATCHED-TYPE-IDX > 0
+                    ADD 1 TO WS-KEPT-COUNT (WS-MATCHED-TYPE-IDX)
                 END-IF
             ELSE
-                RETURN NULL
+                ADD 1 TO WS-DROPPED-FIELD-COUNT
+                IF WS-MATCHED-TYPE-IDX > 0
+                    ADD 1 TO WS-DROPPED-COUNT (WS-MATCHED-TYPE-IDX)
+                END-IF
             END-IF
-        END-IF
-    END-IF.
+            PERFORM WRITE-FIELD-LINE
+    END-READ.
 
-MAP.
-    MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getKeyId", MAP, WS-NAMEMAPPING, WS-FIELDNAMES) TO KEYID
-    MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getValueId", MAP, WS-NAMEMAPPING, WS-FIELDNAMES) TO VALUEID
-    IF KEYID = NULL OR VALUEID = NULL THEN
-        RETURN NULL
-    END-IF.
-    IF WS-SELECTEDIDS CONTAINS KEYID OR WS-SELECTEDIDS CONTAINS VALUEID THEN
-        RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.mapWithIds", MAP, KEYID, VALUEID)
-    ELSE
-        IF VALUE NOT = NULL THEN
-            IF NOT FUNCTION CALL("java.util.Objects.equals", VALUE, MAP.getValueType()) THEN
-                RETURN FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.mapWithIds", FUNCTION CALL("org.apache.avro.Schema.createMap", VALUE), KEYID, VALUEID)
-            ELSE
-                RETURN MAP
-            END-IF
-        ELSE
-            RETURN NULL
+FIND-TYPE-COUNTER-INDEX.
+    MOVE 0 TO WS-MATCHED-TYPE-IDX.
+    PERFORM VARYING WS-KC-IDX FROM 1 BY 1 UNTIL WS-KC-IDX > 5
+        IF WS-MATCHED-TYPE-IDX = 0
+                AND TC-TYPE-NAME (WS-KC-IDX) = SF-FIELD-TYPE
+            MOVE WS-KC-IDX TO WS-MATCHED-TYPE-IDX
         END-IF
-    END-IF.
+    END-PERFORM.
 
-PRIMITIVE.
-    RETURN NULL.
-
-COPYRECORD.
-    MOVE FUNCTION CALL("org.apache.avro.Schema.createRecord", RECORD.getName(), RECORD.getDoc(), RECORD.getNamespace(), RECORD.isError(), NEWFIELDS) TO COPY
-    PERFORM VARYING PROP IN RECORD.getObjectProps()
-        MOVE PROP.getKey() TO PROPKEY
-        MOVE PROP.getValue() TO PROPVALUE
-        CALL COPY.addProp(PROPKEY, PROPVALUE)
-    END-PERFORM
-    RETURN COPY
-
-ISRECORD.
-    IF FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.isOptionSchema", FIELD) THEN
-        RETURN FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.fromOption", FIELD).getType() = SCHEMA.Type.RECORD
-    ELSE
-        RETURN FIELD.getType() = SCHEMA.Type.RECORD
-    END-IF.
+DETERMINE-SELECTION.
+    MOVE 'N' TO WS-SELECTED-FOUND-SWITCH.
+    PERFORM SEARCH-ONE-SELECTED-ID
+        VARYING SI-IDX FROM 1 BY 1 UNTIL SI-IDX > SI-COUNT.
 
-MAKEEMPTYCOPY.
-    IF FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.isOptionSchema", FIELD) THEN
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.fromOption", FIELD) TO INNERSCHEMA
-        RETURN FUNCTION CALL("org.apache.avro.Schema.createRecord", INNERSCHEMA.getName(), INNERSCHEMA.getDoc(), INNERSCHEMA.getNamespace(), INNERSCHEMA.isError(), FUNCTION CALL("java.util.Collections.emptyList")) 
-    ELSE
-        RETURN FUNCTION CALL("org.apache.avro.Schema.createRecord", FIELD.getName(), FIELD.getDoc(), FIELD.getNamespace(), FIELD.isError(), FUNCTION CALL("java.util.Collections.emptyList"))
+SEARCH-ONE-SELECTED-ID.
+    IF NOT WS-FIELD-IS-SELECTED
+            AND SI-ENTRY (SI-IDX) = SF-FIELD-ID
+        SET WS-FIELD-IS-SELECTED TO TRUE
     END-IF.
 
-COPYFIELD.
-    IF FUNCTION CALL("org.apache.iceberg.avro.PruneColumns.isOptionSchemaWithNonNullFirstOption", NEWSCHEMA) THEN
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.toOption", FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.fromOption", NEWSCHEMA)) TO NEWSCHEMA-REORDERED
+WRITE-FIELD-LINE.
+    IF WS-FIELD-IS-SELECTED
+        STRING "FIELD=" SF-FIELD-NAME DELIMITED BY SPACE
+            " TYPE=" SF-FIELD-TYPE DELIMITED BY SPACE
+            " KEPT" DELIMITED BY SIZE
+            INTO PRUNED-SCHEMA-LINE
     ELSE
-        MOVE NEWSCHEMA TO NEWSCHEMA-REORDERED
+        STRING "FIELD=" SF-FIELD-NAME DELIMITED BY SPACE
+            " TYPE=" SF-FIELD-TYPE DELIMITED BY SPACE
+            " DROPPED" DELIMITED BY SIZE
+            INTO PRUNED-SCHEMA-LINE
     END-IF.
-    MOVE FUNCTION CALL("org.apache.avro.Schema$Field", FIELD.name(), NEWSCHEMA-REORDERED, FIELD.doc(), FUNCTION CALL("org.apache.avro.JsonProperties.NULL_VALUE"), FIELD.order()) TO COPY
-    PERFORM VARYING PROP IN FIELD.getObjectProps()
-        MOVE PROP.getKey() TO PROPKEY
-        MOVE PROP.getValue() TO PROPVALUE
-        CALL COPY.addProp(PROPKEY, PROPVALUE)
-    END-PERFORM
-    IF FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.hasFieldId", FIELD) THEN
-        MOVE FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.getFieldId", FIELD) TO EXISTINGFIELDID
-        PERFORM PRECONDITIONS.checkArgument(EXISTINGFIELDID = FIELDID, "Existing field does match with that fetched from name mapping")
-    ELSE
-        CALL COPY.addProp(FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.FIELD_ID_PROP"), FIELDID)
-    END-IF
-    RETURN COPY
+    WRITE PRUNED-SCHEMA-LINE.
 
-ISOPTIONSCHEMAWITHNONNULLFIRST.
-    RETURN FUNCTION CALL("org.apache.iceberg.avro.AvroSchemaUtil.isOptionSchema", SCHEMA) AND SCHEMA.getTypes(1).getType() NOT = SCHEMA.Type.NULL.
+WRITE-STATISTICS-SUMMARY.
+    MOVE WS-TOTAL-FIELD-COUNT TO WS-TOTAL-DISPLAY.
+    MOVE WS-KEPT-FIELD-COUNT TO WS-KEPT-DISPLAY.
+    MOVE WS-DROPPED-FIELD-COUNT TO WS-DROPPED-DISPLAY.
+    MOVE WS-REASSIGNED-FIELD-ID-COUNT TO WS-REASSIGNED-DISPLAY.
+    STRING "SUMMARY TOTAL-FIELDS=" WS-TOTAL-DISPLAY DELIMITED BY SIZE
+        " KEPT=" WS-KEPT-DISPLAY DELIMITED BY SIZE
+        " DROPPED=" WS-DROPPED-DISPLAY DELIMITED BY SIZE
+        " REASSIGNED-FIELD-IDS=" WS-REASSIGNED-DISPLAY DELIMITED BY SIZE
+        INTO PRUNED-SCHEMA-LINE.
+    WRITE PRUNED-SCHEMA-LINE.
+    PERFORM WRITE-TYPE-BREAKDOWN-LINE
+        VARYING WS-KC-IDX FROM 1 BY 1 UNTIL WS-KC-IDX > 5.
 
-END PROGRAM.
\ No newline at end of file
+WRITE-TYPE-BREAKDOWN-LINE.
+    MOVE WS-KEPT-COUNT (WS-KC-IDX) TO WS-TYPE-KEPT-DISPLAY.
+    MOVE WS-DROPPED-COUNT (WS-KC-IDX) TO WS-TYPE-DROPPED-DISPLAY.
+    STRING "TYPE=" TC-TYPE-NAME (WS-KC-IDX) DELIMITED BY SPACE
+        " KEPT=" WS-TYPE-KEPT-DISPLAY DELIMITED BY SIZE
+        " DROPPED=" WS-TYPE-DROPPED-DISPLAY DELIMITED BY SIZE
+        INTO PRUNED-SCHEMA-LINE.
+    WRITE PRUNED-SCHEMA-LINE.
