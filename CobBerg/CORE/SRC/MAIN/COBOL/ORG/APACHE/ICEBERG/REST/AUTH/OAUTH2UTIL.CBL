@@ -1,150 +1,242 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. OAUTH2UTIL.
+PROGRAM-ID. OAUTH2-UTIL.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY "HTTPHeaders.cpy".
-    COPY "HTTPRequest.cpy".
-    COPY "ImmutableHTTPRequest.cpy".
-    COPY "RESTClient.cpy".
-    COPY "RESTUtil.cpy".
-    COPY "ResourcePaths.cpy".
-    COPY "OAuthTokenResponse.cpy".
-    COPY "JsonUtil.cpy".
-    COPY "Pair.cpy".
-    COPY "Tasks.cpy".
-    COPY "OAuth2Properties.cpy".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCOPE-TOKEN-FILE
+        ASSIGN TO "SCOPETOKENCARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SCOPE-TOKEN-STATUS.
+    SELECT SCOPE-VALIDATION-LOG
+        ASSIGN TO "SCOPEVALIDATIONLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TOKEN-CACHE-FILE
+        ASSIGN TO "OAUTHTOKENCACHE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TC-KEY
+        FILE STATUS IS WS-TOKEN-CACHE-STATUS.
+    SELECT TOKEN-FETCH-REQUEST-FILE
+        ASSIGN TO "TOKENFETCHREQUESTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FETCH-REQUEST-STATUS.
+    SELECT TOKEN-FETCH-LOG
+        ASSIGN TO "TOKENFETCHLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One scope token per card; validated against the OAuth2 scope-token
+*> grammar (RFC 6749 NQCHAR: no space, quote, backslash or control
+*> character).
+FD SCOPE-TOKEN-FILE.
+01 SCOPE-TOKEN-CARD PIC X(256).
+
+FD SCOPE-VALIDATION-LOG.
+01 SCOPE-VALIDATION-LINE PIC X(300).
+
+*> Cached access tokens, keyed by client id and requested scope, so a
+*> fetch request within the token's lifetime is served from cache
+*> instead of issuing a new client-credentials request.
+FD TOKEN-CACHE-FILE.
+01 TOKEN-CACHE-REC.
+   05 TC-KEY PIC X(192).
+   05 TC-ACCESS-TOKEN PIC X(512).
+   05 TC-TOKEN-TYPE PIC X(16).
+   05 TC-ISSUED-TOKEN-TYPE PIC X(64).
+   05 TC-EXPIRES-AT-MILLIS PIC 9(18).
+
+*> Each card simulates one client-credentials fetch: the client id and
+*> scope being requested, the token the authorization server would
+*> hand back, and the caller's notion of "now" (in epoch millis) so
+*> cache-expiry checks are reproducible in a batch run.
+FD TOKEN-FETCH-REQUEST-FILE.
+01 TOKEN-FETCH-REQUEST-CARD.
+   05 TFR-CLIENT-ID PIC X(64).
+   05 TFR-SCOPE PIC X(128).
+   05 TFR-ACCESS-TOKEN PIC X(512).
+   05 TFR-TOKEN-TYPE PIC X(16).
+   05 TFR-EXPIRES-IN-SECONDS PIC 9(9).
+   05 TFR-CURRENT-MILLIS PIC 9(18).
+
+FD TOKEN-FETCH-LOG.
+01 TOKEN-FETCH-LINE PIC X(300).
+
 WORKING-STORAGE SECTION.
-01 VALID-SCOPE-TOKEN PIC X(256) VALUE '^[!-~&&[^"\\]]+$'.
-01 SCOPE-DELIMITER PIC X(1) VALUE ' '.
-01 SCOPE-JOINER PIC X(1) VALUE ' '.
-01 AUTHORIZATION-HEADER PIC X(16) VALUE 'Authorization'.
-01 BEARER-PREFIX PIC X(7) VALUE 'Bearer '.
-01 BASIC-PREFIX PIC X(7) VALUE 'Basic '.
-01 CREDENTIAL-SPLITTER PIC X(1) VALUE ':'.
-01 GRANT-TYPE PIC X(10) VALUE 'grant_type'.
-01 CLIENT-CREDENTIALS PIC X(14) VALUE 'client_credentials'.
-01 TOKEN-EXCHANGE PIC X(32) VALUE 'urn:ietf:params:oauth:grant-type:token-exchange'.
-01 SCOPE PIC X(5) VALUE 'scope'.
-01 CLIENT-ID PIC X(9) VALUE 'client_id'.
-01 CLIENT-SECRET PIC X(12) VALUE 'client_secret'.
-01 SUBJECT-TOKEN PIC X(13) VALUE 'subject_token'.
-01 SUBJECT-TOKEN-TYPE PIC X(16) VALUE 'subject_token_type'.
-01 ACTOR-TOKEN PIC X(10) VALUE 'actor_token'.
-01 ACTOR-TOKEN-TYPE PIC X(14) VALUE 'actor_token_type'.
-01 ACCESS-TOKEN PIC X(13) VALUE 'access_token'.
-01 TOKEN-TYPE PIC X(9) VALUE 'token_type'.
-01 EXPIRES-IN PIC X(8) VALUE 'expires_in'.
-01 ISSUED-TOKEN-TYPE PIC X(16) VALUE 'issued_token_type'.
+01 WS-SCOPE-TOKEN-STATUS PIC XX.
+   88 WS-SCOPE-TOKEN-OK VALUE '00'.
+01 WS-TOKEN-CACHE-STATUS PIC XX.
+   88 WS-TOKEN-CACHE-OK VALUE '00'.
+01 WS-FETCH-REQUEST-STATUS PIC XX.
+   88 WS-FETCH-REQUEST-OK VALUE '00'.
+
+*> How far ahead of a cached token's real expiry we stop trusting it -
+*> reused instead of waiting for TC-EXPIRES-AT-MILLIS itself so a fetch
+*> that lands in the last few seconds of a token's life doesn't get
+*> handed a token that expires mid-flight to the resource server.
+01 WS-CACHE-SKEW-MILLIS PIC 9(9) VALUE 30000.
+
+01 WS-SCOPE-TOKEN-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-SCOPE-TOKENS VALUE 'Y'.
+01 WS-FETCH-REQUEST-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-FETCH-REQUESTS VALUE 'Y'.
+
+01 WS-TOKEN-LENGTH PIC 9(3) COMP.
+01 WS-CHAR-IDX PIC 9(3) COMP.
+01 WS-ONE-CHAR PIC X.
+01 WS-CLASSIFICATION PIC X(22).
+01 WS-CLASS-DETECTED-SWITCH PIC X VALUE 'N'.
+   88 WS-CLASS-DETECTED VALUE 'Y'.
+
+01 WS-FETCH-KEY PIC X(192).
+01 WS-CACHE-RESULT PIC X(14).
+01 WS-CACHE-RECORD-EXISTS-SWITCH PIC X.
+   88 WS-CACHE-RECORD-EXISTS VALUE 'Y'.
 
 PROCEDURE DIVISION.
 
-authHeaders.
-    IF token NOT EQUAL SPACES THEN
-        RETURN FUNCTION JSONBUILD('Authorization', FUNCTION CONCATENATE(BEARER-PREFIX, token))
-    ELSE
-        RETURN FUNCTION JSONBUILD().
+MAIN-PROCEDURE.
+    PERFORM VALIDATE-ALL-SCOPE-TOKENS.
+    PERFORM PROCESS-ALL-FETCH-REQUESTS.
+    STOP RUN.
+
+*> Classifies every scope token on SCOPETOKENCARDS as EMPTY, VALID, or
+*> the specific grammar violation it fails on, rather than the plain
+*> true/false isValidScopeToken used to report.
+VALIDATE-ALL-SCOPE-TOKENS.
+    OPEN INPUT SCOPE-TOKEN-FILE.
+    IF WS-SCOPE-TOKEN-OK
+        OPEN OUTPUT SCOPE-VALIDATION-LOG
+        MOVE 'N' TO WS-SCOPE-TOKEN-EOF-SWITCH
+        PERFORM VALIDATE-ONE-SCOPE-TOKEN UNTIL END-OF-SCOPE-TOKENS
+        CLOSE SCOPE-TOKEN-FILE
+        CLOSE SCOPE-VALIDATION-LOG
+    END-IF.
 
-basicAuthHeaders.
-    IF credential NOT EQUAL SPACES THEN
-        RETURN FUNCTION JSONBUILD('Authorization', FUNCTION CONCATENATE(BASIC-PREFIX, FUNCTION Base64Encode(credential)))
+VALIDATE-ONE-SCOPE-TOKEN.
+    READ SCOPE-TOKEN-FILE
+        AT END SET END-OF-SCOPE-TOKENS TO TRUE
+        NOT AT END
+            PERFORM CLASSIFY-SCOPE-TOKEN
+            STRING 'SCOPE TOKEN [' SCOPE-TOKEN-CARD DELIMITED BY SPACE
+                '] ' WS-CLASSIFICATION DELIMITED BY SPACE
+                INTO SCOPE-VALIDATION-LINE
+            WRITE SCOPE-VALIDATION-LINE
+    END-READ.
+
+CLASSIFY-SCOPE-TOKEN.
+    MOVE SPACES TO WS-CLASSIFICATION.
+    MOVE 'N' TO WS-CLASS-DETECTED-SWITCH.
+    PERFORM COMPUTE-TOKEN-LENGTH.
+    IF WS-TOKEN-LENGTH = 0
+        MOVE 'EMPTY' TO WS-CLASSIFICATION
     ELSE
-        RETURN FUNCTION JSONBUILD().
-
-isValidScopeToken.
-    EVALUATE TRUE
-        WHEN FUNCTION MATCHES(scopeToken, VALID-SCOPE-TOKEN)
-            RETURN TRUE
-        WHEN OTHER
-            RETURN FALSE
-    END-EVALUATE.
-
-parseScope.
-    RETURN FUNCTION SPLIT(scope, SCOPE-DELIMITER).
-
-toScope.
-    RETURN FUNCTION CONCATENATE(scopes, SCOPE-JOINER).
-
-buildOptionalParam.
-    MOVE FUNCTION JSONBUILD(OAuth2Properties-SCOPE, FUNCTION COALESCE(properties(OAuth2Properties-SCOPE), OAuth2Properties-CATALOG-SCOPE)) TO optionalParamBuilder.
-    PERFORM VARYING key IN OAuth2Properties-AUDIENCE, OAuth2Properties-RESOURCE
-        IF properties(key) NOT EQUAL SPACES THEN
-            MOVE FUNCTION JSONBUILD(key, properties(key)) TO optionalParamBuilder
+        PERFORM SCAN-TOKEN-CHARACTERS
+        IF NOT WS-CLASS-DETECTED
+            MOVE 'VALID' TO WS-CLASSIFICATION
         END-IF
-    END-PERFORM.
-    RETURN FUNCTION JSONBUILDBUILD(optionalParamBuilder).
-
-refreshToken.
-    MOVE FUNCTION tokenExchangeRequest(subjectToken, subjectTokenType, scope, oauth2ServerUri, optionalOAuthParams) TO request.
-    MOVE FUNCTION postForm(client, oauth2ServerUri, request, OAuthTokenResponse, headers, ErrorHandlers-oauthErrorHandler) TO response.
-    CALL response-validate.
-    RETURN response.
-
-exchangeToken.
-    MOVE FUNCTION tokenExchangeRequest(subjectToken, subjectTokenType, actorToken, actorTokenType, scope, optionalParams) TO request.
-    MOVE FUNCTION postForm(client, oauth2ServerUri, request, OAuthTokenResponse, headers, ErrorHandlers-oauthErrorHandler) TO response.
-    CALL response-validate.
-    RETURN response.
-
-fetchToken.
-    MOVE FUNCTION clientCredentialsRequest(credential, scope, optionalOAuthParams) TO request.
-    MOVE FUNCTION postForm(client, oauth2ServerUri, request, OAuthTokenResponse, headers, ErrorHandlers-oauthErrorHandler) TO response.
-    CALL response-validate.
-    RETURN response.
-
-tokenResponseToJson.
-    CALL JsonUtil-generate(response, tokenResponseToJson-sub).
-
-tokenResponseToJson-sub.
-    WRITE JSONSTART.
-    WRITE JSONSTRINGFIELD(ACCESS-TOKEN, response-token).
-    WRITE JSONSTRINGFIELD(TOKEN-TYPE, response-tokenType).
-    IF response-issuedTokenType NOT EQUAL SPACES THEN
-        WRITE JSONSTRINGFIELD(ISSUED-TOKEN-TYPE, response-issuedTokenType)
-    END-IF.
-    IF response-expiresInSeconds NOT EQUAL SPACES THEN
-        WRITE JSONNUMBERFIELD(EXPIRES-IN, response-expiresInSeconds)
     END-IF.
-    IF response-scopes NOT EQUAL SPACES THEN
-        WRITE JSONSTRINGFIELD(SCOPE, toScope(response-scopes))
-    END-IF.
-    WRITE JSONEND.
 
-tokenResponseFromJson.
-    CALL JsonUtil-parse(json, tokenResponseFromJson-sub).
+COMPUTE-TOKEN-LENGTH.
+    MOVE 256 TO WS-TOKEN-LENGTH.
+    PERFORM UNTIL WS-TOKEN-LENGTH = 0
+            OR SCOPE-TOKEN-CARD (WS-TOKEN-LENGTH:1) NOT = SPACE
+        SUBTRACT 1 FROM WS-TOKEN-LENGTH
+    END-PERFORM.
+
+SCAN-TOKEN-CHARACTERS.
+    PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+            UNTIL WS-CHAR-IDX > WS-TOKEN-LENGTH
+               OR WS-CLASS-DETECTED
+        MOVE SCOPE-TOKEN-CARD (WS-CHAR-IDX:1) TO WS-ONE-CHAR
+        PERFORM CLASSIFY-ONE-CHARACTER
+    END-PERFORM.
 
-tokenResponseFromJson-sub.
+CLASSIFY-ONE-CHARACTER.
     EVALUATE TRUE
-        WHEN FUNCTION ISOBJECT(json)
-            MOVE FUNCTION JSONGETSTRING(ACCESS-TOKEN, json) TO builder-token
-            MOVE FUNCTION JSONGETSTRING(TOKEN-TYPE, json) TO builder-tokenType
-            MOVE FUNCTION JSONGETSTRING(ISSUED-TOKEN-TYPE, json) TO builder-issuedTokenType
-            IF FUNCTION HASKEY(EXPIRES-IN, json) THEN
-                MOVE FUNCTION JSONGETINT(EXPIRES-IN, json) TO builder-expirationInSeconds
-            END-IF
-            IF FUNCTION HASKEY(SCOPE, json) THEN
-                MOVE FUNCTION JSONGETSTRING(SCOPE, json) TO scope
-                CALL parseScope(scope) GIVING builder-scopes
-            END-IF
-            RETURN FUNCTION OAuthTokenResponse-builder-build
+        WHEN WS-ONE-CHAR = SPACE
+            MOVE 'CONTAINS-SPACE' TO WS-CLASSIFICATION
+            SET WS-CLASS-DETECTED TO TRUE
+        WHEN WS-ONE-CHAR = '"'
+            MOVE 'CONTAINS-QUOTE' TO WS-CLASSIFICATION
+            SET WS-CLASS-DETECTED TO TRUE
+        WHEN WS-ONE-CHAR = '\'
+            MOVE 'CONTAINS-BACKSLASH' TO WS-CLASSIFICATION
+            SET WS-CLASS-DETECTED TO TRUE
+        WHEN WS-ONE-CHAR < '!'
+            MOVE 'CONTAINS-CONTROL-CHAR' TO WS-CLASSIFICATION
+            SET WS-CLASS-DETECTED TO TRUE
         WHEN OTHER
-            RETURN NULL
+            CONTINUE
     END-EVALUATE.
 
-expiresAtMillis.
-    IF token NOT EQUAL SPACES THEN
-        MOVE FUNCTION SPLIT(token, '.') TO parts
-        IF FUNCTION LENGTH(parts) NOT EQUAL 3 THEN
-            RETURN NULL
-        END-IF
-        MOVE FUNCTION JsonUtil-readTree(FUNCTION Base64Decode(parts(2))) TO node
-        MOVE FUNCTION JsonUtil-getLongOrNull('exp', node) TO expiresAtSeconds
-        IF expiresAtSeconds NOT EQUAL SPACES THEN
-            RETURN FUNCTION MULTIPLY(expiresAtSeconds, 1000)
+*> Serves each fetch request from the token cache when an unexpired
+*> entry exists for the client id/scope pair; otherwise simulates the
+*> token-server round trip and caches the result.
+PROCESS-ALL-FETCH-REQUESTS.
+    OPEN INPUT TOKEN-FETCH-REQUEST-FILE.
+    IF WS-FETCH-REQUEST-OK
+        OPEN OUTPUT TOKEN-FETCH-LOG
+        OPEN I-O TOKEN-CACHE-FILE
+        IF NOT WS-TOKEN-CACHE-OK
+            CLOSE TOKEN-CACHE-FILE
+            OPEN OUTPUT TOKEN-CACHE-FILE
+            CLOSE TOKEN-CACHE-FILE
+            OPEN I-O TOKEN-CACHE-FILE
         END-IF
+        MOVE 'N' TO WS-FETCH-REQUEST-EOF-SWITCH
+        PERFORM PROCESS-ONE-FETCH-REQUEST UNTIL END-OF-FETCH-REQUESTS
+        CLOSE TOKEN-FETCH-REQUEST-FILE
+        CLOSE TOKEN-FETCH-LOG
+        CLOSE TOKEN-CACHE-FILE
+    END-IF.
+
+PROCESS-ONE-FETCH-REQUEST.
+    READ TOKEN-FETCH-REQUEST-FILE
+        AT END SET END-OF-FETCH-REQUESTS TO TRUE
+        NOT AT END
+            STRING TFR-CLIENT-ID DELIMITED BY SPACE
+                '/' TFR-SCOPE DELIMITED BY SPACE
+                INTO WS-FETCH-KEY
+            MOVE WS-FETCH-KEY TO TC-KEY
+            READ TOKEN-CACHE-FILE
+                INVALID KEY SET WS-CACHE-RECORD-EXISTS-SWITCH TO 'N'
+                NOT INVALID KEY SET WS-CACHE-RECORD-EXISTS-SWITCH TO 'Y'
+            END-READ
+            IF WS-CACHE-RECORD-EXISTS
+                    AND TC-EXPIRES-AT-MILLIS > (TFR-CURRENT-MILLIS +
+                        WS-CACHE-SKEW-MILLIS)
+                MOVE 'CACHE-HIT' TO WS-CACHE-RESULT
+            ELSE
+                IF WS-CACHE-RECORD-EXISTS
+                    MOVE 'CACHE-EXPIRED' TO WS-CACHE-RESULT
+                ELSE
+                    MOVE 'CACHE-MISS' TO WS-CACHE-RESULT
+                END-IF
+                PERFORM FETCH-AND-CACHE-TOKEN
+            END-IF
+            PERFORM LOG-FETCH-RESULT
+    END-READ.
+
+FETCH-AND-CACHE-TOKEN.
+    MOVE WS-FETCH-KEY TO TC-KEY.
+    MOVE TFR-ACCESS-TOKEN TO TC-ACCESS-TOKEN.
+    MOVE TFR-TOKEN-TYPE TO TC-TOKEN-TYPE.
+    MOVE SPACES TO TC-ISSUED-TOKEN-TYPE.
+    COMPUTE TC-EXPIRES-AT-MILLIS =
+        TFR-CURRENT-MILLIS + (TFR-EXPIRES-IN-SECONDS * 1000).
+    IF WS-CACHE-RECORD-EXISTS
+        REWRITE TOKEN-CACHE-REC
+    ELSE
+        WRITE TOKEN-CACHE-REC
     END-IF.
-    RETURN NULL.
 
-STOP RUN.
\ No newline at end of file
+LOG-FETCH-RESULT.
+    STRING WS-CACHE-RESULT DELIMITED BY SPACE
+        ' CLIENT [' TFR-CLIENT-ID DELIMITED BY SPACE
+        '] SCOPE [' TFR-SCOPE DELIMITED BY SPACE
+        '] TOKEN [' TC-ACCESS-TOKEN DELIMITED BY SPACE
+        ']' DELIMITED BY SIZE
+        INTO TOKEN-FETCH-LINE.
+    WRITE TOKEN-FETCH-LINE.
