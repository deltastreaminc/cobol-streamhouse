@@ -2,11 +2,57 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. SERIALIZABLETABLE.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY HadoopConfigurable.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SERIALIZED-TABLE-FILE
+        ASSIGN TO "SERIALIZEDTABLEFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SERIALIZED-TABLE-STATUS.
+    SELECT VERSION-SKEW-LOG
+        ASSIGN TO "VERSIONSKEWLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PARTITION-SPEC-CAP-WARNING-LOG
+        ASSIGN TO "PARTITIONSPECCAPWARNING"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One serialized table snapshot per record, in the layout a table is
+*> written out in for distribution to remote tasks (SerializableTable):
+*> the table's core metadata plus the full partition-spec history and
+*> the library format version it was serialized under.
+FD SERIALIZED-TABLE-FILE.
+01 SERIALIZED-TABLE-RECORD.
+   05 ST-NAME PIC X(256).
+   05 ST-LOCATION PIC X(256).
+   05 ST-METADATA-FILE-LOCATION PIC X(256).
+   05 ST-PROPERTIES PIC X(1024).
+   05 ST-SCHEMA-AS-JSON PIC X(1024).
+   05 ST-DEFAULT-SPEC-ID PIC 9(9).
+   05 ST-SPEC-COUNT PIC 9(9).
+   05 ST-SPEC-ENTRY OCCURS 100 TIMES.
+      10 ST-SPEC-ID PIC 9(9).
+      10 ST-SPEC-AS-JSON PIC X(1024).
+   05 ST-SORTORDER-AS-JSON PIC X(1024).
+   05 ST-FILE-IO PIC X(128).
+   05 ST-ENCRYPTION PIC X(128).
+   05 ST-REFS PIC X(1024).
+   05 ST-UUID PIC X(36).
+   05 ST-FORMAT-VERSION PIC 9(9).
+   05 ST-SERIALIZED-LIBRARY-VERSION PIC 9(9).
+
+FD VERSION-SKEW-LOG.
+01 VERSION-SKEW-LINE PIC X(160).
+
+FD PARTITION-SPEC-CAP-WARNING-LOG.
+01 PARTITION-SPEC-CAP-WARNING-LINE PIC X(160).
+
 WORKING-STORAGE SECTION.
+01 WS-SERIALIZED-TABLE-STATUS PIC XX.
+   88 WS-FILE-OK VALUE '00'.
+01 WS-TABLE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-TABLES VALUE 'Y'.
+
 01 WS-NAME PIC X(256) VALUE SPACES.
 01 WS-LOCATION PIC X(256) VALUE SPACES.
 01 WS-METADATAFILELOCATION PIC X(256) VALUE SPACES.
@@ -14,7 +60,7 @@ WORKING-STORAGE SECTION.
 01 WS-SCHEMAASPIC PIC X(1024) VALUE SPACES.
 01 WS-DEFAULTSPECID PIC 9(9) COMP VALUE 0.
 01 WS-SPECASJSONMAP.
-   05 OCCURS 100 TIMES.
+   05 WS-SPEC-MAP-ENTRY OCCURS 100 TIMES.
       10 WS-SPECID PIC 9(9) COMP.
       10 WS-SPECASJSON PIC X(1024).
 01 WS-SORTORDERASJSON PIC X(1024) VALUE SPACES.
@@ -22,34 +68,88 @@ WORKING-STORAGE SECTION.
 01 WS-ENCRYPTION PIC X(128) VALUE SPACES.
 01 WS-REFS PIC X(1024) VALUE SPACES.
 01 WS-UUID PIC X(36) VALUE SPACES.
-01 WS-FORMATVERSION PIC 9(9) COMP VALUE -1.
+01 WS-FORMATVERSION PIC 9(9) COMP VALUE 0.
 
-PROCEDURE DIVISION.
+*> The highest table format version this reader understands; a table
+*> serialized under a newer or much older version is flagged rather
+*> than silently deserialized as if nothing had changed.
+01 WS-CURRENT-READER-FORMAT-VERSION PIC 9(9) VALUE 2.
+
+*> Iceberg keeps every partition spec a table has ever used; past this
+*> many entries the spec history itself becomes a scan/metadata-size
+*> liability and should be reviewed for a metadata rewrite.
+01 WS-PARTITION-SPEC-CAP-WARNING-THRESHOLD PIC 9(9) VALUE 50.
 
-    IDENTIFICATION DIVISION.
-    PROGRAM-ID. SERIALIZABLETABLE.
-
-    PROCEDURE DIVISION.
-    
-        MOVE TABLE-NAME TO WS-NAME.
-        MOVE TABLE-LOCATION TO WS-LOCATION.
-        MOVE METADATA-FILE-LOCATION TO WS-METADATAFILELOCATION.
-        MOVE PROPERTIES TO WS-PROPERTIES.
-        MOVE SCHEMA-AS-JSON TO WS-SCHEMAASPIC.
-        MOVE DEFAULT-SPEC-ID TO WS-DEFAULTSPECID.
-        
-        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100
-            MOVE SPEC-ID(IDX) TO WS-SPECID(IDX)
-            MOVE SPEC-AS-JSON(IDX) TO WS-SPECASJSON(IDX)
-        END-PERFORM.
-        
-        MOVE SORTORDER-AS-JSON TO WS-SORTORDERASJSON.
-        MOVE FILE-IO TO WS-IO.
-        MOVE ENCRYPTION TO WS-ENCRYPTION.
-        MOVE REFS TO WS-REFS.
-        MOVE UUID TO WS-UUID.
-        MOVE FORMAT-VERSION TO WS-FORMATVERSION.
+01 WS-IDX PIC 9(9) COMP.
 
+PROCEDURE DIVISION.
+
+MAIN-PROCEDURE.
+    OPEN INPUT SERIALIZED-TABLE-FILE.
+    IF WS-FILE-OK
+        OPEN OUTPUT VERSION-SKEW-LOG
+        OPEN OUTPUT PARTITION-SPEC-CAP-WARNING-LOG
+        MOVE 'N' TO WS-TABLE-EOF-SWITCH
+        PERFORM DESERIALIZE-ONE-TABLE UNTIL END-OF-TABLES
+        CLOSE SERIALIZED-TABLE-FILE
+        CLOSE VERSION-SKEW-LOG
+        CLOSE PARTITION-SPEC-CAP-WARNING-LOG
+    END-IF.
     STOP RUN.
 
-COPY HadoopConfigurable.
\ No newline at end of file
+DESERIALIZE-ONE-TABLE.
+    READ SERIALIZED-TABLE-FILE
+        AT END SET END-OF-TABLES TO TRUE
+        NOT AT END
+            MOVE ST-NAME TO WS-NAME
+            MOVE ST-LOCATION TO WS-LOCATION
+            MOVE ST-METADATA-FILE-LOCATION TO WS-METADATAFILELOCATION
+            MOVE ST-PROPERTIES TO WS-PROPERTIES
+            MOVE ST-SCHEMA-AS-JSON TO WS-SCHEMAASPIC
+            MOVE ST-DEFAULT-SPEC-ID TO WS-DEFAULTSPECID
+            PERFORM LOAD-PARTITION-SPECS
+            MOVE ST-SORTORDER-AS-JSON TO WS-SORTORDERASJSON
+            MOVE ST-FILE-IO TO WS-IO
+            MOVE ST-ENCRYPTION TO WS-ENCRYPTION
+            MOVE ST-REFS TO WS-REFS
+            MOVE ST-UUID TO WS-UUID
+            MOVE ST-FORMAT-VERSION TO WS-FORMATVERSION
+            PERFORM CHECK-VERSION-SKEW
+            PERFORM CHECK-PARTITION-SPEC-HISTORY-CAP
+    END-READ.
+
+LOAD-PARTITION-SPECS.
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 100
+        MOVE ST-SPEC-ID (WS-IDX) TO WS-SPECID (WS-IDX)
+        MOVE ST-SPEC-AS-JSON (WS-IDX) TO WS-SPECASJSON (WS-IDX)
+    END-PERFORM.
+
+*> Flags a table whose serialized format version does not match what
+*> this reader was built against; the table may still deserialize, but
+*> an operator should know the writer and reader versions have drifted.
+CHECK-VERSION-SKEW.
+    IF WS-FORMATVERSION NOT = WS-CURRENT-READER-FORMAT-VERSION
+        MOVE SPACES TO VERSION-SKEW-LINE
+        STRING 'TABLE ' WS-NAME DELIMITED BY SPACE
+            ' SERIALIZED UNDER VERSION ' ST-FORMAT-VERSION
+                DELIMITED BY SIZE
+            ' BUT READER IS VERSION ' WS-CURRENT-READER-FORMAT-VERSION
+                DELIMITED BY SIZE
+            INTO VERSION-SKEW-LINE
+        WRITE VERSION-SKEW-LINE
+    END-IF.
+
+*> Warns when a table's partition-spec history has grown past the
+*> threshold, independent of whether it has hit the hard 100-entry
+*> table limit.
+CHECK-PARTITION-SPEC-HISTORY-CAP.
+    IF ST-SPEC-COUNT > WS-PARTITION-SPEC-CAP-WARNING-THRESHOLD
+        MOVE SPACES TO PARTITION-SPEC-CAP-WARNING-LINE
+        STRING 'TABLE ' WS-NAME DELIMITED BY SPACE
+            ' HAS ' ST-SPEC-COUNT DELIMITED BY SIZE
+            ' PARTITION SPECS, EXCEEDING WARNING THRESHOLD OF '
+                DELIMITED BY SIZE
+            WS-PARTITION-SPEC-CAP-WARNING-THRESHOLD DELIMITED BY SIZE
+            INTO PARTITION-SPEC-CAP-WARNING-LINE
+        WRITE PARTITION-SPEC-CAP-WARNING-LINE
+    END-IF.
