@@ -2,52 +2,176 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. V2METADATA.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY "MANIFESTFILE.COPY".
-    COPY "DATAFILE.COPY".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MANIFEST-WRAPPER-PAIR-FILE
+        ASSIGN TO "MANIFESTWRAPPERPAIRS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAIR-FILE-STATUS.
+    SELECT MANIFEST-DIFF-REPORT
+        ASSIGN TO "MANIFESTDIFFREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MANIFEST-ENTRY-WRAPPER-FILE
+        ASSIGN TO "MANIFESTENTRYWRAPPERS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ENTRY-FILE-STATUS.
+    SELECT WRAPPER-CONSISTENCY-LOG
+        ASSIGN TO "WRAPPERCONSISTENCYLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 MANIFEST-LIST-SCHEMA.
-   COPY "MANIFEST-LIST-SCHEMA.COPY".
+FILE SECTION.
+*> A before/after pair of V2 manifest-file wrapper field sets for the
+*> same manifest path, to be diffed field by field (V2Metadata wraps
+*> each ManifestFile with a commit snapshot id and sequence number
+*> before it goes into the manifest-list schema).
+FD MANIFEST-WRAPPER-PAIR-FILE.
+01 MANIFEST-WRAPPER-PAIR-CARD.
+   05 MW-MANIFEST-PATH PIC X(200).
+   05 MW-OLD-SNAPSHOT-ID PIC 9(18).
+   05 MW-NEW-SNAPSHOT-ID PIC 9(18).
+   05 MW-OLD-SEQUENCE-NUMBER PIC 9(18).
+   05 MW-NEW-SEQUENCE-NUMBER PIC 9(18).
+   05 MW-OLD-SPEC-ID PIC 9(9).
+   05 MW-NEW-SPEC-ID PIC 9(9).
+   05 MW-OLD-ADDED-FILES-COUNT PIC 9(9).
+   05 MW-NEW-ADDED-FILES-COUNT PIC 9(9).
+   05 MW-OLD-EXISTING-FILES-COUNT PIC 9(9).
+   05 MW-NEW-EXISTING-FILES-COUNT PIC 9(9).
+   05 MW-OLD-DELETED-FILES-COUNT PIC 9(9).
+   05 MW-NEW-DELETED-FILES-COUNT PIC 9(9).
+
+FD MANIFEST-DIFF-REPORT.
+01 MANIFEST-DIFF-LINE PIC X(200).
+
+*> One manifest-entry wrapper per card: the entry's status governs
+*> whether it is allowed to carry its own sequence number, or must
+*> inherit one at commit time (status ADDED -> unassigned/zero).
+FD MANIFEST-ENTRY-WRAPPER-FILE.
+01 MANIFEST-ENTRY-WRAPPER-CARD.
+   05 ME-FILE-PATH PIC X(200).
+   05 ME-STATUS PIC X(10).
+   05 ME-SNAPSHOT-ID PIC 9(18).
+   05 ME-SEQUENCE-NUMBER PIC 9(18).
+
+FD WRAPPER-CONSISTENCY-LOG.
+01 WRAPPER-CONSISTENCY-LINE PIC X(200).
 
-01 MANIFEST-FILE-WRAPPER.
-   05 COMMIT-SNAPSHOT-ID PIC 9(18) COMP-3.
-   05 SEQUENCE-NUMBER PIC 9(18) COMP-3.
-   05 WRAPPED-MANIFEST-FILE PIC X(1000).
+WORKING-STORAGE SECTION.
+01 WS-PAIR-FILE-STATUS PIC XX.
+   88 WS-PAIR-FILE-OK VALUE '00'.
+01 WS-PAIR-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-WRAPPER-PAIRS VALUE 'Y'.
+01 WS-ENTRY-FILE-STATUS PIC XX.
+   88 WS-ENTRY-FILE-OK VALUE '00'.
+01 WS-ENTRY-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-ENTRY-WRAPPERS VALUE 'Y'.
 
-01 MANIFEST-ENTRY-WRAPPER.
-   05 COMMIT-SNAPSHOT-ID PIC 9(18) COMP-3.
-   05 DATA-FILE-WRAPPER.
-      COPY "DATA-FILE-WRAPPER.COPY".
+01 WS-FIELD-NAME PIC X(24).
+01 WS-OLD-VALUE PIC 9(18).
+01 WS-NEW-VALUE PIC 9(18).
+01 WS-OLD-VALUE-DISPLAY PIC Z(17)9.
+01 WS-NEW-VALUE-DISPLAY PIC Z(17)9.
 
 PROCEDURE DIVISION.
 
-ENTRY-SCHEMA.
-    PERFORM ENTRYSCHEMA-PARAGRAPH.
+MAIN-PROCEDURE.
+    PERFORM DIFF-MANIFEST-WRAPPERS.
+    PERFORM CHECK-WRAPPER-CONSISTENCY.
+    STOP RUN.
+
+*> Field-by-field diff of a before/after pair of V2 manifest-file
+*> wrapper field sets.
+DIFF-MANIFEST-WRAPPERS.
+    OPEN INPUT MANIFEST-WRAPPER-PAIR-FILE.
+    IF WS-PAIR-FILE-OK
+        OPEN OUTPUT MANIFEST-DIFF-REPORT
+        PERFORM DIFF-ONE-WRAPPER-PAIR UNTIL END-OF-WRAPPER-PAIRS
+        CLOSE MANIFEST-WRAPPER-PAIR-FILE
+        CLOSE MANIFEST-DIFF-REPORT
+    END-IF.
+
+DIFF-ONE-WRAPPER-PAIR.
+    READ MANIFEST-WRAPPER-PAIR-FILE
+        AT END SET END-OF-WRAPPER-PAIRS TO TRUE
+        NOT AT END
+            MOVE "SNAPSHOT-ID" TO WS-FIELD-NAME
+            MOVE MW-OLD-SNAPSHOT-ID TO WS-OLD-VALUE
+            MOVE MW-NEW-SNAPSHOT-ID TO WS-NEW-VALUE
+            PERFORM COMPARE-AND-LOG-FIELD
+
+            MOVE "SEQUENCE-NUMBER" TO WS-FIELD-NAME
+            MOVE MW-OLD-SEQUENCE-NUMBER TO WS-OLD-VALUE
+            MOVE MW-NEW-SEQUENCE-NUMBER TO WS-NEW-VALUE
+            PERFORM COMPARE-AND-LOG-FIELD
 
-ENTRYSCHEMA-PARAGRAPH.
-    MOVE PARTITION-TYPE TO WORK-AREA.
-    PERFORM WRAPFILESCHEMA-PARAGRAPH.
+            MOVE "SPEC-ID" TO WS-FIELD-NAME
+            MOVE MW-OLD-SPEC-ID TO WS-OLD-VALUE
+            MOVE MW-NEW-SPEC-ID TO WS-NEW-VALUE
+            PERFORM COMPARE-AND-LOG-FIELD
 
-WRAPFILESCHEMA-PARAGRAPH.
-    MOVE FILE-SCHEMA TO WORK-AREA.
-    PERFORM FILETYPE-PARAGRAPH.
+            MOVE "ADDED-FILES-COUNT" TO WS-FIELD-NAME
+            MOVE MW-OLD-ADDED-FILES-COUNT TO WS-OLD-VALUE
+            MOVE MW-NEW-ADDED-FILES-COUNT TO WS-NEW-VALUE
+            PERFORM COMPARE-AND-LOG-FIELD
 
-FILETYPE-PARAGRAPH.
-    MOVE PARTITION-TYPE TO WORK-AREA.
-    COPY "FILETYPE.COPY".
+            MOVE "EXISTING-FILES-COUNT" TO WS-FIELD-NAME
+            MOVE MW-OLD-EXISTING-FILES-COUNT TO WS-OLD-VALUE
+            MOVE MW-NEW-EXISTING-FILES-COUNT TO WS-NEW-VALUE
+            PERFORM COMPARE-AND-LOG-FIELD
 
-MANIFEST-FILE-WRAPPER-PARAGRAPH.
-    MOVE COMMIT-SNAPSHOT-ID TO MANIFEST-FILE-WRAPPER.COMMIT-SNAPSHOT-ID.
-    MOVE SEQUENCE-NUMBER TO MANIFEST-FILE-WRAPPER.SEQUENCE-NUMBER.
-    MOVE WRAPPED-MANIFEST-FILE TO MANIFEST-FILE-WRAPPER.WRAPPED-MANIFEST-FILE.
+            MOVE "DELETED-FILES-COUNT" TO WS-FIELD-NAME
+            MOVE MW-OLD-DELETED-FILES-COUNT TO WS-OLD-VALUE
+            MOVE MW-NEW-DELETED-FILES-COUNT TO WS-NEW-VALUE
+            PERFORM COMPARE-AND-LOG-FIELD
+    END-READ.
 
-MANIFEST-ENTRY-WRAPPER-PARAGRAPH.
-    MOVE COMMIT-SNAPSHOT-ID TO MANIFEST-ENTRY-WRAPPER.COMMIT-SNAPSHOT-ID.
-    MOVE DATA-FILE-WRAPPER TO MANIFEST-ENTRY-WRAPPER.DATA-FILE-WRAPPER.
+COMPARE-AND-LOG-FIELD.
+    IF WS-OLD-VALUE NOT = WS-NEW-VALUE
+        MOVE WS-OLD-VALUE TO WS-OLD-VALUE-DISPLAY
+        MOVE WS-NEW-VALUE TO WS-NEW-VALUE-DISPLAY
+        STRING "MANIFEST " MW-MANIFEST-PATH DELIMITED BY SPACE
+            " FIELD " WS-FIELD-NAME DELIMITED BY SPACE
+            " OLD=" WS-OLD-VALUE-DISPLAY DELIMITED BY SIZE
+            " NEW=" WS-NEW-VALUE-DISPLAY DELIMITED BY SIZE
+            INTO MANIFEST-DIFF-LINE
+        WRITE MANIFEST-DIFF-LINE
+    END-IF.
 
-DATA-FILE-WRAPPER-PARAGRAPH.
-    MOVE FILE-SCHEMA TO DATA-FILE-WRAPPER.FILE-SCHEMA.
+*> A manifest-entry wrapper is consistent only if entries still being
+*> added inherit their sequence number at commit (carry none yet) and
+*> every other status carries an explicit, already-assigned one.
+CHECK-WRAPPER-CONSISTENCY.
+    OPEN INPUT MANIFEST-ENTRY-WRAPPER-FILE.
+    IF WS-ENTRY-FILE-OK
+        OPEN OUTPUT WRAPPER-CONSISTENCY-LOG
+        PERFORM CHECK-ONE-WRAPPER-ENTRY UNTIL END-OF-ENTRY-WRAPPERS
+        CLOSE MANIFEST-ENTRY-WRAPPER-FILE
+        CLOSE WRAPPER-CONSISTENCY-LOG
+    END-IF.
 
-STOP RUN.
\ No newline at end of file
+CHECK-ONE-WRAPPER-ENTRY.
+    READ MANIFEST-ENTRY-WRAPPER-FILE
+        AT END SET END-OF-ENTRY-WRAPPERS TO TRUE
+        NOT AT END
+            EVALUATE TRUE
+                WHEN ME-STATUS = "ADDED" AND ME-SEQUENCE-NUMBER NOT = 0
+                    STRING "ENTRY " ME-FILE-PATH DELIMITED BY SPACE
+                        " INCONSISTENT: STATUS=ADDED BUT CARRIES"
+                            DELIMITED BY SIZE
+                        " AN ASSIGNED SEQUENCE NUMBER"
+                            DELIMITED BY SIZE
+                        INTO WRAPPER-CONSISTENCY-LINE
+                    WRITE WRAPPER-CONSISTENCY-LINE
+                WHEN ME-STATUS NOT = "ADDED" AND ME-SEQUENCE-NUMBER = 0
+                    STRING "ENTRY " ME-FILE-PATH DELIMITED BY SPACE
+                        " INCONSISTENT: STATUS=" ME-STATUS
+                            DELIMITED BY SPACE
+                        " BUT HAS NO ASSIGNED SEQUENCE NUMBER"
+                            DELIMITED BY SIZE
+                        INTO WRAPPER-CONSISTENCY-LINE
+                    WRITE WRAPPER-CONSISTENCY-LINE
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+    END-READ.
