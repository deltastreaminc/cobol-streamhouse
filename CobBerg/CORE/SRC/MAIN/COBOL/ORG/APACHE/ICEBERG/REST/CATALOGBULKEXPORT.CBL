@@ -0,0 +1,247 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CATALOG-BULK-EXPORT.
+
+ENVIRONMENT DIVISION.
+REPOSITORY.
+    COPY "ICEBERG-CONSTANTS.cpy".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NAMESPACE-FILE
+        ASSIGN TO "NAMESPACEFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NS-KEY
+        FILE STATUS IS WS-NAMESPACE-FILE-STATUS.
+    SELECT TABLE-FILE
+        ASSIGN TO "TABLECATALOGFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TBL-KEY
+        FILE STATUS IS WS-TABLE-FILE-STATUS.
+    SELECT EXPORT-MANIFEST-FILE
+        ASSIGN TO WS-EXPORT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXPORT-FILE-STATUS.
+    SELECT IMPORT-MANIFEST-FILE
+        ASSIGN TO WS-IMPORT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-IMPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+*> Same catalog files CATALOG-HANDLERS persists to; this driver walks
+*> every namespace and writes one export manifest per namespace, while
+*> also accumulating every record into the combined CATALOGIMPORT
+*> manifest, which the import step below replays back into the
+*> catalog.
+FD NAMESPACE-FILE.
+01 NAMESPACE-REC.
+   05 NS-KEY PIC X(128).
+   05 NS-PROPERTIES PIC X(512).
+
+FD TABLE-FILE.
+01 TABLE-REC.
+   05 TBL-KEY PIC X(160).
+   05 TBL-NAMESPACE PIC X(128).
+   05 TBL-NAME PIC X(128).
+   05 TBL-SCHEMA PIC X(512).
+   05 TBL-PARTITION-SPEC PIC X(256).
+   05 TBL-CURRENT-SNAPSHOT-ID PIC 9(18).
+   05 TBL-METADATA-LOCATION PIC X(256).
+   05 TBL-STAGED-SWITCH PIC X.
+      88 TBL-IS-STAGED VALUE 'Y'.
+
+FD EXPORT-MANIFEST-FILE.
+01 EXPORT-MANIFEST-REC PIC X(400).
+
+FD IMPORT-MANIFEST-FILE.
+01 IMPORT-MANIFEST-REC PIC X(400).
+
+WORKING-STORAGE SECTION.
+01 WS-NAMESPACE-FILE-STATUS PIC XX.
+   88 WS-NAMESPACE-FILE-OK VALUE '00'.
+01 WS-TABLE-FILE-STATUS PIC XX.
+   88 WS-TABLE-FILE-OK VALUE '00'.
+01 WS-EXPORT-FILE-STATUS PIC XX.
+   88 WS-EXPORT-FILE-OK VALUE '00'.
+01 WS-IMPORT-FILE-STATUS PIC XX.
+   88 WS-IMPORT-FILE-OK VALUE '00'.
+   88 WS-FILE-NOT-FOUND VALUE '23', '35'.
+
+01 WS-EXPORT-FILENAME PIC X(64).
+01 WS-IMPORT-FILENAME PIC X(64) VALUE 'CATALOGIMPORT'.
+
+01 WS-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-NAMESPACES VALUE 'Y'.
+01 WS-TABLE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-TABLES VALUE 'Y'.
+01 WS-IMPORT-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-IMPORT VALUE 'Y'.
+
+01 WS-NAMESPACE-COUNT PIC 9(9) VALUE ZERO.
+01 WS-TABLE-EXPORT-COUNT PIC 9(9) VALUE ZERO.
+01 WS-TABLE-IMPORT-COUNT PIC 9(9) VALUE ZERO.
+
+01 WS-EXPORT-FIELDS.
+   05 WS-EXPORT-TYPE PIC X(9).
+   05 WS-EXPORT-NAMESPACE PIC X(128).
+   05 WS-EXPORT-TABLE PIC X(128).
+   05 WS-EXPORT-SCHEMA PIC X(512).
+   05 WS-EXPORT-PARTITION-SPEC PIC X(256).
+   05 WS-EXPORT-SNAPSHOT-ID PIC 9(18).
+   05 WS-EXPORT-METADATA-LOCATION PIC X(256).
+
+01 WS-IMPORT-RECORD-TYPE PIC X(9).
+
+PROCEDURE DIVISION.
+
+MAIN-PROCEDURE.
+    OPEN INPUT NAMESPACE-FILE.
+    IF WS-NAMESPACE-FILE-OK
+        OPEN INPUT TABLE-FILE
+        IF WS-TABLE-FILE-OK
+            OPEN OUTPUT IMPORT-MANIFEST-FILE
+            PERFORM EXPORT-ALL-NAMESPACES
+            CLOSE IMPORT-MANIFEST-FILE
+            CLOSE TABLE-FILE
+        ELSE
+            DISPLAY 'Catalog table file not available for export'
+        END-IF
+        CLOSE NAMESPACE-FILE
+    ELSE
+        DISPLAY 'Catalog namespace file not available for export'
+    END-IF.
+
+    PERFORM IMPORT-CATALOG-MANIFEST.
+
+    DISPLAY 'Namespaces exported: ' WS-NAMESPACE-COUNT.
+    DISPLAY 'Tables exported: ' WS-TABLE-EXPORT-COUNT.
+    DISPLAY 'Tables imported: ' WS-TABLE-IMPORT-COUNT.
+    STOP RUN.
+
+*> One manifest file per namespace: NAMESPACE.<name>.EXPORT, containing
+*> the namespace record followed by every table that belongs to it.
+*> Every record written to a per-namespace manifest is also appended
+*> to the combined CATALOGIMPORT manifest opened in MAIN-PROCEDURE.
+EXPORT-ALL-NAMESPACES.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    MOVE SPACES TO NAMESPACE-REC.
+    START NAMESPACE-FILE KEY IS GREATER THAN NS-KEY
+        INVALID KEY SET END-OF-NAMESPACES TO TRUE
+    END-START.
+    PERFORM EXPORT-ONE-NAMESPACE UNTIL END-OF-NAMESPACES.
+
+EXPORT-ONE-NAMESPACE.
+    READ NAMESPACE-FILE NEXT RECORD
+        AT END SET END-OF-NAMESPACES TO TRUE
+        NOT AT END
+            ADD 1 TO WS-NAMESPACE-COUNT
+            STRING 'NAMESPACE.' NS-KEY DELIMITED BY SPACE
+                '.EXPORT' DELIMITED BY SIZE INTO WS-EXPORT-FILENAME
+            OPEN OUTPUT EXPORT-MANIFEST-FILE
+            MOVE SPACES TO WS-EXPORT-FIELDS
+            MOVE 'NAMESPACE' TO WS-EXPORT-TYPE
+            MOVE NS-KEY TO WS-EXPORT-NAMESPACE
+            WRITE EXPORT-MANIFEST-REC FROM WS-EXPORT-FIELDS
+            WRITE IMPORT-MANIFEST-REC FROM WS-EXPORT-FIELDS
+            PERFORM EXPORT-TABLES-FOR-NAMESPACE
+            CLOSE EXPORT-MANIFEST-FILE
+    END-READ.
+
+EXPORT-TABLES-FOR-NAMESPACE.
+    MOVE 'N' TO WS-TABLE-EOF-SWITCH.
+    MOVE SPACES TO TABLE-REC.
+    START TABLE-FILE KEY IS GREATER THAN TBL-KEY
+        INVALID KEY SET END-OF-TABLES TO TRUE
+    END-START.
+    PERFORM EXPORT-ONE-TABLE UNTIL END-OF-TABLES.
+
+EXPORT-ONE-TABLE.
+    READ TABLE-FILE NEXT RECORD
+        AT END SET END-OF-TABLES TO TRUE
+        NOT AT END
+            IF TBL-NAMESPACE = NS-KEY
+                ADD 1 TO WS-TABLE-EXPORT-COUNT
+                MOVE SPACES TO WS-EXPORT-FIELDS
+                MOVE 'TABLE' TO WS-EXPORT-TYPE
+                MOVE TBL-NAMESPACE TO WS-EXPORT-NAMESPACE
+                MOVE TBL-NAME TO WS-EXPORT-TABLE
+                MOVE TBL-SCHEMA TO WS-EXPORT-SCHEMA
+                MOVE TBL-PARTITION-SPEC TO WS-EXPORT-PARTITION-SPEC
+                MOVE TBL-CURRENT-SNAPSHOT-ID TO WS-EXPORT-SNAPSHOT-ID
+                MOVE TBL-METADATA-LOCATION
+                    TO WS-EXPORT-METADATA-LOCATION
+                WRITE EXPORT-MANIFEST-REC FROM WS-EXPORT-FIELDS
+                WRITE IMPORT-MANIFEST-REC FROM WS-EXPORT-FIELDS
+            END-IF
+    END-READ.
+
+*> Replays a single combined manifest (CATALOGIMPORT) back into the
+*> catalog, re-creating any namespace/table rows it describes.
+IMPORT-CATALOG-MANIFEST.
+    OPEN INPUT IMPORT-MANIFEST-FILE.
+    IF NOT WS-IMPORT-FILE-OK
+        DISPLAY 'No catalog import manifest present, skipping import'
+    ELSE
+        OPEN I-O NAMESPACE-FILE
+        IF NOT WS-NAMESPACE-FILE-OK
+            CLOSE NAMESPACE-FILE
+            OPEN OUTPUT NAMESPACE-FILE
+            CLOSE NAMESPACE-FILE
+            OPEN I-O NAMESPACE-FILE
+        END-IF
+        OPEN I-O TABLE-FILE
+        IF NOT WS-TABLE-FILE-OK
+            CLOSE TABLE-FILE
+            OPEN OUTPUT TABLE-FILE
+            CLOSE TABLE-FILE
+            OPEN I-O TABLE-FILE
+        END-IF
+        MOVE 'N' TO WS-IMPORT-EOF-SWITCH
+        PERFORM IMPORT-ONE-RECORD UNTIL END-OF-IMPORT
+        CLOSE NAMESPACE-FILE
+        CLOSE TABLE-FILE
+        CLOSE IMPORT-MANIFEST-FILE
+    END-IF.
+
+IMPORT-ONE-RECORD.
+    READ IMPORT-MANIFEST-FILE INTO WS-EXPORT-FIELDS
+        AT END SET END-OF-IMPORT TO TRUE
+        NOT AT END
+            MOVE WS-EXPORT-TYPE TO WS-IMPORT-RECORD-TYPE
+            IF WS-IMPORT-RECORD-TYPE = 'NAMESPACE'
+                PERFORM IMPORT-NAMESPACE-RECORD
+            ELSE
+                IF WS-IMPORT-RECORD-TYPE = 'TABLE'
+                    PERFORM IMPORT-TABLE-RECORD
+                END-IF
+            END-IF
+    END-READ.
+
+IMPORT-NAMESPACE-RECORD.
+    MOVE SPACES TO NAMESPACE-REC.
+    MOVE WS-EXPORT-NAMESPACE TO NS-KEY.
+    WRITE NAMESPACE-REC
+        INVALID KEY
+            REWRITE NAMESPACE-REC
+    END-WRITE.
+
+IMPORT-TABLE-RECORD.
+    MOVE SPACES TO TABLE-REC.
+    STRING WS-EXPORT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-EXPORT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    MOVE WS-EXPORT-NAMESPACE TO TBL-NAMESPACE.
+    MOVE WS-EXPORT-TABLE TO TBL-NAME.
+    MOVE WS-EXPORT-SCHEMA TO TBL-SCHEMA.
+    MOVE WS-EXPORT-PARTITION-SPEC TO TBL-PARTITION-SPEC.
+    MOVE WS-EXPORT-SNAPSHOT-ID TO TBL-CURRENT-SNAPSHOT-ID.
+    MOVE WS-EXPORT-METADATA-LOCATION TO TBL-METADATA-LOCATION.
+    MOVE 'N' TO TBL-STAGED-SWITCH.
+    WRITE TABLE-REC
+        INVALID KEY
+            ADD 1 TO WS-TABLE-IMPORT-COUNT
+            REWRITE TABLE-REC
+        NOT INVALID KEY
+            ADD 1 TO WS-TABLE-IMPORT-COUNT
+    END-WRITE.
