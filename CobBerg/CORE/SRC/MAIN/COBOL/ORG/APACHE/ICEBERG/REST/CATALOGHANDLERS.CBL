@@ -4,30 +4,145 @@ PROGRAM-ID. CATALOG-HANDLERS.
 ENVIRONMENT DIVISION.
 REPOSITORY.
     COPY "ICEBERG-CONSTANTS.cpy".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NAMESPACE-FILE
+        ASSIGN TO "NAMESPACEFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NS-KEY
+        FILE STATUS IS WS-NAMESPACE-FILE-STATUS.
+    SELECT TABLE-FILE
+        ASSIGN TO "TABLECATALOGFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TBL-KEY
+        FILE STATUS IS WS-TABLE-FILE-STATUS.
+    SELECT VIEW-FILE
+        ASSIGN TO "VIEWCATALOGFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS VIEW-KEY
+        FILE STATUS IS WS-VIEW-FILE-STATUS.
+    SELECT VIEW-AUDIT-FILE
+        ASSIGN TO "VIEWAUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-VIEW-AUDIT-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+*> Namespace/table/view catalog, persisted so it survives a restart
+*> instead of every REST operation below being a no-op.
+FD NAMESPACE-FILE.
+01 NAMESPACE-REC.
+   05 NS-KEY PIC X(128).
+   05 NS-PROPERTIES PIC X(512).
+
+FD TABLE-FILE.
+01 TABLE-REC.
+   05 TBL-KEY PIC X(160).
+   05 TBL-NAMESPACE PIC X(128).
+   05 TBL-NAME PIC X(128).
+   05 TBL-SCHEMA PIC X(512).
+   05 TBL-PARTITION-SPEC PIC X(256).
+   05 TBL-CURRENT-SNAPSHOT-ID PIC 9(18).
+   05 TBL-METADATA-LOCATION PIC X(256).
+   05 TBL-STAGED-SWITCH PIC X.
+      88 TBL-IS-STAGED VALUE 'Y'.
+
+FD VIEW-FILE.
+01 VIEW-REC.
+   05 VIEW-KEY PIC X(160).
+   05 VIEW-NAMESPACE PIC X(128).
+   05 VIEW-NAME PIC X(128).
+   05 VIEW-DEFINITION-HASH PIC X(64).
+   05 VIEW-CURRENT-VERSION-ID PIC 9(9).
+
+FD VIEW-AUDIT-FILE.
+01 VIEW-AUDIT-REC PIC X(200).
+
 WORKING-STORAGE SECTION.
 01 VALIDATION-FAILURE-EXCEPTION.
    05 WRAPPED-EXCEPTION        PIC X(1024).
 
+01 WS-NAMESPACE-FILE-STATUS PIC XX.
+   88 WS-NAMESPACE-FILE-OK VALUE '00'.
+01 WS-TABLE-FILE-STATUS PIC XX.
+   88 WS-TABLE-FILE-OK VALUE '00'.
+01 WS-VIEW-FILE-STATUS PIC XX.
+   88 WS-VIEW-FILE-OK VALUE '00'.
+   88 WS-FILE-NOT-FOUND VALUE '23', '35'.
+   88 WS-FILE-DUPLICATE VALUE '22'.
+01 WS-VIEW-AUDIT-STATUS PIC XX.
+   88 WS-VIEW-AUDIT-OK VALUE '00'.
+
+01 WS-CURRENT-NAMESPACE PIC X(128) VALUE 'ANALYTICS'.
+01 WS-CURRENT-TABLE PIC X(128) VALUE 'EVENTS'.
+01 WS-CURRENT-VIEW PIC X(128) VALUE 'EVENTS-DAILY'.
+01 WS-REQUESTING-PRINCIPAL PIC X(64) VALUE 'CATALOG-BATCH'.
+
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 WS-AUDIT-TIMESTAMP REDEFINES WS-CURRENT-DATE-TIME.
+   05 WS-AUDIT-YYYY PIC 9(4).
+   05 WS-AUDIT-MM PIC 9(2).
+   05 WS-AUDIT-DD PIC 9(2).
+   05 WS-AUDIT-HH PIC 9(2).
+   05 WS-AUDIT-MI PIC 9(2).
+   05 WS-AUDIT-SS PIC 9(2).
+   05 FILLER PIC X(9).
+01 WS-AUDIT-LINE PIC X(200).
+
+01 WS-VIEW-OPERATION PIC X(10) VALUE SPACES.
+01 WS-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-NAMESPACES VALUE 'Y'.
+01 WS-TABLE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-TABLES VALUE 'Y'.
+
 PROCEDURE DIVISION.
 
+MAIN-PROCEDURE.
+    OPEN I-O NAMESPACE-FILE.
+    IF NOT WS-NAMESPACE-FILE-OK
+        CLOSE NAMESPACE-FILE
+        OPEN OUTPUT NAMESPACE-FILE
+        CLOSE NAMESPACE-FILE
+        OPEN I-O NAMESPACE-FILE
+    END-IF.
+    OPEN I-O TABLE-FILE.
+    IF NOT WS-TABLE-FILE-OK
+        CLOSE TABLE-FILE
+        OPEN OUTPUT TABLE-FILE
+        CLOSE TABLE-FILE
+        OPEN I-O TABLE-FILE
+    END-IF.
+    OPEN I-O VIEW-FILE.
+    IF NOT WS-VIEW-FILE-OK
+        CLOSE VIEW-FILE
+        OPEN OUTPUT VIEW-FILE
+        CLOSE VIEW-FILE
+        OPEN I-O VIEW-FILE
+    END-IF.
+    OPEN EXTEND VIEW-AUDIT-FILE.
+    IF NOT WS-VIEW-AUDIT-OK
+        CLOSE VIEW-AUDIT-FILE
+        OPEN OUTPUT VIEW-AUDIT-FILE
+    END-IF.
+
     PERFORM PAGINATE-OPERATION.
     PERFORM LIST-NAMESPACES.
     PERFORM CREATE-NAMESPACE.
     PERFORM NAMESPACE-EXISTS.
     PERFORM LOAD-NAMESPACE.
-    PERFORM DROP-NAMESPACE.
     PERFORM UPDATE-NAMESPACE-PROPERTIES.
     PERFORM LIST-TABLES.
     PERFORM STAGE-TABLE-CREATE.
     PERFORM CREATE-TABLE.
     PERFORM REGISTER-TABLE.
-    PERFORM DROP-TABLE.
-    PERFORM PURGE-TABLE.
     PERFORM TABLE-EXISTS.
     PERFORM LOAD-TABLE.
     PERFORM UPDATE-TABLE.
+    PERFORM DROP-TABLE.
+    PERFORM PURGE-TABLE.
     PERFORM RENAME-TABLE.
     PERFORM CREATE-VIEW.
     PERFORM VIEW-EXISTS.
@@ -35,77 +150,295 @@ PROCEDURE DIVISION.
     PERFORM UPDATE-VIEW.
     PERFORM RENAME-VIEW.
     PERFORM DROP-VIEW.
+    PERFORM DROP-NAMESPACE.
 
+    CLOSE NAMESPACE-FILE.
+    CLOSE TABLE-FILE.
+    CLOSE VIEW-FILE.
+    CLOSE VIEW-AUDIT-FILE.
     STOP RUN.
 
 PAGINATE-OPERATION.
     PERFORM PAGINATE-LIST.
 
 PAGINATE-LIST.
-    *> Implement paginate logic
+    CONTINUE.
 
 LIST-NAMESPACES.
-    *> Implement list namespaces logic
+    MOVE 'N' TO WS-EOF-SWITCH.
+    MOVE SPACES TO NAMESPACE-REC.
+    START NAMESPACE-FILE KEY IS GREATER THAN NS-KEY
+        INVALID KEY SET END-OF-NAMESPACES TO TRUE
+    END-START.
+    PERFORM LIST-ONE-NAMESPACE UNTIL END-OF-NAMESPACES.
+
+LIST-ONE-NAMESPACE.
+    READ NAMESPACE-FILE NEXT RECORD
+        AT END SET END-OF-NAMESPACES TO TRUE
+        NOT AT END DISPLAY 'NAMESPACE: ' NS-KEY
+    END-READ.
 
 CREATE-NAMESPACE.
-    *> Implement create namespace logic
+    MOVE SPACES TO NAMESPACE-REC.
+    MOVE WS-CURRENT-NAMESPACE TO NS-KEY.
+    MOVE SPACES TO NS-PROPERTIES.
+    WRITE NAMESPACE-REC
+        INVALID KEY
+            DISPLAY 'Namespace already exists: ' WS-CURRENT-NAMESPACE
+    END-WRITE.
 
 NAMESPACE-EXISTS.
-    *> Implement namespace exists logic
+    MOVE WS-CURRENT-NAMESPACE TO NS-KEY.
+    READ NAMESPACE-FILE
+        INVALID KEY DISPLAY 'Namespace not found: ' WS-CURRENT-NAMESPACE
+        NOT INVALID KEY DISPLAY 'Namespace exists: ' WS-CURRENT-NAMESPACE
+    END-READ.
 
 LOAD-NAMESPACE.
-    *> Implement load namespace logic
+    MOVE WS-CURRENT-NAMESPACE TO NS-KEY.
+    READ NAMESPACE-FILE
+        INVALID KEY DISPLAY 'Namespace not found: ' WS-CURRENT-NAMESPACE
+        NOT INVALID KEY DISPLAY 'NAMESPACE PROPERTIES: ' NS-PROPERTIES
+    END-READ.
 
 DROP-NAMESPACE.
-    *> Implement drop namespace logic
+    MOVE WS-CURRENT-NAMESPACE TO NS-KEY.
+    DELETE NAMESPACE-FILE RECORD
+        INVALID KEY DISPLAY 'Namespace not found: ' WS-CURRENT-NAMESPACE
+    END-DELETE.
 
 UPDATE-NAMESPACE-PROPERTIES.
-    *> Implement update namespace properties logic
+    MOVE WS-CURRENT-NAMESPACE TO NS-KEY.
+    READ NAMESPACE-FILE
+        INVALID KEY DISPLAY 'Namespace not found: ' WS-CURRENT-NAMESPACE
+    END-READ.
+    MOVE 'OWNER=DATA-PLATFORM' TO NS-PROPERTIES.
+    REWRITE NAMESPACE-REC
+        INVALID KEY DISPLAY 'Namespace not found: ' WS-CURRENT-NAMESPACE
+    END-REWRITE.
 
 LIST-TABLES.
-    *> Implement list tables logic
+    MOVE 'N' TO WS-TABLE-EOF-SWITCH.
+    MOVE SPACES TO TABLE-REC.
+    START TABLE-FILE KEY IS GREATER THAN TBL-KEY
+        INVALID KEY SET END-OF-TABLES TO TRUE
+    END-START.
+    PERFORM LIST-ONE-TABLE UNTIL END-OF-TABLES.
+
+LIST-ONE-TABLE.
+    READ TABLE-FILE NEXT RECORD
+        AT END SET END-OF-TABLES TO TRUE
+        NOT AT END
+            IF TBL-NAMESPACE = WS-CURRENT-NAMESPACE
+                DISPLAY 'TABLE: ' TBL-NAME
+            END-IF
+    END-READ.
 
 STAGE-TABLE-CREATE.
-    *> Implement stage table create logic
+    MOVE SPACES TO TABLE-REC.
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    MOVE WS-CURRENT-NAMESPACE TO TBL-NAMESPACE.
+    MOVE WS-CURRENT-TABLE TO TBL-NAME.
+    MOVE 'Y' TO TBL-STAGED-SWITCH.
+    WRITE TABLE-REC
+        INVALID KEY
+            DISPLAY 'Table already staged: ' WS-CURRENT-TABLE
+    END-WRITE.
 
 CREATE-TABLE.
-    *> Implement create table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    READ TABLE-FILE
+        INVALID KEY
+            MOVE WS-CURRENT-NAMESPACE TO TBL-NAMESPACE
+            MOVE WS-CURRENT-TABLE TO TBL-NAME
+    END-READ.
+    MOVE 'N' TO TBL-STAGED-SWITCH.
+    MOVE 0 TO TBL-CURRENT-SNAPSHOT-ID.
+    IF WS-TABLE-FILE-STATUS = '23'
+        WRITE TABLE-REC
+    ELSE
+        REWRITE TABLE-REC
+    END-IF.
 
 REGISTER-TABLE.
-    *> Implement register table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE ' (REGISTERED)'
+        DELIMITED BY SIZE INTO TBL-KEY.
+    MOVE WS-CURRENT-NAMESPACE TO TBL-NAMESPACE.
+    STRING WS-CURRENT-TABLE DELIMITED BY SPACE '-REGISTERED'
+        DELIMITED BY SIZE INTO TBL-NAME.
+    MOVE 'N' TO TBL-STAGED-SWITCH.
+    WRITE TABLE-REC
+        INVALID KEY REWRITE TABLE-REC
+    END-WRITE.
 
 DROP-TABLE.
-    *> Implement drop table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    DELETE TABLE-FILE RECORD
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+    END-DELETE.
 
 PURGE-TABLE.
-    *> Implement purge table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE ' (REGISTERED)'
+        DELIMITED BY SIZE INTO TBL-KEY.
+    DELETE TABLE-FILE RECORD
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+    END-DELETE.
 
 TABLE-EXISTS.
-    *> Implement table exists logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    READ TABLE-FILE
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+        NOT INVALID KEY DISPLAY 'Table exists: ' WS-CURRENT-TABLE
+    END-READ.
 
 LOAD-TABLE.
-    *> Implement load table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    READ TABLE-FILE
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+        NOT INVALID KEY
+            DISPLAY 'TABLE SCHEMA: ' TBL-SCHEMA
+            DISPLAY 'CURRENT SNAPSHOT: ' TBL-CURRENT-SNAPSHOT-ID
+    END-READ.
 
 UPDATE-TABLE.
-    *> Implement update table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    READ TABLE-FILE
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+    END-READ.
+    ADD 1 TO TBL-CURRENT-SNAPSHOT-ID.
+    REWRITE TABLE-REC
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+    END-REWRITE.
 
 RENAME-TABLE.
-    *> Implement rename table logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-TABLE DELIMITED BY SPACE
+        INTO TBL-KEY.
+    READ TABLE-FILE
+        INVALID KEY DISPLAY 'Table not found: ' WS-CURRENT-TABLE
+        NOT INVALID KEY
+            DELETE TABLE-FILE RECORD
+            STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+                WS-CURRENT-TABLE DELIMITED BY SPACE '-RENAMED'
+                DELIMITED BY SIZE INTO TBL-KEY
+            STRING WS-CURRENT-TABLE DELIMITED BY SPACE '-RENAMED'
+                DELIMITED BY SIZE INTO TBL-NAME
+            WRITE TABLE-REC
+    END-READ.
 
 CREATE-VIEW.
-    *> Implement create view logic
+    MOVE SPACES TO VIEW-REC.
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-VIEW DELIMITED BY SPACE
+        INTO VIEW-KEY.
+    MOVE WS-CURRENT-NAMESPACE TO VIEW-NAMESPACE.
+    MOVE WS-CURRENT-VIEW TO VIEW-NAME.
+    MOVE 'INITIAL-DEFINITION-HASH' TO VIEW-DEFINITION-HASH.
+    MOVE 1 TO VIEW-CURRENT-VERSION-ID.
+    WRITE VIEW-REC
+        INVALID KEY DISPLAY 'View already exists: ' WS-CURRENT-VIEW
+    END-WRITE.
+    MOVE 'CREATE' TO WS-VIEW-OPERATION
+    PERFORM APPEND-VIEW-AUDIT-RECORD.
 
 VIEW-EXISTS.
-    *> Implement view exists logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-VIEW DELIMITED BY SPACE
+        INTO VIEW-KEY.
+    READ VIEW-FILE
+        INVALID KEY DISPLAY 'View not found: ' WS-CURRENT-VIEW
+        NOT INVALID KEY DISPLAY 'View exists: ' WS-CURRENT-VIEW
+    END-READ.
 
 LOAD-VIEW.
-    *> Implement load view logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-VIEW DELIMITED BY SPACE
+        INTO VIEW-KEY.
+    READ VIEW-FILE
+        INVALID KEY DISPLAY 'View not found: ' WS-CURRENT-VIEW
+        NOT INVALID KEY DISPLAY 'VIEW DEFINITION HASH: '
+            VIEW-DEFINITION-HASH
+    END-READ.
 
 UPDATE-VIEW.
-    *> Implement update view logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-VIEW DELIMITED BY SPACE
+        INTO VIEW-KEY.
+    READ VIEW-FILE
+        INVALID KEY DISPLAY 'View not found: ' WS-CURRENT-VIEW
+    END-READ.
+    MOVE 'REPLACED-DEFINITION-HASH' TO VIEW-DEFINITION-HASH.
+    ADD 1 TO VIEW-CURRENT-VERSION-ID.
+    REWRITE VIEW-REC
+        INVALID KEY DISPLAY 'View not found: ' WS-CURRENT-VIEW
+    END-REWRITE.
+    MOVE 'REPLACE' TO WS-VIEW-OPERATION
+    PERFORM APPEND-VIEW-AUDIT-RECORD.
 
 RENAME-VIEW.
-    *> Implement rename view logic
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-VIEW DELIMITED BY SPACE
+        INTO VIEW-KEY.
+    READ VIEW-FILE
+        INVALID KEY DISPLAY 'View not found: ' WS-CURRENT-VIEW
+        NOT INVALID KEY
+            DELETE VIEW-FILE RECORD
+            STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+                WS-CURRENT-VIEW DELIMITED BY SPACE '-RENAMED'
+                DELIMITED BY SIZE INTO VIEW-KEY
+            STRING WS-CURRENT-VIEW DELIMITED BY SPACE '-RENAMED'
+                DELIMITED BY SIZE INTO VIEW-NAME
+            WRITE VIEW-REC
+    END-READ.
+    MOVE 'RENAME' TO WS-VIEW-OPERATION
+    PERFORM APPEND-VIEW-AUDIT-RECORD.
 
 DROP-VIEW.
-    *> Implement drop view logic
\ No newline at end of file
+    STRING WS-CURRENT-NAMESPACE DELIMITED BY SPACE '.'
+        WS-CURRENT-VIEW DELIMITED BY SPACE '-RENAMED'
+        DELIMITED BY SIZE INTO VIEW-KEY.
+    DELETE VIEW-FILE RECORD
+        INVALID KEY DISPLAY 'View not found: ' WS-CURRENT-VIEW
+    END-DELETE.
+    MOVE 'DROP' TO WS-VIEW-OPERATION
+    PERFORM APPEND-VIEW-AUDIT-RECORD.
+
+*> Append one row to the durable view-lifecycle audit trail: namespace,
+*> view name, operation, definition hash, principal and timestamp.
+APPEND-VIEW-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    MOVE SPACES TO WS-AUDIT-LINE.
+    STRING WS-AUDIT-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+        WS-AUDIT-MM DELIMITED BY SIZE '-' DELIMITED BY SIZE
+        WS-AUDIT-DD DELIMITED BY SIZE ' ' DELIMITED BY SIZE
+        WS-AUDIT-HH DELIMITED BY SIZE ':' DELIMITED BY SIZE
+        WS-AUDIT-MI DELIMITED BY SIZE ':' DELIMITED BY SIZE
+        WS-AUDIT-SS DELIMITED BY SIZE
+        ' NAMESPACE=' DELIMITED BY SIZE
+        WS-CURRENT-NAMESPACE DELIMITED BY SPACE
+        ' VIEW=' DELIMITED BY SIZE
+        WS-CURRENT-VIEW DELIMITED BY SPACE
+        ' OP=' DELIMITED BY SIZE
+        WS-VIEW-OPERATION DELIMITED BY SPACE
+        ' DEFHASH=' DELIMITED BY SIZE
+        VIEW-DEFINITION-HASH DELIMITED BY SPACE
+        ' PRINCIPAL=' DELIMITED BY SIZE
+        WS-REQUESTING-PRINCIPAL DELIMITED BY SPACE
+        INTO WS-AUDIT-LINE
+        ON OVERFLOW CONTINUE
+    END-STRING.
+    WRITE VIEW-AUDIT-REC FROM WS-AUDIT-LINE.
