@@ -2,49 +2,211 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. REST-SESSION-CATALOG.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REST-REQUEST-FILE
+        ASSIGN TO "RESTREQUESTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REQUEST-FILE-STATUS.
+    SELECT REST-METRICS-REPORT
+        ASSIGN TO "RESTMETRICSREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One logged REST catalog call per record: which endpoint handled it,
+*> how long it took, and when it started, so request rate and latency
+*> can be summarized per endpoint for v1-report-metrics style output.
+FD REST-REQUEST-FILE.
+01 REST-REQUEST-CARD.
+   05 RRC-ENDPOINT-NAME PIC X(30).
+   05 RRC-LATENCY-MILLIS PIC 9(9).
+   05 RRC-TIMESTAMP-MILLIS PIC 9(18).
+   05 RRC-NAMESPACE PIC X(128).
+   05 RRC-TABLE-NAME PIC X(128).
+   05 RRC-HTTP-STATUS PIC 9(3).
+   05 RRC-ERROR-CODE PIC X(30).
+
+FD REST-METRICS-REPORT.
+01 REST-METRICS-LINE PIC X(160).
+
 WORKING-STORAGE SECTION.
-   01 DEFAULT-FILE-IO-IMPL PIC X(50) VALUE "org.apache.iceberg.io.ResolvingFileIO".
-   01 REST-METRICS-REPORTING-ENABLED PIC X(30) VALUE "rest-metrics-reporting-enabled".
-   01 REST-SNAPSHOT-LOADING-MODE PIC X(30) VALUE "snapshot-loading-mode".
-   01 VIEW-ENDPOINTS-SUPPORTED PIC X(30) VALUE "view-endpoints-supported".
-   01 REST-PAGE-SIZE PIC X(30) VALUE "rest-page-size".
-   01 TOKEN-PREFERENCE-ORDER PIC X(300) VALUE "id-token-type,access-token-type,jwt-token-type,saml2-token-type,saml1-token-type".
-   01 TABLE-SESSION-ALLOW-LIST PIC X(100) VALUE "token,id-token-type,access-token-type,jwt-token-type,saml2-token-type,saml1-token-type".
-   01 DEFAULT-ENDPOINTS PIC X(1000) VALUE "v1-list-namespaces,v1-load-namespace,v1-create-namespace,v1-update-namespace,v1-delete-namespace,v1-list-tables,v1-load-table,v1-create-table,v1-update-table,v1-delete-table,v1-rename-table,v1-register-table,v1-report-metrics,v1-commit-transaction".
-   01 VIEW-ENDPOINTS PIC X(300) VALUE "v1-list-views,v1-load-view,v1-create-view,v1-update-view,v1-delete-view,v1-rename-view".
+01 WS-REQUEST-FILE-STATUS PIC XX.
+   88 WS-FILE-OK VALUE '00'.
+01 WS-REQUEST-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-REQUESTS VALUE 'Y'.
+
+01 DEFAULT-FILE-IO-IMPL PIC X(50) VALUE "org.apache.iceberg.io.ResolvingFileIO".
+01 REST-METRICS-REPORTING-ENABLED PIC X(30) VALUE "rest-metrics-reporting-enabled".
+01 REST-SNAPSHOT-LOADING-MODE PIC X(30) VALUE "snapshot-loading-mode".
+01 VIEW-ENDPOINTS-SUPPORTED PIC X(30) VALUE "view-endpoints-supported".
+01 REST-PAGE-SIZE PIC X(30) VALUE "rest-page-size".
+01 TOKEN-PREFERENCE-ORDER PIC X(300) VALUE "id-token-type,access-token-type,jwt-token-type,saml2-token-type,saml1-token-type".
+01 TABLE-SESSION-ALLOW-LIST PIC X(100) VALUE "token,id-token-type,access-token-type,jwt-token-type,saml2-token-type,saml1-token-type".
+01 DEFAULT-ENDPOINTS PIC X(1000) VALUE "v1-list-namespaces,v1-load-namespace,v1-create-namespace,v1-update-namespace,v1-delete-namespace,v1-list-tables,v1-load-table,v1-create-table,v1-update-table,v1-delete-table,v1-rename-table,v1-register-table,v1-report-metrics,v1-commit-transaction".
+01 VIEW-ENDPOINTS PIC X(300) VALUE "v1-list-views,v1-load-view,v1-create-view,v1-update-view,v1-delete-view,v1-rename-view".
+
+*> Per-endpoint request-count/latency accumulators, keyed on the same
+*> endpoint names the catalog already advertises above.
+01 WS-ENDPOINT-METRICS-TABLE.
+   05 FILLER PIC X(30) VALUE "v1-list-namespaces".
+   05 FILLER PIC X(30) VALUE "v1-load-namespace".
+   05 FILLER PIC X(30) VALUE "v1-create-namespace".
+   05 FILLER PIC X(30) VALUE "v1-update-namespace".
+   05 FILLER PIC X(30) VALUE "v1-delete-namespace".
+   05 FILLER PIC X(30) VALUE "v1-list-tables".
+   05 FILLER PIC X(30) VALUE "v1-load-table".
+   05 FILLER PIC X(30) VALUE "v1-create-table".
+   05 FILLER PIC X(30) VALUE "v1-update-table".
+   05 FILLER PIC X(30) VALUE "v1-delete-table".
+   05 FILLER PIC X(30) VALUE "v1-rename-table".
+   05 FILLER PIC X(30) VALUE "v1-register-table".
+   05 FILLER PIC X(30) VALUE "v1-report-metrics".
+   05 FILLER PIC X(30) VALUE "v1-commit-transaction".
+   05 FILLER PIC X(30) VALUE "v1-list-views".
+   05 FILLER PIC X(30) VALUE "v1-load-view".
+   05 FILLER PIC X(30) VALUE "v1-create-view".
+   05 FILLER PIC X(30) VALUE "v1-update-view".
+   05 FILLER PIC X(30) VALUE "v1-delete-view".
+   05 FILLER PIC X(30) VALUE "v1-rename-view".
+01 WS-ENDPOINT-METRICS-REDEF REDEFINES WS-ENDPOINT-METRICS-TABLE.
+   05 WS-EM-ENTRY OCCURS 20 TIMES INDEXED BY WS-EM-IDX.
+      10 WS-EM-NAME PIC X(30).
+      10 WS-EM-REQUEST-COUNT PIC 9(9) COMP VALUE 0.
+      10 WS-EM-TOTAL-LATENCY PIC 9(18) COMP VALUE 0.
+      10 WS-EM-MAX-LATENCY PIC 9(9) COMP VALUE 0.
+
+01 WS-UNKNOWN-ENDPOINT-COUNT PIC 9(9) COMP VALUE 0.
+01 WS-TOTAL-REQUEST-COUNT PIC 9(9) COMP VALUE 0.
+01 WS-FIRST-TIMESTAMP-MILLIS PIC 9(18) VALUE 0.
+01 WS-LAST-TIMESTAMP-MILLIS PIC 9(18) VALUE 0.
+01 WS-FIRST-TIMESTAMP-SEEN-SWITCH PIC X VALUE 'N'.
+   88 WS-FIRST-TIMESTAMP-SEEN VALUE 'Y'.
+01 WS-ELAPSED-SECONDS PIC 9(9)V9(3) VALUE 0.
+01 WS-OVERALL-REQUEST-RATE PIC 9(9)V9(3) VALUE 0.
+01 WS-AVERAGE-LATENCY PIC 9(9)V9(3).
+01 WS-AVERAGE-LATENCY-DISPLAY PIC ZZZZZZZZ9.999.
+01 WS-OVERALL-RATE-DISPLAY PIC ZZZZZZZZ9.999.
+01 WS-ELAPSED-SECONDS-DISPLAY PIC ZZZZZZZZ9.999.
+01 WS-EM-REQUEST-COUNT-DISPLAY PIC ZZZZZZZZ9.
+01 WS-EM-MAX-LATENCY-DISPLAY PIC ZZZZZZZZ9.
+01 WS-TOTAL-REQUEST-COUNT-DISPLAY PIC ZZZZZZZZ9.
+01 WS-UNKNOWN-ENDPOINT-COUNT-DISPLAY PIC ZZZZZZZZ9.
+01 WS-REQUEST-HTTP-STATUS-DISPLAY PIC ZZ9.
+01 WS-REQUEST-LATENCY-DISPLAY PIC ZZZZZZZZ9.
 
 PROCEDURE DIVISION.
 
-   IDENTIFICATION DIVISION.
-   PROGRAM-ID. REST-SESSION-CATALOG.
-
-   ENVIRONMENT DIVISION.
-
-   DATA DIVISION.
-   WORKING-STORAGE SECTION.
-      01 DEFAULT-FILE-IO-IMPL PIC X(50) VALUE "org.apache.iceberg.io.ResolvingFileIO".
-      01 REST-METRICS-REPORTING-ENABLED PIC X(30) VALUE "rest-metrics-reporting-enabled".
-      01 REST-SNAPSHOT-LOADING-MODE PIC X(30) VALUE "snapshot-loading-mode".
-      01 VIEW-ENDPOINTS-SUPPORTED PIC X(30) VALUE "view-endpoints-supported".
-      01 REST-PAGE-SIZE PIC X(30) VALUE "rest-page-size".
-      01 TOKEN-PREFERENCE-ORDER PIC X(300) VALUE "id-token-type,access-token-type,jwt-token-type,saml2-token-type,saml1-token-type".
-      01 TABLE-SESSION-ALLOW-LIST PIC X(100) VALUE "token,id-token-type,access-token-type,jwt-token-type,saml2-token-type,saml1-token-type".
-      01 DEFAULT-ENDPOINTS PIC X(1000) VALUE "v1-list-namespaces,v1-load-namespace,v1-create-namespace,v1-update-namespace,v1-delete-namespace,v1-list-tables,v1-load-table,v1-create-table,v1-update-table,v1-delete-table,v1-rename-table,v1-register-table,v1-report-metrics,v1-commit-transaction".
-      01 VIEW-ENDPOINTS PIC X(300) VALUE "v1-list-views,v1-load-view,v1-create-view,v1-update-view,v1-delete-view,v1-rename-view".
-
-   PROCEDURE DIVISION.
-       PERFORM INITIALIZE-REST-SESSION-CATALOG.
-       PERFORM CLOSE-REST-SESSION-CATALOG.
-       STOP RUN.
-
-   INITIALIZE-REST-SESSION-CATALOG.
-       CALL "INITIALIZE" USING NAME, UNRESOLVED.
-   END-INITIALIZE-REST-SESSION-CATALOG.
-
-   CLOSE-REST-SESSION-CATALOG.
-       CALL "CLOSE".
-   END-CLOSE-REST-SESSION-CATALOG.
-
-END PROGRAM REST-SESSION-CATALOG.
\ No newline at end of file
+MAIN-PROCEDURE.
+    PERFORM INITIALIZE-REST-SESSION-CATALOG.
+    PERFORM CLOSE-REST-SESSION-CATALOG.
+    STOP RUN.
+
+INITIALIZE-REST-SESSION-CATALOG.
+    OPEN INPUT REST-REQUEST-FILE.
+    IF WS-FILE-OK
+        OPEN OUTPUT REST-METRICS-REPORT
+        MOVE 'N' TO WS-REQUEST-EOF-SWITCH
+        PERFORM RECORD-ONE-REST-REQUEST UNTIL END-OF-REQUESTS
+        CLOSE REST-REQUEST-FILE
+    END-IF.
+
+RECORD-ONE-REST-REQUEST.
+    READ REST-REQUEST-FILE
+        AT END SET END-OF-REQUESTS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-TOTAL-REQUEST-COUNT
+            PERFORM TRACK-REQUEST-WINDOW
+            PERFORM ACCUMULATE-ENDPOINT-METRICS
+            PERFORM WRITE-REQUEST-DETAIL-LINE
+    END-READ.
+
+TRACK-REQUEST-WINDOW.
+    IF NOT WS-FIRST-TIMESTAMP-SEEN
+        MOVE RRC-TIMESTAMP-MILLIS TO WS-FIRST-TIMESTAMP-MILLIS
+        SET WS-FIRST-TIMESTAMP-SEEN TO TRUE
+    END-IF.
+    IF RRC-TIMESTAMP-MILLIS > WS-LAST-TIMESTAMP-MILLIS
+        MOVE RRC-TIMESTAMP-MILLIS TO WS-LAST-TIMESTAMP-MILLIS
+    END-IF.
+
+ACCUMULATE-ENDPOINT-METRICS.
+    SET WS-EM-IDX TO 1.
+    SEARCH WS-EM-ENTRY
+        AT END
+            ADD 1 TO WS-UNKNOWN-ENDPOINT-COUNT
+        WHEN WS-EM-NAME (WS-EM-IDX) = RRC-ENDPOINT-NAME
+            ADD 1 TO WS-EM-REQUEST-COUNT (WS-EM-IDX)
+            ADD RRC-LATENCY-MILLIS TO WS-EM-TOTAL-LATENCY (WS-EM-IDX)
+            IF RRC-LATENCY-MILLIS > WS-EM-MAX-LATENCY (WS-EM-IDX)
+                MOVE RRC-LATENCY-MILLIS TO WS-EM-MAX-LATENCY (WS-EM-IDX)
+            END-IF
+    END-SEARCH.
+
+*> One audit line per catalog operation, carrying the namespace/table
+*> the request targeted and the HTTP status/error code it returned -
+*> the per-endpoint aggregates below summarize volume but cannot show
+*> which individual call against which table failed and why.
+WRITE-REQUEST-DETAIL-LINE.
+    MOVE RRC-HTTP-STATUS TO WS-REQUEST-HTTP-STATUS-DISPLAY.
+    MOVE RRC-LATENCY-MILLIS TO WS-REQUEST-LATENCY-DISPLAY.
+    MOVE SPACES TO REST-METRICS-LINE.
+    STRING 'REQUEST ENDPOINT=' RRC-ENDPOINT-NAME DELIMITED BY SPACE
+        ' NAMESPACE=' RRC-NAMESPACE DELIMITED BY SPACE
+        ' TABLE=' RRC-TABLE-NAME DELIMITED BY SPACE
+        ' HTTP-STATUS=' WS-REQUEST-HTTP-STATUS-DISPLAY DELIMITED BY SIZE
+        ' ERROR-CODE=' RRC-ERROR-CODE DELIMITED BY SPACE
+        ' LATENCY-MS=' WS-REQUEST-LATENCY-DISPLAY DELIMITED BY SIZE
+        INTO REST-METRICS-LINE
+        ON OVERFLOW CONTINUE
+    END-STRING.
+    WRITE REST-METRICS-LINE.
+
+CLOSE-REST-SESSION-CATALOG.
+    IF WS-FILE-OK
+        PERFORM VARYING WS-EM-IDX FROM 1 BY 1 UNTIL WS-EM-IDX > 20
+            IF WS-EM-REQUEST-COUNT (WS-EM-IDX) > 0
+                PERFORM WRITE-ENDPOINT-METRICS-LINE
+            END-IF
+        END-PERFORM
+        PERFORM WRITE-OVERALL-RATE-LINE
+        CLOSE REST-METRICS-REPORT
+    END-IF.
+
+WRITE-ENDPOINT-METRICS-LINE.
+    COMPUTE WS-AVERAGE-LATENCY =
+        WS-EM-TOTAL-LATENCY (WS-EM-IDX) / WS-EM-REQUEST-COUNT (WS-EM-IDX).
+    MOVE WS-AVERAGE-LATENCY TO WS-AVERAGE-LATENCY-DISPLAY.
+    MOVE WS-EM-REQUEST-COUNT (WS-EM-IDX) TO WS-EM-REQUEST-COUNT-DISPLAY.
+    MOVE WS-EM-MAX-LATENCY (WS-EM-IDX) TO WS-EM-MAX-LATENCY-DISPLAY.
+    MOVE SPACES TO REST-METRICS-LINE.
+    STRING 'ENDPOINT ' WS-EM-NAME (WS-EM-IDX) DELIMITED BY SPACE
+        ' REQUESTS=' WS-EM-REQUEST-COUNT-DISPLAY DELIMITED BY SIZE
+        ' AVG-LATENCY-MS=' WS-AVERAGE-LATENCY-DISPLAY DELIMITED BY SIZE
+        ' MAX-LATENCY-MS=' WS-EM-MAX-LATENCY-DISPLAY DELIMITED BY SIZE
+        INTO REST-METRICS-LINE.
+    WRITE REST-METRICS-LINE.
+
+WRITE-OVERALL-RATE-LINE.
+    IF WS-LAST-TIMESTAMP-MILLIS > WS-FIRST-TIMESTAMP-MILLIS
+        COMPUTE WS-ELAPSED-SECONDS =
+            (WS-LAST-TIMESTAMP-MILLIS - WS-FIRST-TIMESTAMP-MILLIS) / 1000
+        COMPUTE WS-OVERALL-REQUEST-RATE =
+            WS-TOTAL-REQUEST-COUNT / WS-ELAPSED-SECONDS
+    ELSE
+        MOVE 0 TO WS-ELAPSED-SECONDS
+        MOVE 0 TO WS-OVERALL-REQUEST-RATE
+    END-IF.
+    MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECONDS-DISPLAY.
+    MOVE WS-OVERALL-REQUEST-RATE TO WS-OVERALL-RATE-DISPLAY.
+    MOVE WS-TOTAL-REQUEST-COUNT TO WS-TOTAL-REQUEST-COUNT-DISPLAY.
+    MOVE WS-UNKNOWN-ENDPOINT-COUNT TO WS-UNKNOWN-ENDPOINT-COUNT-DISPLAY.
+    MOVE SPACES TO REST-METRICS-LINE.
+    STRING 'TOTAL-REQUESTS=' WS-TOTAL-REQUEST-COUNT-DISPLAY
+            DELIMITED BY SIZE
+        ' UNKNOWN-ENDPOINT-REQUESTS='
+            WS-UNKNOWN-ENDPOINT-COUNT-DISPLAY DELIMITED BY SIZE
+        ' ELAPSED-SECONDS=' WS-ELAPSED-SECONDS-DISPLAY DELIMITED BY SIZE
+        ' REQUESTS-PER-SECOND=' WS-OVERALL-RATE-DISPLAY DELIMITED BY SIZE
+        INTO REST-METRICS-LINE.
+    WRITE REST-METRICS-LINE.
