@@ -4,9 +4,39 @@ PROGRAM-ID. SIZE-BASED-FILE-REWRITER.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT TABLE-SIZE-PARAMS
+        ASSIGN TO "TABLESIZEPARAMS"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CANDIDATE-FILES-INPUT
+        ASSIGN TO "CANDIDATEFILES"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT GROUP-DIAGNOSTICS-REPORT
+        ASSIGN TO "GROUPDIAGNOSTICS"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One parameter card per table: the bin-packing thresholds that used
+*> to be hardcoded defaults are now looked up per table name here.
+FD TABLE-SIZE-PARAMS.
+01 TABLE-SIZE-PARAMS-REC.
+   05 PARAM-TABLE-NAME PIC X(128).
+   05 PARAM-TARGET-FILE-SIZE PIC 9(18).
+   05 PARAM-MIN-FILE-SIZE PIC 9(18).
+   05 PARAM-MAX-FILE-SIZE PIC 9(18).
+   05 PARAM-MIN-INPUT-FILES PIC 9(9).
+   05 PARAM-MAX-GROUP-SIZE PIC 9(18).
+
+FD CANDIDATE-FILES-INPUT.
+01 CANDIDATE-FILE-REC.
+   05 CANDIDATE-FILE-PATH PIC X(256).
+   05 CANDIDATE-FILE-SIZE PIC 9(18).
+
+FD GROUP-DIAGNOSTICS-REPORT.
+01 GROUP-DIAGNOSTICS-REC PIC X(132).
+
 WORKING-STORAGE SECTION.
+01 WS-REWRITE-TABLE-NAME         PIC X(128) VALUE 'EVENTS'.
 01 WS-TARGET-FILE-SIZE           PIC 9(18) COMP.
 01 WS-MIN-FILE-SIZE              PIC 9(18) COMP.
 01 WS-MAX-FILE-SIZE              PIC 9(18) COMP.
@@ -14,22 +44,83 @@ WORKING-STORAGE SECTION.
 01 WS-REWRITE-ALL                PIC 9 COMP-X.
 01 WS-MAX-GROUP-SIZE             PIC 9(18) COMP.
 01 WS-OUTPUT-SPEC-ID             PIC 9(9) COMP.
+01 WS-PARAM-FOUND-SWITCH         PIC X VALUE 'N'.
+   88 PARAM-FOUND VALUE 'Y'.
+01 WS-EOF-SWITCH                 PIC X VALUE 'N'.
+   88 END-OF-PARAMS VALUE 'Y'.
+01 WS-FILE-EOF-SWITCH            PIC X VALUE 'N'.
+   88 END-OF-CANDIDATE-FILES VALUE 'Y'.
+
+*> Fallback defaults when no parameter card matches the table.
+01 DEFAULT-TARGET-FILE-SIZE-V    PIC 9(18) VALUE 536870912.
+01 DEFAULT-MIN-FILE-SIZE-V       PIC 9(18) VALUE 322122547.
+01 DEFAULT-MAX-FILE-SIZE-V       PIC 9(18) VALUE 1610612736.
+01 DEFAULT-MIN-INPUT-FILES-V     PIC 9(9) VALUE 5.
+01 DEFAULT-REWRITE-ALL-V         PIC 9 VALUE 0.
+01 DEFAULT-MAX-GROUP-SIZE-V      PIC 9(18) VALUE 107374182400.
+01 DEFAULT-OUTPUT-SPEC-ID-V      PIC 9(9) VALUE 0.
+
+*> Bin-packed file groups and the per-group diagnostics (file-count
+*> and byte-total per group, and whether WS-MAX-GROUP-SIZE capped it).
+01 FILE-GROUP-TABLE.
+   05 FILE-GROUP-COUNT PIC 9(9) COMP VALUE 0.
+   05 FILE-GROUP-ENTRY OCCURS 1 TO 10000 TIMES
+         DEPENDING ON FILE-GROUP-COUNT
+         INDEXED BY FILE-GROUP-IDX.
+      10 GROUP-FILE-COUNT PIC 9(9) COMP VALUE 0.
+      10 GROUP-TOTAL-BYTES PIC 9(18) COMP VALUE 0.
+      10 GROUP-CAPPED-SWITCH PIC X VALUE 'N'.
+         88 GROUP-WAS-CAPPED VALUE 'Y'.
+01 WS-CURRENT-FILE-SIZE PIC 9(18) COMP.
+01 WS-DISPLAY-GROUP-ID PIC 9(9).
+01 WS-DISPLAY-FILE-COUNT PIC 9(9).
+01 WS-DISPLAY-TOTAL-BYTES PIC 9(18).
+01 WS-REPORT-LINE PIC X(132).
 
 PROCEDURE DIVISION.
 
+MAIN-PROCEDURE.
     PERFORM INIT-REWRITER.
     PERFORM PLAN-FILE-GROUPS.
+    PERFORM WRITE-GROUP-DIAGNOSTICS.
+    GOBACK.
 
-    STOP RUN.
-
+*> Look up this table's bin-packing thresholds from the parameter
+*> card file instead of hardcoded stub defaults; fall back to the
+*> shop-wide defaults when the table has no card of its own.
 INIT-REWRITER.
-    MOVE DEFAULT-TARGET-FILE-SIZE TO WS-TARGET-FILE-SIZE.
-    MOVE DEFAULT-MIN-FILE-SIZE TO WS-MIN-FILE-SIZE.
-    MOVE DEFAULT-MAX-FILE-SIZE TO WS-MAX-FILE-SIZE.
-    MOVE DEFAULT-MIN-INPUT-FILES TO WS-MIN-INPUT-FILES.
-    MOVE DEFAULT-REWRITE-ALL TO WS-REWRITE-ALL.
-    MOVE DEFAULT-MAX-GROUP-SIZE TO WS-MAX-GROUP-SIZE.
-    MOVE DEFAULT-OUTPUT-SPEC-ID TO WS-OUTPUT-SPEC-ID.
+    PERFORM LOAD-SIZE-PARAMS-FOR-TABLE.
+    IF NOT PARAM-FOUND
+        MOVE DEFAULT-TARGET-FILE-SIZE-V TO WS-TARGET-FILE-SIZE
+        MOVE DEFAULT-MIN-FILE-SIZE-V TO WS-MIN-FILE-SIZE
+        MOVE DEFAULT-MAX-FILE-SIZE-V TO WS-MAX-FILE-SIZE
+        MOVE DEFAULT-MIN-INPUT-FILES-V TO WS-MIN-INPUT-FILES
+        MOVE DEFAULT-MAX-GROUP-SIZE-V TO WS-MAX-GROUP-SIZE
+    END-IF.
+    MOVE DEFAULT-REWRITE-ALL-V TO WS-REWRITE-ALL.
+    MOVE DEFAULT-OUTPUT-SPEC-ID-V TO WS-OUTPUT-SPEC-ID.
+
+LOAD-SIZE-PARAMS-FOR-TABLE.
+    SET WS-PARAM-FOUND-SWITCH TO 'N'.
+    OPEN INPUT TABLE-SIZE-PARAMS.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    PERFORM SCAN-SIZE-PARAMS UNTIL END-OF-PARAMS OR PARAM-FOUND.
+    CLOSE TABLE-SIZE-PARAMS.
+
+SCAN-SIZE-PARAMS.
+    READ TABLE-SIZE-PARAMS
+        INTO TABLE-SIZE-PARAMS-REC
+        AT END SET END-OF-PARAMS TO TRUE
+    NOT AT END
+        IF PARAM-TABLE-NAME = WS-REWRITE-TABLE-NAME
+            SET PARAM-FOUND TO TRUE
+            MOVE PARAM-TARGET-FILE-SIZE TO WS-TARGET-FILE-SIZE
+            MOVE PARAM-MIN-FILE-SIZE TO WS-MIN-FILE-SIZE
+            MOVE PARAM-MAX-FILE-SIZE TO WS-MAX-FILE-SIZE
+            MOVE PARAM-MIN-INPUT-FILES TO WS-MIN-INPUT-FILES
+            MOVE PARAM-MAX-GROUP-SIZE TO WS-MAX-GROUP-SIZE
+        END-IF
+    END-READ.
 
 PLAN-FILE-GROUPS.
     PERFORM FILTER-FILES.
@@ -37,54 +128,79 @@ PLAN-FILE-GROUPS.
     PERFORM FILTER-FILE-GROUPS.
 
 FILTER-FILES.
-    IF WS-REWRITE-ALL = 1 THEN
-        PERFORM ITERATE-TASKS
-    ELSE
-        PERFORM CALL-FILTER-FILES
-    END-IF.
+    CONTINUE.
 
+*> Bin-pack candidate files into rewrite groups, each capped at
+*> WS-MAX-GROUP-SIZE bytes, so later diagnostics can report whether
+*> that ceiling is actually constraining group sizes.
 BIN-PACK-FILES.
-    PERFORM BIN-PACK-TASK-LIST.
-
+    MOVE 0 TO FILE-GROUP-COUNT.
+    OPEN INPUT CANDIDATE-FILES-INPUT.
+    MOVE 'N' TO WS-FILE-EOF-SWITCH.
+    PERFORM BIN-PACK-ONE-FILE UNTIL END-OF-CANDIDATE-FILES.
+    CLOSE CANDIDATE-FILES-INPUT.
+
+BIN-PACK-ONE-FILE.
+    READ CANDIDATE-FILES-INPUT
+        INTO CANDIDATE-FILE-REC
+        AT END SET END-OF-CANDIDATE-FILES TO TRUE
+    NOT AT END
+        MOVE CANDIDATE-FILE-SIZE TO WS-CURRENT-FILE-SIZE
+        IF FILE-GROUP-COUNT = 0
+            PERFORM OPEN-NEW-FILE-GROUP
+        ELSE
+            IF GROUP-TOTAL-BYTES(FILE-GROUP-COUNT) + WS-CURRENT-FILE-SIZE
+                    > WS-MAX-GROUP-SIZE
+                SET GROUP-WAS-CAPPED(FILE-GROUP-COUNT) TO TRUE
+                PERFORM OPEN-NEW-FILE-GROUP
+            END-IF
+        END-IF
+        ADD 1 TO GROUP-FILE-COUNT(FILE-GROUP-COUNT)
+        ADD WS-CURRENT-FILE-SIZE TO GROUP-TOTAL-BYTES(FILE-GROUP-COUNT)
+    END-READ.
+
+OPEN-NEW-FILE-GROUP.
+    ADD 1 TO FILE-GROUP-COUNT.
+    MOVE 0 TO GROUP-FILE-COUNT(FILE-GROUP-COUNT).
+    MOVE 0 TO GROUP-TOTAL-BYTES(FILE-GROUP-COUNT).
+    MOVE 'N' TO GROUP-CAPPED-SWITCH(FILE-GROUP-COUNT).
+
+*> Drop any group that does not meet WS-MIN-INPUT-FILES, unless
+*> WS-REWRITE-ALL forces every group through.
 FILTER-FILE-GROUPS.
-    IF WS-REWRITE-ALL = 1 THEN
-        PERFORM RETURN-FILE-GROUPS
-    ELSE
-        PERFORM CALL-FILTER-FILE-GROUPS
+    IF WS-REWRITE-ALL NOT = 1
+        PERFORM VARYING FILE-GROUP-IDX FROM 1 BY 1
+                UNTIL FILE-GROUP-IDX > FILE-GROUP-COUNT
+            IF GROUP-FILE-COUNT(FILE-GROUP-IDX) < WS-MIN-INPUT-FILES
+                MOVE 0 TO GROUP-FILE-COUNT(FILE-GROUP-IDX)
+                MOVE 0 TO GROUP-TOTAL-BYTES(FILE-GROUP-IDX)
+            END-IF
+        END-PERFORM
     END-IF.
 
-ITERATE-TASKS.
-    * Implement logic to iterate through tasks
-
-CALL-FILTER-FILES.
-    * Implement logic to call abstract method filterFiles()
-
-BIN-PACK-TASK-LIST.
-    * Implement logic to bin-pack tasks into file groups
-
-RETURN-FILE-GROUPS.
-    * Implement logic to return file groups
-
-CALL-FILTER-FILE-GROUPS.
-    * Implement logic to call abstract method filterFileGroups()
-
-DEFAULT-TARGET-FILE-SIZE.
-    * Implement logic to return default target file size
-
-DEFAULT-MIN-FILE-SIZE.
-    * Implement logic to return default min file size
-
-DEFAULT-MAX-FILE-SIZE.
-    * Implement logic to return default max file size
-
-DEFAULT-MIN-INPUT-FILES.
-    * Implement logic to return default min input files
-
-DEFAULT-REWRITE-ALL.
-    * Implement logic to return default rewrite all flag
-
-DEFAULT-MAX-GROUP-SIZE.
-    * Implement logic to return default max group size
-
-DEFAULT-OUTPUT-SPEC-ID.
-    * Implement logic to return default output spec id
\ No newline at end of file
+*> Per-run diagnostics: how many files landed in each group, the
+*> group's total bytes, and whether it hit the WS-MAX-GROUP-SIZE
+*> ceiling rather than simply running out of available files.
+WRITE-GROUP-DIAGNOSTICS.
+    OPEN OUTPUT GROUP-DIAGNOSTICS-REPORT.
+    PERFORM VARYING FILE-GROUP-IDX FROM 1 BY 1
+            UNTIL FILE-GROUP-IDX > FILE-GROUP-COUNT
+        MOVE FILE-GROUP-IDX TO WS-DISPLAY-GROUP-ID
+        MOVE GROUP-FILE-COUNT(FILE-GROUP-IDX) TO WS-DISPLAY-FILE-COUNT
+        MOVE GROUP-TOTAL-BYTES(FILE-GROUP-IDX) TO WS-DISPLAY-TOTAL-BYTES
+        IF GROUP-WAS-CAPPED(FILE-GROUP-IDX)
+            STRING 'GROUP ' WS-DISPLAY-GROUP-ID
+                ' FILES=' WS-DISPLAY-FILE-COUNT
+                ' BYTES=' WS-DISPLAY-TOTAL-BYTES
+                ' CAPPED-BY-MAX-GROUP-SIZE=YES'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+        ELSE
+            STRING 'GROUP ' WS-DISPLAY-GROUP-ID
+                ' FILES=' WS-DISPLAY-FILE-COUNT
+                ' BYTES=' WS-DISPLAY-TOTAL-BYTES
+                ' CAPPED-BY-MAX-GROUP-SIZE=NO'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+        END-IF
+        WRITE GROUP-DIAGNOSTICS-REC FROM WS-REPORT-LINE
+    END-PERFORM.
+    CLOSE GROUP-DIAGNOSTICS-REPORT.
