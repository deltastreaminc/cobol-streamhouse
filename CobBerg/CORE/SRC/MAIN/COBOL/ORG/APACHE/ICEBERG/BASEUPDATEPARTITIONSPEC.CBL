@@ -2,258 +2,459 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. BASE-UPDATE-PARTITION-SPEC.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY "ICEBERG-EXCEPTIONS.cob".
-    COPY "ICEBERG-EXPRESSIONS.cob".
-    COPY "ICEBERG-TRANSFORMS.cob".
-    COPY "ICEBERG-TYPES.cob".
-    COPY "ICEBERG-UTIL.cob".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CURRENT-SPEC-FILE
+        ASSIGN TO "CURRENTPARTITIONSPEC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CURRENT-SPEC-STATUS.
+    SELECT PARTITION-UPDATE-FILE
+        ASSIGN TO "PARTITIONUPDATECARDS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UPDATE-CARD-STATUS.
+    SELECT NEW-SPEC-FILE
+        ASSIGN TO "NEWPARTITIONSPEC"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PARTITION-DRY-RUN-LOG
+        ASSIGN TO "PARTITIONDRYRUNLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PARTITION-EVOLUTION-LOG
+        ASSIGN TO "PARTITIONEVOLUTIONLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EVOLUTION-LOG-STATUS.
+    SELECT REDUNDANT-PARTITION-REPORT
+        ASSIGN TO "REDUNDANTPARTITIONRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REDUNDANT-REPORT-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+*> Existing partition fields of the spec being evolved.
+FD CURRENT-SPEC-FILE.
+01 CURRENT-SPEC-CARD.
+   05 CSC-SOURCE-ID PIC 9(9).
+   05 CSC-FIELD-ID PIC 9(9).
+   05 CSC-NAME PIC X(128).
+   05 CSC-TRANSFORM PIC X(30).
+
+*> One requested change per card: ADD a new partition field (by source
+*> field name and transform), REMOVE an existing one (by name), or
+*> RENAME one (old name to new name).
+FD PARTITION-UPDATE-FILE.
+01 PARTITION-UPDATE-CARD.
+   05 PUC-OPERATION PIC X(6).
+   05 PUC-SOURCE-NAME PIC X(128).
+   05 PUC-TRANSFORM PIC X(30).
+   05 PUC-OLD-NAME PIC X(128).
+   05 PUC-NEW-NAME PIC X(128).
+
+FD NEW-SPEC-FILE.
+01 NEW-SPEC-CARD.
+   05 NSC-SOURCE-ID PIC 9(9).
+   05 NSC-FIELD-ID PIC 9(9).
+   05 NSC-NAME PIC X(128).
+   05 NSC-TRANSFORM PIC X(30).
+
+FD PARTITION-DRY-RUN-LOG.
+01 DRY-RUN-LINE PIC X(200).
+
+FD PARTITION-EVOLUTION-LOG.
+01 EVOLUTION-LINE PIC X(200).
+
+FD REDUNDANT-PARTITION-REPORT.
+01 REDUNDANT-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-OPS                  OBJECT REFERENCE.
-01 WS-BASE                 OBJECT REFERENCE.
-01 WS-FORMAT-VERSION       PIC 9(9) BINARY.
-01 WS-SPEC                 OBJECT REFERENCE.
-01 WS-SCHEMA               OBJECT REFERENCE.
-01 WS-NAME-TO-FIELD        OBJECT REFERENCE.
-01 WS-TRANSFORM-TO-FIELD   OBJECT REFERENCE.
-01 WS-ADDS                 OBJECT REFERENCE.
-01 WS-ADDED-TIME-FIELDS    OBJECT REFERENCE.
-01 WS-TRANSFORM-TO-ADDED-FIELD OBJECT REFERENCE.
-01 WS-NAME-TO-ADDED-FIELD  OBJECT REFERENCE.
-01 WS-DELETES              OBJECT REFERENCE.
-01 WS-RENAMES              OBJECT REFERENCE.
-01 WS-CASE-SENSITIVE       PIC X(1) VALUE "Y".
-01 WS-SET-AS-DEFAULT       PIC X(1) VALUE "Y".
-01 WS-LAST-ASSIGNED-PARTITION-ID PIC 9(9) BINARY.
+01 WS-CURRENT-SPEC-STATUS PIC XX.
+   88 WS-CURRENT-SPEC-OK VALUE '00'.
+01 WS-UPDATE-CARD-STATUS PIC XX.
+   88 WS-UPDATE-CARD-OK VALUE '00'.
+01 WS-EVOLUTION-LOG-STATUS PIC XX.
+   88 WS-EVOLUTION-LOG-OK VALUE '00'.
+01 WS-REDUNDANT-REPORT-STATUS PIC XX.
+   88 WS-REDUNDANT-REPORT-OK VALUE '00'.
+
+01 WS-TABLE-NAME PIC X(50) VALUE 'EVENTS'.
+01 WS-FORMAT-VERSION PIC 9(9) VALUE 2.
+01 WS-CASE-SENSITIVE PIC X VALUE 'Y'.
+01 WS-DRY-RUN-SWITCH PIC X VALUE 'N'.
+   88 WS-IS-DRY-RUN VALUE 'Y'.
+01 WS-LAST-ASSIGNED-PARTITION-ID PIC 9(9) VALUE 999.
+
+01 WS-CURRENT-SPEC-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CURRENT-SPEC VALUE 'Y'.
+01 WS-UPDATE-CARD-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-UPDATE-CARDS VALUE 'Y'.
+
+01 WS-CURRENT-SPEC-COUNT PIC 9(5) VALUE ZERO.
+01 WS-CURRENT-SPEC-TABLE.
+   05 WS-CURRENT-FIELD OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-CURRENT-SPEC-COUNT
+         INDEXED BY WS-CUR-IDX.
+      10 WS-CF-SOURCE-ID PIC 9(9).
+      10 WS-CF-FIELD-ID PIC 9(9).
+      10 WS-CF-NAME PIC X(128).
+      10 WS-CF-TRANSFORM PIC X(30).
+
+01 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+01 WS-DELETE-TABLE.
+   05 WS-DELETED-FIELD-ID OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-DELETE-COUNT
+         INDEXED BY WS-DEL-IDX PIC 9(9).
+
+01 WS-RENAME-COUNT PIC 9(5) VALUE ZERO.
+01 WS-RENAME-TABLE.
+   05 WS-RENAME-ENTRY OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-RENAME-COUNT
+         INDEXED BY WS-REN-IDX.
+      10 WS-REN-OLD-NAME PIC X(128).
+      10 WS-REN-NEW-NAME PIC X(128).
+
+01 WS-ADD-COUNT PIC 9(5) VALUE ZERO.
+01 WS-ADD-TABLE.
+   05 WS-ADD-FIELD OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-ADD-COUNT
+         INDEXED BY WS-ADD-IDX.
+      10 WS-AF-SOURCE-ID PIC 9(9).
+      10 WS-AF-FIELD-ID PIC 9(9).
+      10 WS-AF-NAME PIC X(128).
+      10 WS-AF-TRANSFORM PIC X(30).
+
+01 WS-ADDED-TIME-FIELD-COUNT PIC 9(5) VALUE ZERO.
+01 WS-ADDED-TIME-FIELD-TABLE.
+   05 WS-ATF-ENTRY OCCURS 1 TO 1000 TIMES
+         DEPENDING ON WS-ADDED-TIME-FIELD-COUNT
+         INDEXED BY WS-ATF-IDX.
+      10 WS-ATF-SOURCE-ID PIC 9(9).
+      10 WS-ATF-FIELD-NAME PIC X(128).
+      10 WS-ATF-TRANSFORM PIC X(30).
+
+01 WS-LOOKUP-FOUND-SWITCH PIC X.
+   88 WS-LOOKUP-FOUND VALUE 'Y'.
+01 WS-CURRENT-SOURCE-ID PIC 9(9).
+01 WS-CURRENT-NEW-NAME PIC X(128).
+01 WS-FIELD-STATE-SWITCH PIC X VALUE 'N'.
+   88 WS-FIELD-IS-DELETED VALUE 'Y'.
+01 WS-REDUNDANT-SWITCH PIC X VALUE 'N'.
+   88 WS-IS-REDUNDANT VALUE 'Y'.
+
+01 WS-EVOLUTION-TIMESTAMP PIC X(21).
+01 WS-EVOLUTION-OPERATOR PIC X(30).
 
 PROCEDURE DIVISION.
-    PERFORM INIT-OBJECTS.
-
-    PERFORM ASSIGN-FIELD-ID.
-
-    PERFORM RECYCLE-OR-CREATE-PARTITION-FIELD.
-
-    PERFORM CASE-SENSITIVE.
-    PERFORM ADD-NON-DEFAULT-SPEC.
-    PERFORM ADD-FIELD-BY-SOURCE-NAME.
-    PERFORM ADD-FIELD-BY-TERM.
-    PERFORM ADD-FIELD-BY-NAME-AND-TERM.
-    PERFORM REWRITE-DELETE-AND-ADD-FIELD.
-    PERFORM REMOVE-FIELD-BY-NAME.
-    PERFORM REMOVE-FIELD-BY-TERM.
-    PERFORM RENAME-FIELD.
-    PERFORM APPLY.
-    PERFORM COMMIT.
 
-    PERFORM RESOLVE.
-    PERFORM CHECK-FOR-REDUNDANT-ADDED-PARTITIONS.
-    PERFORM INDEX-SPEC-BY-NAME.
-    PERFORM INDEX-SPEC-BY-TRANSFORM.
-    PERFORM IS-TIME-TRANSFORM.
-    PERFORM IS-VOID-TRANSFORM.
-    PERFORM PARTITION-NAME-GENERATOR.
-
-    STOP RUN.
+MAIN-PROCEDURE.
+    PERFORM INIT-OBJECTS.
+    PERFORM LOAD-AND-APPLY-CHANGES-UPDATE-CARDS.
+    PERFORM APPLY-CHANGES.
+    PERFORM COMMIT-CHANGES.
+    GOBACK.
 
+*> Loads the current partition spec and tracks the highest partition
+*> field id assigned so far (new fields continue the sequence).
 INIT-OBJECTS.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.BaseUpdatePartitionSpec") TO WS-OPS.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.TableMetadata") TO WS-BASE.
-    MOVE 2 TO WS-FORMAT-VERSION.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.PartitionSpec") TO WS-SPEC.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.Schema") TO WS-SCHEMA.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO WS-NAME-TO-FIELD.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO WS-TRANSFORM-TO-FIELD.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.List") TO WS-ADDS.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO WS-ADDED-TIME-FIELDS.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO WS-TRANSFORM-TO-ADDED-FIELD.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO WS-NAME-TO-ADDED-FIELD.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Set") TO WS-DELETES.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO WS-RENAMES.
+    OPEN INPUT CURRENT-SPEC-FILE.
+    IF WS-CURRENT-SPEC-OK
+        MOVE 'N' TO WS-CURRENT-SPEC-EOF-SWITCH
+        PERFORM LOAD-ONE-CURRENT-FIELD UNTIL END-OF-CURRENT-SPEC
+        CLOSE CURRENT-SPEC-FILE
+    END-IF.
+
+LOAD-ONE-CURRENT-FIELD.
+    READ CURRENT-SPEC-FILE
+        AT END SET END-OF-CURRENT-SPEC TO TRUE
+        NOT AT END
+            ADD 1 TO WS-CURRENT-SPEC-COUNT
+            SET WS-CUR-IDX TO WS-CURRENT-SPEC-COUNT
+            MOVE CSC-SOURCE-ID TO WS-CF-SOURCE-ID (WS-CUR-IDX)
+            MOVE CSC-FIELD-ID TO WS-CF-FIELD-ID (WS-CUR-IDX)
+            MOVE CSC-NAME TO WS-CF-NAME (WS-CUR-IDX)
+            MOVE CSC-TRANSFORM TO WS-CF-TRANSFORM (WS-CUR-IDX)
+            IF CSC-FIELD-ID > WS-LAST-ASSIGNED-PARTITION-ID
+                MOVE CSC-FIELD-ID TO WS-LAST-ASSIGNED-PARTITION-ID
+            END-IF
+    END-READ.
 
 ASSIGN-FIELD-ID.
     ADD 1 TO WS-LAST-ASSIGNED-PARTITION-ID.
-    MOVE WS-LAST-ASSIGNED-PARTITION-ID TO RETURN-CODE.
 
-RECYCLE-OR-CREATE-PARTITION-FIELD.
-    IF WS-FORMAT-VERSION >= 2 AND WS-BASE NOT EQUAL ZERO
-        PERFORM RECYCLE-PARTITION-FIELD
-    ELSE
-        PERFORM CREATE-PARTITION-FIELD.
-
-RECYCLE-PARTITION-FIELD.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.util.Pair") TO WORK-OBJECT.
-    CALL "make" USING WORK-OBJECT, FIRST-ARG, SECOND-ARG, RESULT.
-    MOVE RESULT TO WORK-OBJECT.
-
-    PERFORM VARYING PART-SPEC IN WS-BASE
-        WHEN PART-SPEC NOT EQUAL ZERO
-            PERFORM VARYING PART-FIELD IN PART-SPEC
-                WHEN PART-FIELD NOT EQUAL ZERO
-                    IF PART-FIELD-SOURCE-ID EQUAL FIRST(WORK-OBJECT)
-                        AND PART-FIELD-TRANSFORM EQUAL SECOND(WORK-OBJECT)
-                        IF NAME-ARG EQUAL ZERO 
-                            OR PART-FIELD-NAME EQUAL NAME-ARG
-                            MOVE PART-FIELD TO RETURN-CODE
-                            RETURN
-                        END-IF
-                    END-IF
-            END-PERFORM
-    END-PERFORM.
-
-    PERFORM CREATE-PARTITION-FIELD.
+*> Reads every requested ADD/REMOVE/RENAME card and accumulates the
+*> effect in the delete/rename/add tables; nothing is committed here.
+LOAD-AND-APPLY-CHANGES-UPDATE-CARDS.
+    OPEN INPUT PARTITION-UPDATE-FILE.
+    IF WS-UPDATE-CARD-OK
+        MOVE 'N' TO WS-UPDATE-CARD-EOF-SWITCH
+        PERFORM APPLY-CHANGES-ONE-UPDATE-CARD UNTIL END-OF-UPDATE-CARDS
+        CLOSE PARTITION-UPDATE-FILE
+    END-IF.
 
-CREATE-PARTITION-FIELD.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.PartitionField") TO WORK-OBJECT.
-    CALL "make" USING WORK-OBJECT, FIRST-ARG, ASSIGN-FIELD-ID(), NAME-ARG, SECOND-ARG, RESULT.
-    MOVE RESULT TO RETURN-CODE.
+APPLY-CHANGES-ONE-UPDATE-CARD.
+    READ PARTITION-UPDATE-FILE
+        AT END SET END-OF-UPDATE-CARDS TO TRUE
+        NOT AT END
+            EVALUATE PUC-OPERATION
+                WHEN 'ADD'
+                    PERFORM ADD-FIELD-BY-SOURCE-NAME
+                WHEN 'REMOVE'
+                    PERFORM REMOVE-FIELD-BY-NAME
+                WHEN 'RENAME'
+                    PERFORM RENAME-FIELD
+            END-EVALUATE
+    END-READ.
+
+*> Resolves the source field by name, assigns it a field id, checks
+*> for a redundant time-transform conflict, and records the add.
+ADD-FIELD-BY-SOURCE-NAME.
+    PERFORM FIND-CURRENT-FIELD-BY-NAME-FOR-ADD.
+    MOVE 'N' TO WS-REDUNDANT-SWITCH.
+    PERFORM CHECK-FOR-REDUNDANT-ADDED-PARTITIONS.
+    IF NOT WS-IS-REDUNDANT
+        PERFORM ASSIGN-FIELD-ID
+        ADD 1 TO WS-ADD-COUNT
+        SET WS-ADD-IDX TO WS-ADD-COUNT
+        MOVE WS-CURRENT-SOURCE-ID TO WS-AF-SOURCE-ID (WS-ADD-IDX)
+        MOVE WS-LAST-ASSIGNED-PARTITION-ID TO WS-AF-FIELD-ID (WS-ADD-IDX)
+        IF PUC-NEW-NAME = SPACES
+            MOVE PUC-SOURCE-NAME TO WS-AF-NAME (WS-ADD-IDX)
+        ELSE
+            MOVE PUC-NEW-NAME TO WS-AF-NAME (WS-ADD-IDX)
+        END-IF
+        MOVE PUC-TRANSFORM TO WS-AF-TRANSFORM (WS-ADD-IDX)
+        IF PUC-TRANSFORM = 'YEAR' OR 'MONTH' OR 'DAY' OR 'HOUR'
+            ADD 1 TO WS-ADDED-TIME-FIELD-COUNT
+            SET WS-ATF-IDX TO WS-ADDED-TIME-FIELD-COUNT
+            MOVE WS-CURRENT-SOURCE-ID TO WS-ATF-SOURCE-ID (WS-ATF-IDX)
+            MOVE WS-AF-NAME (WS-ADD-IDX) TO WS-ATF-FIELD-NAME (WS-ATF-IDX)
+            MOVE PUC-TRANSFORM TO WS-ATF-TRANSFORM (WS-ATF-IDX)
+        END-IF
+    END-IF.
 
-CASE-SENSITIVE.
-    MOVE INPUT-PARAMETER(1) TO WS-CASE-SENSITIVE.
+FIND-CURRENT-FIELD-BY-NAME-FOR-ADD.
+    MOVE ZERO TO WS-CURRENT-SOURCE-ID.
+    MOVE 'N' TO WS-LOOKUP-FOUND-SWITCH.
+    SET WS-CUR-IDX TO 1.
+    SEARCH WS-CURRENT-FIELD VARYING WS-CUR-IDX
+        AT END CONTINUE
+        WHEN WS-CF-NAME (WS-CUR-IDX) = PUC-SOURCE-NAME
+            SET WS-LOOKUP-FOUND TO TRUE
+            MOVE WS-CF-SOURCE-ID (WS-CUR-IDX) TO WS-CURRENT-SOURCE-ID
+    END-SEARCH.
+    IF NOT WS-LOOKUP-FOUND
+        MOVE ZERO TO WS-CURRENT-SOURCE-ID
+    END-IF.
 
-ADD-NON-DEFAULT-SPEC.
-    MOVE "N" TO WS-SET-AS-DEFAULT.
+*> Rejects a new time-granularity transform when one already exists for
+*> the same source field (e.g. adding DAY when MONTH is already
+*> partitioning that column), logging the conflict for review.
+CHECK-FOR-REDUNDANT-ADDED-PARTITIONS.
+    IF PUC-TRANSFORM = 'YEAR' OR 'MONTH' OR 'DAY' OR 'HOUR'
+        SET WS-ATF-IDX TO 1
+        SEARCH WS-ATF-ENTRY
+            AT END CONTINUE
+            WHEN WS-ATF-SOURCE-ID (WS-ATF-IDX) = WS-CURRENT-SOURCE-ID
+                SET WS-IS-REDUNDANT TO TRUE
+                PERFORM LOG-REDUNDANT-PARTITION-ADD
+        END-SEARCH
+    END-IF.
 
-ADD-FIELD-BY-SOURCE-NAME.
-    PERFORM ADD-FIELD-BY-TERM USING FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.Expressions.ref(java.lang.String)"), INPUT-PARAMETER(1).
-
-ADD-FIELD-BY-TERM.
-    PERFORM ADD-FIELD-BY-NAME-AND-TERM USING ZERO, INPUT-PARAMETER(1).
-
-ADD-FIELD-BY-NAME-AND-TERM.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.UnboundTerm") TO WORK-OBJECT.
-    CALL "cast" USING INPUT-PARAMETER(2), RESULT.
-    PERFORM RESOLVE USING RESULT.
-    PERFORM REWRITE-DELETE-AND-ADD-FIELD USING INPUT-PARAMETER(1).
-    PERFORM CHECK-FOR-REDUNDANT-ADDED-PARTITIONS USING RESULT.
-    MOVE RESULT TO WS-TRANSFORM-TO-ADDED-FIELD.
-    MOVE RESULT TO WS-NAME-TO-ADDED-FIELD.
-    MOVE RESULT TO WS-ADDS.
-    RETURN.
-
-REWRITE-DELETE-AND-ADD-FIELD.
-    MOVE WS-DELETES TO WORK-OBJECT.
-    CALL "remove" USING WORK-OBJECT, INPUT-PARAMETER(1)-FIELD-ID, IGNORE-RESULT.
-    IF INPUT-PARAMETER(2) EQUAL ZERO 
-        OR INPUT-PARAMETER(1)-NAME EQUAL INPUT-PARAMETER(2)
-        RETURN
-    ELSE
-        PERFORM RENAME-FIELD USING INPUT-PARAMETER(1)-NAME, INPUT-PARAMETER(2).
+LOG-REDUNDANT-PARTITION-ADD.
+    OPEN EXTEND REDUNDANT-PARTITION-REPORT.
+    IF NOT WS-REDUNDANT-REPORT-OK
+        CLOSE REDUNDANT-PARTITION-REPORT
+        OPEN OUTPUT REDUNDANT-PARTITION-REPORT
     END-IF.
+    STRING 'TABLE=' WS-TABLE-NAME DELIMITED BY SPACE
+        ' SOURCE-FIELD=' PUC-SOURCE-NAME DELIMITED BY SPACE
+        ' TRANSFORM=' PUC-TRANSFORM DELIMITED BY SPACE
+        ' REASON=conflicts with existing ' WS-ATF-TRANSFORM (WS-ATF-IDX)
+        DELIMITED BY SPACE
+        ' on ' WS-ATF-FIELD-NAME (WS-ATF-IDX) DELIMITED BY SPACE
+        INTO REDUNDANT-LINE.
+    WRITE REDUNDANT-LINE.
+    CLOSE REDUNDANT-PARTITION-REPORT.
 
 REMOVE-FIELD-BY-NAME.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.UnboundTerm") TO WORK-OBJECT.
-    CALL "cast" USING INPUT-PARAMETER(1), RESULT.
-    PERFORM REMOVE-FIELD-BY-TERM USING RESULT.
-
-REMOVE-FIELD-BY-TERM.
-    PERFORM RESOLVE USING INPUT-PARAMETER(1).
-    MOVE RESULT TO WORK-OBJECT.
-    MOVE RESULT TO WS-DELETES.
-    RETURN.
+    PERFORM FIND-CURRENT-FIELD-BY-OLD-NAME.
+    IF WS-LOOKUP-FOUND
+        ADD 1 TO WS-DELETE-COUNT
+        SET WS-DEL-IDX TO WS-DELETE-COUNT
+        MOVE WS-CF-FIELD-ID (WS-CUR-IDX) TO WS-DELETED-FIELD-ID (WS-DEL-IDX)
+    END-IF.
 
+FIND-CURRENT-FIELD-BY-OLD-NAME.
+    MOVE 'N' TO WS-LOOKUP-FOUND-SWITCH.
+    SET WS-CUR-IDX TO 1.
+    SEARCH WS-CURRENT-FIELD VARYING WS-CUR-IDX
+        AT END CONTINUE
+        WHEN WS-CF-NAME (WS-CUR-IDX) = PUC-OLD-NAME
+            SET WS-LOOKUP-FOUND TO TRUE
+    END-SEARCH.
+
+*> A rename is only recorded if the field exists and has not also been
+*> marked for deletion by an earlier card.
 RENAME-FIELD.
-    MOVE WS-NAME-TO-FIELD TO WORK-OBJECT.
-    CALL "get" USING WORK-OBJECT, INPUT-PARAMETER(2), RESULT.
-    IF RESULT NOT EQUAL ZERO AND IS-VOID-TRANSFORM(RESULT)
-        PERFORM RENAME-FIELD USING RESULT-NAME, CONCATENATE(RESULT-NAME, "_", RESULT-FIELD-ID).
+    PERFORM FIND-CURRENT-FIELD-BY-OLD-NAME.
+    IF WS-LOOKUP-FOUND
+        PERFORM CHECK-FIELD-ID-DELETED
+        IF NOT WS-FIELD-IS-DELETED
+            ADD 1 TO WS-RENAME-COUNT
+            SET WS-REN-IDX TO WS-RENAME-COUNT
+            MOVE PUC-OLD-NAME TO WS-REN-OLD-NAME (WS-REN-IDX)
+            MOVE PUC-NEW-NAME TO WS-REN-NEW-NAME (WS-REN-IDX)
+        END-IF
     END-IF.
 
-    MOVE WS-NAME-TO-ADDED-FIELD TO WORK-OBJECT.
-    CALL "get" USING WORK-OBJECT, INPUT-PARAMETER(1), RESULT.
-    MOVE ZERO TO RESULT.
-
-    MOVE WS-NAME-TO-FIELD TO WORK-OBJECT.
-    CALL "get" USING WORK-OBJECT, INPUT-PARAMETER(1), RESULT.
-    IF RESULT NOT EQUAL ZERO AND NOT CONTAINS(WS-DELETES, RESULT-FIELD-ID)
-        MOVE INPUT-PARAMETER(2) TO WS-RENAMES(INPUT-PARAMETER(1)).
+CHECK-FIELD-ID-DELETED.
+    MOVE 'N' TO WS-FIELD-STATE-SWITCH.
+    SET WS-DEL-IDX TO 1.
+    SEARCH WS-DELETED-FIELD-ID
+        AT END CONTINUE
+        WHEN WS-DELETED-FIELD-ID (WS-DEL-IDX) = WS-CF-FIELD-ID (WS-CUR-IDX)
+            SET WS-FIELD-IS-DELETED TO TRUE
+    END-SEARCH.
+
+*> Builds the new spec: surviving current fields (renamed where
+*> requested), deleted fields kept as void placeholders under format
+*> v1 to preserve field-id slots, and every newly added field. Nothing
+*> is written to disk when running as a dry run.
+APPLY-CHANGES.
+    IF NOT WS-IS-DRY-RUN
+        OPEN OUTPUT NEW-SPEC-FILE
     END-IF.
-    RETURN.
-
-APPLY.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.PartitionSpec$Builder") TO WORK-OBJECT.
-    CALL "builderFor" USING WS-SCHEMA, RESULT.
-
-    PERFORM VARYING PART-FIELD IN WS-SPEC
-        WHEN PART-FIELD NOT EQUAL ZERO
-            IF NOT CONTAINS(WS-DELETES, PART-FIELD-FIELD-ID)
-                MOVE WS-RENAMES TO WORK-OBJECT.
-                CALL "get" USING WORK-OBJECT, PART-FIELD-NAME, NEW-NAME.
-                IF NEW-NAME NOT EQUAL ZERO
-                    CALL "add" USING RESULT, PART-FIELD-SOURCE-ID, PART-FIELD-FIELD-ID, NEW-NAME, PART-FIELD-TRANSFORM.
-                ELSE
-                    CALL "add" USING RESULT, PART-FIELD-SOURCE-ID, PART-FIELD-FIELD-ID, PART-FIELD-NAME, PART-FIELD-TRANSFORM.
-                END-IF.
-            ELSE IF WS-FORMAT-VERSION < 2
-                MOVE WS-RENAMES TO WORK-OBJECT.
-                CALL "get" USING WORK-OBJECT, PART-FIELD-NAME, NEW-NAME.
-                IF NEW-NAME NOT EQUAL ZERO
-                    CALL "add" USING RESULT, PART-FIELD-SOURCE-ID, PART-FIELD-FIELD-ID, NEW-NAME, FUNCTION OBJECT-REFERENCE("org.apache.iceberg.transforms.Transforms.alwaysNull()").
-                ELSE
-                    CALL "add" USING RESULT, PART-FIELD-SOURCE-ID, PART-FIELD-FIELD-ID, PART-FIELD-NAME, FUNCTION OBJECT-REFERENCE("org.apache.iceberg.transforms.Transforms.alwaysNull()").
-                END-IF.
-            END-IF.
+    PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+            UNTIL WS-CUR-IDX > WS-CURRENT-SPEC-COUNT
+        PERFORM APPLY-CHANGES-ONE-CURRENT-FIELD
     END-PERFORM.
-
-    PERFORM VARYING NEW-FIELD IN WS-ADDS
-        CALL "add" USING RESULT, NEW-FIELD-SOURCE-ID, NEW-FIELD-FIELD-ID, NEW-FIELD-NAME, NEW-FIELD-TRANSFORM.
+    PERFORM VARYING WS-ADD-IDX FROM 1 BY 1
+            UNTIL WS-ADD-IDX > WS-ADD-COUNT
+        IF NOT WS-IS-DRY-RUN
+            MOVE WS-AF-SOURCE-ID (WS-ADD-IDX) TO NSC-SOURCE-ID
+            MOVE WS-AF-FIELD-ID (WS-ADD-IDX) TO NSC-FIELD-ID
+            MOVE WS-AF-NAME (WS-ADD-IDX) TO NSC-NAME
+            MOVE WS-AF-TRANSFORM (WS-ADD-IDX) TO NSC-TRANSFORM
+            WRITE NEW-SPEC-CARD
+        END-IF
     END-PERFORM.
+    IF NOT WS-IS-DRY-RUN
+        CLOSE NEW-SPEC-FILE
+    END-IF.
 
-    CALL "build" USING RESULT, RETURN-CODE.
-
-COMMIT.
-    IF WS-SET-AS-DEFAULT
-        MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.TableMetadata") TO WORK-OBJECT.
-        CALL "updatePartitionSpec" USING WORK-OBJECT, RETURN-CODE, RESULT.
+APPLY-CHANGES-ONE-CURRENT-FIELD.
+    PERFORM CHECK-FIELD-ID-DELETED.
+    MOVE WS-CF-NAME (WS-CUR-IDX) TO WS-CURRENT-NEW-NAME.
+    PERFORM FIND-RENAME-FOR-CURRENT-FIELD.
+    IF NOT WS-FIELD-IS-DELETED
+        IF NOT WS-IS-DRY-RUN
+            PERFORM WRITE-SURVIVING-SPEC-FIELD
+        END-IF
     ELSE
-        MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.TableMetadata") TO WORK-OBJECT.
-        CALL "addPartitionSpec" USING WORK-OBJECT, RETURN-CODE, RESULT.
+        IF NOT WS-IS-DRY-RUN
+            IF WS-FORMAT-VERSION < 2
+                PERFORM WRITE-VOID-SPEC-FIELD
+            END-IF
+            PERFORM LOG-EVOLUTION-DELETE
+        END-IF
     END-IF.
-    CALL "commit" USING WS-OPS, WS-BASE, RESULT.
-
-RESOLVE.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.UnboundTerm") TO WORK-OBJECT.
-    CALL "cast" USING INPUT-PARAMETER(1), RESULT.
-    PERFORM BIND-TERM USING RESULT, WS-SCHEMA, WS-CASE-SENSITIVE.
-    MOVE RESULT-SOURCE-ID TO FIRST-RESULT.
-    PERFORM TO-TRANSFORM USING RESULT, RESULT.
-    MOVE RESULT TO SECOND-RESULT.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.util.Pair") TO WORK-OBJECT.
-    CALL "make" USING WORK-OBJECT, FIRST-RESULT, SECOND-RESULT, RETURN-CODE.
-
-BIND-TERM.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.BoundTerm") TO WORK-OBJECT.
-    CALL "bind" USING WORK-OBJECT, INPUT-PARAMETER(2), INPUT-PARAMETER(3), RESULT.
-
-TO-TRANSFORM.
-    IF FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.BoundReference") EQUAL INPUT-PARAMETER(1)
-        MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.transforms.Transforms.identity()") TO RESULT.
-    ELSE IF FUNCTION OBJECT-REFERENCE("org.apache.iceberg.expressions.BoundTransform") EQUAL INPUT-PARAMETER(1)
-        MOVE RESULT-TRANSFORM TO RESULT.
-    ELSE
-        MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.exceptions.ValidationException") TO WORK-OBJECT.
-        CALL "make" USING WORK-OBJECT, "Invalid term: %s, expected either a bound reference or transform", INPUT-PARAMETER(1), IGNORE-RESULT.
+
+FIND-RENAME-FOR-CURRENT-FIELD.
+    SET WS-REN-IDX TO 1.
+    SEARCH WS-RENAME-ENTRY
+        AT END CONTINUE
+        WHEN WS-REN-OLD-NAME (WS-REN-IDX) = WS-CF-NAME (WS-CUR-IDX)
+            MOVE WS-REN-NEW-NAME (WS-REN-IDX) TO WS-CURRENT-NEW-NAME
+            IF NOT WS-IS-DRY-RUN
+                PERFORM LOG-EVOLUTION-RENAME
+            END-IF
+    END-SEARCH.
+
+WRITE-SURVIVING-SPEC-FIELD.
+    MOVE WS-CF-SOURCE-ID (WS-CUR-IDX) TO NSC-SOURCE-ID.
+    MOVE WS-CF-FIELD-ID (WS-CUR-IDX) TO NSC-FIELD-ID.
+    MOVE WS-CURRENT-NEW-NAME TO NSC-NAME.
+    MOVE WS-CF-TRANSFORM (WS-CUR-IDX) TO NSC-TRANSFORM.
+    WRITE NEW-SPEC-CARD.
+
+WRITE-VOID-SPEC-FIELD.
+    MOVE WS-CF-SOURCE-ID (WS-CUR-IDX) TO NSC-SOURCE-ID.
+    MOVE WS-CF-FIELD-ID (WS-CUR-IDX) TO NSC-FIELD-ID.
+    MOVE WS-CURRENT-NEW-NAME TO NSC-NAME.
+    MOVE 'VOID' TO NSC-TRANSFORM.
+    WRITE NEW-SPEC-CARD.
+
+*> Persists a rename/delete to the evolution audit trail whenever the
+*> committed spec actually changes that field.
+LOG-EVOLUTION-RENAME.
+    OPEN EXTEND PARTITION-EVOLUTION-LOG.
+    IF NOT WS-EVOLUTION-LOG-OK
+        CLOSE PARTITION-EVOLUTION-LOG
+        OPEN OUTPUT PARTITION-EVOLUTION-LOG
+    END-IF.
+    PERFORM STAMP-EVOLUTION-ENTRY.
+    STRING 'RENAME ' WS-CF-NAME (WS-CUR-IDX) DELIMITED BY SPACE
+        ' TO ' WS-CURRENT-NEW-NAME DELIMITED BY SPACE
+        ' FIELD-ID=' WS-CF-FIELD-ID (WS-CUR-IDX) DELIMITED BY SIZE
+        ' TIMESTAMP=' WS-EVOLUTION-TIMESTAMP DELIMITED BY SPACE
+        ' OPERATOR=' WS-EVOLUTION-OPERATOR DELIMITED BY SPACE
+        INTO EVOLUTION-LINE.
+    WRITE EVOLUTION-LINE.
+    CLOSE PARTITION-EVOLUTION-LOG.
+
+LOG-EVOLUTION-DELETE.
+    OPEN EXTEND PARTITION-EVOLUTION-LOG.
+    IF NOT WS-EVOLUTION-LOG-OK
+        CLOSE PARTITION-EVOLUTION-LOG
+        OPEN OUTPUT PARTITION-EVOLUTION-LOG
+    END-IF.
+    PERFORM STAMP-EVOLUTION-ENTRY.
+    STRING 'DELETE ' WS-CF-NAME (WS-CUR-IDX) DELIMITED BY SPACE
+        ' FIELD-ID=' WS-CF-FIELD-ID (WS-CUR-IDX) DELIMITED BY SIZE
+        ' TIMESTAMP=' WS-EVOLUTION-TIMESTAMP DELIMITED BY SPACE
+        ' OPERATOR=' WS-EVOLUTION-OPERATOR DELIMITED BY SPACE
+        INTO EVOLUTION-LINE.
+    WRITE EVOLUTION-LINE.
+    CLOSE PARTITION-EVOLUTION-LOG.
+
+*> Stamps the current timestamp and invoking operator onto an
+*> evolution-log entry just before it is written.
+STAMP-EVOLUTION-ENTRY.
+    MOVE FUNCTION CURRENT-DATE TO WS-EVOLUTION-TIMESTAMP.
+    DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+    ACCEPT WS-EVOLUTION-OPERATOR FROM ENVIRONMENT-VALUE.
+    IF WS-EVOLUTION-OPERATOR = SPACES
+        MOVE 'UNKNOWN' TO WS-EVOLUTION-OPERATOR
     END-IF.
 
-CHECK-FOR-REDUNDANT-ADDED-PARTITIONS.
-    IF IS-TIME-TRANSFORM(INPUT-PARAMETER(1))
-        MOVE WS-ADDED-TIME-FIELDS TO WORK-OBJECT.
-        CALL "get" USING WORK-OBJECT, INPUT-PARAMETER(1)-SOURCE-ID, TIME-FIELD.
-        IF TIME-FIELD NOT EQUAL ZERO
-            MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.exceptions.ValidationException") TO WORK-OBJECT.
-            CALL "make" USING WORK-OBJECT, "Cannot add redundant partition field: %s conflicts with %s", TIME-FIELD, INPUT-PARAMETER(1), IGNORE-RESULT.
-        END-IF.
-        MOVE INPUT-PARAMETER(1) TO WS-ADDED-TIME-FIELDS(INPUT-PARAMETER(1)-SOURCE-ID).
+*> Writes the dry-run change list (what would have changed) when
+*> running as a dry run; otherwise just confirms the commit.
+COMMIT-CHANGES.
+    IF WS-IS-DRY-RUN
+        PERFORM WRITE-DRY-RUN-CHANGE-LOG
+        DISPLAY 'Dry run: new partition spec not committed'
+    ELSE
+        DISPLAY 'Committed new partition spec'
     END-IF.
 
-INDEX-SPEC-BY-NAME.
-    MOVE FUNCTION OBJECT-REFERENCE("org.apache.iceberg.relocated.com.google.common.collect.ImmutableMap$Builder") TO WORK-OBJECT.
-    CALL "builder" USING WORK-OBJECT, RESULT.
-    PERFORM VARYING PART-FIELD IN WS-SPEC
-        CALL "put" USING RESULT, PART-FIELD-NAME, PART-FIELD, IGNORE-RESULT.
+WRITE-DRY-RUN-CHANGE-LOG.
+    OPEN OUTPUT PARTITION-DRY-RUN-LOG.
+    PERFORM VARYING WS-ADD-IDX FROM 1 BY 1
+            UNTIL WS-ADD-IDX > WS-ADD-COUNT
+        STRING 'ADD ' WS-AF-NAME (WS-ADD-IDX) DELIMITED BY SPACE
+            ' TRANSFORM ' WS-AF-TRANSFORM (WS-ADD-IDX) DELIMITED BY SPACE
+            ' FIELD-ID ' WS-AF-FIELD-ID (WS-ADD-IDX) DELIMITED BY SIZE
+            INTO DRY-RUN-LINE
+        WRITE DRY-RUN-LINE
     END-PERFORM.
-    CALL "build" USING RESULT, WS-NAME-TO-FIELD.
-
-INDEX-SPEC-BY-TRANSFORM.
-    MOVE FUNCTION OBJECT-REFERENCE("java.util.Map") TO
\ No newline at end of file
+    PERFORM VARYING WS-DEL-IDX FROM 1 BY 1
+            UNTIL WS-DEL-IDX > WS-DELETE-COUNT
+        STRING 'DELETE FIELD-ID ' WS-DELETED-FIELD-ID (WS-DEL-IDX)
+            DELIMITED BY SIZE INTO DRY-RUN-LINE
+        WRITE DRY-RUN-LINE
+    END-PERFORM.
+    PERFORM VARYING WS-REN-IDX FROM 1 BY 1
+            UNTIL WS-REN-IDX > WS-RENAME-COUNT
+        STRING 'RENAME ' WS-REN-OLD-NAME (WS-REN-IDX) DELIMITED BY SPACE
+            ' TO ' WS-REN-NEW-NAME (WS-REN-IDX) DELIMITED BY SPACE
+            INTO DRY-RUN-LINE
+        WRITE DRY-RUN-LINE
+    END-PERFORM.
+    CLOSE PARTITION-DRY-RUN-LOG.
