@@ -2,288 +2,189 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. JSONUTIL.
 
 ENVIRONMENT DIVISION.
-REPOSITORY.
-    COPY "JSONPROCESSING".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROPERTY-CHECK-FILE
+        ASSIGN TO "JSONPROPERTYCHECKS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECK-FILE-STATUS.
+    SELECT DIAGNOSTIC-LOG
+        ASSIGN TO "JSONDIAGNOSTICLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One property access per card, as JsonUtil.getInt/getString/etc.
+*> would see it on a parsed JSON node: whether the property is
+*> present at all, whether it is JSON null, what type the node
+*> actually is, and whether this particular accessor requires the
+*> property (the plain GETxxx forms) or tolerates it being absent or
+*> null (the GETxxxORNULL forms).
+FD PROPERTY-CHECK-FILE.
+01 PROPERTY-CHECK-CARD.
+   05 PC-PROPERTY-NAME PIC X(40).
+   05 PC-EXPECTED-TYPE PIC X(10).
+   05 PC-NODE-PRESENT PIC X.
+      88 PC-NODE-IS-PRESENT VALUE 'Y'.
+   05 PC-NODE-IS-NULL PIC X.
+      88 PC-NODE-IS-NULL-VALUE VALUE 'Y'.
+   05 PC-ACTUAL-TYPE PIC X(10).
+   05 PC-REQUIRED PIC X.
+      88 PC-PROPERTY-IS-REQUIRED VALUE 'Y'.
+
+FD DIAGNOSTIC-LOG.
+01 DIAGNOSTIC-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-FACTORY OBJECT REFERENCE IS JSONPROCESSING.
-01 WS-MAPPER OBJECT REFERENCE IS JSONPROCESSING.
+01 WS-CHECK-FILE-STATUS PIC XX.
+   88 WS-CHECK-FILE-OK VALUE '00'.
+01 WS-CHECK-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-PROPERTY-CHECKS VALUE 'Y'.
+
+01 WS-DIAGNOSIS PIC X(20) VALUE SPACES.
+   88 WS-DIAGNOSIS-OK VALUE "OK".
+   88 WS-DIAGNOSIS-MISSING VALUE "MISSING".
+   88 WS-DIAGNOSIS-NULL-NOT-ALLOWED VALUE "NULL-NOT-ALLOWED".
+   88 WS-DIAGNOSIS-WRONG-TYPE VALUE "WRONG-TYPE".
+01 WS-TYPE-COMPATIBLE-SWITCH PIC X VALUE 'N'.
+   88 WS-TYPE-IS-COMPATIBLE VALUE 'Y'.
+
+01 WS-TOTAL-CHECKED-COUNT PIC 9(7) VALUE 0.
+01 WS-OK-COUNT PIC 9(7) VALUE 0.
+01 WS-MISSING-COUNT PIC 9(7) VALUE 0.
+01 WS-NULL-NOT-ALLOWED-COUNT PIC 9(7) VALUE 0.
+01 WS-WRONG-TYPE-COUNT PIC 9(7) VALUE 0.
+
+01 WS-TOTAL-DISPLAY PIC Z(6)9.
+01 WS-OK-DISPLAY PIC Z(6)9.
+01 WS-MISSING-DISPLAY PIC Z(6)9.
+01 WS-NULL-DISPLAY PIC Z(6)9.
+01 WS-WRONG-TYPE-DISPLAY PIC Z(6)9.
 
 PROCEDURE DIVISION.
 
-    DEFINE SUBROUTINE GENERATE.
-        PARAMETERS ARE WS-TO-JSON, WS-PRETTY.
-        DECLARATIVES.
-            01 WS-WRITER OBJECT REFERENCE IS STRINGWRITER.
-            01 WS-GENERATOR OBJECT REFERENCE IS JSONGENERATOR.
-        END DECLARATIVES.
-        OPEN WS-WRITER.
-        CREATE WS-GENERATOR FROM WS-FACTORY.
-        IF WS-PRETTY = TRUE THEN
-            CALL WS-GENERATOR "useDefaultPrettyPrinter".
-        END-IF.
-        CALL WS-TO-JSON USING WS-GENERATOR.
-        CALL WS-GENERATOR "flush".
-        RETURN WS-WRITER "toString".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE PARSE.
-        PARAMETERS ARE WS-JSON, WS-PARSER.
-        DECLARATIVES.
-            01 WS-NODE OBJECT REFERENCE IS JSONNODE.
-        END DECLARATIVES.
-        CALL WS-MAPPER "readValue" USING WS-JSON, WS-NODE.
-        RETURN WS-PARSER USING WS-NODE.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GET.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        RETURN WS-NODE "get" USING WS-PROPERTY.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETINT.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-        PERFORM VALIDATE-INTEGRALNUM THRU VALIDATE-INTEGRALNUM-EXIT.
-        RETURN WS-PROP-NODE "asInt".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETINTORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "hasNonNull" USING WS-PROPERTY THEN
-            RETURN GETINT USING WS-PROPERTY, WS-NODE.
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETLONGORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "hasNonNull" USING WS-PROPERTY THEN
-            RETURN GETLONG USING WS-PROPERTY, WS-NODE.
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETLONG.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-        PERFORM VALIDATE-INTEGRALNUM THRU VALIDATE-INTEGRALNUM-EXIT.
-        RETURN WS-PROP-NODE "asLong".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETBOOLORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "hasNonNull" USING WS-PROPERTY THEN
-            RETURN GETBOOL USING WS-PROPERTY, WS-NODE.
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETBOOL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-        PERFORM VALIDATE-BOOLEAN THRU VALIDATE-BOOLEAN-EXIT.
-        RETURN WS-PROP-NODE "asBoolean".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRING.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-        PERFORM VALIDATE-TEXTUAL THRU VALIDATE-TEXTUAL-EXIT.
-        RETURN WS-PROP-NODE "asText".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "has" USING WS-PROPERTY THEN
-            CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-            IF WS-PROP-NODE = NULL THEN
-                RETURN NULL.
-            ELSE
-                RETURN GETSTRING USING WS-PROPERTY, WS-NODE.
-            END-IF.
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETBYTEBUFFERORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "has" USING WS-PROPERTY AND NOT WS-NODE "get" USING WS-PROPERTY "isNull" THEN
-            CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-            PERFORM VALIDATE-TEXTUAL THRU VALIDATE-TEXTUAL-EXIT.
-            RETURN BYTEARRAY FROM WS-PROP-NODE "textValue".
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGMAP.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-        PERFORM VALIDATE-OBJECT THRU VALIDATE-OBJECT-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLEMAPBUILDER.
-        CALL WS-PROP-NODE "fieldNames" RETURNING WS-FIELD-ITER.
-        PERFORM UNTIL WS-FIELD-ITER "hasNext" = FALSE
-            CALL WS-FIELD-ITER "next" RETURNING WS-FIELD
-            CALL WS-BUILDER "put" USING WS-FIELD, GETSTRING USING WS-FIELD, WS-PROP-NODE
-        END-PERFORM.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGMAPNULLABLEVALUES.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        CALL WS-NODE "get" USING WS-PROPERTY RETURNING WS-PROP-NODE.
-        PERFORM VALIDATE-OBJECT THRU VALIDATE-OBJECT-EXIT.
-        DECLARE WS-MAP OBJECT REFERENCE IS HASHMAP.
-        CALL WS-PROP-NODE "fieldNames" RETURNING WS-FIELD-ITER.
-        PERFORM UNTIL WS-FIELD-ITER "hasNext" = FALSE
-            CALL WS-FIELD-ITER "next" RETURNING WS-FIELD
-            CALL WS-MAP "put" USING WS-FIELD, GETSTRINGORNULL USING WS-FIELD, WS-PROP-NODE
-        END-PERFORM.
-        RETURN WS-MAP.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGARRAY.
-        PARAMETERS ARE WS-NODE.
-        PERFORM VALIDATE-ARRAY THRU VALIDATE-ARRAY-EXIT.
-        DECLARE WS-ARRAY-NODE OBJECT REFERENCE IS ARRAYNODE.
-        MOVE WS-ARRAY-NODE TO WS-NODE.
-        DECLARE WS-ARRAY DIMENSIONED BY WS-ARRAY-NODE "size".
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ARRAY-NODE "size"
-            MOVE WS-ARRAY-NODE "get" USING WS-I TO WS-ARRAY(WS-I)
-        END-PERFORM.
-        RETURN WS-ARRAY.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGLIST.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLELISTBUILDER.
-        CALL WS-BUILDER "addAll" USING NEW JSONSTRINGARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGSET.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLESETBUILDER.
-        CALL WS-BUILDER "addAll" USING NEW JSONSTRINGARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETSTRINGLISTORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "has" USING WS-PROPERTY AND NOT WS-NODE "get" USING WS-PROPERTY "isNull" THEN
-            DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLELISTBUILDER.
-            CALL WS-BUILDER "addAll" USING NEW JSONSTRINGARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-            RETURN WS-BUILDER "build".
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETINTARRAYORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "has" USING WS-PROPERTY AND NOT WS-NODE "get" USING WS-PROPERTY "isNull" THEN
-            DECLARE WS-INTEGER-LIST OBJECT REFERENCE IS GETINTEGERLIST USING WS-PROPERTY, WS-NODE.
-            RETURN INTARRAY FROM WS-INTEGER-LIST.
-        ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETINTEGERLIST.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLELISTBUILDER.
-        CALL WS-BUILDER "addAll" USING NEW JSONINTEGERARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETINTEGERSETORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "hasNonNull" USING WS-PROPERTY THEN
-            RETURN GETINTEGERSET USING WS-PROPERTY, WS-NODE.
+MAIN-PROCEDURE.
+    PERFORM PROCESS-PROPERTY-CHECKS.
+    STOP RUN.
+
+PROCESS-PROPERTY-CHECKS.
+    OPEN INPUT PROPERTY-CHECK-FILE.
+    IF WS-CHECK-FILE-OK
+        OPEN OUTPUT DIAGNOSTIC-LOG
+        PERFORM PROCESS-ONE-PROPERTY-CHECK UNTIL END-OF-PROPERTY-CHECKS
+        PERFORM WRITE-SUMMARY-LINE
+        CLOSE PROPERTY-CHECK-FILE
+        CLOSE DIAGNOSTIC-LOG
+    END-IF.
+
+PROCESS-ONE-PROPERTY-CHECK.
+    READ PROPERTY-CHECK-FILE
+        AT END SET END-OF-PROPERTY-CHECKS TO TRUE
+        NOT AT END
+            ADD 1 TO WS-TOTAL-CHECKED-COUNT
+            PERFORM DIAGNOSE-ONE-PROPERTY
+            PERFORM TALLY-DIAGNOSIS
+            PERFORM WRITE-DIAGNOSTIC-LINE
+    END-READ.
+
+*> Mirrors JsonUtil's Preconditions.checkArgument(node.has(property), ...)
+*> followed by the validateXxx(property, node.get(property)) type
+*> check each typed GETxxx accessor runs before converting the value.
+DIAGNOSE-ONE-PROPERTY.
+    IF NOT PC-NODE-IS-PRESENT
+        IF PC-PROPERTY-IS-REQUIRED
+            SET WS-DIAGNOSIS-MISSING TO TRUE
         ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETINTEGERSET.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLESETBUILDER.
-        CALL WS-BUILDER "addAll" USING NEW JSONINTEGERARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETLONGLIST.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLELISTBUILDER.
-        CALL WS-BUILDER "addAll" USING NEW JSONLONGARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETLONGLISTORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "has" USING WS-PROPERTY AND NOT WS-NODE "get" USING WS-PROPERTY "isNull" THEN
-            DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLELISTBUILDER.
-            CALL WS-BUILDER "addAll" USING NEW JSONLONGARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-            RETURN WS-BUILDER "build".
+            SET WS-DIAGNOSIS-OK TO TRUE
+        END-IF
+    ELSE IF PC-NODE-IS-NULL-VALUE
+        IF PC-PROPERTY-IS-REQUIRED
+            SET WS-DIAGNOSIS-NULL-NOT-ALLOWED TO TRUE
         ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETLONGSETORNULL.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        IF WS-NODE "hasNonNull" USING WS-PROPERTY THEN
-            RETURN GETLONGSET USING WS-PROPERTY, WS-NODE.
+            SET WS-DIAGNOSIS-OK TO TRUE
+        END-IF
+    ELSE
+        PERFORM CHECK-TYPE-COMPATIBILITY
+        IF WS-TYPE-IS-COMPATIBLE
+            SET WS-DIAGNOSIS-OK TO TRUE
         ELSE
-            RETURN NULL.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE GETLONGSET.
-        PARAMETERS ARE WS-PROPERTY, WS-NODE.
-        PERFORM PRECONDITION-CHECK THRU PRECONDITION-CHECK-EXIT.
-        DECLARE WS-BUILDER OBJECT REFERENCE IS IMMUTABLESETBUILDER.
-        CALL WS-BUILDER "addAll" USING NEW JSONLONGARRAYITERATOR USING WS-PROPERTY, WS-NODE.
-        RETURN WS-BUILDER "build".
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE WRITEINTEGERFIELDF.
-        PARAMETERS ARE WS-CONDITION, WS-KEY, WS-VALUE, WS-GENERATOR.
-        IF WS-CONDITION THEN
-            CALL WS-GENERATOR "writeNumberField" USING WS-KEY, WS-VALUE.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE WRITELONGFIELDF.
-        PARAMETERS ARE WS-CONDITION, WS-KEY, WS-VALUE, WS-GENERATOR.
-        IF WS-CONDITION THEN
-            CALL WS-GENERATOR "writeNumberField" USING WS-KEY, WS-VALUE.
-        END-IF.
-    END SUBROUTINE.
-
-    DEFINE SUBROUTINE WRITEINTEGERARRAY.
-        PARAMETERS ARE WS-PROPERTY, WS-ITEMS, WS-GENERATOR.
-        CALL WS-GENERATOR "writeArrayFieldStart" USING WS-PROPERTY.
-        PERFORM VARYING WS-ITEM IN WS-ITEMS
-            CALL WS-GENERATOR "writeNumber" USING WS-ITEM
-        END-PERFORM.
-        CALL WS-GENERATOR "writeEndArray".
-    END
\ No newline at end of file
+            SET WS-DIAGNOSIS-WRONG-TYPE TO TRUE
+        END-IF
+    END-IF.
+
+*> LONG and INT are both integral JSON number nodes, so either one
+*> satisfies an expected type of INT or LONG, exactly as
+*> JsonUtil.validateIntegralNode accepts isIntegralNumber() rather
+*> than demanding one specific Jackson node subclass.
+CHECK-TYPE-COMPATIBILITY.
+    MOVE 'N' TO WS-TYPE-COMPATIBLE-SWITCH.
+    IF PC-EXPECTED-TYPE = "INT" OR PC-EXPECTED-TYPE = "LONG"
+        IF PC-ACTUAL-TYPE = "INT" OR PC-ACTUAL-TYPE = "LONG"
+            SET WS-TYPE-IS-COMPATIBLE TO TRUE
+        END-IF
+    ELSE IF PC-EXPECTED-TYPE = "STRING"
+        IF PC-ACTUAL-TYPE = "STRING"
+            SET WS-TYPE-IS-COMPATIBLE TO TRUE
+        END-IF
+    ELSE IF PC-EXPECTED-TYPE = "BOOLEAN"
+        IF PC-ACTUAL-TYPE = "BOOLEAN"
+            SET WS-TYPE-IS-COMPATIBLE TO TRUE
+        END-IF
+    ELSE IF PC-EXPECTED-TYPE = "OBJECT"
+        IF PC-ACTUAL-TYPE = "OBJECT"
+            SET WS-TYPE-IS-COMPATIBLE TO TRUE
+        END-IF
+    ELSE IF PC-EXPECTED-TYPE = "ARRAY"
+        IF PC-ACTUAL-TYPE = "ARRAY"
+            SET WS-TYPE-IS-COMPATIBLE TO TRUE
+        END-IF
+    END-IF.
+
+TALLY-DIAGNOSIS.
+    IF WS-DIAGNOSIS-OK
+        ADD 1 TO WS-OK-COUNT
+    ELSE IF WS-DIAGNOSIS-MISSING
+        ADD 1 TO WS-MISSING-COUNT
+    ELSE IF WS-DIAGNOSIS-NULL-NOT-ALLOWED
+        ADD 1 TO WS-NULL-NOT-ALLOWED-COUNT
+    ELSE IF WS-DIAGNOSIS-WRONG-TYPE
+        ADD 1 TO WS-WRONG-TYPE-COUNT
+    END-IF.
+
+WRITE-DIAGNOSTIC-LINE.
+    MOVE SPACES TO DIAGNOSTIC-LINE.
+    IF WS-DIAGNOSIS-OK
+        STRING "PROPERTY=" PC-PROPERTY-NAME DELIMITED BY SPACE
+            " OK" DELIMITED BY SIZE
+            INTO DIAGNOSTIC-LINE
+    ELSE IF WS-DIAGNOSIS-MISSING
+        STRING "PROPERTY=" PC-PROPERTY-NAME DELIMITED BY SPACE
+            " MALFORMED: CANNOT PARSE MISSING REQUIRED FIELD"
+                DELIMITED BY SIZE
+            INTO DIAGNOSTIC-LINE
+    ELSE IF WS-DIAGNOSIS-NULL-NOT-ALLOWED
+        STRING "PROPERTY=" PC-PROPERTY-NAME DELIMITED BY SPACE
+            " MALFORMED: REQUIRED FIELD IS NULL" DELIMITED BY SIZE
+            INTO DIAGNOSTIC-LINE
+    ELSE
+        STRING "PROPERTY=" PC-PROPERTY-NAME DELIMITED BY SPACE
+            " MALFORMED: EXPECTED " PC-EXPECTED-TYPE DELIMITED BY SPACE
+            " BUT FOUND " PC-ACTUAL-TYPE DELIMITED BY SPACE
+            INTO DIAGNOSTIC-LINE
+    END-IF.
+    WRITE DIAGNOSTIC-LINE.
+
+WRITE-SUMMARY-LINE.
+    MOVE WS-TOTAL-CHECKED-COUNT TO WS-TOTAL-DISPLAY.
+    MOVE WS-OK-COUNT TO WS-OK-DISPLAY.
+    MOVE WS-MISSING-COUNT TO WS-MISSING-DISPLAY.
+    MOVE WS-NULL-NOT-ALLOWED-COUNT TO WS-NULL-DISPLAY.
+    MOVE WS-WRONG-TYPE-COUNT TO WS-WRONG-TYPE-DISPLAY.
+    MOVE SPACES TO DIAGNOSTIC-LINE.
+    STRING "SUMMARY CHECKED=" WS-TOTAL-DISPLAY DELIMITED BY SIZE
+        " OK=" WS-OK-DISPLAY DELIMITED BY SIZE
+        " MISSING=" WS-MISSING-DISPLAY DELIMITED BY SIZE
+        " NULL-NOT-ALLOWED=" WS-NULL-DISPLAY DELIMITED BY SIZE
+        " WRONG-TYPE=" WS-WRONG-TYPE-DISPLAY DELIMITED BY SIZE
+        INTO DIAGNOSTIC-LINE.
+    WRITE DIAGNOSTIC-LINE.
