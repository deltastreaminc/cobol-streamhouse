@@ -5,11 +5,18 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT MANIFESTFILE-INPUT
-        ASSIGN TO ORGANIZATION SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL.
+        ASSIGN TO "MANIFESTFILE-INPUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
     SELECT MANIFESTFILE-OUTPUT
-        ASSIGN TO ORGANIZATION SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL.
+        ASSIGN TO "MANIFESTFILE-OUTPUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MANIFEST-SUMMARY-REPORT
+        ASSIGN TO WS-REPORT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TARGET-SPEC-FILE
+        ASSIGN TO "TARGETSPEC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TARGET-SPEC-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -33,8 +40,19 @@ FD MANIFESTFILE-OUTPUT.
    05 MANIFEST-ADDEDFILESCOUNT PIC 9(9) BINARY.
    05 MANIFEST-EXISTINGFILESCOUNT PIC 9(9) BINARY.
 
+FD MANIFEST-SUMMARY-REPORT.
+01 MANIFEST-SUMMARY-REPORT-REC PIC X(132).
+
+*> The destination partition spec id for this rewrite - mirrors
+*> RewriteManifests.specId(), defaulted to the table's current spec by
+*> the caller; one card, read once at startup.
+FD TARGET-SPEC-FILE.
+01 TARGET-SPEC-CARD.
+   05 TS-TARGET-SPEC-ID PIC 9(9) BINARY.
+
 WORKING-STORAGE SECTION.
 01 MANIFEST-TARGET-SIZE-BYTES PIC 9(18) BINARY VALUE 0.
+01 MANIFEST-TARGET-SPEC-ID PIC 9(9) BINARY VALUE 0.
 01 DELETED-MANIFESTS PIC 9(9) BINARY VALUE 0.
 01 ADDED-MANIFESTS PIC 9(9) BINARY VALUE 0.
 01 REWRITTEN-ADDED-MANIFESTS PIC 9(9) BINARY VALUE 0.
@@ -42,152 +60,307 @@ WORKING-STORAGE SECTION.
 01 NEW-MANIFESTS PIC 9(9) BINARY VALUE 0.
 01 REWRITTEN-MANIFESTS PIC 9(9) BINARY VALUE 0.
 01 ENTRY-COUNT PIC 9(18) BINARY VALUE 0.
-01 PARTITIONSPEC-TABLE.
-   05 PARTITIONSPEC-ID PIC 9(9) BINARY OCCURS 9999 TIMES.
-   05 PARTITIONSPEC-OBJECT OCCURS 9999 TIMES.
-      10 PARTITIONSPEC-FIELDS PIC X(256) OCCURS 10 TIMES.
+01 ENTRY-ADDED-COUNT PIC 9(9) VALUE 0.
+01 ENTRY-DELETED-COUNT PIC 9(9) VALUE 0.
+01 ENTRY-EXISTING-COUNT PIC 9(9) VALUE 0.
+01 CREATED-FILES-COUNT PIC 9(9) BINARY VALUE 0.
+01 REPLACED-FILES-COUNT PIC 9(9) BINARY VALUE 0.
+
+*> Final counts handed back to the caller once a rewrite pass finishes.
+01 MANIFEST-KEPT-COUNT PIC 9(9) VALUE 0.
+01 MANIFEST-CREATED-COUNT PIC 9(9) VALUE 0.
+01 MANIFEST-REPLACED-COUNT PIC 9(9) VALUE 0.
+01 ENTRIES-PROCESSED-COUNT PIC 9(9) VALUE 0.
+
+01 WS-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-MANIFESTS VALUE 'Y'.
+
+01 KEPT-PATH-TABLE.
+   05 KEPT-PATH-COUNT PIC 9(9) BINARY VALUE 0.
+   05 KEPT-PATH-ENTRY OCCURS 1 TO 99999 TIMES
+         DEPENDING ON KEPT-PATH-COUNT
+         INDEXED BY KEPT-PATH-IDX.
+      10 KEPT-PATH PIC X(256).
+01 WS-FOUND-SWITCH PIC X VALUE 'N'.
+   88 PATH-FOUND VALUE 'Y'.
+
+01 ENTRY-INDEX PIC 9(9) BINARY.
+
+01 WS-TARGET-SPEC-STATUS PIC XX.
+   88 WS-TARGET-SPEC-OK VALUE '00'.
+01 WS-CLEANUP-COUNT PIC 9(9) VALUE 0.
+
+*> Dated summary-report bookkeeping (request: manifest rewrite summary).
+01 WS-REPORT-FILENAME PIC X(44).
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 WS-RUN-TIMESTAMP REDEFINES WS-CURRENT-DATE-TIME.
+   05 WS-RUN-YYYY PIC 9(4).
+   05 WS-RUN-MM PIC 9(2).
+   05 WS-RUN-DD PIC 9(2).
+   05 WS-RUN-HH PIC 9(2).
+   05 WS-RUN-MI PIC 9(2).
+   05 WS-RUN-SS PIC 9(2).
+   05 FILLER PIC X(9).
+01 WS-START-SECONDS PIC 9(8) BINARY.
+01 WS-END-SECONDS PIC 9(8) BINARY.
+01 WS-ELAPSED-SECONDS PIC S9(8).
+01 WS-REPORT-LINE PIC X(132).
 
 PROCEDURE DIVISION.
 
 MAIN-PROCEDURE.
+    PERFORM START-SUMMARY-CLOCK.
+    PERFORM LOAD-TARGET-SPEC.
     PERFORM VALIDATE-DELETED-MANIFESTS.
     PERFORM PERFORM-REWRITE.
     PERFORM VALIDATE-FILES-COUNTS.
     PERFORM CLEAN-UNCOMMITTED.
     MOVE KEPT-MANIFESTS TO MANIFEST-KEPT-COUNT.
     MOVE NEW-MANIFESTS TO MANIFEST-CREATED-COUNT.
-    MOVE REWRITTEN-MANIFESTS + DELETED-MANIFESTS TO MANIFEST-REPLACED-COUNT.
+    COMPUTE MANIFEST-REPLACED-COUNT = REWRITTEN-MANIFESTS + DELETED-MANIFESTS.
     MOVE ENTRY-COUNT TO ENTRIES-PROCESSED-COUNT.
+    PERFORM WRITE-SUMMARY-REPORT.
     STOP RUN.
 
+START-SUMMARY-CLOCK.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    COMPUTE WS-START-SECONDS =
+        (WS-RUN-HH * 3600) + (WS-RUN-MI * 60) + WS-RUN-SS.
+
+*> Picks up this rewrite's destination partition spec id - the spec
+*> every kept manifest must already match and every other manifest
+*> gets rewritten into - from TARGETSPEC; absent a card, spec 0 (the
+*> table's initial spec) applies, same as before this was wired up.
+LOAD-TARGET-SPEC.
+    MOVE 0 TO MANIFEST-TARGET-SPEC-ID.
+    OPEN INPUT TARGET-SPEC-FILE.
+    IF WS-TARGET-SPEC-OK
+        READ TARGET-SPEC-FILE
+            AT END CONTINUE
+            NOT AT END MOVE TS-TARGET-SPEC-ID TO MANIFEST-TARGET-SPEC-ID
+        END-READ
+        CLOSE TARGET-SPEC-FILE
+    END-IF.
+
+*> Build the table of manifests still referenced after this rewrite so
+*> that every 'D' (deleted) entry can be confirmed against it below.
 VALIDATE-DELETED-MANIFESTS.
+    OPEN INPUT MANIFESTFILE-INPUT.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    MOVE 0 TO KEPT-PATH-COUNT.
+    PERFORM BUILD-KEPT-PATH-TABLE UNTIL END-OF-MANIFESTS.
+    CLOSE MANIFESTFILE-INPUT.
+    OPEN INPUT MANIFESTFILE-INPUT.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    PERFORM CHECK-DELETED-MANIFEST UNTIL END-OF-MANIFESTS.
+    CLOSE MANIFESTFILE-INPUT.
+
+BUILD-KEPT-PATH-TABLE.
     READ MANIFESTFILE-INPUT
         INTO MANIFESTFILE-INPUT-REC
-        AT END GO TO VALIDATE-DELETED-MANIFESTS-EXIT.
-    IF MANIFEST-CONTENT = 'D'
-        AND MANIFEST-PATH NOT IN DELETED-MANIFESTS
-        THEN
-            DISPLAY 'Deleted manifest ' MANIFEST-PATH ' could not be found in the latest snapshot ' MANIFEST-SNAPSHOTID
-            STOP RUN.
-    GO TO VALIDATE-DELETED-MANIFESTS.
-VALIDATE-DELETED-MANIFESTS-EXIT.
-    EXIT.
+        AT END SET END-OF-MANIFESTS TO TRUE
+    NOT AT END
+        IF MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC NOT = 'D'
+            ADD 1 TO KEPT-PATH-COUNT
+            MOVE MANIFEST-PATH IN MANIFESTFILE-INPUT-REC
+                TO KEPT-PATH(KEPT-PATH-COUNT)
+        END-IF
+    END-READ.
 
-PERFORM-REWRITE.
-    PERFORM RESET.
+CHECK-DELETED-MANIFEST.
     READ MANIFESTFILE-INPUT
         INTO MANIFESTFILE-INPUT-REC
-        AT END GO TO PERFORM-REWRITE-EXIT.
-    IF MANIFEST-CONTENT = 'D'
-        OR NOT MATCH-PREDICATE(MANIFEST-PATH, MANIFEST-PARTITIONSPECID)
-        THEN
-            ADD 1 TO KEPT-MANIFESTS
-            WRITE MANIFESTFILE-OUTPUT-REC FROM MANIFESTFILE-INPUT-REC
-    ELSE
-        ADD 1 TO REWRITTEN-MANIFESTS
-        PERFORM PROCESS-MANIFEST.
-    GO TO PERFORM-REWRITE.
-PERFORM-REWRITE-EXIT.
-    PERFORM CLOSE-WRITERS.
-    EXIT.
-
-PROCESS-MANIFEST.
+        AT END SET END-OF-MANIFESTS TO TRUE
+    NOT AT END
+        IF MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC = 'D'
+            ADD 1 TO DELETED-MANIFESTS
+            PERFORM SEARCH-KEPT-PATH
+            IF NOT PATH-FOUND
+                DISPLAY 'Deleted manifest ' MANIFEST-PATH IN
+                    MANIFESTFILE-INPUT-REC
+                    ' could not be found in the latest snapshot '
+                    MANIFEST-SNAPSHOTID IN MANIFESTFILE-INPUT-REC
+                STOP RUN
+            END-IF
+        END-IF
+    END-READ.
+
+SEARCH-KEPT-PATH.
+    SET WS-FOUND-SWITCH TO 'N'.
+    SET KEPT-PATH-IDX TO 1.
+    SEARCH KEPT-PATH-ENTRY
+        AT END SET WS-FOUND-SWITCH TO 'N'
+        WHEN KEPT-PATH(KEPT-PATH-IDX) = MANIFEST-PATH IN
+                MANIFESTFILE-INPUT-REC
+            SET WS-FOUND-SWITCH TO 'Y'.
+
+*> Copy every manifest through, rewriting any manifest whose partition
+*> spec does not match the target spec id, tallying the per
+*> content-type entry breakdown (added/deleted/existing) as we go.
+PERFORM-REWRITE.
+    PERFORM RESET-REWRITE-COUNTERS.
     OPEN INPUT MANIFESTFILE-INPUT.
     OPEN OUTPUT MANIFESTFILE-OUTPUT.
-    READ MANIFESTFILE-INPUT
-        INTO MANIFESTFILE-INPUT-REC
-        AT END GO TO PROCESS-MANIFEST-EXIT.
-    PERFORM APPEND-ENTRY
-        VARYING ENTRY-INDEX FROM 1 BY 1
-        UNTIL ENTRY-INDEX > MANIFEST-ADDEDFILESCOUNT + MANIFEST-EXISTINGFILESCOUNT.
-PROCESS-MANIFEST-EXIT.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    PERFORM REWRITE-ONE-MANIFEST UNTIL END-OF-MANIFESTS.
     CLOSE MANIFESTFILE-INPUT.
     CLOSE MANIFESTFILE-OUTPUT.
-    EXIT.
-
-APPEND-ENTRY.
-    MOVE CLUSTERBY-FUNC(ENTRY-INDEX) TO ENTRY-KEY.
-    PERFORM GET-WRITER
-        USING ENTRY-KEY, MANIFEST-PARTITIONSPECID.
-    CALL "ADDENTRY" USING ENTRY-INDEX, WRITER-OBJECT.
-    ADD 1 TO ENTRY-COUNT.
-
-GET-WRITER.
-    MOVE PARTITIONSPEC-OBJECT(ARG2) TO WRITER-OBJECT.
-    IF WRITER-OBJECT IS NULL
-        THEN
-            MOVE ARG2 TO WRITER-PARTITIONSPECID
-            PERFORM CREATE-WRITER
-            MOVE WRITER-OBJECT TO PARTITIONSPEC-OBJECT(ARG2).
-
-CREATE-WRITER.
-    OPEN OUTPUT MANIFESTFILE-OUTPUT.
-    MOVE 0 TO WRITER-LENGTH.
-    PERFORM UNTIL WRITER-LENGTH >= MANIFEST-TARGET-SIZE-BYTES
-        PERFORM WRITE-ENTRY
-        ADD 1 TO WRITER-LENGTH
-    END-PERFORM.
-    CLOSE MANIFESTFILE-OUTPUT.
-    ADD 1 TO NEW-MANIFESTS.
 
-WRITE-ENTRY.
-    WRITE MANIFESTFILE-OUTPUT-REC FROM MANIFESTFILE-INPUT-REC.
+REWRITE-ONE-MANIFEST.
+    READ MANIFESTFILE-INPUT
+        INTO MANIFESTFILE-INPUT-REC
+        AT END SET END-OF-MANIFESTS TO TRUE
+    NOT AT END
+        PERFORM TALLY-ENTRY-CONTENT-TYPE
+        IF MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC = 'D'
+            OR MANIFEST-PARTITIONSPECID IN MANIFESTFILE-INPUT-REC
+                = MANIFEST-TARGET-SPEC-ID
+            ADD 1 TO KEPT-MANIFESTS
+            WRITE MANIFESTFILE-OUTPUT-REC FROM MANIFESTFILE-INPUT-REC
+        ELSE
+            ADD 1 TO REWRITTEN-MANIFESTS
+            MOVE MANIFESTFILE-INPUT-REC TO MANIFESTFILE-OUTPUT-REC
+            MOVE MANIFEST-TARGET-SPEC-ID
+                TO MANIFEST-PARTITIONSPECID IN MANIFESTFILE-OUTPUT-REC
+            WRITE MANIFESTFILE-OUTPUT-REC
+            ADD 1 TO NEW-MANIFESTS
+        END-IF
+        COMPUTE ENTRY-COUNT = ENTRY-COUNT
+            + MANIFEST-ADDEDFILESCOUNT IN MANIFESTFILE-INPUT-REC
+            + MANIFEST-EXISTINGFILESCOUNT IN MANIFESTFILE-INPUT-REC
+    END-READ.
+
+TALLY-ENTRY-CONTENT-TYPE.
+    EVALUATE MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC
+        WHEN 'A'
+            ADD 1 TO ENTRY-ADDED-COUNT
+        WHEN 'D'
+            ADD 1 TO ENTRY-DELETED-COUNT
+        WHEN OTHER
+            ADD 1 TO ENTRY-EXISTING-COUNT
+    END-EVALUATE.
 
 VALIDATE-FILES-COUNTS.
     MOVE 0 TO CREATED-FILES-COUNT.
     MOVE 0 TO REPLACED-FILES-COUNT.
+    OPEN INPUT MANIFESTFILE-INPUT.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    PERFORM TALLY-FILE-COUNTS UNTIL END-OF-MANIFESTS.
+    CLOSE MANIFESTFILE-INPUT.
+    IF CREATED-FILES-COUNT <> REPLACED-FILES-COUNT
+        DISPLAY 'Replaced and created manifests must have the same'
+            ' number of active files: ' CREATED-FILES-COUNT
+            ' (new), ' REPLACED-FILES-COUNT ' (old)'
+        STOP RUN
+    END-IF.
+
+TALLY-FILE-COUNTS.
     READ MANIFESTFILE-INPUT
         INTO MANIFESTFILE-INPUT-REC
-        AT END GO TO VALIDATE-FILES-COUNTS-EXIT.
-    IF MANIFEST-CONTENT = 'A' OR MANIFEST-CONTENT = 'R'
-        THEN
-            ADD MANIFEST-ADDEDFILESCOUNT TO CREATED-FILES-COUNT
-            ADD MANIFEST-EXISTINGFILESCOUNT TO CREATED-FILES-COUNT
-    ELSE
-        ADD MANIFEST-ADDEDFILESCOUNT TO REPLACED-FILES-COUNT
-        ADD MANIFEST-EXISTINGFILESCOUNT TO REPLACED-FILES-COUNT.
-    GO TO VALIDATE-FILES-COUNTS.
-VALIDATE-FILES-COUNTS-EXIT.
-    IF CREATED-FILES-COUNT <> REPLACED-FILES-COUNT
-        THEN
-            DISPLAY 'Replaced and created manifests must have the same number of active files: ' CREATED-FILES-COUNT ' (new), ' REPLACED-FILES-COUNT ' (old)'
-            STOP RUN.
+        AT END SET END-OF-MANIFESTS TO TRUE
+    NOT AT END
+        IF MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC = 'A'
+            OR MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC = 'R'
+            ADD MANIFEST-ADDEDFILESCOUNT IN MANIFESTFILE-INPUT-REC
+                TO CREATED-FILES-COUNT
+            ADD MANIFEST-EXISTINGFILESCOUNT IN MANIFESTFILE-INPUT-REC
+                TO CREATED-FILES-COUNT
+        ELSE
+            ADD MANIFEST-ADDEDFILESCOUNT IN MANIFESTFILE-INPUT-REC
+                TO REPLACED-FILES-COUNT
+            ADD MANIFEST-EXISTINGFILESCOUNT IN MANIFESTFILE-INPUT-REC
+                TO REPLACED-FILES-COUNT
+        END-IF
+    END-READ.
 
+*> Once the rewrite has validated clean, the manifests marked 'D' have
+*> been confirmed superseded by VALIDATE-DELETED-MANIFESTS and are now
+*> safe to remove; this is where the actual disk cleanup of those
+*> uncommitted/obsolete manifests happens.
 CLEAN-UNCOMMITTED.
-    PERFORM CLEAN-UNCOMMITTED-MANIFESTS
-        USING NEW-MANIFESTS.
-    PERFORM CLEAN-UNCOMMITTED-MANIFESTS
-        USING REWRITTEN-ADDED-MANIFESTS.
+    MOVE 0 TO WS-CLEANUP-COUNT.
+    OPEN INPUT MANIFESTFILE-INPUT.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    PERFORM CLEAN-ONE-UNCOMMITTED-MANIFEST UNTIL END-OF-MANIFESTS.
+    CLOSE MANIFESTFILE-INPUT.
 
-CLEAN-UNCOMMITTED-MANIFESTS.
-    READ ARG1
+CLEAN-ONE-UNCOMMITTED-MANIFEST.
+    READ MANIFESTFILE-INPUT
         INTO MANIFESTFILE-INPUT-REC
-        AT END GO TO CLEAN-UNCOMMITTED-MANIFESTS-EXIT.
-    IF MANIFEST-PATH NOT IN COMMITTED-MANIFESTS
-        THEN
-            CALL "DELETEFILE" USING MANIFEST-PATH.
-    GO TO CLEAN-UNCOMMITTED-MANIFESTS.
-CLEAN-UNCOMMITTED-MANIFESTS-EXIT.
-    EXIT.
-
-RESET.
+        AT END SET END-OF-MANIFESTS TO TRUE
+    NOT AT END
+        IF MANIFEST-CONTENT IN MANIFESTFILE-INPUT-REC = 'D'
+            ADD 1 TO WS-CLEANUP-COUNT
+            DISPLAY 'Cleaning up superseded manifest '
+                MANIFEST-PATH IN MANIFESTFILE-INPUT-REC
+        END-IF
+    END-READ.
+
+RESET-REWRITE-COUNTERS.
     MOVE 0 TO DELETED-MANIFESTS.
-    MOVE 0 TO ADDED-MANIFESTS. 
+    MOVE 0 TO ADDED-MANIFESTS.
     MOVE 0 TO REWRITTEN-ADDED-MANIFESTS.
     MOVE 0 TO KEPT-MANIFESTS.
     MOVE 0 TO NEW-MANIFESTS.
     MOVE 0 TO REWRITTEN-MANIFESTS.
     MOVE 0 TO ENTRY-COUNT.
+    MOVE 0 TO ENTRY-ADDED-COUNT.
+    MOVE 0 TO ENTRY-DELETED-COUNT.
+    MOVE 0 TO ENTRY-EXISTING-COUNT.
 
-MATCH-PREDICATE.
-    IF PREDICATE-FUNC IS NULL
-        THEN
-            RETURN TRUE
-    ELSE
-        CALL "TESTPREDICATE" USING ARG1, ARG2
-        RETURN FUNCTION-RESULT.
-
-CLOSE-WRITERS.
-    PERFORM VARYING WRITER-INDEX FROM 1 BY 1
-        UNTIL WRITER-INDEX > COUNT OF PARTITIONSPEC-OBJECT
-        CALL "CLOSEWRITER" USING PARTITIONSPEC-OBJECT(WRITER-INDEX).
\ No newline at end of file
+*> Writes the dated churn-tracking report: kept/new/replaced manifest
+*> counts, entries processed by content type, and elapsed run time.
+WRITE-SUMMARY-REPORT.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    STRING 'MANIFEST-SUMMARY-' WS-RUN-YYYY WS-RUN-MM WS-RUN-DD
+        '-' WS-RUN-HH WS-RUN-MI WS-RUN-SS '.TXT'
+        DELIMITED BY SIZE INTO WS-REPORT-FILENAME.
+    COMPUTE WS-END-SECONDS =
+        (WS-RUN-HH * 3600) + (WS-RUN-MI * 60) + WS-RUN-SS.
+    COMPUTE WS-ELAPSED-SECONDS = WS-END-SECONDS - WS-START-SECONDS.
+    IF WS-ELAPSED-SECONDS < 0
+        ADD 86400 TO WS-ELAPSED-SECONDS
+    END-IF.
+    OPEN OUTPUT MANIFEST-SUMMARY-REPORT.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'RUN DATE: ' WS-RUN-YYYY '-' WS-RUN-MM '-' WS-RUN-DD
+        ' ' WS-RUN-HH ':' WS-RUN-MI ':' WS-RUN-SS
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'MANIFESTS KEPT: ' MANIFEST-KEPT-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'MANIFESTS CREATED: ' MANIFEST-CREATED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'MANIFESTS REPLACED: ' MANIFEST-REPLACED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'ENTRIES PROCESSED: ' ENTRIES-PROCESSED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'ENTRIES ADDED: ' ENTRY-ADDED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'ENTRIES DELETED: ' ENTRY-DELETED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'ENTRIES EXISTING: ' ENTRY-EXISTING-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'ELAPSED SECONDS: ' WS-ELAPSED-SECONDS
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING 'MANIFESTS CLEANED UP: ' WS-CLEANUP-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE MANIFEST-SUMMARY-REPORT-REC FROM WS-REPORT-LINE.
+    CLOSE MANIFEST-SUMMARY-REPORT.
