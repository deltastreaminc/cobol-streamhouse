@@ -10,6 +10,10 @@ FILE-CONTROL.
     SELECT ICEBERG-TABLE-FILE
         ASSIGN TO DATASET-YT
         ORGANIZATION IS SEQUENTIAL.
+    SELECT CHECKPOINT-FILE
+        ASSIGN TO "DELTAMIGRATIONCHECKPOINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -23,6 +27,8 @@ FD DELTA-LOG-FILE.
     05 DELTA-PATH                  PIC X(1024).
     05 DELTA-PARTVALUES            PIC X(1024).
     05 DELTA-FILESIZE              PIC 9(18).
+    05 DELTA-RECORDCOUNT           PIC 9(9).
+    05 DELTA-NULLCOUNT             PIC 9(9).
 
 FD ICEBERG-TABLE-FILE.
 01 ICEBERG-TABLE-RECORD.
@@ -32,7 +38,17 @@ FD ICEBERG-TABLE-FILE.
     05 ICEBERG-METRICS             PIC X(1024).
     05 ICEBERG-PARTVALUES          PIC X(1024).
 
+*> Records the highest Delta version fully committed to the Iceberg
+*> table, so a migration run interrupted partway through can restart
+*> from the next version instead of re-snapshotting from scratch.
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    05 CHECKPOINT-LAST-VERSION     PIC 9(18).
+
 WORKING-STORAGE SECTION.
+01 WS-CHECKPOINT-STATUS            PIC XX.
+    88 WS-FILE-OK                  VALUE '00'.
+
 01 WS-PROPERTIES.
     05 WS-PROP-SNAPSHOT-SOURCE     PIC X(10)   VALUE 'delta'.
     05 WS-PROP-ORIGINAL-LOCATION   PIC X(1024).
@@ -55,9 +71,15 @@ WORKING-STORAGE SECTION.
     05 WS-FILE-METRICS             PIC X(1024).
     05 WS-FILE-PARTVALUES          PIC X(1024).
 
+01 WS-PATH-LENGTH                  PIC 9(4) COMP.
+01 WS-RESUMING-SWITCH              PIC X VALUE 'N'.
+    88 WS-IS-RESUMING              VALUE 'Y'.
+01 WS-LAST-CHECKPOINT-VERSION      PIC 9(18) VALUE ZERO.
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
     PERFORM INITIALIZE-DELTA-LOG.
+    PERFORM LOAD-CHECKPOINT.
     PERFORM INITIALIZE-ICEBERG-INFO.
     PERFORM MIGRATE-DELTA-TO-ICEBERG.
     STOP RUN.
@@ -68,15 +90,40 @@ INITIALIZE-DELTA-LOG.
         END-READ.
     CLOSE DELTA-LOG-FILE.
 
+*> Resumes a previously interrupted migration from the version after
+*> the last one successfully committed, rather than always restarting
+*> at the Delta log's own start version.
+LOAD-CHECKPOINT.
+    MOVE 'N' TO WS-RESUMING-SWITCH.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-FILE-OK
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END CONTINUE
+            NOT AT END
+                MOVE CHECKPOINT-LAST-VERSION TO WS-LAST-CHECKPOINT-VERSION
+                IF WS-LAST-CHECKPOINT-VERSION >= WS-DELTA-START-VERSION
+                    COMPUTE WS-DELTA-START-VERSION =
+                        WS-LAST-CHECKPOINT-VERSION + 1
+                    SET WS-IS-RESUMING TO TRUE
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
 INITIALIZE-ICEBERG-INFO.
     MOVE WS-DELTA-LOG-PATH TO WS-ICEBERG-LOCATION.
     MOVE 'MY-ICEBERG-CATALOG' TO WS-ICEBERG-CATALOG.
     MOVE 'MY-ICEBERG-TABLE' TO WS-ICEBERG-IDENTIFIER.
 
 MIGRATE-DELTA-TO-ICEBERG.
-    OPEN OUTPUT ICEBERG-TABLE-FILE.
+    IF WS-IS-RESUMING
+        OPEN EXTEND ICEBERG-TABLE-FILE
+    ELSE
+        OPEN OUTPUT ICEBERG-TABLE-FILE
+    END-IF.
     PERFORM UNTIL WS-DELTA-START-VERSION > WS-DELTA-LATEST-VERSION
         PERFORM COMMIT-DELTA-SNAPSHOT
+        PERFORM SAVE-CHECKPOINT
         ADD 1 TO WS-DELTA-START-VERSION
     END-PERFORM.
     CLOSE ICEBERG-TABLE-FILE.
@@ -96,6 +143,14 @@ COMMIT-DELTA-SNAPSHOT.
 
     PERFORM TAG-ICEBERG-SNAPSHOT.
 
+*> Persists the version just committed so a rerun after a failure
+*> resumes here instead of re-processing already-migrated versions.
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-DELTA-START-VERSION TO CHECKPOINT-LAST-VERSION.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
 PROCESS-ADDFILE.
     MOVE DELTA-PATH TO WS-FILE-PATH.
     MOVE DELTA-FILESIZE TO WS-FILE-SIZE.
@@ -112,19 +167,45 @@ PROCESS-REMOVEFILE.
     PERFORM GET-FILE-METRICS.
     WRITE ICEBERG-TABLE-RECORD FROM WS-FILE-DETAILS.
 
+*> Detects the data file's format from its path suffix (Parquet, ORC,
+*> or Avro, the three formats Iceberg tracks natively); anything else
+*> is recorded as UNKNOWN rather than assumed to be Parquet.
 DETERMINE-FILE-FORMAT.
-    IF WS-FILE-PATH ENDS WITH '.parquet'
-        MOVE 'PARQUET' TO WS-FILE-FORMAT
-    ELSE
-        MOVE 'UNKNOWN' TO WS-FILE-FORMAT
+    PERFORM COMPUTE-FILE-PATH-LENGTH.
+    MOVE 'UNKNOWN' TO WS-FILE-FORMAT.
+    IF WS-PATH-LENGTH > 8
+        IF WS-FILE-PATH (WS-PATH-LENGTH - 7:8) = '.parquet'
+            MOVE 'PARQUET' TO WS-FILE-FORMAT
+        END-IF
+    END-IF.
+    IF WS-FILE-FORMAT = 'UNKNOWN' AND WS-PATH-LENGTH > 4
+        IF WS-FILE-PATH (WS-PATH-LENGTH - 3:4) = '.orc'
+            MOVE 'ORC' TO WS-FILE-FORMAT
+        END-IF
     END-IF.
+    IF WS-FILE-FORMAT = 'UNKNOWN' AND WS-PATH-LENGTH > 5
+        IF WS-FILE-PATH (WS-PATH-LENGTH - 4:5) = '.avro'
+            MOVE 'AVRO' TO WS-FILE-FORMAT
+        END-IF
+    END-IF.
+
+COMPUTE-FILE-PATH-LENGTH.
+    MOVE 1024 TO WS-PATH-LENGTH.
+    PERFORM UNTIL WS-PATH-LENGTH = 0
+            OR WS-FILE-PATH (WS-PATH-LENGTH:1) NOT = SPACE
+        SUBTRACT 1 FROM WS-PATH-LENGTH
+    END-PERFORM.
 
+*> Builds the file's metrics from the record/null counts recorded in
+*> the Delta add/remove action, rather than a placeholder string.
 GET-FILE-METRICS.
-    MOVE 'SAMPLE-METRICS' TO WS-FILE-METRICS.
+    STRING 'RECORDS=' DELTA-RECORDCOUNT
+        ' NULLS=' DELTA-NULLCOUNT
+        INTO WS-FILE-METRICS.
 
 TAG-ICEBERG-SNAPSHOT.
     MOVE WS-DELTA-START-VERSION TO WS-PROP-SNAPSHOT-SOURCE.
     MOVE WS-DELTA-LOG-PATH TO WS-PROP-ORIGINAL-LOCATION.
     STRING 'delta-version-' DELTA-VERSION INTO WS-PROP-ADDITIONAL.
     STRING 'delta-ts-' DELTA-TIMESTAMP INTO WS-PROP-ADDITIONAL.
-    WRITE ICEBERG-TABLE-RECORD FROM WS-PROPERTIES.
\ No newline at end of file
+    WRITE ICEBERG-TABLE-RECORD FROM WS-PROPERTIES.
