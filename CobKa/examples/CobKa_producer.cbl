@@ -1,137 +1,163 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. KAFKA-PRODUCER.
        AUTHOR. Shawn Gordon.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT FAILED-DELIVERY-LOG
+               ASSIGN TO "FAILEDDELIVERYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FAILED-DELIVERY-LOG.
+       01 FAILED-DELIVERY-LINE              PIC X(200).
+
        WORKING-STORAGE SECTION.
            01 KAFKA-CONFIG.
                05 BOOTSTRAP-SERVER       PIC X(100).
                05 SECURITY-PROTOCOL      PIC X(20).
                05 SASL-MECHANISM         PIC X(20).
                05 USERNAME               PIC X(50).
-               05 PASSWORD               PIC X(50).
+               05 USER-PASSWORD          PIC X(50).
                05 TOPIC-NAME             PIC X(100).
-               
+
            01 KAFKA-PRODUCER             PIC X(8).
            01 KAFKA-MESSAGE.
                05 MESSAGE-VALUE          PIC X(1000).
                05 MESSAGE-KEY            PIC X(100).
                05 PARTITION-VALUE        PIC 9(5) VALUE 0.
-               
-           01 KAFKA-DELIVERY-REPORT.
-               05 DELIVERY-STATUS        PIC X(10).
-               05 DELIVERY-TOPIC         PIC X(100).
-               05 DELIVERY-PARTITION     PIC 9(5).
-               05 DELIVERY-OFFSET        PIC 9(10).
-               05 DELIVERY-ERROR         PIC X(100).
-               
+
            01 USER-INPUT                 PIC X(1000).
+           01 USER-KEY-INPUT             PIC X(100).
            01 EOF-FLAG                   PIC X VALUE 'N'.
            01 PRODUCER-STATUS            PIC X(20).
            01 FLUSH-TIMEOUT              PIC 9(5) VALUE 15000.
-           
+
+           01 FAILED-DELIVERY-DATE       PIC 9(8).
+           01 FAILED-DELIVERY-TIME       PIC 9(8).
+           01 FAILED-DELIVERY-COUNT      PIC 9(7) VALUE 0.
+           01 FAILED-DELIVERY-COUNT-DISPLAY PIC Z(6)9.
+           01 FAILED-DELIVERY-PARTITION-DISPLAY PIC Z(4)9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "KAFKA PRODUCER PROGRAM".
-           
+
            PERFORM GET-KAFKA-CONFIG.
            PERFORM INITIALIZE-PRODUCER.
            PERFORM PROCESS-MESSAGES UNTIL EOF-FLAG = 'Y'.
            PERFORM CLOSE-PRODUCER.
-           
+
            STOP RUN.
-           
+
        GET-KAFKA-CONFIG.
            DISPLAY "Enter bootstrap server (e.g., localhost:9092): ".
            ACCEPT BOOTSTRAP-SERVER.
-           
+
            DISPLAY "Enter security protocol (e.g., SASL_SSL): ".
            ACCEPT SECURITY-PROTOCOL.
-           
+
            DISPLAY "Enter SASL mechanism (e.g., PLAIN): ".
            ACCEPT SASL-MECHANISM.
-           
+
            DISPLAY "Enter username: ".
            ACCEPT USERNAME.
-           
+
            DISPLAY "Enter password: ".
-           ACCEPT PASSWORD.
-           
+           ACCEPT USER-PASSWORD.
+
            DISPLAY "Enter Kafka topic name: ".
            ACCEPT TOPIC-NAME.
-           
+
        INITIALIZE-PRODUCER.
            DISPLAY "Attempting to create Kafka producer connection...".
-           
-           CALL "KAFKA-CREATE-PRODUCER" USING 
+
+           CALL "KAFKA-CREATE-PRODUCER" USING
                BOOTSTRAP-SERVER
                SECURITY-PROTOCOL
                SASL-MECHANISM
                USERNAME
-               PASSWORD
+               USER-PASSWORD
                KAFKA-PRODUCER
                PRODUCER-STATUS.
-               
+
            IF PRODUCER-STATUS NOT = "SUCCESS"
                DISPLAY "Failed to create producer: " PRODUCER-STATUS
                STOP RUN
            ELSE
                DISPLAY "Kafka producer successfully created".
-               
-           CALL "KAFKA-INIT-DELIVERY-HANDLER" USING KAFKA-PRODUCER.
-           
+
+           OPEN OUTPUT FAILED-DELIVERY-LOG.
+
        PROCESS-MESSAGES.
            DISPLAY "Enter messages to send to the topic. Empty line to exit.".
            DISPLAY "Enter message: ".
            ACCEPT USER-INPUT.
-           
+
            IF USER-INPUT = SPACES
                MOVE 'Y' TO EOF-FLAG
                DISPLAY "Empty message received. Exiting."
            ELSE
                MOVE USER-INPUT TO MESSAGE-VALUE
-               MOVE TOPIC-NAME TO DELIVERY-TOPIC
                MOVE ZEROS TO PARTITION-VALUE
-               
+
+               DISPLAY "Enter message key (blank for none): "
+               ACCEPT USER-KEY-INPUT
+               MOVE USER-KEY-INPUT TO MESSAGE-KEY
+
                CALL "KAFKA-PRODUCE-MESSAGE" USING
                    KAFKA-PRODUCER
                    TOPIC-NAME
                    MESSAGE-VALUE
+                   MESSAGE-KEY
                    PARTITION-VALUE
                    PRODUCER-STATUS
-                   
+
                IF PRODUCER-STATUS NOT = "SUCCESS"
                    DISPLAY "Failed to produce message: " PRODUCER-STATUS
+                   PERFORM LOG-FAILED-DELIVERY
                END-IF
            END-IF.
-           
+
+*> Every delivery the broker (or the local send buffer) rejects is
+*> persisted here so a later batch job can replay or investigate it -
+*> once the producer loop exits, PRODUCER-STATUS on a rejected send
+*> is the only record of the failure unless it is written down now.
+       LOG-FAILED-DELIVERY.
+           ADD 1 TO FAILED-DELIVERY-COUNT.
+           ACCEPT FAILED-DELIVERY-DATE FROM DATE YYYYMMDD.
+           ACCEPT FAILED-DELIVERY-TIME FROM TIME.
+           MOVE PARTITION-VALUE TO FAILED-DELIVERY-PARTITION-DISPLAY.
+           MOVE SPACES TO FAILED-DELIVERY-LINE.
+           STRING FAILED-DELIVERY-DATE DELIMITED BY SIZE
+               "." FAILED-DELIVERY-TIME DELIMITED BY SIZE
+               " TOPIC=" TOPIC-NAME DELIMITED BY SPACE
+               " PARTITION=" FAILED-DELIVERY-PARTITION-DISPLAY
+                   DELIMITED BY SIZE
+               " KEY=" MESSAGE-KEY DELIMITED BY SPACE
+               " STATUS=" PRODUCER-STATUS DELIMITED BY SPACE
+               " MESSAGE=" MESSAGE-VALUE DELIMITED BY SPACE
+               INTO FAILED-DELIVERY-LINE
+               ON OVERFLOW CONTINUE
+           END-STRING.
+           WRITE FAILED-DELIVERY-LINE.
+
        CLOSE-PRODUCER.
            DISPLAY "Flushing messages...".
-           
+
            CALL "KAFKA-FLUSH-PRODUCER" USING
                KAFKA-PRODUCER
                FLUSH-TIMEOUT
                PRODUCER-STATUS.
-               
+
+           MOVE FAILED-DELIVERY-COUNT TO FAILED-DELIVERY-COUNT-DISPLAY.
+           DISPLAY "Failed deliveries logged: " FAILED-DELIVERY-COUNT-DISPLAY.
+           CLOSE FAILED-DELIVERY-LOG.
+
            DISPLAY "All pending messages delivered. Goodbye!".
-           
+
            CALL "KAFKA-CLOSE-PRODUCER" USING
                KAFKA-PRODUCER.
-               
-       DELIVERY-REPORT SECTION.
-           ENTRY "DELIVERY-HANDLER" USING KAFKA-DELIVERY-REPORT.
-               
-           IF DELIVERY-ERROR NOT = SPACES
-               DISPLAY "Delivery failed: " DELIVERY-ERROR
-           ELSE
-               DISPLAY "Message delivered to topic " DELIVERY-TOPIC
-                   " [" DELIVERY-PARTITION "] at offset " DELIVERY-OFFSET
-           END-IF.
-           
-           EXIT PROGRAM.
