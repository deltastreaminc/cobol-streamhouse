@@ -1,26 +1,32 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. KAFKA-CONSUMER.
        AUTHOR. COBOL-CONVERTER.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT SHUTDOWN-CHECKPOINT-FILE
+               ASSIGN TO "CONSUMERCHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD SHUTDOWN-CHECKPOINT-FILE.
+       01 SHUTDOWN-CHECKPOINT-LINE          PIC X(200).
+
        WORKING-STORAGE SECTION.
            01 KAFKA-CONFIG.
                05 BOOTSTRAP-SERVER       PIC X(100).
                05 SECURITY-PROTOCOL      PIC X(20).
                05 SASL-MECHANISM         PIC X(20).
                05 USERNAME               PIC X(50).
-               05 PASSWORD               PIC X(50).
+               05 USER-PASSWORD          PIC X(50).
                05 TOPIC-NAME             PIC X(100).
                05 GROUP-ID               PIC X(50).
                05 AUTO-OFFSET-RESET      PIC X(10) VALUE 'EARLIEST'.
                05 ENABLE-AUTO-COMMIT     PIC X(5) VALUE 'TRUE'.
-               
+
            01 KAFKA-CONSUMER             PIC X(8).
            01 KAFKA-MESSAGE.
                05 MESSAGE-VALUE          PIC X(1000).
@@ -28,7 +34,7 @@ IDENTIFICATION DIVISION.
                05 MESSAGE-TOPIC          PIC X(100).
                05 MESSAGE-PARTITION      PIC 9(5).
                05 MESSAGE-OFFSET         PIC 9(10).
-               
+
            01 CONSUMER-STATUS            PIC X(20).
            01 POLL-TIMEOUT               PIC 9(5) VALUE 100.
            01 RUN-FLAG                   PIC X VALUE 'Y'.
@@ -36,82 +42,91 @@ IDENTIFICATION DIVISION.
            01 EVENT-TYPE                 PIC X(20).
            01 ERROR-CODE                 PIC 9(5).
            01 ERROR-TEXT                 PIC X(100).
-           
+
+*> The last partition/offset this consumer successfully processed,
+*> kept up to date so a shutdown (signal or fatal broker error) can
+*> record exactly where to resume instead of replaying the topic from
+*> AUTO-OFFSET-RESET on the next run.
+           01 LAST-COMMITTED-PARTITION   PIC 9(5) VALUE 0.
+           01 LAST-COMMITTED-OFFSET      PIC 9(10) VALUE 0.
+           01 HAVE-CHECKPOINT-SWITCH     PIC X VALUE 'N'.
+               88 HAVE-A-CHECKPOINT VALUE 'Y'.
+           01 SHUTDOWN-REASON            PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "KAFKA CONSUMER PROGRAM".
-           
+
            PERFORM GET-KAFKA-CONFIG.
            PERFORM INITIALIZE-CONSUMER.
            PERFORM PROCESS-MESSAGES UNTIL RUN-FLAG = 'N'.
            PERFORM CLOSE-CONSUMER.
-           
+
            STOP RUN.
-           
+
        GET-KAFKA-CONFIG.
            DISPLAY "Enter bootstrap server (e.g., localhost:9092): ".
            ACCEPT BOOTSTRAP-SERVER.
-           
+
            DISPLAY "Enter security protocol (e.g., SASL_SSL): ".
            ACCEPT SECURITY-PROTOCOL.
-           
+
            DISPLAY "Enter SASL mechanism (e.g., PLAIN): ".
            ACCEPT SASL-MECHANISM.
-           
+
            DISPLAY "Enter username: ".
            ACCEPT USERNAME.
-           
+
            DISPLAY "Enter password: ".
-           ACCEPT PASSWORD.
-           
+           ACCEPT USER-PASSWORD.
+
            DISPLAY "Enter Kafka topic name: ".
            ACCEPT TOPIC-NAME.
-           
+
            DISPLAY "Enter consumer group ID: ".
            ACCEPT GROUP-ID.
-           
+
        INITIALIZE-CONSUMER.
            DISPLAY "Attempting to create Kafka consumer connection...".
-           
-           CALL "KAFKA-CREATE-CONSUMER" USING 
+
+           CALL "KAFKA-CREATE-CONSUMER" USING
                BOOTSTRAP-SERVER
                SECURITY-PROTOCOL
                SASL-MECHANISM
                USERNAME
-               PASSWORD
+               USER-PASSWORD
                GROUP-ID
                AUTO-OFFSET-RESET
                ENABLE-AUTO-COMMIT
                KAFKA-CONSUMER
                CONSUMER-STATUS.
-               
+
            IF CONSUMER-STATUS NOT = "SUCCESS"
                DISPLAY "Failed to create consumer: " CONSUMER-STATUS
                STOP RUN
            ELSE
                DISPLAY "Kafka consumer successfully created".
-               
+
            CALL "KAFKA-SUBSCRIBE-TOPIC" USING
                KAFKA-CONSUMER
                TOPIC-NAME
                CONSUMER-STATUS.
-               
+
            IF CONSUMER-STATUS NOT = "SUCCESS"
                DISPLAY "Failed to subscribe to topic: " CONSUMER-STATUS
                STOP RUN
            ELSE
                DISPLAY "Successfully subscribed to topic: " TOPIC-NAME.
-               
+
            DISPLAY "Reading messages from the beginning of the topic...".
            DISPLAY "Press Ctrl+C to exit".
-           
-           CALL "INIT-SIGNAL-HANDLER".
-           
+
        PROCESS-MESSAGES.
            CALL "CHECK-SIGNAL" USING SIGNAL-VALUE.
-           
+
            IF SIGNAL-VALUE NOT = SPACES
                DISPLAY "Caught signal " SIGNAL-VALUE ": terminating"
+               MOVE SIGNAL-VALUE TO SHUTDOWN-REASON
                MOVE 'N' TO RUN-FLAG
            ELSE
                CALL "KAFKA-POLL-MESSAGE" USING
@@ -121,7 +136,7 @@ IDENTIFICATION DIVISION.
                    KAFKA-MESSAGE
                    ERROR-CODE
                    ERROR-TEXT
-                   
+
                EVALUATE EVENT-TYPE
                    WHEN "MESSAGE"
                        DISPLAY "Received message from topic " MESSAGE-TOPIC
@@ -129,30 +144,48 @@ IDENTIFICATION DIVISION.
                        DISPLAY "Key: " MESSAGE-KEY
                        DISPLAY "Value: " MESSAGE-VALUE
                        DISPLAY "-----------------------------------"
+                       MOVE MESSAGE-PARTITION TO LAST-COMMITTED-PARTITION
+                       MOVE MESSAGE-OFFSET TO LAST-COMMITTED-OFFSET
+                       SET HAVE-A-CHECKPOINT TO TRUE
                    WHEN "ERROR"
                        DISPLAY "Error: " ERROR-TEXT
-                       
+
                        IF ERROR-CODE = 104 *> Equivalent to kafka.ErrAllBrokersDown
+                           MOVE "ALL-BROKERS-DOWN" TO SHUTDOWN-REASON
                            MOVE 'N' TO RUN-FLAG
                        END-IF
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
            END-IF.
-           
+
        CLOSE-CONSUMER.
            DISPLAY "Consumer shutting down...".
-           
+
+           PERFORM WRITE-SHUTDOWN-CHECKPOINT.
+
            CALL "KAFKA-CLOSE-CONSUMER" USING
                KAFKA-CONSUMER.
-       
-       SIGNAL-HANDLER SECTION.
-           ENTRY "INIT-SIGNAL-HANDLER".
-               *> This would set up OS-specific signal handling
-               *> Implementation would depend on the COBOL runtime environment
-               EXIT PROGRAM.
-               
-           ENTRY "CHECK-SIGNAL" USING SIGNAL-VALUE.
-               *> This would check if a signal has been received
-               *> and return it in SIGNAL-VALUE if so
-               EXIT PROGRAM.
\ No newline at end of file
+
+*> Persists the last processed partition/offset so a restarted
+*> consumer can resume from this checkpoint instead of from
+*> AUTO-OFFSET-RESET - a graceful shutdown (signal, or a fatal broker
+*> error) must not lose track of how far the group has already read.
+       WRITE-SHUTDOWN-CHECKPOINT.
+           IF HAVE-A-CHECKPOINT
+               OPEN OUTPUT SHUTDOWN-CHECKPOINT-FILE
+               MOVE SPACES TO SHUTDOWN-CHECKPOINT-LINE
+               STRING "GROUP=" GROUP-ID DELIMITED BY SPACE
+                   " TOPIC=" TOPIC-NAME DELIMITED BY SPACE
+                   " PARTITION=" LAST-COMMITTED-PARTITION DELIMITED BY SIZE
+                   " OFFSET=" LAST-COMMITTED-OFFSET DELIMITED BY SIZE
+                   " REASON=" SHUTDOWN-REASON DELIMITED BY SPACE
+                   INTO SHUTDOWN-CHECKPOINT-LINE
+               WRITE SHUTDOWN-CHECKPOINT-LINE
+               CLOSE SHUTDOWN-CHECKPOINT-FILE
+               DISPLAY "Checkpoint saved at partition "
+                   LAST-COMMITTED-PARTITION " offset "
+                   LAST-COMMITTED-OFFSET
+           ELSE
+               DISPLAY "No messages processed - nothing to checkpoint."
+           END-IF.
