@@ -2,53 +2,163 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. NODE-TO-CONTROLLER-CHANNEL-MANAGER.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-REPOSITORY.
-    COPY "KAFKA-COMMON-ENTITIES".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROLLER-REQUEST-FILE
+        ASSIGN TO "CONTROLLERREQUESTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REQUEST-FILE-STATUS.
+    SELECT RETRY-BACKOFF-METRICS-REPORT
+        ASSIGN TO "RETRYBACKOFFMETRICS"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One attempt to send a request to the active controller per card;
+*> CR-ATTEMPT-NUMBER > 1 marks a retry of an earlier failed attempt.
+FD CONTROLLER-REQUEST-FILE.
+01 CONTROLLER-REQUEST-CARD.
+   05 CR-REQUEST-TYPE PIC X(20).
+   05 CR-ATTEMPT-NUMBER PIC 9(4).
+   05 CR-RESULT PIC X(7).
+
+FD RETRY-BACKOFF-METRICS-REPORT.
+01 RETRY-BACKOFF-METRICS-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 WS-CONTROLLER-INFORMATION.
-   05 WS-CONTROLLER-NODE             PIC X(32).
-   05 WS-CONTROLLER-LISTENER-NAME    PIC X(32).
-   05 WS-CONTROLLER-SECURITY-PROTOCOL PIC X(32).
-   05 WS-CONTROLLER-SASL-MECHANISM    PIC X(32).
-01 WS-MANUAL-METADATA-UPDATER        OBJECT REFERENCE.
-01 WS-API-VERSIONS                   OBJECT REFERENCE.
-01 WS-REQUEST-THREAD                 OBJECT REFERENCE.
-01 WS-ACTIVE-CONTROLLER              OBJECT REFERENCE.
-01 WS-REQUEST-QUEUE                  OBJECT REFERENCE.
-01 WS-STARTED                        PIC X(1) VALUE 'N'.
+01 WS-REQUEST-FILE-STATUS PIC XX.
+   88 WS-REQUEST-FILE-OK VALUE '00'.
+01 WS-REQUEST-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CONTROLLER-REQUESTS VALUE 'Y'.
+
+01 WS-CONTROLLER-NODE PIC X(32) VALUE SPACES.
+01 WS-CONTROLLER-LISTENER-NAME PIC X(32) VALUE SPACES.
+01 WS-CONTROLLER-SECURITY-PROTOCOL PIC X(32) VALUE SPACES.
+01 WS-CONTROLLER-SASL-MECHANISM PIC X(32) VALUE SPACES.
+01 WS-STARTED PIC X(1) VALUE 'N'.
+
+*> Exponential backoff parameters for controller-request retries.
+01 WS-RETRY-BACKOFF-BASE-MS PIC 9(9) VALUE 100.
+01 WS-RETRY-BACKOFF-MAX-MS PIC 9(9) VALUE 30000.
+01 WS-COMPUTED-BACKOFF-MS PIC 9(9) COMP.
+01 WS-DOUBLING-IDX PIC 9(4) COMP.
+
+*> Per-request-type retry/backoff accumulators.
+01 MAX-REQUEST-TYPES PIC 9(4) COMP VALUE 40.
+01 REQUEST-TYPE-METER-TABLE.
+   05 RTM-ENTRY OCCURS 40 TIMES INDEXED BY RTM-IDX.
+      10 RTM-REQUEST-TYPE PIC X(20) VALUE SPACES.
+      10 RTM-TOTAL-ATTEMPTS PIC 9(9) COMP VALUE 0.
+      10 RTM-TOTAL-RETRIES PIC 9(9) COMP VALUE 0.
+      10 RTM-TOTAL-FAILURES PIC 9(9) COMP VALUE 0.
+      10 RTM-TOTAL-BACKOFF-MS PIC 9(18) COMP-3 VALUE 0.
+      10 RTM-MAX-ATTEMPT-NUMBER PIC 9(4) COMP VALUE 0.
+01 REQUEST-TYPE-METER-COUNT PIC 9(4) COMP VALUE 0.
+01 REQUEST-TYPE-FOUND-SWITCH PIC X.
+   88 REQUEST-TYPE-FOUND VALUE 'Y'.
+
+01 WS-TOTAL-ATTEMPTS-DISPLAY PIC ZZZZZZZZ9.
+01 WS-TOTAL-RETRIES-DISPLAY PIC ZZZZZZZZ9.
+01 WS-TOTAL-FAILURES-DISPLAY PIC ZZZZZZZZ9.
+01 WS-TOTAL-BACKOFF-MS-DISPLAY PIC Z(17)9.
+01 WS-MAX-ATTEMPT-NUMBER-DISPLAY PIC ZZZ9.
 
 PROCEDURE DIVISION.
 
+MAIN-PROCEDURE.
+    PERFORM START-UP.
+    PERFORM PROCESS-CONTROLLER-REQUESTS UNTIL END-OF-CONTROLLER-REQUESTS.
+    PERFORM SHUT-DOWN.
+    STOP RUN.
+
 START-UP.
     MOVE 'Y' TO WS-STARTED.
-    CALL "NEW" USING RFA-CONTROLLER-NODE-PROVIDER
-                  WS-CONTROLLER-INFORMATION
-                  WS-MANUAL-METADATA-UPDATER
-                  WS-API-VERSIONS
-    RETURNING WS-REQUEST-THREAD.
-    CALL "START" USING WS-REQUEST-THREAD.
+    OPEN INPUT CONTROLLER-REQUEST-FILE.
+    IF WS-REQUEST-FILE-OK
+        OPEN OUTPUT RETRY-BACKOFF-METRICS-REPORT
+    ELSE
+        SET END-OF-CONTROLLER-REQUESTS TO TRUE.
 
-SHUT-DOWN.
-    CALL "SHUTDOWN" USING WS-REQUEST-THREAD.
-    DISPLAY "Node to controller channel manager shutdown".
+PROCESS-CONTROLLER-REQUESTS.
+    PERFORM RECEIVE-CONTROLLER-REQUEST.
+    IF NOT END-OF-CONTROLLER-REQUESTS
+        PERFORM SEND-REQUEST
+    END-IF.
+
+RECEIVE-CONTROLLER-REQUEST.
+    READ CONTROLLER-REQUEST-FILE
+        AT END SET END-OF-CONTROLLER-REQUESTS TO TRUE
+    END-READ.
 
 SEND-REQUEST.
-    MOVE FUNCTION CURRENT-DATE TO WS-REQUEST-QUEUE.
-    MOVE REQUEST-BUILDER TO WS-REQUEST-QUEUE.
-    MOVE CALLBACK TO WS-REQUEST-QUEUE.
-    CALL "ENQUEUE" USING WS-REQUEST-QUEUE.
-    IF WS-ACTIVE-CONTROLLER NOT NULL
-        CALL "WAKEUP" USING WS-REQUEST-THREAD.
+    PERFORM FIND-OR-ADD-REQUEST-TYPE-METER.
+    ADD 1 TO RTM-TOTAL-ATTEMPTS (RTM-IDX).
+    IF CR-ATTEMPT-NUMBER > RTM-MAX-ATTEMPT-NUMBER (RTM-IDX)
+        MOVE CR-ATTEMPT-NUMBER TO RTM-MAX-ATTEMPT-NUMBER (RTM-IDX)
+    END-IF.
+    IF CR-ATTEMPT-NUMBER > 1
+        ADD 1 TO RTM-TOTAL-RETRIES (RTM-IDX)
+        PERFORM COMPUTE-BACKOFF-FOR-ATTEMPT
+        ADD WS-COMPUTED-BACKOFF-MS TO RTM-TOTAL-BACKOFF-MS (RTM-IDX)
+    END-IF.
+    IF CR-RESULT NOT = 'SUCCESS'
+        ADD 1 TO RTM-TOTAL-FAILURES (RTM-IDX)
+    END-IF.
+
+FIND-OR-ADD-REQUEST-TYPE-METER.
+    MOVE 'N' TO REQUEST-TYPE-FOUND-SWITCH.
+    PERFORM SEARCH-ONE-REQUEST-TYPE-METER
+        VARYING RTM-IDX FROM 1 BY 1
+        UNTIL RTM-IDX > REQUEST-TYPE-METER-COUNT OR REQUEST-TYPE-FOUND.
+    IF NOT REQUEST-TYPE-FOUND
+        ADD 1 TO REQUEST-TYPE-METER-COUNT
+        SET RTM-IDX TO REQUEST-TYPE-METER-COUNT
+        MOVE CR-REQUEST-TYPE TO RTM-REQUEST-TYPE (RTM-IDX)
+    END-IF.
 
-CONTROLLER-API-VERSIONS.
-    MOVE WS-ACTIVE-CONTROLLER TO RETURN-VALUE.
+SEARCH-ONE-REQUEST-TYPE-METER.
+    IF RTM-REQUEST-TYPE (RTM-IDX) = CR-REQUEST-TYPE
+        SET REQUEST-TYPE-FOUND TO TRUE
+    END-IF.
 
-GET-TIMEOUT-MS.
-    MOVE WS-RETRYMAX-TIMEOUT-MS TO RETURN-VALUE.
+*> Doubles the base backoff once per retry beyond the first attempt,
+*> capped at the configured maximum - standard exponential backoff.
+COMPUTE-BACKOFF-FOR-ATTEMPT.
+    MOVE WS-RETRY-BACKOFF-BASE-MS TO WS-COMPUTED-BACKOFF-MS.
+    PERFORM DOUBLE-BACKOFF-ONCE
+        VARYING WS-DOUBLING-IDX FROM 1 BY 1
+        UNTIL WS-DOUBLING-IDX > CR-ATTEMPT-NUMBER - 2
+           OR WS-COMPUTED-BACKOFF-MS >= WS-RETRY-BACKOFF-MAX-MS.
+    IF WS-COMPUTED-BACKOFF-MS > WS-RETRY-BACKOFF-MAX-MS
+        MOVE WS-RETRY-BACKOFF-MAX-MS TO WS-COMPUTED-BACKOFF-MS
+    END-IF.
 
-PROCEDURE DIVISION USING REQUEST-BUILDER, CALLBACK.
+DOUBLE-BACKOFF-ONCE.
+    COMPUTE WS-COMPUTED-BACKOFF-MS = WS-COMPUTED-BACKOFF-MS * 2.
+
+SHUT-DOWN.
+    IF WS-REQUEST-FILE-OK
+        PERFORM VARYING RTM-IDX FROM 1 BY 1
+                UNTIL RTM-IDX > REQUEST-TYPE-METER-COUNT
+            PERFORM WRITE-RETRY-BACKOFF-METRICS-LINE
+        END-PERFORM
+        CLOSE CONTROLLER-REQUEST-FILE
+        CLOSE RETRY-BACKOFF-METRICS-REPORT
+    END-IF.
+    MOVE 'N' TO WS-STARTED.
+    DISPLAY "Node to controller channel manager shutdown".
 
-STOP RUN.
\ No newline at end of file
+WRITE-RETRY-BACKOFF-METRICS-LINE.
+    MOVE RTM-TOTAL-ATTEMPTS (RTM-IDX) TO WS-TOTAL-ATTEMPTS-DISPLAY.
+    MOVE RTM-TOTAL-RETRIES (RTM-IDX) TO WS-TOTAL-RETRIES-DISPLAY.
+    MOVE RTM-TOTAL-FAILURES (RTM-IDX) TO WS-TOTAL-FAILURES-DISPLAY.
+    MOVE RTM-TOTAL-BACKOFF-MS (RTM-IDX) TO WS-TOTAL-BACKOFF-MS-DISPLAY.
+    MOVE RTM-MAX-ATTEMPT-NUMBER (RTM-IDX) TO WS-MAX-ATTEMPT-NUMBER-DISPLAY.
+    STRING 'REQUEST-TYPE ' RTM-REQUEST-TYPE (RTM-IDX) DELIMITED BY SPACE
+        ' ATTEMPTS=' WS-TOTAL-ATTEMPTS-DISPLAY DELIMITED BY SIZE
+        ' RETRIES=' WS-TOTAL-RETRIES-DISPLAY DELIMITED BY SIZE
+        ' FAILURES=' WS-TOTAL-FAILURES-DISPLAY DELIMITED BY SIZE
+        ' TOTAL-BACKOFF-MS=' WS-TOTAL-BACKOFF-MS-DISPLAY DELIMITED BY SIZE
+        ' MAX-ATTEMPT=' WS-MAX-ATTEMPT-NUMBER-DISPLAY DELIMITED BY SIZE
+        INTO RETRY-BACKOFF-METRICS-LINE.
+    WRITE RETRY-BACKOFF-METRICS-LINE.
