@@ -2,103 +2,129 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. SHARE-FETCH-UTILS.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-REPOSITORY.
-    FUNCTION LOG-FACTORY
-        RETURNING LOGGER.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SHARE-FETCH-EVENT-FILE
+        ASSIGN TO "SHAREFETCHEVENTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EVENT-FILE-STATUS.
+    SELECT SHARE-GROUP-THROUGHPUT-REPORT
+        ASSIGN TO "SHAREGROUPTHROUGHPUTREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One acquired-records outcome per share-partition fetch, as produced
+*> by SharePartition.acquire() for a single topicIdPartition in one
+*> ShareFetchUtils.processFetchResponse call.
+FD SHARE-FETCH-EVENT-FILE.
+01 SHARE-FETCH-EVENT-CARD.
+   05 SF-SHARE-GROUP-ID PIC X(30).
+   05 SF-MEMBER-ID PIC X(30).
+   05 SF-TOPIC-ID-PARTITION PIC X(60).
+   05 SF-ERROR-CODE PIC 9(5).
+   05 SF-ACQUIRED-RECORDS-COUNT PIC 9(9).
+
+FD SHARE-GROUP-THROUGHPUT-REPORT.
+01 THROUGHPUT-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 RESPONSE-MAP.
-   05 TOPIC-ID-PARTITION-ITEM OCCURS 1 TO 32767 TIMES
-      DEPENDING ON RESPONSE-MAP-SIZE.
-      10 TOPIC-ID-PARTITION PIC X(256).
-      10 PARTITION-DATA.
-         15 PARTITION-INDEX PIC 9(9) BINARY.
-         15 RECORDS-FIELD PIC X(32767).
-         15 ERROR-CODE PIC 9(9) BINARY.
-         15 ERROR-MESSAGE PIC X(256).
-         15 ACQUIRED-RECORDS-FIELD PIC X(32767).
-   05 RESPONSE-MAP-SIZE PIC 9(9) BINARY.
+01 WS-EVENT-FILE-STATUS PIC XX.
+   88 WS-EVENT-FILE-OK VALUE '00'.
+01 WS-EVENT-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-EVENTS VALUE 'Y'.
 
-01 ACQUIRED-RECORDS-COUNT PIC 9(9) BINARY.
+01 WS-GROUP-METER-TABLE.
+   05 WS-GM-ENTRY OCCURS 32 TIMES INDEXED BY WS-GM-IDX.
+      10 WS-GM-SHARE-GROUP-ID PIC X(30).
+      10 WS-GM-FETCH-COUNT PIC 9(9).
+      10 WS-GM-FAILED-FETCH-COUNT PIC 9(9).
+      10 WS-GM-ACQUIRED-RECORDS-TOTAL PIC 9(18).
+01 WS-GROUP-COUNT PIC 9(5) VALUE 0.
+01 WS-GROUP-FOUND-SWITCH PIC X.
+   88 WS-GROUP-FOUND VALUE 'Y'.
 
-01 LOGGER PIC X(32767).
+01 WS-TOTAL-ACQUIRED-RECORDS PIC 9(18) VALUE 0.
 
-PROCEDURE DIVISION.
+01 WS-FETCH-COUNT-DISPLAY PIC Z(8)9.
+01 WS-FAILED-COUNT-DISPLAY PIC Z(8)9.
+01 WS-ACQUIRED-TOTAL-DISPLAY PIC Z(17)9.
+01 WS-AVG-PER-FETCH-DISPLAY PIC Z(17)9.
+01 WS-GRAND-TOTAL-DISPLAY PIC Z(17)9.
 
-PROCESS-FETCH-RESPONSE.
-    MOVE 0 TO RESPONSE-MAP-SIZE.
-    MOVE 0 TO ACQUIRED-RECORDS-COUNT.
-    PERFORM VARYING TOPIC-ID-PARTITION-ITEM FROM 1 BY 1
-        UNTIL TOPIC-ID-PARTITION-ITEM > SIZE OF RESPONSE-DATA
-        MOVE ENTRY TOPIC-ID-PARTITION-ITEM OF RESPONSE-DATA
-            TO TOPIC-ID-PARTITION OF TOPIC-ID-PARTITION-ITEM
-        MOVE PARTITION-INDEX OF ENTRY TOPIC-ID-PARTITION-ITEM OF RESPONSE-DATA
-            TO PARTITION-INDEX OF TOPIC-ID-PARTITION-ITEM
-        IF FETCH-PARTITION-DATA-ERROR-CODE OF ENTRY TOPIC-ID-PARTITION-ITEM OF RESPONSE-DATA
-            NOT = ZERO
-            MOVE NULL TO RECORDS-FIELD OF TOPIC-ID-PARTITION-ITEM
-            MOVE FETCH-PARTITION-DATA-ERROR-CODE OF ENTRY TOPIC-ID-PARTITION-ITEM OF RESPONSE-DATA
-                TO ERROR-CODE OF TOPIC-ID-PARTITION-ITEM
-            MOVE FETCH-PARTITION-DATA-ERROR-MESSAGE OF ENTRY TOPIC-ID-PARTITION-ITEM OF RESPONSE-DATA
-                TO ERROR-MESSAGE OF TOPIC-ID-PARTITION-ITEM
-            MOVE NULL TO ACQUIRED-RECORDS-FIELD OF TOPIC-ID-PARTITION-ITEM
-        ELSE
-            PERFORM ACQUIRE-RECORDS
-            MOVE ACQUIRED-RECORDS TO ACQUIRED-RECORDS-FIELD OF TOPIC-ID-PARTITION-ITEM
-            ADD ACQUIRED-RECORDS-COUNT TO ACQUIRED-RECORDS-COUNT
-            MOVE FETCH-PARTITION-DATA-RECORDS OF ENTRY TOPIC-ID-PARTITION-ITEM OF RESPONSE-DATA
-                TO RECORDS-FIELD OF TOPIC-ID-PARTITION-ITEM
-        END-IF
-        ADD 1 TO RESPONSE-MAP-SIZE
-    END-PERFORM.
-    MOVE RESPONSE-MAP TO RESULT.
+PROCEDURE DIVISION.
 
-ACQUIRE-RECORDS.
-    CALL "SHARE-PARTITION" USING TOPIC-ID-PARTITION, MEMBER-ID, BATCH-SIZE,
-        MAX-FETCH-RECORDS - ACQUIRED-RECORDS-COUNT, FETCH-PARTITION-DATA
-        RETURNING ACQUIRED-RECORDS, ACQUIRED-RECORDS-COUNT.
-    LOG-TRACE "Acquired records: {} for topicIdPartition: {}" USING ACQUIRED-RECORDS, TOPIC-ID-PARTITION.
+MAIN-PROCEDURE.
+    PERFORM PROCESS-SHARE-FETCH-EVENTS.
+    STOP RUN.
 
-OFFSET-FOR-EARLIEST-TIMESTAMP.
-    CALL "REPLICA-MANAGER" USING TOPIC-PARTITION, LISTOFFSETS-EARLIEST-TIMESTAMP, ISOLATION-LEVEL-EMPTY,
-        LEADER-EPOCH, TRUE RETURNING TIMESTAMP-AND-OFFSET.
-    IF TIMESTAMP-AND-OFFSET IS EMPTY
-        RAISE OFFSETNOTAVAILABLEEXCEPTION "Offset for earliest timestamp not found for topic partition: " TOPIC-PARTITION
+PROCESS-SHARE-FETCH-EVENTS.
+    OPEN INPUT SHARE-FETCH-EVENT-FILE.
+    IF WS-EVENT-FILE-OK
+        OPEN OUTPUT SHARE-GROUP-THROUGHPUT-REPORT
+        PERFORM PROCESS-ONE-SHARE-FETCH-EVENT UNTIL END-OF-EVENTS
+        PERFORM WRITE-PER-GROUP-THROUGHPUT-LINES
+            VARYING WS-GM-IDX FROM 1 BY 1 UNTIL WS-GM-IDX > WS-GROUP-COUNT
+        PERFORM WRITE-OVERALL-THROUGHPUT-LINE
+        CLOSE SHARE-FETCH-EVENT-FILE
+        CLOSE SHARE-GROUP-THROUGHPUT-REPORT
     END-IF.
-    MOVE TIMESTAMP-AND-OFFSET-OFFSET TO RESULT.
 
-OFFSET-FOR-LATEST-TIMESTAMP.
-    CALL "REPLICA-MANAGER" USING TOPIC-PARTITION, LISTOFFSETS-LATEST-TIMESTAMP, ISOLATION-LEVEL-READ-UNCOMMITTED,
-        LEADER-EPOCH, TRUE RETURNING TIMESTAMP-AND-OFFSET.
-    IF TIMESTAMP-AND-OFFSET IS EMPTY
-        RAISE OFFSETNOTAVAILABLEEXCEPTION "Offset for latest timestamp not found for topic partition: " TOPIC-PARTITION
-    END-IF.
-    MOVE TIMESTAMP-AND-OFFSET-OFFSET TO RESULT.
+PROCESS-ONE-SHARE-FETCH-EVENT.
+    READ SHARE-FETCH-EVENT-FILE
+        AT END SET END-OF-EVENTS TO TRUE
+        NOT AT END
+            PERFORM FIND-OR-ADD-GROUP-METER
+            ADD 1 TO WS-GM-FETCH-COUNT(WS-GM-IDX)
+            IF SF-ERROR-CODE NOT = 0
+                ADD 1 TO WS-GM-FAILED-FETCH-COUNT(WS-GM-IDX)
+            ELSE
+                ADD SF-ACQUIRED-RECORDS-COUNT
+                    TO WS-GM-ACQUIRED-RECORDS-TOTAL(WS-GM-IDX)
+                ADD SF-ACQUIRED-RECORDS-COUNT TO WS-TOTAL-ACQUIRED-RECORDS
+            END-IF
+    END-READ.
 
-OFFSET-FOR-TIMESTAMP.
-    CALL "REPLICA-MANAGER" USING TOPIC-PARTITION, TIMESTAMP-TO-SEARCH, ISOLATION-LEVEL-READ-UNCOMMITTED,
-        LEADER-EPOCH, TRUE RETURNING TIMESTAMP-AND-OFFSET.
-    IF TIMESTAMP-AND-OFFSET IS EMPTY
-        RAISE OFFSETNOTAVAILABLEEXCEPTION "Offset for timestamp " TIMESTAMP-TO-SEARCH " not found for topic partition: " TOPIC-PARTITION
+FIND-OR-ADD-GROUP-METER.
+    MOVE 'N' TO WS-GROUP-FOUND-SWITCH.
+    PERFORM SEARCH-ONE-GROUP-METER
+        VARYING WS-GM-IDX FROM 1 BY 1 UNTIL WS-GM-IDX > WS-GROUP-COUNT
+    IF NOT WS-GROUP-FOUND
+        ADD 1 TO WS-GROUP-COUNT
+        MOVE WS-GROUP-COUNT TO WS-GM-IDX
+        MOVE SF-SHARE-GROUP-ID TO WS-GM-SHARE-GROUP-ID(WS-GM-IDX)
+        MOVE 0 TO WS-GM-FETCH-COUNT(WS-GM-IDX)
+        MOVE 0 TO WS-GM-FAILED-FETCH-COUNT(WS-GM-IDX)
+        MOVE 0 TO WS-GM-ACQUIRED-RECORDS-TOTAL(WS-GM-IDX)
     END-IF.
-    MOVE TIMESTAMP-AND-OFFSET-OFFSET TO RESULT.
 
-LEADER-EPOCH.
-    CALL "REPLICA-MANAGER" USING TOPIC-PARTITION RETURNING PARTITION.
-    IF NOT PARTITION-IS-LEADER
-        LOG-DEBUG "The broker is not the leader for topic partition: {}-{}" USING TOPIC-PARTITION-TOPIC, TOPIC-PARTITION-PARTITION
-        RAISE NOTLEADERORFOLLOWEREXCEPTION
+SEARCH-ONE-GROUP-METER.
+    IF NOT WS-GROUP-FOUND
+        AND WS-GM-SHARE-GROUP-ID(WS-GM-IDX) = SF-SHARE-GROUP-ID
+        SET WS-GROUP-FOUND TO TRUE
     END-IF.
-    MOVE PARTITION-LEADER-EPOCH TO RESULT.
 
-PARTITION.
-    CALL "REPLICA-MANAGER" USING TOPIC-PARTITION RETURNING PARTITION.
-    IF NOT PARTITION-IS-LEADER
-        LOG-DEBUG "The broker is not the leader for topic partition: {}-{}" USING TOPIC-PARTITION-TOPIC, TOPIC-PARTITION-PARTITION
-        RAISE NOTLEADERORFOLLOWEREXCEPTION
+WRITE-PER-GROUP-THROUGHPUT-LINES.
+    MOVE WS-GM-FETCH-COUNT(WS-GM-IDX) TO WS-FETCH-COUNT-DISPLAY.
+    MOVE WS-GM-FAILED-FETCH-COUNT(WS-GM-IDX) TO WS-FAILED-COUNT-DISPLAY.
+    MOVE WS-GM-ACQUIRED-RECORDS-TOTAL(WS-GM-IDX) TO WS-ACQUIRED-TOTAL-DISPLAY.
+    IF WS-GM-FETCH-COUNT(WS-GM-IDX) > 0
+        COMPUTE WS-AVG-PER-FETCH-DISPLAY ROUNDED =
+            WS-GM-ACQUIRED-RECORDS-TOTAL(WS-GM-IDX) / WS-GM-FETCH-COUNT(WS-GM-IDX)
+    ELSE
+        MOVE 0 TO WS-AVG-PER-FETCH-DISPLAY
     END-IF.
-    MOVE PARTITION TO RESULT.
+    STRING "SHARE-GROUP=" WS-GM-SHARE-GROUP-ID(WS-GM-IDX) DELIMITED BY SPACE
+        " FETCHES=" WS-FETCH-COUNT-DISPLAY DELIMITED BY SIZE
+        " FAILED=" WS-FAILED-COUNT-DISPLAY DELIMITED BY SIZE
+        " ACQUIRED-RECORDS=" WS-ACQUIRED-TOTAL-DISPLAY DELIMITED BY SIZE
+        " AVG-PER-FETCH=" WS-AVG-PER-FETCH-DISPLAY DELIMITED BY SIZE
+        INTO THROUGHPUT-LINE.
+    WRITE THROUGHPUT-LINE.
 
-END PROGRAM SHARE-FETCH-UTILS.
\ No newline at end of file
+WRITE-OVERALL-THROUGHPUT-LINE.
+    MOVE WS-TOTAL-ACQUIRED-RECORDS TO WS-GRAND-TOTAL-DISPLAY.
+    STRING "TOTAL ACQUIRED-RECORDS ACROSS ALL SHARE GROUPS="
+        WS-GRAND-TOTAL-DISPLAY DELIMITED BY SIZE
+        INTO THROUGHPUT-LINE.
+    WRITE THROUGHPUT-LINE.
