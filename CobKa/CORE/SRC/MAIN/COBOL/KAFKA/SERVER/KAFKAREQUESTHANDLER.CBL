@@ -2,103 +2,174 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. KafkaRequestHandler.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    CURRENT-DATE IS TIME.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HANDLER-EVENT-FILE
+        ASSIGN TO "HANDLEREVENTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EVENT-FILE-STATUS.
+    SELECT THREAD-IDLE-BUSY-REPORT
+        ASSIGN TO "THREADIDLEBUSYREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT QUEUE-BACKLOG-ALARM-LOG
+        ASSIGN TO "QUEUEBACKLOGALARMLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One poll cycle per record for a given request-handler thread: how
+*> long it sat idle versus busy on that cycle, and how deep the shared
+*> request queue was when it polled.
+FD HANDLER-EVENT-FILE.
+01 HANDLER-EVENT-CARD.
+   05 HE-THREAD-ID PIC 9(4).
+   05 HE-EVENT-TYPE PIC X(10).
+   05 HE-IDLE-MILLIS PIC 9(9).
+   05 HE-BUSY-MILLIS PIC 9(9).
+   05 HE-QUEUE-DEPTH PIC 9(9).
+
+FD THREAD-IDLE-BUSY-REPORT.
+01 THREAD-IDLE-BUSY-LINE PIC X(160).
+
+FD QUEUE-BACKLOG-ALARM-LOG.
+01 QUEUE-BACKLOG-ALARM-LINE PIC X(160).
+
 WORKING-STORAGE SECTION.
+01 EVENT-FILE-STATUS PIC XX.
+   88 EVENT-FILE-OK VALUE '00'.
+01 EVENT-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-EVENTS VALUE 'Y'.
+
 01 SHUTDOWN-COMPLETE PIC 9(9) COMP VALUE 1.
 01 STOPPED PIC X(1) VALUE 'N'.
-01 REQUEST-LOCAL PIC X(256).
-01 REQUEST-CHANNEL PIC X(256).
-01 CURRENT-REQUEST PIC X(256).
-01 AGGREGATE-IDLE-METER PIC 9(18) COMP-3.
-01 TOTAL-HANDLER-THREADS PIC 9(9) COMP.
-01 BROKER-ID PIC 9(9) COMP.
+01 TOTAL-HANDLER-THREADS PIC 9(9) COMP VALUE 0.
+01 BROKER-ID PIC 9(9) COMP VALUE 0.
 01 NODE-NAME PIC X(12) VALUE 'broker'.
 
-LINKAGE SECTION.
-01 REQUEST PIC X(256).
-01 CALLBACK-REQUEST PIC X(256).
-01 ASYNC-COMPLETION-CALLBACK PIC X(256).
-01 CALLBACK-FUN PIC X(256).
+*> Per-thread idle/busy accumulators, indexed by thread id.
+01 MAX-HANDLER-THREADS PIC 9(4) COMP VALUE 64.
+01 THREAD-METER-TABLE.
+   05 THREAD-METER-ENTRY OCCURS 64 TIMES INDEXED BY THREAD-METER-IDX.
+      10 TM-THREAD-ID PIC 9(4) VALUE 0.
+      10 TM-IDLE-MILLIS PIC 9(18) COMP-3 VALUE 0.
+      10 TM-BUSY-MILLIS PIC 9(18) COMP-3 VALUE 0.
+      10 TM-IN-USE-SWITCH PIC X VALUE 'N'.
+         88 TM-IN-USE VALUE 'Y'.
+01 THREAD-METER-COUNT PIC 9(4) COMP VALUE 0.
+01 THREAD-FOUND-SWITCH PIC X.
+   88 THREAD-FOUND VALUE 'Y'.
+
+*> Request-queue backlog alarm threshold - a poll that finds the
+*> shared request queue deeper than this is logged as a backlog alarm.
+01 QUEUE-BACKLOG-THRESHOLD PIC 9(9) VALUE 500.
+
+01 WS-IDLE-BUSY-RATIO PIC 9(5)V9(3).
+01 WS-IDLE-BUSY-RATIO-DISPLAY PIC ZZZZ9.999.
+01 WS-THREAD-ID-DISPLAY PIC ZZZ9.
+01 WS-QUEUE-DEPTH-DISPLAY PIC ZZZZZZZZ9.
+01 WS-QUEUE-BACKLOG-THRESHOLD-DISPLAY PIC ZZZZZZZZ9.
 
 PROCEDURE DIVISION.
 
 main-procedure.
     PERFORM INIT-HANDLER.
-    PERFORM HANDLE-REQUESTS UNTIL STOPPED.
+    PERFORM HANDLE-REQUESTS UNTIL END-OF-EVENTS.
     PERFORM COMPLETE-SHUTDOWN.
     STOP RUN.
 
 INIT-HANDLER.
-    SET REQUEST-CHANNEL TO REQUEST-CHANNEL.
-    SET CURRENT-REQUEST TO REQUEST.
+    OPEN INPUT HANDLER-EVENT-FILE.
+    IF EVENT-FILE-OK
+        OPEN OUTPUT THREAD-IDLE-BUSY-REPORT
+        OPEN OUTPUT QUEUE-BACKLOG-ALARM-LOG
+    ELSE
+        SET END-OF-EVENTS TO TRUE.
 
 HANDLE-REQUESTS.
-    PERFORM UPDATE-IDLE-METER.
     PERFORM RECEIVE-REQUEST.
-    EVALUATE REQUEST
-        WHEN SHUTDOWN-REQUEST
-            PERFORM COMPLETE-SHUTDOWN
-            EXIT PROGRAM
-        WHEN CALLBACK-REQUEST
-            PERFORM HANDLE-CALLBACK-REQUEST
-        WHEN OTHER-REQUEST
-            PERFORM HANDLE-REQUEST
-        WHEN WAKEUP-REQUEST
-            CONTINUE
-        WHEN NULL
-            CONTINUE.
-
-UPDATE-IDLE-METER.
-    MOVE TIME TO START-SELECT-TIME.
-    COMPUTE IDLE-TIME = TIME - START-SELECT-TIME.
-    DIVIDE IDLE-TIME BY TOTAL-HANDLER-THREADS GIVING DISCOUNTED-IDLE-TIME.
-    ADD DISCOUNTED-IDLE-TIME TO AGGREGATE-IDLE-METER.
+    IF NOT END-OF-EVENTS
+        PERFORM UPDATE-IDLE-BUSY-METER
+        PERFORM CHECK-QUEUE-BACKLOG
+        EVALUATE HE-EVENT-TYPE
+            WHEN 'SHUTDOWN'
+                SET END-OF-EVENTS TO TRUE
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE
+    END-IF.
 
 RECEIVE-REQUEST.
-    CALL "requestChannel.receiveRequest" USING 300 RETURNING REQUEST.
-
-HANDLE-CALLBACK-REQUEST.
-    MOVE CALLBACK-REQUEST TO ORIGINAL-REQUEST.
-    PERFORM RESET-CALLBACK-TIMES.
-    SET CURRENT-REQUEST TO ORIGINAL-REQUEST.
-    CALL CALLBACK-FUN USING REQUEST-LOCAL.
-    PERFORM TRY-COMPLETE-ACTIONS.
-    SET CALLBACK-REQUEST-COMPLETE-TIME TO TIME.
-    SET CURRENT-REQUEST TO NULL.
-
-HANDLE-REQUEST.
-    MOVE TIME TO REQUEST-DEQUEUE-TIME.
-    SET CURRENT-REQUEST TO REQUEST.
-    CALL "apis.handle" USING REQUEST, REQUEST-LOCAL.
-    PERFORM TRY-COMPLETE-ACTIONS.
-    SET CURRENT-REQUEST TO NULL.
-    CALL "request.releaseBuffer".
-
-TRY-COMPLETE-ACTIONS.
-    CALL "apis.tryCompleteActions".
-
-RESET-CALLBACK-TIMES.
-    IF ORIGINAL-REQUEST-CALLBACK-DEQUEUE-TIME IS DEFINED
-        COMPUTE PREV-CALLBACKS-TIME = ORIGINAL-REQUEST-CALLBACK-COMPLETE-TIME - ORIGINAL-REQUEST-CALLBACK-DEQUEUE-TIME
-        SET ORIGINAL-REQUEST-CALLBACK-COMPLETE-TIME TO NULL
-        SET ORIGINAL-REQUEST-CALLBACK-DEQUEUE-TIME TO TIME - PREV-CALLBACKS-TIME
-    ELSE
-        SET ORIGINAL-REQUEST-CALLBACK-DEQUEUE-TIME TO TIME.
+    READ HANDLER-EVENT-FILE
+        AT END SET END-OF-EVENTS TO TRUE
+    END-READ.
+
+*> Tracks how much of each thread's time is spent idle versus busy so
+*> an overall idle/busy ratio can be reported per thread.
+UPDATE-IDLE-BUSY-METER.
+    PERFORM FIND-OR-ADD-THREAD-METER.
+    ADD HE-IDLE-MILLIS TO TM-IDLE-MILLIS (THREAD-METER-IDX).
+    ADD HE-BUSY-MILLIS TO TM-BUSY-MILLIS (THREAD-METER-IDX).
+
+FIND-OR-ADD-THREAD-METER.
+    MOVE 'N' TO THREAD-FOUND-SWITCH.
+    SET THREAD-METER-IDX TO 1.
+    PERFORM SEARCH-ONE-THREAD-METER
+        VARYING THREAD-METER-IDX FROM 1 BY 1
+        UNTIL THREAD-METER-IDX > THREAD-METER-COUNT OR THREAD-FOUND.
+    IF NOT THREAD-FOUND
+        ADD 1 TO THREAD-METER-COUNT
+        SET THREAD-METER-IDX TO THREAD-METER-COUNT
+        MOVE HE-THREAD-ID TO TM-THREAD-ID (THREAD-METER-IDX)
+        SET TM-IN-USE (THREAD-METER-IDX) TO TRUE
+    END-IF.
+
+SEARCH-ONE-THREAD-METER.
+    IF TM-THREAD-ID (THREAD-METER-IDX) = HE-THREAD-ID
+        SET THREAD-FOUND TO TRUE
+    END-IF.
+
+*> Flags a poll cycle where the shared request queue was already
+*> deeper than the configured backlog threshold.
+CHECK-QUEUE-BACKLOG.
+    IF HE-QUEUE-DEPTH > QUEUE-BACKLOG-THRESHOLD
+        MOVE HE-THREAD-ID TO WS-THREAD-ID-DISPLAY
+        MOVE HE-QUEUE-DEPTH TO WS-QUEUE-DEPTH-DISPLAY
+        MOVE QUEUE-BACKLOG-THRESHOLD TO WS-QUEUE-BACKLOG-THRESHOLD-DISPLAY
+        MOVE SPACES TO QUEUE-BACKLOG-ALARM-LINE
+        STRING 'THREAD ' WS-THREAD-ID-DISPLAY DELIMITED BY SIZE
+            ' SAW QUEUE DEPTH ' WS-QUEUE-DEPTH-DISPLAY DELIMITED BY SIZE
+            ' EXCEEDING THRESHOLD ' DELIMITED BY SIZE
+            WS-QUEUE-BACKLOG-THRESHOLD-DISPLAY DELIMITED BY SIZE
+            INTO QUEUE-BACKLOG-ALARM-LINE
+        WRITE QUEUE-BACKLOG-ALARM-LINE
+    END-IF.
 
 COMPLETE-SHUTDOWN.
-    CALL "requestLocal.close".
-    SET REQUEST-CHANNEL TO NULL.
-    SET SHUTDOWN-COMPLETE TO 0.
-
-STOP-HANDLER.
+    IF EVENT-FILE-OK
+        MOVE THREAD-METER-COUNT TO TOTAL-HANDLER-THREADS
+        PERFORM VARYING THREAD-METER-IDX FROM 1 BY 1
+                UNTIL THREAD-METER-IDX > THREAD-METER-COUNT
+            PERFORM WRITE-THREAD-IDLE-BUSY-LINE
+        END-PERFORM
+        CLOSE HANDLER-EVENT-FILE
+        CLOSE THREAD-IDLE-BUSY-REPORT
+        CLOSE QUEUE-BACKLOG-ALARM-LOG
+    END-IF.
     SET STOPPED TO 'Y'.
+    SET SHUTDOWN-COMPLETE TO 0.
 
-SHUTDOWN-HANDLER.
-    CALL "requestChannel.sendShutdownRequest".
-
-AWAIT-SHUTDOWN.
-    CALL "shutdownComplete.await".
\ No newline at end of file
+WRITE-THREAD-IDLE-BUSY-LINE.
+    IF TM-BUSY-MILLIS (THREAD-METER-IDX) = 0
+        MOVE 0 TO WS-IDLE-BUSY-RATIO
+    ELSE
+        COMPUTE WS-IDLE-BUSY-RATIO =
+            TM-IDLE-MILLIS (THREAD-METER-IDX) /
+            TM-BUSY-MILLIS (THREAD-METER-IDX)
+    END-IF.
+    MOVE WS-IDLE-BUSY-RATIO TO WS-IDLE-BUSY-RATIO-DISPLAY.
+    MOVE TM-THREAD-ID (THREAD-METER-IDX) TO WS-THREAD-ID-DISPLAY.
+    MOVE SPACES TO THREAD-IDLE-BUSY-LINE.
+    STRING 'THREAD ' WS-THREAD-ID-DISPLAY DELIMITED BY SIZE
+        ' IDLE-BUSY-RATIO=' WS-IDLE-BUSY-RATIO-DISPLAY DELIMITED BY SIZE
+        INTO THREAD-IDLE-BUSY-LINE.
+    WRITE THREAD-IDLE-BUSY-LINE.
