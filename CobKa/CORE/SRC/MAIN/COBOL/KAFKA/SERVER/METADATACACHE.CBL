@@ -2,282 +2,312 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. METADATACACHE.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-REPOSITORY.
-    COPY "KAFKABROKERREGISTRATION.cpy".
-    COPY "PARTITIONREGISTRATION.cpy".
-    COPY "KAFKAFEATURES.cpy".
-    COPY "KAFKAMETADATAVERSION.cpy".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BROKER-REGISTRATION-FILE
+        ASSIGN TO "BROKERREGISTRATIONS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BROKER-FILE-STATUS.
+    SELECT PARTITION-FILE
+        ASSIGN TO "METADATAPARTITIONS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARTITION-FILE-STATUS.
+    SELECT BROKER-RECONCILIATION-REPORT
+        ASSIGN TO "BROKERRECONCILIATIONREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RECONCILIATION-REPORT-STATUS.
+    SELECT CONTROLLER-BROKER-LIVENESS-FILE
+        ASSIGN TO "CONTROLLERBROKERLIVENESS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROLLER-FILE-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+*> One broker registration per card, as tracked by the KRaft metadata
+*> cache's broker-to-node map: fenced or in-controlled-shutdown
+*> brokers are not eligible to serve as a leader or be counted live.
+FD BROKER-REGISTRATION-FILE.
+01 BROKER-REGISTRATION-CARD.
+   05 BR-BROKER-ID PIC 9(9).
+   05 BR-FENCED PIC X.
+      88 BR-IS-FENCED VALUE 'Y'.
+   05 BR-IN-CONTROLLED-SHUTDOWN PIC X.
+      88 BR-IS-IN-CONTROLLED-SHUTDOWN VALUE 'Y'.
+   05 BR-RACK PIC X(32).
+
+*> One partition per card: its leader and its replica/ISR broker id
+*> lists, each zero-padded and occupying a fixed number of slots
+*> (unused slots carry zero).
+FD PARTITION-FILE.
+01 PARTITION-CARD.
+   05 PP-TOPIC-NAME PIC X(40).
+   05 PP-PARTITION-ID PIC 9(5).
+   05 PP-LEADER-ID PIC 9(9).
+   05 PP-REPLICA-IDS PIC 9(9) OCCURS 10 TIMES.
+   05 PP-ISR-IDS PIC 9(9) OCCURS 10 TIMES.
+
+FD BROKER-RECONCILIATION-REPORT.
+01 RECONCILIATION-LINE PIC X(200).
+
+*> One card per broker as the controller sees it - the second, separate
+*> liveness source this cache's own broker-to-node map is reconciled
+*> against, independent of the partition leader/replica/ISR checks.
+FD CONTROLLER-BROKER-LIVENESS-FILE.
+01 CONTROLLER-LIVENESS-CARD.
+   05 CL-BROKER-ID PIC 9(9).
+   05 CL-ALIVE PIC X.
+      88 CL-IS-ALIVE VALUE 'Y'.
+
 WORKING-STORAGE SECTION.
-01 WS-TOPICS-MAP.
-    05 WS-TOPICS-TO-IDS    PIC X(36) OCCURS 1000 TIMES.
-    05 WS-IDS-TO-TOPICS    PIC X(128) OCCURS 1000 TIMES.
-01 WS-BROKER-TO-NODES.
-    05 WS-BROKER-ID        PIC 9(9) OCCURS 1000 TIMES.
-    05 WS-BROKER-NODES     PIC X(256) OCCURS 1000 TIMES.
-01 WS-PARTITION-INFOS.
-    05 WS-TOPIC-NAME       PIC X(128).
-    05 WS-PARTITION-ID     PIC 9(9).
-    05 WS-LEADER-NODE      PIC X(256).
-    05 WS-REPLICAS         PIC 9(9) OCCURS 100 TIMES.
-    05 WS-ISR             PIC 9(9) OCCURS 100 TIMES.
-    05 WS-OFFLINE-REPLICAS PIC 9(9) OCCURS 100 TIMES.
-01 WS-INTERNAL-TOPICS.
-    05 WS-INTERNAL-TOPIC   PIC X(128) OCCURS 100 TIMES.
-01 WS-CONTROLLER-NODE     PIC X(256).
-01 WS-CLUSTER-ID          PIC X(36).
-01 WS-TOPIC-METADATA.
-    05 WS-TOPIC-NAME       PIC X(128).
-    05 WS-PARTITION-DATA.
-        10 WS-PARTITION-ID PIC 9(9).
-        10 WS-LEADER-NODE  PIC X(256).
-        10 WS-REPLICAS     PIC 9(9) OCCURS 100 TIMES.
-        10 WS-ISR          PIC 9(9) OCCURS 100 TIMES.
-        10 WS-OFFLINE-REPLICAS PIC 9(9) OCCURS 100 TIMES.
-01 WS-BROKER-METADATA.
-    05 WS-BROKER-ID        PIC 9(9).
-    05 WS-BROKER-RACK      PIC X(32).
+01 WS-BROKER-FILE-STATUS PIC XX.
+   88 WS-BROKER-FILE-OK VALUE '00'.
+01 WS-BROKER-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-BROKERS VALUE 'Y'.
+01 WS-PARTITION-FILE-STATUS PIC XX.
+   88 WS-PARTITION-FILE-OK VALUE '00'.
+01 WS-PARTITION-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-PARTITIONS VALUE 'Y'.
+01 WS-RECONCILIATION-REPORT-STATUS PIC XX.
+   88 WS-RECONCILIATION-REPORT-OK VALUE '00'.
+01 WS-CONTROLLER-FILE-STATUS PIC XX.
+   88 WS-CONTROLLER-FILE-OK VALUE '00'.
+01 WS-CONTROLLER-LIVENESS-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CONTROLLER-LIVENESS VALUE 'Y'.
+
+01 BROKER-TABLE.
+   05 BT-ENTRY OCCURS 1000 TIMES INDEXED BY BT-IDX.
+      10 BT-BROKER-ID PIC 9(9).
+      10 BT-ALIVE-SWITCH PIC X.
+         88 BT-IS-ALIVE VALUE 'Y'.
+01 BT-COUNT PIC 9(5) VALUE 0.
+
+01 WS-ALIVE-BROKER-COUNT PIC 9(9) VALUE 0.
+01 WS-DEAD-BROKER-COUNT PIC 9(9) VALUE 0.
+01 WS-REGISTERED-SWITCH PIC X.
+   88 WS-BROKER-IS-REGISTERED VALUE 'Y'.
+01 WS-BROKER-ALIVE-SWITCH PIC X.
+   88 WS-LOOKED-UP-BROKER-IS-ALIVE VALUE 'Y'.
+01 WS-REPLICA-IDX PIC 9(3) COMP.
+01 WS-PARTITION-HAS-DEAD-REPLICA PIC X VALUE 'N'.
+   88 PARTITION-HAS-DEAD-REPLICA VALUE 'Y'.
+01 WS-PARTITION-HAS-DEAD-ISR PIC X VALUE 'N'.
+   88 PARTITION-HAS-DEAD-ISR VALUE 'Y'.
+01 WS-LEADER-IS-DEAD-SWITCH PIC X VALUE 'N'.
+   88 LEADER-IS-DEAD VALUE 'Y'.
+01 WS-LOOKUP-BROKER-ID PIC 9(9).
+
+01 WS-PARTITION-ID-DISPLAY PIC ZZZZ9.
+01 WS-BROKER-ID-DISPLAY PIC Z(8)9.
+01 WS-ALIVE-COUNT-DISPLAY PIC Z(8)9.
+01 WS-DEAD-COUNT-DISPLAY PIC Z(8)9.
+01 WS-STALE-PARTITION-COUNT PIC 9(9) VALUE 0.
+01 WS-STALE-COUNT-DISPLAY PIC Z(8)9.
+01 WS-RECONCILIATION-WORK-LINE PIC X(200).
+01 WS-RECONCILIATION-LINE-POINTER PIC 9(4) COMP.
+01 WS-DRIFT-COUNT PIC 9(9) VALUE 0.
+01 WS-DRIFT-COUNT-DISPLAY PIC Z(8)9.
+01 WS-CACHE-LIVENESS-TEXT PIC X(5).
+01 WS-CONTROLLER-LIVENESS-TEXT PIC X(5).
 
 PROCEDURE DIVISION.
 
-    PERFORM KRAFT-METADATA-CACHE.
-
-KRAFT-METADATA-CACHE SECTION.
-    MOVE BROKERID TO WS-BROKER-ID.
-    MOVE KRAFTVERSIONSUPPLIER TO WS-KRAFTVERSION-SUPPLIER.
-    PERFORM BUILD-CLUSTER.
-    PERFORM GET-TOPIC-METADATA.
-    EXIT SECTION.
-
-BUILD-CLUSTER SECTION.
-    PERFORM INITIALIZE-BROKER-TO-NODES.
-    PERFORM INITIALIZE-PARTITION-INFOS.
-    PERFORM INITIALIZE-INTERNAL-TOPICS.
-    PERFORM GET-CONTROLLER-NODE.
-    MOVE WS-CLUSTER-ID TO CLUSTER-ID.
-    MOVE WS-BROKER-TO-NODES TO BROKERTONODES.
-    MOVE WS-PARTITION-INFOS TO PARTITIONINFOS.
-    MOVE WS-INTERNAL-TOPICS TO INTERNALTOPICS.
-    MOVE WS-CONTROLLER-NODE TO CONTROLLERNODE.
-    PERFORM CONSTRUCT-CLUSTER.
-    EXIT SECTION.
-
-INITIALIZE-BROKER-TO-NODES SECTION.
-    MOVE 0 TO WS-BROKER-ID-INDEX.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-        MOVE I TO WS-BROKER-ID(WS-BROKER-ID-INDEX)
-        MOVE SPACES TO WS-BROKER-NODES(WS-BROKER-ID-INDEX)
-        ADD 1 TO WS-BROKER-ID-INDEX
-    END-PERFORM.
-    EXIT SECTION.
-
-INITIALIZE-PARTITION-INFOS SECTION.
-    MOVE SPACES TO WS-TOPIC-NAME.
-    MOVE 0 TO WS-PARTITION-ID.
-    MOVE SPACES TO WS-LEADER-NODE.
-    MOVE 0 TO WS-REPLICAS(1), WS-ISR(1), WS-OFFLINE-REPLICAS(1).
-    EXIT SECTION.
-
-INITIALIZE-INTERNAL-TOPICS SECTION.
-    MOVE SPACES TO WS-INTERNAL-TOPIC(1).
-    EXIT SECTION.
-
-GET-CONTROLLER-NODE SECTION.
-    PERFORM GET-RANDOM-ALIVE-BROKER.
-    IF WS-BROKER-ID(WS-RANDOM-BROKER-INDEX) = -1
-        MOVE NODE-NO-NODE TO WS-CONTROLLER-NODE
-    ELSE
-        MOVE WS-BROKER-NODES(WS-RANDOM-BROKER-INDEX) TO WS-CONTROLLER-NODE
+MAIN-PROCEDURE.
+    PERFORM LOAD-BROKER-REGISTRATIONS.
+    PERFORM RECONCILE-PARTITIONS.
+    PERFORM RECONCILE-BROKER-LIVENESS.
+    STOP RUN.
+
+*> A broker counts as alive only when it is registered, not fenced,
+*> and not in the middle of a controlled shutdown - the same
+*> liveness test the KRaft metadata cache applies when it picks a
+*> random alive broker for the controller node.
+LOAD-BROKER-REGISTRATIONS.
+    OPEN INPUT BROKER-REGISTRATION-FILE.
+    IF WS-BROKER-FILE-OK
+        PERFORM LOAD-ONE-BROKER-REGISTRATION UNTIL END-OF-BROKERS
+        CLOSE BROKER-REGISTRATION-FILE
     END-IF.
-    EXIT SECTION.
 
-GET-RANDOM-ALIVE-BROKER SECTION.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000 OR WS-BROKER-ID(I) = -1
-        CONTINUE
-    END-PERFORM.
-    IF I > 1000
-        MOVE -1 TO WS-RANDOM-BROKER-INDEX
-    ELSE
-        MOVE I TO WS-RANDOM-BROKER-INDEX
+LOAD-ONE-BROKER-REGISTRATION.
+    READ BROKER-REGISTRATION-FILE
+        AT END SET END-OF-BROKERS TO TRUE
+        NOT AT END
+            ADD 1 TO BT-COUNT
+            MOVE BR-BROKER-ID TO BT-BROKER-ID (BT-COUNT)
+            IF BR-IS-FENCED OR BR-IS-IN-CONTROLLED-SHUTDOWN
+                MOVE 'N' TO BT-ALIVE-SWITCH (BT-COUNT)
+                ADD 1 TO WS-DEAD-BROKER-COUNT
+            ELSE
+                MOVE 'Y' TO BT-ALIVE-SWITCH (BT-COUNT)
+                ADD 1 TO WS-ALIVE-BROKER-COUNT
+            END-IF
+    END-READ.
+
+RECONCILE-PARTITIONS.
+    OPEN INPUT PARTITION-FILE.
+    IF WS-PARTITION-FILE-OK
+        OPEN OUTPUT BROKER-RECONCILIATION-REPORT
+        PERFORM RECONCILE-ONE-PARTITION UNTIL END-OF-PARTITIONS
+        PERFORM WRITE-SUMMARY-LINE
+        CLOSE PARTITION-FILE
+        CLOSE BROKER-RECONCILIATION-REPORT
     END-IF.
-    EXIT SECTION.
-
-CONSTRUCT-CLUSTER SECTION.
-    MOVE WS-BROKER-TO-NODES TO CLUSTER-BROKERS.
-    MOVE WS-PARTITION-INFOS TO CLUSTER-PARTITIONS.
-    MOVE WS-INTERNAL-TOPICS TO CLUSTER-INTERNAL-TOPICS.
-    MOVE WS-CONTROLLER-NODE TO CLUSTER-CONTROLLER.
-    PERFORM CREATE-CLUSTER.
-    EXIT SECTION.
-
-CREATE-CLUSTER SECTION.
-    MOVE WS-CLUSTER-ID TO CLUSTER-ID.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-        IF WS-BROKER-ID(I) NOT = -1
-            MOVE WS-BROKER-NODES(I) TO CLUSTERNODE
-            PERFORM ADD-CLUSTER-NODE
-        END-IF
-    END-PERFORM.
-    EXIT SECTION.
-
-ADD-CLUSTER-NODE SECTION.
-    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
-        IF WS-REPLICAS(J) NOT = 0
-            MOVE WS-REPLICAS(J) TO REPLICAID
-            PERFORM GET-BROKER-NODES
-            PERFORM ADD-PARTITION-INFO
-        END-IF
-    END-PERFORM.
-    EXIT SECTION.
-
-GET-BROKER-NODES SECTION.
-    MOVE WS-REPLICAS(J) TO WS-BROKER-ID-INDEX.
-    MOVE WS-BROKER-NODES(WS-BROKER-ID-INDEX) TO REPLICANODES.
-    EXIT SECTION.
-
-ADD-PARTITION-INFO SECTION.
-    MOVE WS-TOPIC-NAME TO TOPICNAME.
-    MOVE WS-PARTITION-ID TO PARTITIONID. 
-    MOVE WS-LEADER-NODE TO LEADERNODE.
-    MOVE WS-REPLICAS TO REPLICAS.
-    MOVE WS-ISR TO ISR.
-    MOVE WS-OFFLINE-REPLICAS TO OFFLINEREPLICAIDS.
-    PERFORM CREATE-PARTITION-INFO.
-    EXIT SECTION.
-
-CREATE-PARTITION-INFO SECTION.
-    PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100
-        IF WS-OFFLINE-REPLICAS(K) NOT = 0
-            MOVE WS-OFFLINE-REPLICAS(K) TO OFFLINEREPLICAID
-            PERFORM GET-BROKER-NODES
-            PERFORM ADD-OFFLINE-REPLICA
-        END-IF
-    END-PERFORM.
-    EXIT SECTION.
-
-ADD-OFFLINE-REPLICA SECTION.
-    MOVE REPLICANODES TO OFFLINEREPLICANODES.
-    PERFORM ADD-PARTITION-TO-CLUSTER.
-    EXIT SECTION.
-
-ADD-PARTITION-TO-CLUSTER SECTION.
-    MOVE TOPICNAME TO PARTITIONINFO-TOPICNAME.
-    MOVE PARTITIONID TO PARTITIONINFO-PARTITIONID.
-    MOVE LEADERNODE TO PARTITIONINFO-LEADERNODE.
-    MOVE REPLICAS TO PARTITIONINFO-REPLICAS.
-    MOVE ISR TO PARTITIONINFO-ISR.
-    MOVE OFFLINEREPLICANODES TO PARTITIONINFO-OFFLINEREPLICANODES.
-    PERFORM CREATE-PARTITION-INFO-OBJECT.
-    EXIT SECTION.
-
-CREATE-PARTITION-INFO-OBJECT SECTION.
-    PERFORM CREATE-PARTITIONINFO.
-    MOVE PARTITIONINFO TO WS-PARTITION-INFOS.
-    EXIT SECTION.
-
-GET-TOPIC-METADATA SECTION.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-        IF WS-TOPICS-TO-IDS(I) NOT = SPACES
-            MOVE WS-TOPICS-TO-IDS(I) TO TOPICID
-            MOVE WS-IDS-TO-TOPICS(I) TO TOPICNAME
-            PERFORM GET-TOPIC-PARTITIONS
-            PERFORM ADD-TOPIC-METADATA
-        END-IF
-    END-PERFORM.
-    EXIT SECTION.
 
-GET-TOPIC-PARTITIONS SECTION.
-    MOVE TOPICNAME TO WS-TOPIC-NAME.
-    MOVE 0 TO WS-PARTITION-ID.
-    MOVE SPACES TO WS-LEADER-NODE.
-    MOVE 0 TO WS-REPLICAS(1), WS-ISR(1), WS-OFFLINE-REPLICAS(1).
-    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
-        IF WS-REPLICAS(J) NOT = 0
-            MOVE J TO WS-PARTITION-ID
-            PERFORM GET-PARTITION-LEADER
-            PERFORM GET-PARTITION-REPLICAS
-            PERFORM GET-PARTITION-ISR
-            PERFORM GET-PARTITION-OFFLINE-REPLICAS
-            PERFORM ADD-PARTITION-DATA
+RECONCILE-ONE-PARTITION.
+    READ PARTITION-FILE
+        AT END SET END-OF-PARTITIONS TO TRUE
+        NOT AT END
+            PERFORM CHECK-PARTITION-FOR-DEAD-BROKERS
+            IF LEADER-IS-DEAD OR PARTITION-HAS-DEAD-REPLICA
+                    OR PARTITION-HAS-DEAD-ISR
+                ADD 1 TO WS-STALE-PARTITION-COUNT
+                PERFORM WRITE-STALE-PARTITION-LINE
+            END-IF
+    END-READ.
+
+CHECK-PARTITION-FOR-DEAD-BROKERS.
+    MOVE 'N' TO WS-LEADER-IS-DEAD-SWITCH.
+    MOVE 'N' TO WS-PARTITION-HAS-DEAD-REPLICA.
+    MOVE 'N' TO WS-PARTITION-HAS-DEAD-ISR.
+    MOVE PP-LEADER-ID TO WS-LOOKUP-BROKER-ID.
+    PERFORM LOOK-UP-BROKER.
+    IF WS-BROKER-IS-REGISTERED AND NOT WS-LOOKED-UP-BROKER-IS-ALIVE
+        SET LEADER-IS-DEAD TO TRUE
+    END-IF.
+    IF NOT WS-BROKER-IS-REGISTERED
+        SET LEADER-IS-DEAD TO TRUE
+    END-IF.
+    PERFORM CHECK-ONE-REPLICA-SLOT
+        VARYING WS-REPLICA-IDX FROM 1 BY 1 UNTIL WS-REPLICA-IDX > 10.
+
+CHECK-ONE-REPLICA-SLOT.
+    IF PP-REPLICA-IDS (WS-REPLICA-IDX) NOT = 0
+        MOVE PP-REPLICA-IDS (WS-REPLICA-IDX) TO WS-LOOKUP-BROKER-ID
+        PERFORM LOOK-UP-BROKER
+        IF NOT WS-BROKER-IS-REGISTERED OR NOT WS-LOOKED-UP-BROKER-IS-ALIVE
+            SET PARTITION-HAS-DEAD-REPLICA TO TRUE
         END-IF
-    END-PERFORM.
-    EXIT SECTION.
-
-GET-PARTITION-LEADER SECTION.
-    MOVE WS-REPLICAS(J) TO WS-BROKER-ID-INDEX.
-    MOVE WS-BROKER-NODES(WS-BROKER-ID-INDEX) TO WS-LEADER-NODE.
-    EXIT SECTION.
-
-GET-PARTITION-REPLICAS SECTION.
-    MOVE 1 TO K.
-    PERFORM VARYING L FROM 1 BY 1 UNTIL L > 100
-        IF WS-REPLICAS(L) NOT = 0
-            MOVE WS-REPLICAS(L) TO WS-REPLICAS(K)
-            ADD 1 TO K
+    END-IF.
+    IF PP-ISR-IDS (WS-REPLICA-IDX) NOT = 0
+        MOVE PP-ISR-IDS (WS-REPLICA-IDX) TO WS-LOOKUP-BROKER-ID
+        PERFORM LOOK-UP-BROKER
+        IF NOT WS-BROKER-IS-REGISTERED OR NOT WS-LOOKED-UP-BROKER-IS-ALIVE
+            SET PARTITION-HAS-DEAD-ISR TO TRUE
         END-IF
-    END-PERFORM.
-    EXIT SECTION.
+    END-IF.
 
-GET-PARTITION-ISR SECTION.
-    MOVE 1 TO K.
-    PERFORM VARYING L FROM 1 BY 1 UNTIL L > 100
-        IF WS-ISR(L) NOT = 0
-            MOVE WS-ISR(L) TO WS-ISR(K)
-            ADD 1 TO K
-        END-IF
-    END-PERFORM.
-    EXIT SECTION.
+LOOK-UP-BROKER.
+    MOVE 'N' TO WS-REGISTERED-SWITCH.
+    MOVE 'N' TO WS-BROKER-ALIVE-SWITCH.
+    PERFORM SEARCH-ONE-BROKER
+        VARYING BT-IDX FROM 1 BY 1 UNTIL BT-IDX > BT-COUNT.
+
+SEARCH-ONE-BROKER.
+    IF NOT WS-BROKER-IS-REGISTERED
+            AND BT-BROKER-ID (BT-IDX) = WS-LOOKUP-BROKER-ID
+        SET WS-BROKER-IS-REGISTERED TO TRUE
+        MOVE BT-ALIVE-SWITCH (BT-IDX) TO WS-BROKER-ALIVE-SWITCH
+    END-IF.
 
-GET-PARTITION-OFFLINE-REPLICAS SECTION.
-    MOVE 1 TO K.
-    PERFORM VARYING L FROM 1 BY 1 UNTIL L > 100
-        IF WS-OFFLINE-REPLICAS(L) NOT = 0
-            MOVE WS-OFFLINE-REPLICAS(L) TO WS-OFFLINE-REPLICAS(K)
-            ADD 1 TO K
+*> Builds the stale-partition line in a work field first, since
+*> appending straight into RECONCILIATION-LINE while also reading it
+*> as the STRING source overflows the field's declared width on the
+*> first append and silently drops every suffix after it.
+WRITE-STALE-PARTITION-LINE.
+    MOVE PP-PARTITION-ID TO WS-PARTITION-ID-DISPLAY.
+    MOVE SPACES TO WS-RECONCILIATION-WORK-LINE.
+    MOVE 1 TO WS-RECONCILIATION-LINE-POINTER.
+    STRING "PARTITION " PP-TOPIC-NAME DELIMITED BY SPACE
+        "-" WS-PARTITION-ID-DISPLAY DELIMITED BY SIZE
+        " REFERENCES A DEAD BROKER:" DELIMITED BY SIZE
+        INTO WS-RECONCILIATION-WORK-LINE
+        WITH POINTER WS-RECONCILIATION-LINE-POINTER.
+    IF LEADER-IS-DEAD
+        STRING " LEADER" DELIMITED BY SIZE
+            INTO WS-RECONCILIATION-WORK-LINE
+            WITH POINTER WS-RECONCILIATION-LINE-POINTER
+    END-IF.
+    IF PARTITION-HAS-DEAD-REPLICA
+        STRING " REPLICA-SET" DELIMITED BY SIZE
+            INTO WS-RECONCILIATION-WORK-LINE
+            WITH POINTER WS-RECONCILIATION-LINE-POINTER
+    END-IF.
+    IF PARTITION-HAS-DEAD-ISR
+        STRING " ISR" DELIMITED BY SIZE
+            INTO WS-RECONCILIATION-WORK-LINE
+            WITH POINTER WS-RECONCILIATION-LINE-POINTER
+    END-IF.
+    MOVE WS-RECONCILIATION-WORK-LINE TO RECONCILIATION-LINE.
+    WRITE RECONCILIATION-LINE.
+
+WRITE-SUMMARY-LINE.
+    MOVE WS-ALIVE-BROKER-COUNT TO WS-ALIVE-COUNT-DISPLAY.
+    MOVE WS-DEAD-BROKER-COUNT TO WS-DEAD-COUNT-DISPLAY.
+    MOVE WS-STALE-PARTITION-COUNT TO WS-STALE-COUNT-DISPLAY.
+    STRING "SUMMARY ALIVE-BROKERS=" WS-ALIVE-COUNT-DISPLAY
+            DELIMITED BY SIZE
+        " DEAD-BROKERS=" WS-DEAD-COUNT-DISPLAY DELIMITED BY SIZE
+        " STALE-PARTITIONS=" WS-STALE-COUNT-DISPLAY DELIMITED BY SIZE
+        INTO RECONCILIATION-LINE.
+    WRITE RECONCILIATION-LINE.
+
+*> Cross-checks this cache's own broker-to-node liveness view against
+*> the controller's independently reported view, one card per broker;
+*> any broker the controller and this cache disagree about is logged
+*> as a liveness drift instead of silently trusted from one source.
+RECONCILE-BROKER-LIVENESS.
+    MOVE ZERO TO WS-DRIFT-COUNT.
+    OPEN INPUT CONTROLLER-BROKER-LIVENESS-FILE.
+    IF WS-CONTROLLER-FILE-OK
+        OPEN EXTEND BROKER-RECONCILIATION-REPORT
+        IF NOT WS-RECONCILIATION-REPORT-OK
+            CLOSE BROKER-RECONCILIATION-REPORT
+            OPEN OUTPUT BROKER-RECONCILIATION-REPORT
         END-IF
-    END-PERFORM.
-    EXIT SECTION.
-
-ADD-PARTITION-DATA SECTION.
-    MOVE WS-TOPIC-NAME TO WS-TOPIC-METADATA-TOPIC-NAME.
-    MOVE WS-PARTITION-ID TO WS-TOPIC-METADATA-PARTITION-ID.
-    MOVE WS-LEADER-NODE TO WS-TOPIC-METADATA-LEADER-NODE.
-    MOVE WS-REPLICAS TO WS-TOPIC-METADATA-REPLICAS.
-    MOVE WS-ISR TO WS-TOPIC-METADATA-ISR.
-    MOVE WS-OFFLINE-REPLICAS TO WS-TOPIC-METADATA-OFFLINE-REPLICAS.
-    PERFORM ADD-TOPIC-METADATA-PARTITION.
-    EXIT SECTION.
-
-ADD-TOPIC-METADATA SECTION.
-    MOVE WS-TOPIC-METADATA-TOPIC-NAME TO TOPICNAME.
-    MOVE WS-TOPIC-METADATA-PARTITION-DATA TO TOPICPARTITIONS.
-    PERFORM CREATE-TOPIC-METADATA-OBJECT.
-    EXIT SECTION.
-
-ADD-TOPIC-METADATA-PARTITION SECTION.
-    MOVE WS-TOPIC-METADATA-PARTITION-ID TO PARTITIONID.
-    MOVE WS-TOPIC-METADATA-LEADER-NODE TO LEADERNODE.
-    MOVE WS-TOPIC-METADATA-REPLICAS TO REPLICAS.
-    MOVE WS-TOPIC-METADATA-ISR TO ISR.
-    MOVE WS-TOPIC-METADATA-OFFLINE-REPLICAS TO OFFLINEREPLICAIDS.
-    PERFORM CREATE-PARTITION-METADATA-OBJECT.
-    EXIT SECTION.
-
-CREATE-TOPIC-METADATA-OBJECT SECTION.
-    MOVE TOPICNAME TO TOPICMETADATA-TOPICNAME.
-    MOVE TOPICPARTITIONS TO TOPICMETADATA-PARTITIONS.
-    PERFORM CREATE-TOPICMETADATA-OBJECT.
-    EXIT SECTION.
-
-CREATE-PARTITION-METADATA-OBJECT SECTION.
-    MOVE PARTITIONID TO PARTITIONMETADATA-PARTITIONID.
-    MOVE LEADERNODE TO PARTITIONMETADATA-LEADERNODE.
-    MOVE REPLICAS TO PARTITIONMETADATA-REPLICAS.
-    MOVE ISR TO PARTITIONMETADATA-ISR.
-    MOVE OFFLINEREPLICAIDS TO PARTITIONMETADATA-OFFLINEREPLICAIDS.
-    PERFORM CREATE-PARTITIONMETADATA-OBJECT.
-    EXIT SECTION.
+        MOVE 'N' TO WS-CONTROLLER-LIVENESS-EOF-SWITCH
+        PERFORM CHECK-ONE-CONTROLLER-LIVENESS-CARD
+            UNTIL END-OF-CONTROLLER-LIVENESS
+        PERFORM WRITE-LIVENESS-DRIFT-SUMMARY-LINE
+        CLOSE CONTROLLER-BROKER-LIVENESS-FILE
+        CLOSE BROKER-RECONCILIATION-REPORT
+    END-IF.
 
-STOP RUN.
\ No newline at end of file
+CHECK-ONE-CONTROLLER-LIVENESS-CARD.
+    READ CONTROLLER-BROKER-LIVENESS-FILE
+        AT END SET END-OF-CONTROLLER-LIVENESS TO TRUE
+        NOT AT END
+            MOVE CL-BROKER-ID TO WS-LOOKUP-BROKER-ID
+            PERFORM LOOK-UP-BROKER
+            IF WS-BROKER-IS-REGISTERED
+                    AND ((WS-LOOKED-UP-BROKER-IS-ALIVE AND NOT CL-IS-ALIVE)
+                    OR (NOT WS-LOOKED-UP-BROKER-IS-ALIVE AND CL-IS-ALIVE))
+                ADD 1 TO WS-DRIFT-COUNT
+                PERFORM WRITE-BROKER-LIVENESS-DRIFT-LINE
+            END-IF
+    END-READ.
+
+WRITE-BROKER-LIVENESS-DRIFT-LINE.
+    MOVE CL-BROKER-ID TO WS-BROKER-ID-DISPLAY.
+    IF WS-LOOKED-UP-BROKER-IS-ALIVE
+        MOVE 'ALIVE' TO WS-CACHE-LIVENESS-TEXT
+    ELSE
+        MOVE 'DEAD' TO WS-CACHE-LIVENESS-TEXT
+    END-IF.
+    IF CL-IS-ALIVE
+        MOVE 'ALIVE' TO WS-CONTROLLER-LIVENESS-TEXT
+    ELSE
+        MOVE 'DEAD' TO WS-CONTROLLER-LIVENESS-TEXT
+    END-IF.
+    STRING "BROKER-LIVENESS-DRIFT BROKER=" WS-BROKER-ID-DISPLAY
+            DELIMITED BY SIZE
+        " CACHE=" WS-CACHE-LIVENESS-TEXT DELIMITED BY SPACE
+        " CONTROLLER=" WS-CONTROLLER-LIVENESS-TEXT DELIMITED BY SPACE
+        INTO RECONCILIATION-LINE.
+    WRITE RECONCILIATION-LINE.
+
+WRITE-LIVENESS-DRIFT-SUMMARY-LINE.
+    MOVE WS-DRIFT-COUNT TO WS-DRIFT-COUNT-DISPLAY.
+    STRING "SUMMARY BROKER-LIVENESS-DRIFTS=" WS-DRIFT-COUNT-DISPLAY
+            DELIMITED BY SIZE
+        INTO RECONCILIATION-LINE.
+    WRITE RECONCILIATION-LINE.
