@@ -5,75 +5,204 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 SOURCE-COMPUTER. UNKNOWN.
 OBJECT-COMPUTER. UNKNOWN.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FETCH-REQUEST-FILE
+        ASSIGN TO "FETCHREQUESTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FETCH-FILE-STATUS.
+    SELECT FETCH-RESPONSE-LOG
+        ASSIGN TO "FETCHRESPONSELOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ENDPOINT-CONFIG-FILE
+        ASSIGN TO "ENDPOINTCONFIG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-FILE-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+*> One fetch request per card: a consumer fetch carries its client
+*> rack so it can be routed to an in-sync follower in the same rack
+*> instead of always going to the leader (fetch-from-follower); a
+*> replica fetch (ordinary replication) always goes to the leader.
+FD FETCH-REQUEST-FILE.
+01 FETCH-REQUEST-CARD.
+   05 FR-TOPIC PIC X(30).
+   05 FR-PARTITION PIC 9(4).
+   05 FR-REPLICA-ID PIC S9(9).
+   05 FR-CLIENT-RACK PIC X(10).
+   05 FR-LEADER-RACK PIC X(10).
+   05 FR-FOLLOWER-REPLICA-ID PIC 9(9).
+   05 FR-FOLLOWER-RACK PIC X(10).
+   05 FR-FETCH-OFFSET PIC 9(18).
+   05 FR-EARLIEST-OFFSET PIC 9(18).
+   05 FR-LATEST-OFFSET PIC 9(18).
+   05 FR-EARLIEST-LOCAL-OFFSET PIC 9(18).
+   05 FR-LEADER-EPOCH PIC 9(9).
+   05 FR-EPOCH-END-OFFSET PIC 9(18).
+
+FD FETCH-RESPONSE-LOG.
+01 FETCH-RESPONSE-LINE PIC X(200).
+
+*> This broker's own replica id and its fetch byte ceilings, overridden
+*> from ENDPOINTCONFIG when a card is present; absent the card, every
+*> value keeps its zero/unbounded default.
+FD ENDPOINT-CONFIG-FILE.
+01 ENDPOINT-CONFIG-CARD.
+   05 EC-REPLICA-ID PIC 9(9).
+   05 EC-MAX-BYTES PIC 9(9).
+   05 EC-FETCH-SIZE PIC 9(9).
+
 WORKING-STORAGE SECTION.
-01 REPLICA-ID PIC 9(9) COMP.
-01 MAX-BYTES PIC 9(9) COMP.
-01 FETCH-SIZE PIC 9(9) COMP.
+01 WS-FETCH-FILE-STATUS PIC XX.
+   88 WS-FETCH-FILE-OK VALUE '00'.
+01 WS-FETCH-FILE-OPENED-SWITCH PIC X VALUE 'N'.
+   88 WS-FETCH-FILE-WAS-OPENED VALUE 'Y'.
+01 WS-FETCH-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-FETCH-REQUESTS VALUE 'Y'.
+01 WS-CONFIG-FILE-STATUS PIC XX.
+   88 WS-CONFIG-FILE-OK VALUE '00'.
+
+01 REPLICA-ID PIC 9(9) COMP VALUE 0.
+01 MAX-BYTES PIC 9(9) COMP VALUE 0.
+01 FETCH-SIZE PIC 9(9) COMP VALUE 0.
+01 WS-BYTES-TO-FETCH PIC 9(9) COMP VALUE 0.
+01 WS-BYTES-TO-FETCH-DISPLAY PIC ZZZZZZZZ9.
 01 IN-PROGRESS-PARTITION PIC X(32) VALUE SPACES.
 
+*> Sentinel replica id meaning "this fetch came from a consumer, not
+*> from another broker replicating the log".
+01 CONSUMER-REPLICA-ID PIC S9(9) VALUE -1.
+
+01 WS-FETCH-SOURCE-TYPE PIC X(8).
+01 WS-FETCH-SOURCE-REPLICA-ID PIC 9(9).
+01 WS-EARLIEST-OFFSET PIC 9(18).
+01 WS-LATEST-OFFSET PIC 9(18).
+01 WS-EARLIEST-LOCAL-OFFSET PIC 9(18).
+01 WS-EPOCH-END-OFFSET PIC 9(18).
+
+01 WS-PARTITION-DISPLAY PIC ZZZ9.
+01 WS-REPLICA-ID-DISPLAY PIC ZZZZZZZZ9.
+01 WS-EARLIEST-OFFSET-DISPLAY PIC Z(17)9.
+01 WS-LATEST-OFFSET-DISPLAY PIC Z(17)9.
+01 WS-EARLIEST-LOCAL-OFFSET-DISPLAY PIC Z(17)9.
+01 WS-EPOCH-END-OFFSET-DISPLAY PIC Z(17)9.
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
     PERFORM INITIALIZE-FIELDS.
-    PERFORM FETCH-MESSAGES.
-    PERFORM FETCH-EARLIEST-OFFSET.
-    PERFORM FETCH-LATEST-OFFSET.
-    PERFORM FETCH-EARLIEST-LOCAL-OFFSET.
-    PERFORM FETCH-EPOCH-END-OFFSETS.
-    PERFORM BUILD-FETCH.
+    OPEN INPUT FETCH-REQUEST-FILE.
+    IF WS-FETCH-FILE-OK
+        SET WS-FETCH-FILE-WAS-OPENED TO TRUE
+        OPEN OUTPUT FETCH-RESPONSE-LOG
+        PERFORM PROCESS-FETCH-REQUESTS UNTIL END-OF-FETCH-REQUESTS
+    END-IF.
     PERFORM CLOSE-ENDPOINT.
     STOP RUN.
 
 INITIALIZE-FIELDS.
-    MOVE BROKER-CONFIG-BROKERED TO REPLICA-ID.
-    MOVE BROKER-CONFIG-REPLICA-FETCH-RESPONSE-MAX-BYTES TO MAX-BYTES.
-    MOVE BROKER-CONFIG-REPLICA-FETCH-MAX-BYTES TO FETCH-SIZE.
+    MOVE 0 TO REPLICA-ID.
+    MOVE 0 TO MAX-BYTES.
+    MOVE 0 TO FETCH-SIZE.
     MOVE SPACES TO IN-PROGRESS-PARTITION.
+    OPEN INPUT ENDPOINT-CONFIG-FILE.
+    IF WS-CONFIG-FILE-OK
+        READ ENDPOINT-CONFIG-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE EC-REPLICA-ID TO REPLICA-ID
+                MOVE EC-MAX-BYTES TO MAX-BYTES
+                MOVE EC-FETCH-SIZE TO FETCH-SIZE
+        END-READ
+        CLOSE ENDPOINT-CONFIG-FILE
+    END-IF.
+
+PROCESS-FETCH-REQUESTS.
+    READ FETCH-REQUEST-FILE
+        AT END SET END-OF-FETCH-REQUESTS TO TRUE
+        NOT AT END
+            MOVE FR-TOPIC TO IN-PROGRESS-PARTITION
+            PERFORM FETCH-MESSAGES
+    END-READ.
 
 FETCH-MESSAGES.
-    PERFORM BUILD-FETCH-REQUEST.
-    PERFORM PROCESS-FETCH-RESPONSE.
-
-BUILD-FETCH-REQUEST.
-    PERFORM POPULATE-TOPIC-NAMES.
-    PERFORM BUILD-FETCH-PARAMS.
-    PERFORM CALL-REPLICA-MANAGER-FETCH-MESSAGES.
-
-POPULATE-TOPIC-NAMES.
-    * Implement code to populate the topic names map using the fetch request data.
-
-BUILD-FETCH-PARAMS.
-    * Implement code to create the FetchParams object using the fetch request data.
-
-CALL-REPLICA-MANAGER-FETCH-MESSAGES.
-    * Implement code to call the replicaManager.fetchMessages() method with the necessary parameters.
-
-PROCESS-FETCH-RESPONSE.
-    * Implement code to process the fetch response data and populate the partitionData map.
+    PERFORM SELECT-FETCH-SOURCE.
+    PERFORM FETCH-EARLIEST-OFFSET.
+    PERFORM FETCH-LATEST-OFFSET.
+    PERFORM FETCH-EARLIEST-LOCAL-OFFSET.
+    PERFORM FETCH-EPOCH-END-OFFSETS.
+    PERFORM BUILD-FETCH-FOR-PARTITION.
+
+*> Routes a consumer fetch to an in-sync follower whose rack matches
+*> the client's declared rack; a replication fetch (from another
+*> broker), a consumer fetch with no rack match, and a fetch that would
+*> route back to this broker's own REPLICA-ID all read from the leader
+*> instead.
+SELECT-FETCH-SOURCE.
+    IF FR-REPLICA-ID = CONSUMER-REPLICA-ID
+            AND FR-CLIENT-RACK NOT = SPACES
+            AND FR-FOLLOWER-REPLICA-ID > 0
+            AND FR-CLIENT-RACK = FR-FOLLOWER-RACK
+            AND FR-FOLLOWER-REPLICA-ID NOT = REPLICA-ID
+        MOVE 'FOLLOWER' TO WS-FETCH-SOURCE-TYPE
+        MOVE FR-FOLLOWER-REPLICA-ID TO WS-FETCH-SOURCE-REPLICA-ID
+    ELSE
+        MOVE 'LEADER' TO WS-FETCH-SOURCE-TYPE
+        MOVE 0 TO WS-FETCH-SOURCE-REPLICA-ID
+    END-IF.
+    PERFORM CAP-FETCH-BYTES.
+
+*> Mirrors capping a partition's fetch to the smaller of the
+*> per-partition FETCH-SIZE and the overall request MAX-BYTES; a zero
+*> value means that ceiling was not configured and does not constrain
+*> the fetch.
+CAP-FETCH-BYTES.
+    IF MAX-BYTES > 0
+        MOVE MAX-BYTES TO WS-BYTES-TO-FETCH
+    ELSE
+        MOVE 0 TO WS-BYTES-TO-FETCH
+    END-IF.
+    IF FETCH-SIZE > 0
+            AND (WS-BYTES-TO-FETCH = 0 OR FETCH-SIZE < WS-BYTES-TO-FETCH)
+        MOVE FETCH-SIZE TO WS-BYTES-TO-FETCH
+    END-IF.
 
 FETCH-EARLIEST-OFFSET.
-    * Implement code to fetch the earliest offset for the given topic partition.
+    MOVE FR-EARLIEST-OFFSET TO WS-EARLIEST-OFFSET.
 
 FETCH-LATEST-OFFSET.
-    * Implement code to fetch the latest offset for the given topic partition.
+    MOVE FR-LATEST-OFFSET TO WS-LATEST-OFFSET.
 
 FETCH-EARLIEST-LOCAL-OFFSET.
-    * Implement code to fetch the earliest local offset for the given topic partition.
+    MOVE FR-EARLIEST-LOCAL-OFFSET TO WS-EARLIEST-LOCAL-OFFSET.
 
 FETCH-EPOCH-END-OFFSETS.
-    * Implement code to fetch the epoch end offsets for the given partitions.
-
-BUILD-FETCH.
-    * Implement code to build the fetch request for the given partitions.
-
-SELECT-PARTITION-TO-FETCH.
-    * Implement code to select the next partition to fetch.
+    MOVE FR-EPOCH-END-OFFSET TO WS-EPOCH-END-OFFSET.
 
 BUILD-FETCH-FOR-PARTITION.
-    * Implement code to build the fetch request for the given topic partition and fetch state.
+    MOVE FR-PARTITION TO WS-PARTITION-DISPLAY.
+    MOVE WS-FETCH-SOURCE-REPLICA-ID TO WS-REPLICA-ID-DISPLAY.
+    MOVE WS-EARLIEST-OFFSET TO WS-EARLIEST-OFFSET-DISPLAY.
+    MOVE WS-LATEST-OFFSET TO WS-LATEST-OFFSET-DISPLAY.
+    MOVE WS-EARLIEST-LOCAL-OFFSET TO WS-EARLIEST-LOCAL-OFFSET-DISPLAY.
+    MOVE WS-EPOCH-END-OFFSET TO WS-EPOCH-END-OFFSET-DISPLAY.
+    MOVE WS-BYTES-TO-FETCH TO WS-BYTES-TO-FETCH-DISPLAY.
+    STRING 'TOPIC ' FR-TOPIC DELIMITED BY SPACE
+        ' PARTITION ' WS-PARTITION-DISPLAY DELIMITED BY SIZE
+        ' SERVED-BY=' WS-FETCH-SOURCE-TYPE DELIMITED BY SPACE
+        ' REPLICA-ID=' WS-REPLICA-ID-DISPLAY DELIMITED BY SIZE
+        ' EARLIEST=' WS-EARLIEST-OFFSET-DISPLAY DELIMITED BY SIZE
+        ' LATEST=' WS-LATEST-OFFSET-DISPLAY DELIMITED BY SIZE
+        ' EARLIEST-LOCAL=' WS-EARLIEST-LOCAL-OFFSET-DISPLAY
+            DELIMITED BY SIZE
+        ' EPOCH-END=' WS-EPOCH-END-OFFSET-DISPLAY DELIMITED BY SIZE
+        ' BYTES-TO-FETCH=' WS-BYTES-TO-FETCH-DISPLAY DELIMITED BY SIZE
+        INTO FETCH-RESPONSE-LINE
+    WRITE FETCH-RESPONSE-LINE.
 
 CLOSE-ENDPOINT.
-    * Implement code to close the local leader endpoint.
-
-STOP RUN.
\ No newline at end of file
+    IF WS-FETCH-FILE-WAS-OPENED
+        CLOSE FETCH-REQUEST-FILE
+        CLOSE FETCH-RESPONSE-LOG
+    END-IF.
+    MOVE SPACES TO IN-PROGRESS-PARTITION.
