@@ -2,87 +2,236 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. RUNTIMELOGGERMANAGER.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    CLASS LogLevelConfig IS "org.apache.kafka.common.config.LogLevelConfig"
-    CLASS AlterConfigsResource IS "org.apache.kafka.common.message.IncrementalAlterConfigsRequestData.AlterConfigsResource"
-    CLASS AlterableConfig IS "org.apache.kafka.common.message.IncrementalAlterConfigsRequestData.AlterableConfig"
-    CLASS Errors IS "org.apache.kafka.common.errors.Errors"
-    CLASS ClusterAuthorizationException IS "org.apache.kafka.common.errors.ClusterAuthorizationException"
-    CLASS InvalidConfigurationException IS "org.apache.kafka.common.errors.InvalidConfigurationException"
-    CLASS InvalidRequestException IS "org.apache.kafka.common.errors.InvalidRequestException"
-    CLASS OpType IS "org.apache.kafka.clients.admin.AlterConfigOp.OpType"
-    CLASS LoggingController IS "kafka.utils.LoggingController"
-    CLASS Logger IS "org.slf4j.Logger".
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LOG-LEVEL-CHANGE-FILE
+        ASSIGN TO "LOGLEVELCHANGEFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHANGE-FILE-STATUS.
+    SELECT LOG-LEVEL-AUDIT-LOG
+        ASSIGN TO "LOGLEVELAUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LOGGER-TEMPLATE-FILE
+        ASSIGN TO "LOGGERTEMPLATEFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TEMPLATE-FILE-STATUS.
+    SELECT FLEET-BROKER-FILE
+        ASSIGN TO "FLEETBROKERFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FLEET-FILE-STATUS.
+    SELECT FLEET-APPLY-REPORT
+        ASSIGN TO "FLEETAPPLYREPORT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One incremental-alter-configs logger operation per card, targeted
+*> at a single broker's BROKER_LOGGER resource.
+FD LOG-LEVEL-CHANGE-FILE.
+01 LOG-LEVEL-CHANGE-CARD.
+   05 LC-NODE-ID PIC 9(9).
+   05 LC-LOGGER-NAME PIC X(60).
+   05 LC-OPERATION PIC X(6).
+   05 LC-LOG-LEVEL PIC X(10).
+   05 LC-VALIDATE-ONLY PIC X.
+
+FD LOG-LEVEL-AUDIT-LOG.
+01 LOG-LEVEL-AUDIT-LINE PIC X(160).
+
+*> One logger/level pair per card in the template to roll out fleet-wide.
+FD LOGGER-TEMPLATE-FILE.
+01 LOGGER-TEMPLATE-CARD.
+   05 LT-LOGGER-NAME PIC X(60).
+   05 LT-LOG-LEVEL PIC X(10).
+
+*> One broker node id per card - the fleet the template is applied to.
+FD FLEET-BROKER-FILE.
+01 FLEET-BROKER-CARD.
+   05 FB-NODE-ID PIC 9(9).
+
+FD FLEET-APPLY-REPORT.
+01 FLEET-APPLY-LINE PIC X(160).
+
 WORKING-STORAGE SECTION.
-01 VALID-LOG-LEVELS-STRING PIC X(100).
-01 NODE-ID PIC 9(9) COMP.
-01 LOG PIC X(100).
+01 WS-CHANGE-FILE-STATUS PIC XX.
+   88 WS-CHANGE-FILE-OK VALUE '00'.
+01 WS-CHANGE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-CHANGES VALUE 'Y'.
+01 WS-TEMPLATE-FILE-STATUS PIC XX.
+   88 WS-TEMPLATE-FILE-OK VALUE '00'.
+01 WS-TEMPLATE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-TEMPLATE-ENTRIES VALUE 'Y'.
+01 WS-FLEET-FILE-STATUS PIC XX.
+   88 WS-FLEET-FILE-OK VALUE '00'.
+01 WS-FLEET-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-FLEET-BROKERS VALUE 'Y'.
 
-PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    MOVE 0 TO NODE-ID.
-    MOVE SPACES TO LOG.
+01 NODE-ID PIC 9(9) COMP VALUE 0.
+01 LOG PIC X(100) VALUE SPACES.
+01 ROOT-LOGGER-NAME PIC X(60) VALUE "root".
 
-    PERFORM APPLY-CHANGES-FOR-RESOURCE.
+*> Valid log4j levels a SET operation is allowed to use.
+01 WS-VALID-LOG-LEVEL-TABLE.
+   05 FILLER PIC X(10) VALUE "TRACE".
+   05 FILLER PIC X(10) VALUE "DEBUG".
+   05 FILLER PIC X(10) VALUE "INFO".
+   05 FILLER PIC X(10) VALUE "WARN".
+   05 FILLER PIC X(10) VALUE "ERROR".
+   05 FILLER PIC X(10) VALUE "FATAL".
+   05 FILLER PIC X(10) VALUE "OFF".
+   05 FILLER PIC X(10) VALUE "ALL".
+01 WS-VALID-LOG-LEVEL-REDEF REDEFINES WS-VALID-LOG-LEVEL-TABLE.
+   05 WS-VALID-LOG-LEVEL OCCURS 8 TIMES INDEXED BY WS-LEVEL-IDX
+      PIC X(10).
 
-    STOP RUN.
+01 WS-OPERATION-VALID-SWITCH PIC X.
+   88 WS-OPERATION-VALID VALUE 'Y'.
+01 WS-REJECT-REASON PIC X(80).
+01 WS-NODE-ID-DISPLAY PIC ZZZZZZZZ9.
 
-APPLY-CHANGES-FOR-RESOURCE.
-    IF NOT AUTHORIZED-FOR-CLUSTER-RESOURCE
-        RAISE ClusterAuthorizationException USING Errors.CLUSTER_AUTHORIZATION_FAILED.MESSAGE()
-    END-IF.
+01 WS-FLEET-APPLIED-COUNT PIC 9(9) COMP VALUE 0.
+01 WS-FLEET-REJECTED-COUNT PIC 9(9) COMP VALUE 0.
 
-    PERFORM VALIDATE-RESOURCE-NAME-IS-NODE-ID.
-    PERFORM VALIDATE-LOG-LEVEL-CONFIGS.
+PROCEDURE DIVISION.
 
-    IF NOT VALIDATE-ONLY
-        PERFORM ALTER-LOG-LEVEL-CONFIGS.
-    END-IF.
+MAIN-PROCEDURE.
+    MOVE 0 TO NODE-ID.
+    MOVE SPACES TO LOG.
+    PERFORM PROCESS-SINGLE-BROKER-CHANGES.
+    PERFORM PROCESS-FLEET-TEMPLATE-APPLY.
+    STOP RUN.
 
-VALIDATE-RESOURCE-NAME-IS-NODE-ID.
-    MOVE FUNCTION NUMVAL(RESOURCE-NAME) TO REQUEST-ID.
-    IF REQUEST-ID NOT = NODE-ID
-        RAISE InvalidRequestException USING "Unexpected node id. Expected " NODE-ID ", but received " NODE-ID.
+*> Applies (or validates) a stream of incremental logger changes
+*> against a single broker resource, writing every outcome - applied,
+*> validate-only, or rejected - to the audit log.
+PROCESS-SINGLE-BROKER-CHANGES.
+    OPEN INPUT LOG-LEVEL-CHANGE-FILE.
+    IF WS-CHANGE-FILE-OK
+        OPEN OUTPUT LOG-LEVEL-AUDIT-LOG
+        PERFORM APPLY-CHANGES-FOR-RESOURCE UNTIL END-OF-CHANGES
+        CLOSE LOG-LEVEL-CHANGE-FILE
+        CLOSE LOG-LEVEL-AUDIT-LOG
     END-IF.
 
-VALIDATE-LOG-LEVEL-CONFIGS.
-    PERFORM VARYING OP IN CONFIGS
-        WHEN OPERATION-TYPE = OpType.SET
-            PERFORM VALIDATE-LOGGER-NAME-EXISTS USING OP.NAME
-            IF NOT LogLevelConfig.VALID_LOG_LEVELS CONTAINS OP.VALUE
-                RAISE InvalidConfigurationException USING "Cannot set the log level of " OP.NAME " to " OP.VALUE " as it is not a supported log level. Valid log levels are " VALID-LOG-LEVELS-STRING
+APPLY-CHANGES-FOR-RESOURCE.
+    READ LOG-LEVEL-CHANGE-FILE
+        AT END SET END-OF-CHANGES TO TRUE
+        NOT AT END
+            PERFORM VALIDATE-LOG-LEVEL-CONFIG
+            IF WS-OPERATION-VALID
+                IF LC-VALIDATE-ONLY = 'Y'
+                    PERFORM WRITE-VALIDATE-ONLY-AUDIT-LINE
+                ELSE
+                    PERFORM WRITE-APPLIED-AUDIT-LINE
+                END-IF
+            ELSE
+                PERFORM WRITE-REJECTED-AUDIT-LINE
             END-IF
-        WHEN OPERATION-TYPE = OpType.DELETE
-            PERFORM VALIDATE-LOGGER-NAME-EXISTS USING OP.NAME
-            IF OP.NAME = LoggingController.ROOT_LOGGER()
-                RAISE InvalidRequestException USING "Removing the log level of the " LoggingController.ROOT_LOGGER() " logger is not allowed"
+    END-READ.
+
+VALIDATE-LOG-LEVEL-CONFIG.
+    SET WS-OPERATION-VALID TO TRUE.
+    MOVE SPACES TO WS-REJECT-REASON.
+    EVALUATE LC-OPERATION
+        WHEN "SET"
+            PERFORM CHECK-LOG-LEVEL-IS-VALID
+        WHEN "DELETE"
+            IF LC-LOGGER-NAME = ROOT-LOGGER-NAME
+                MOVE 'N' TO WS-OPERATION-VALID-SWITCH
+                MOVE "removing the root logger level is not allowed"
+                    TO WS-REJECT-REASON
             END-IF
         WHEN OTHER
-            RAISE InvalidRequestException USING OPERATION-TYPE " operation is not allowed for the " BROKER_LOGGER " resource"
-    END-PERFORM.
+            MOVE 'N' TO WS-OPERATION-VALID-SWITCH
+            MOVE "unsupported operation for a logger resource"
+                TO WS-REJECT-REASON
+    END-EVALUATE.
 
-VALIDATE-LOGGER-NAME-EXISTS.
-    IF NOT LoggingController.LOGGEREXISTS(LOGGER-NAME)
-        RAISE InvalidConfigurationException USING "Logger " LOGGER-NAME " does not exist!"
+CHECK-LOG-LEVEL-IS-VALID.
+    SET WS-LEVEL-IDX TO 1.
+    SEARCH WS-VALID-LOG-LEVEL
+        AT END
+            MOVE 'N' TO WS-OPERATION-VALID-SWITCH
+            MOVE "not a supported log level" TO WS-REJECT-REASON
+        WHEN WS-VALID-LOG-LEVEL (WS-LEVEL-IDX) = LC-LOG-LEVEL
+            CONTINUE
+    END-SEARCH.
+
+WRITE-APPLIED-AUDIT-LINE.
+    MOVE LC-NODE-ID TO WS-NODE-ID-DISPLAY.
+    STRING "BROKER " WS-NODE-ID-DISPLAY DELIMITED BY SIZE
+        " " LC-OPERATION DELIMITED BY SPACE
+        " LOGGER=" LC-LOGGER-NAME DELIMITED BY SPACE
+        " LEVEL=" LC-LOG-LEVEL DELIMITED BY SPACE
+        " APPLIED" DELIMITED BY SIZE
+        INTO LOG-LEVEL-AUDIT-LINE.
+    WRITE LOG-LEVEL-AUDIT-LINE.
+
+WRITE-VALIDATE-ONLY-AUDIT-LINE.
+    MOVE LC-NODE-ID TO WS-NODE-ID-DISPLAY.
+    STRING "BROKER " WS-NODE-ID-DISPLAY DELIMITED BY SIZE
+        " " LC-OPERATION DELIMITED BY SPACE
+        " LOGGER=" LC-LOGGER-NAME DELIMITED BY SPACE
+        " LEVEL=" LC-LOG-LEVEL DELIMITED BY SPACE
+        " VALIDATED-ONLY-NOT-APPLIED" DELIMITED BY SIZE
+        INTO LOG-LEVEL-AUDIT-LINE.
+    WRITE LOG-LEVEL-AUDIT-LINE.
+
+WRITE-REJECTED-AUDIT-LINE.
+    MOVE LC-NODE-ID TO WS-NODE-ID-DISPLAY.
+    STRING "BROKER " WS-NODE-ID-DISPLAY DELIMITED BY SIZE
+        " " LC-OPERATION DELIMITED BY SPACE
+        " LOGGER=" LC-LOGGER-NAME DELIMITED BY SPACE
+        " REJECTED: " WS-REJECT-REASON DELIMITED BY SIZE
+        INTO LOG-LEVEL-AUDIT-LINE.
+    WRITE LOG-LEVEL-AUDIT-LINE.
+
+*> Applies one logger-level template across every broker in the fleet
+*> list, reusing the same validation rules as a single-broker change.
+PROCESS-FLEET-TEMPLATE-APPLY.
+    OPEN INPUT FLEET-BROKER-FILE.
+    IF WS-FLEET-FILE-OK
+        OPEN OUTPUT FLEET-APPLY-REPORT
+        PERFORM APPLY-TEMPLATE-TO-ONE-BROKER UNTIL END-OF-FLEET-BROKERS
+        CLOSE FLEET-BROKER-FILE
+        CLOSE FLEET-APPLY-REPORT
     END-IF.
 
-ALTER-LOG-LEVEL-CONFIGS.
-    PERFORM VARYING OP IN CONFIGS
-        WHEN OPERATION-TYPE = OpType.SET
-            IF LoggingController.LOGLEVEL(OP.NAME, OP.VALUE)
-                LOG.WARN "Updated the log level of " OP.NAME " to " OP.VALUE
-            ELSE
-                LOG.ERROR "Failed to update the log level of " OP.NAME " to " OP.VALUE
+APPLY-TEMPLATE-TO-ONE-BROKER.
+    READ FLEET-BROKER-FILE
+        AT END SET END-OF-FLEET-BROKERS TO TRUE
+        NOT AT END
+            OPEN INPUT LOGGER-TEMPLATE-FILE
+            IF WS-TEMPLATE-FILE-OK
+                MOVE 'N' TO WS-TEMPLATE-EOF-SWITCH
+                PERFORM APPLY-ONE-TEMPLATE-ENTRY
+                    UNTIL END-OF-TEMPLATE-ENTRIES
+                CLOSE LOGGER-TEMPLATE-FILE
             END-IF
-        WHEN OPERATION-TYPE = OpType.DELETE
-            IF LoggingController.UNSETLOGLEVEL(OP.NAME)
-                LOG.WARN "Unset the log level of " OP.NAME
+    END-READ.
+
+APPLY-ONE-TEMPLATE-ENTRY.
+    READ LOGGER-TEMPLATE-FILE
+        AT END SET END-OF-TEMPLATE-ENTRIES TO TRUE
+        NOT AT END
+            MOVE LT-LOGGER-NAME TO LC-LOGGER-NAME
+            MOVE LT-LOG-LEVEL TO LC-LOG-LEVEL
+            MOVE "SET" TO LC-OPERATION
+            PERFORM VALIDATE-LOG-LEVEL-CONFIG
+            MOVE FB-NODE-ID TO WS-NODE-ID-DISPLAY
+            IF WS-OPERATION-VALID
+                ADD 1 TO WS-FLEET-APPLIED-COUNT
+                STRING "BROKER " WS-NODE-ID-DISPLAY DELIMITED BY SIZE
+                    " LOGGER=" LT-LOGGER-NAME DELIMITED BY SPACE
+                    " LEVEL=" LT-LOG-LEVEL DELIMITED BY SPACE
+                    " APPLIED" DELIMITED BY SIZE
+                    INTO FLEET-APPLY-LINE
             ELSE
-                LOG.ERROR "Failed to unset the log level of " OP.NAME
+                ADD 1 TO WS-FLEET-REJECTED-COUNT
+                STRING "BROKER " WS-NODE-ID-DISPLAY DELIMITED BY SIZE
+                    " LOGGER=" LT-LOGGER-NAME DELIMITED BY SPACE
+                    " REJECTED: " WS-REJECT-REASON DELIMITED BY SIZE
+                    INTO FLEET-APPLY-LINE
             END-IF
-        WHEN OTHER
-            RAISE IllegalArgumentException USING "Invalid log4j configOperation: " OPERATION-TYPE
-    END-PERFORM.
\ No newline at end of file
+            WRITE FLEET-APPLY-LINE
+    END-READ.
