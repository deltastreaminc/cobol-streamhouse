@@ -2,139 +2,124 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. DELAYED-REMOTE-FETCH.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-REPOSITORY.
-    COPY KAFKA-METRICS.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REMOTE-FETCH-EVENT-FILE
+        ASSIGN TO "REMOTEFETCHEVENTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EVENT-FILE-STATUS.
+    SELECT CANCELLATION-EXPIRATION-AUDIT-LOG
+        ASSIGN TO "CANCELLATIONEXPIRATIONAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-REMOTE-FETCH-TASK             USAGE IS POINTER.
-01 WS-REMOTE-FETCH-RESULT           USAGE IS POINTER.
-01 WS-REMOTE-FETCH-INFO             USAGE IS POINTER.
-01 WS-REMOTE-FETCH-MAX-WAIT-MS      PIC 9(18) COMP-3.
-01 WS-FETCH-PARTITION-STATUS        USAGE IS POINTER.
-01 WS-FETCH-PARAMS                  USAGE IS POINTER.
-01 WS-LOCAL-READ-RESULTS            USAGE IS POINTER.
-01 WS-REPLICA-MANAGER               USAGE IS POINTER.
-01 WS-RESPONSE-CALLBACK             USAGE IS POINTER.
-
-01 WS-TOPIC-PARTITION               USAGE IS POINTER.
-01 WS-FETCH-STATUS                  USAGE IS POINTER.
-01 WS-FETCH-OFFSET                  PIC 9(18) COMP-3.
+FILE SECTION.
+*> One delayed remote-fetch task event per card: whether the purgatory
+*> timed the task out before the remote read finished (EXPIRED) or the
+*> remote read itself finished first (COMPLETED), and, for an
+*> expiration, whether the in-flight remote-storage read could still
+*> be cancelled before it was force-completed.
+FD REMOTE-FETCH-EVENT-FILE.
+01 REMOTE-FETCH-EVENT-CARD.
+   05 RF-TOPIC PIC X(30).
+   05 RF-PARTITION PIC 9(5).
+   05 RF-EVENT-TYPE PIC X(10).
+   05 RF-TASK-ALREADY-DONE PIC X.
+      88 RF-TASK-WAS-ALREADY-DONE VALUE 'Y'.
+   05 RF-CANCEL-SUCCEEDED PIC X.
+      88 RF-CANCEL-WAS-SUCCESSFUL VALUE 'Y'.
+
+FD CANCELLATION-EXPIRATION-AUDIT-LOG.
+01 AUDIT-LINE PIC X(200).
 
-01 WS-CANCELLED                     PIC X(1).
+WORKING-STORAGE SECTION.
+01 WS-EVENT-FILE-STATUS PIC XX.
+   88 WS-EVENT-FILE-OK VALUE '00'.
+01 WS-EVENT-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-EVENTS VALUE 'Y'.
+
+01 WS-PARTITION-DISPLAY PIC ZZZZ9.
+01 WS-EXPIRED-TASK-COUNT PIC 9(9) VALUE 0.
+01 WS-CANCELLED-TASK-COUNT PIC 9(9) VALUE 0.
+01 WS-UNCANCELLABLE-TASK-COUNT PIC 9(9) VALUE 0.
+01 WS-COMPLETED-TASK-COUNT PIC 9(9) VALUE 0.
+01 WS-EXPIRED-COUNT-DISPLAY PIC Z(8)9.
+01 WS-CANCELLED-COUNT-DISPLAY PIC Z(8)9.
+01 WS-UNCANCELLABLE-COUNT-DISPLAY PIC Z(8)9.
+01 WS-COMPLETED-COUNT-DISPLAY PIC Z(8)9.
 
 PROCEDURE DIVISION.
 
-MAIN-PARAGRAPH.
-    IF WS-FETCH-PARAMS-IS-FROM-FOLLOWER
-        RAISE ILLEGAL-STATE-EXCEPTION
-            WITH DATA 'The follower should not invoke remote fetch. Fetch params are: ' WS-FETCH-PARAMS.
-
-    PERFORM UNTIL WS-REMOTE-FETCH-RESULT-IS-DONE OR
-            WS-FETCH-PARTITION-STATUS-PROCESSED
-        PERFORM VARYING WS-FETCH-PARTITION-STATUS-IDX
-            FROM 1 BY 1 UNTIL WS-FETCH-PARTITION-STATUS-IDX > WS-FETCH-PARTITION-STATUS-COUNT
-            MOVE WS-FETCH-PARTITION-STATUS-IDX TO WS-TOPIC-PARTITION
-            MOVE WS-FETCH-PARTITION-STATUS-IDX TO WS-FETCH-STATUS
-            PERFORM CHECK-PARTITION-STATUS
-        END-PERFORM
-    END-PERFORM.
-
-    IF WS-REMOTE-FETCH-RESULT-IS-DONE
-        PERFORM FORCE-COMPLETE.
-
-    PERFORM ON-EXPIRATION.
-    PERFORM ON-COMPLETE.
-
-CHECK-PARTITION-STATUS.
-    MOVE WS-FETCH-OFFSET TO WS-FETCH-OFFSET-METADATA.
-    IF WS-FETCH-OFFSET-METADATA NOT = UNKNOWN-OFFSET-METADATA
-        CALL 'GET-PARTITION-OR-EXCEPTION'
-            USING WS-TOPIC-PARTITION
-            RETURNING WS-REPLICA-MANAGER-PARTITION
-    ELSE
-        PERFORM HANDLE-OFFLINE-LOG-DIRECTORY
-        PERFORM FORCE-COMPLETE
-        GO TO CHECK-PARTITION-STATUS-EXIT
+MAIN-PROCEDURE.
+    PERFORM PROCESS-REMOTE-FETCH-EVENTS.
+    STOP RUN.
+
+PROCESS-REMOTE-FETCH-EVENTS.
+    OPEN INPUT REMOTE-FETCH-EVENT-FILE.
+    IF WS-EVENT-FILE-OK
+        OPEN OUTPUT CANCELLATION-EXPIRATION-AUDIT-LOG
+        PERFORM PROCESS-ONE-REMOTE-FETCH-EVENT UNTIL END-OF-EVENTS
+        PERFORM WRITE-SUMMARY-LINE
+        CLOSE REMOTE-FETCH-EVENT-FILE
+        CLOSE CANCELLATION-EXPIRATION-AUDIT-LOG
     END-IF.
 
-    PERFORM HANDLE-UNKNOWN-TOPIC-OR-PARTITION
-    PERFORM HANDLE-NOT-LEADER-OR-FOLLOWER
-    GO TO CHECK-PARTITION-STATUS-EXIT.
-
-HANDLE-OFFLINE-LOG-DIRECTORY.
-    DISPLAY 'Partition ' WS-TOPIC-PARTITION ' is in an offline log directory, satisfy ' WS-FETCH-PARAMS ' immediately'
-    RETURN.
-
-HANDLE-UNKNOWN-TOPIC-OR-PARTITION.
-    DISPLAY 'Broker no longer knows of partition ' WS-TOPIC-PARTITION ', satisfy ' WS-FETCH-PARAMS ' immediately'
-    PERFORM FORCE-COMPLETE
-    RETURN.
-
-HANDLE-NOT-LEADER-OR-FOLLOWER.
-    DISPLAY 'Broker is no longer the leader or follower of ' WS-TOPIC-PARTITION ', satisfy ' WS-FETCH-PARAMS ' immediately'
-    PERFORM FORCE-COMPLETE
-    RETURN.
-
-CHECK-PARTITION-STATUS-EXIT.
-    EXIT.
+PROCESS-ONE-REMOTE-FETCH-EVENT.
+    READ REMOTE-FETCH-EVENT-FILE
+        AT END SET END-OF-EVENTS TO TRUE
+        NOT AT END
+            IF RF-EVENT-TYPE = "EXPIRED"
+                PERFORM ON-EXPIRATION
+            ELSE
+                PERFORM ON-COMPLETE
+            END-IF
+    END-READ.
 
+*> Mirrors DelayedRemoteFetch.onExpiration: the purgatory reaper timed
+*> the task out, so the in-flight remote-storage read's Future is
+*> cancelled; if it had already finished the cancel attempt fails and
+*> that is logged rather than treated as an error.
 ON-EXPIRATION.
-    MOVE 'Y' TO WS-CANCELLED.
-    CALL 'CANCEL-REMOTE-FETCH-TASK'
-        USING WS-REMOTE-FETCH-TASK
-        RETURNING WS-CANCELLED.
-    IF WS-CANCELLED = 'N'
-        DISPLAY 'Remote fetch task for RemoteStorageFetchInfo: ' WS-REMOTE-FETCH-INFO ' could not be cancelled and its isDone value is ' WS-REMOTE-FETCH-TASK-IS-DONE
+    ADD 1 TO WS-EXPIRED-TASK-COUNT.
+    MOVE RF-PARTITION TO WS-PARTITION-DISPLAY.
+    IF RF-TASK-WAS-ALREADY-DONE
+        MOVE 'N' TO RF-CANCEL-SUCCEEDED
     END-IF.
-    CALL 'MARK-EXPIRED-REQUEST-METER'.
-
-FORCE-COMPLETE.
-    MOVE 'Y' TO WS-FETCH-PARTITION-STATUS-PROCESSED.
-    RETURN.
+    IF RF-CANCEL-WAS-SUCCESSFUL
+        ADD 1 TO WS-CANCELLED-TASK-COUNT
+        STRING "EXPIRED " RF-TOPIC DELIMITED BY SPACE
+            "-" WS-PARTITION-DISPLAY DELIMITED BY SIZE
+            ": REMOTE FETCH TASK CANCELLED" DELIMITED BY SIZE
+            INTO AUDIT-LINE
+    ELSE
+        ADD 1 TO WS-UNCANCELLABLE-TASK-COUNT
+        STRING "EXPIRED " RF-TOPIC DELIMITED BY SPACE
+            "-" WS-PARTITION-DISPLAY DELIMITED BY SIZE
+            ": REMOTE FETCH TASK COULD NOT BE CANCELLED" DELIMITED BY SIZE
+            ", FORCE-COMPLETING" DELIMITED BY SIZE
+            INTO AUDIT-LINE
+    END-IF.
+    WRITE AUDIT-LINE.
 
+*> Mirrors DelayedRemoteFetch.onComplete: the remote read finished on
+*> its own, ahead of the purgatory timeout.
 ON-COMPLETE.
-    PERFORM VARYING WS-LOCAL-READ-RESULTS-IDX
-        FROM 1 BY 1 UNTIL WS-LOCAL-READ-RESULTS-IDX > WS-LOCAL-READ-RESULTS-COUNT
-        MOVE WS-LOCAL-READ-RESULTS-IDX TO WS-TOPIC-PARTITION
-        IF WS-TOPIC-PARTITION = WS-REMOTE-FETCH-INFO-TOPIC-PARTITION
-            AND WS-REMOTE-FETCH-RESULT-IS-DONE
-            AND WS-LOCAL-READ-RESULT-ERROR = NONE
-            AND WS-LOCAL-READ-RESULT-DELAYED-REMOTE-STORAGE-FETCH-PRESENT
-            IF WS-REMOTE-FETCH-RESULT-ERROR-PRESENT
-                MOVE WS-REMOTE-FETCH-RESULT-ERROR TO WS-LOCAL-READ-RESULT-ERROR
-                CALL 'CREATE-LOG-READ-RESULT'
-                    USING WS-REMOTE-FETCH-RESULT-ERROR
-                    RETURNING WS-LOCAL-READ-RESULT
-            ELSE
-                MOVE WS-REMOTE-FETCH-RESULT-FETCH-DATA-INFO TO WS-LOCAL-READ-RESULT-FETCH-PARTITION-DATA
-                CALL 'CREATE-FETCH-PARTITION-DATA'
-                    USING WS-LOCAL-READ-RESULT-ERROR
-                         WS-LOCAL-READ-RESULT-HIGH-WATERMARK
-                         WS-LOCAL-READ-RESULT-LEADER-LOG-START-OFFSET
-                         WS-REMOTE-FETCH-RESULT-FETCH-DATA-INFO-RECORDS
-                         WS-REMOTE-FETCH-RESULT-FETCH-DATA-INFO-ABORTED-TRANSACTIONS
-                         WS-LOCAL-READ-RESULT-LAST-STABLE-OFFSET
-                         WS-LOCAL-READ-RESULT-PREFERRED-READ-REPLICA
-                         WS-REMOTE-FETCH-RESULT-FETCH-DATA-INFO-ERROR
-                    RETURNING WS-LOCAL-READ-RESULT-FETCH-PARTITION-DATA
-            END-IF
-        ELSE
-            CALL 'CREATE-FETCH-PARTITION-DATA'
-                USING WS-LOCAL-READ-RESULT-ERROR
-                     WS-LOCAL-READ-RESULT-HIGH-WATERMARK
-                     WS-LOCAL-READ-RESULT-LEADER-LOG-START-OFFSET
-                     WS-LOCAL-READ-RESULT-RECORDS
-                     WS-LOCAL-READ-RESULT-ABORTED-TRANSACTIONS
-                     WS-LOCAL-READ-RESULT-LAST-STABLE-OFFSET
-                     WS-LOCAL-READ-RESULT-PREFERRED-READ-REPLICA
-                     WS-LOCAL-READ-RESULT-IS-FROM-FOLLOWER
-                RETURNING WS-LOCAL-READ-RESULT-FETCH-PARTITION-DATA
-        END-IF
-        CALL 'RESPONSE-CALLBACK'
-            USING WS-TOPIC-PARTITION
-                 WS-LOCAL-READ-RESULT-FETCH-PARTITION-DATA
-    END-PERFORM.
-
-STOP RUN.
\ No newline at end of file
+    ADD 1 TO WS-COMPLETED-TASK-COUNT.
+    MOVE RF-PARTITION TO WS-PARTITION-DISPLAY.
+    STRING "COMPLETED " RF-TOPIC DELIMITED BY SPACE
+        "-" WS-PARTITION-DISPLAY DELIMITED BY SIZE
+        ": REMOTE FETCH TASK FINISHED BEFORE EXPIRATION" DELIMITED BY SIZE
+        INTO AUDIT-LINE.
+    WRITE AUDIT-LINE.
+
+WRITE-SUMMARY-LINE.
+    MOVE WS-EXPIRED-TASK-COUNT TO WS-EXPIRED-COUNT-DISPLAY.
+    MOVE WS-CANCELLED-TASK-COUNT TO WS-CANCELLED-COUNT-DISPLAY.
+    MOVE WS-UNCANCELLABLE-TASK-COUNT TO WS-UNCANCELLABLE-COUNT-DISPLAY.
+    MOVE WS-COMPLETED-TASK-COUNT TO WS-COMPLETED-COUNT-DISPLAY.
+    STRING "SUMMARY EXPIRED=" WS-EXPIRED-COUNT-DISPLAY DELIMITED BY SIZE
+        " CANCELLED=" WS-CANCELLED-COUNT-DISPLAY DELIMITED BY SIZE
+        " UNCANCELLABLE=" WS-UNCANCELLABLE-COUNT-DISPLAY DELIMITED BY SIZE
+        " COMPLETED=" WS-COMPLETED-COUNT-DISPLAY DELIMITED BY SIZE
+        INTO AUDIT-LINE.
+    WRITE AUDIT-LINE.
