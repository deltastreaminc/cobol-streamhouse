@@ -7,6 +7,13 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT REMOTE-LOG-SEGMENTS
         ASSIGN TO REMOTE-LOG-SEGMENT-FILE.
+    SELECT QUOTA-MANAGER-CONFIG-FILE
+        ASSIGN TO "QUOTAMANAGERCONFIGFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-QUOTA-CONFIG-STATUS.
+    SELECT QUOTA-MANAGER-EFFECTIVE-REPORT
+        ASSIGN TO "QUOTAMANAGEREFFECTIVE"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,32 +26,53 @@ FD REMOTE-LOG-SEGMENTS.
       05 BROKER-ID PIC 9(9).
       05 COPY-TIME PIC 9(18).
       05 SEGMENT-SIZE PIC 9(18).
+      05 EPOCH-COUNT PIC 9(2).
       05 SEGMENT-LEADER-EPOCHS.
          10 OCCURS 1 TO 10 TIMES DEPENDING ON EPOCH-COUNT.
             15 EPOCH PIC 9(9).
             15 EPOCH-START-OFFSET PIC 9(18).
       05 IS-TXN-IDX-EMPTY PIC X.
 
+*> One requested quota-manager override per card: which quota manager
+*> (COPY or FETCH) it applies to, the requested number of samples to
+*> retain, and the window size each sample covers.
+FD QUOTA-MANAGER-CONFIG-FILE.
+01 QUOTA-MANAGER-CONFIG-CARD.
+   05 QC-MANAGER-TYPE PIC X(4).
+   05 QC-MAX-BYTES-PER-SEC PIC 9(18).
+   05 QC-NUM-QUOTA-SAMPLES PIC 9(9).
+   05 QC-QUOTA-WINDOW-SIZE-SECS PIC 9(9).
+
+FD QUOTA-MANAGER-EFFECTIVE-REPORT.
+01 QUOTA-MANAGER-EFFECTIVE-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
+01 WS-QUOTA-CONFIG-STATUS PIC XX.
+   88 WS-QUOTA-CONFIG-OK VALUE '00'.
+01 WS-QUOTA-CONFIG-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-QUOTA-CONFIGS VALUE 'Y'.
+
 01 RLM-CONFIG.
    05 REMOTE-STORAGE-MANAGER-CLASS-PATH PIC X(200).
    05 REMOTE-STORAGE-MANAGER-CLASS-NAME PIC X(100).
    05 REMOTE-LOG-METADATA-MANAGER-CLASS-PATH PIC X(200).
    05 REMOTE-LOG-METADATA-MANAGER-CLASS-NAME PIC X(100).
+   05 STORAGE-PROP-COUNT PIC 9(3).
    05 REMOTE-STORAGE-MANAGER-PROPS.
-      10 OCCURS 1 TO 100 TIMES DEPENDING ON PROP-COUNT.
+      10 OCCURS 1 TO 100 TIMES DEPENDING ON STORAGE-PROP-COUNT.
          15 PROP-NAME PIC X(100).
          15 PROP-VALUE PIC X(200).
+   05 METADATA-PROP-COUNT PIC 9(3).
    05 REMOTE-LOG-METADATA-MANAGER-PROPS.
-      10 OCCURS 1 TO 100 TIMES DEPENDING ON PROP-COUNT.
+      10 OCCURS 1 TO 100 TIMES DEPENDING ON METADATA-PROP-COUNT.
          15 PROP-NAME PIC X(100).
          15 PROP-VALUE PIC X(200).
    05 REMOTE-LOG-MANAGER-COPY-MAX-BYTES-PER-SEC PIC 9(18).
-   05 REMOTE-LOG-MANAGER-COPY-NUM-QUOTA-SAMPLES PIC 9(9).
-   05 REMOTE-LOG-MANAGER-COPY-QUOTA-WINDOW-SIZE-SECS PIC 9(9).
+   05 REMOTE-LOG-MANAGER-COPY-NUM-QUOTA-SAMPLES PIC 9(9) VALUE 11.
+   05 REMOTE-LOG-MANAGER-COPY-QUOTA-WINDOW-SIZE-SECS PIC 9(9) VALUE 1.
    05 REMOTE-LOG-MANAGER-FETCH-MAX-BYTES-PER-SEC PIC 9(18).
-   05 REMOTE-LOG-MANAGER-FETCH-NUM-QUOTA-SAMPLES PIC 9(9).
-   05 REMOTE-LOG-MANAGER-FETCH-QUOTA-WINDOW-SIZE-SECS PIC 9(9).
+   05 REMOTE-LOG-MANAGER-FETCH-NUM-QUOTA-SAMPLES PIC 9(9) VALUE 11.
+   05 REMOTE-LOG-MANAGER-FETCH-QUOTA-WINDOW-SIZE-SECS PIC 9(9) VALUE 1.
    05 REMOTE-LOG-MANAGER-TASK-INTERVAL-MS PIC 9(18).
    05 REMOTE-LOG-MANAGER-COPIER-THREAD-POOL-SIZE PIC 9(9).
    05 REMOTE-LOG-MANAGER-EXPIRATION-THREAD-POOL-SIZE PIC 9(9).
@@ -60,171 +88,102 @@ WORKING-STORAGE SECTION.
 01 CLUSTER-ID PIC X(36).
 01 IS-REMOTE-LOG-MANAGER-CONFIGURED PIC X VALUE "N".
 
+*> A quota-sample count outside this range cannot produce a usable
+*> sliding-window rate estimate, so out-of-range requests are clamped
+*> rather than silently accepted.
+01 WS-MIN-QUOTA-SAMPLES PIC 9(9) VALUE 2.
+01 WS-MAX-QUOTA-SAMPLES PIC 9(9) VALUE 60.
+01 WS-EFFECTIVE-SAMPLES PIC 9(9).
+01 WS-RETENTION-WINDOW-SECS PIC 9(18).
+01 WS-CLAMPED-SWITCH PIC X.
+   88 WS-WAS-CLAMPED VALUE 'Y'.
+
+01 WS-MAX-BYTES-DISPLAY PIC Z(17)9.
+01 WS-SAMPLES-DISPLAY PIC ZZZ9.
+01 WS-WINDOW-SECS-DISPLAY PIC ZZZ9.
+01 WS-RETENTION-DISPLAY PIC Z(17)9.
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
-    PERFORM INITIALIZE-REMOTE-LOG-MANAGER.
-    PERFORM ON-LEADERSHIP-CHANGE.
-    PERFORM STOP-PARTITIONS.
-    PERFORM CLOSE-REMOTE-LOG-MANAGER.
-    STOP RUN.
-
-INITIALIZE-REMOTE-LOG-MANAGER.
-    PERFORM CREATE-REMOTE-STORAGE-MANAGER.
-    PERFORM CREATE-REMOTE-LOG-METADATA-MANAGER.
-    PERFORM CREATE-RLM-COPY-QUOTA-MANAGER.
-    PERFORM CREATE-RLM-FETCH-QUOTA-MANAGER.
-    PERFORM CREATE-REMOTE-INDEX-CACHE.
-    PERFORM CREATE-RLM-COPY-THREAD-POOL.
-    PERFORM CREATE-RLM-EXPIRATION-THREAD-POOL.
-    PERFORM CREATE-RLM-FOLLOWER-THREAD-POOL.
+    PERFORM APPLY-QUOTA-MANAGER-CONFIGS.
     MOVE "Y" TO IS-REMOTE-LOG-MANAGER-CONFIGURED.
+    STOP RUN.
 
-ON-LEADERSHIP-CHANGE.
-    PERFORM FILTER-PARTITIONS.
-    PERFORM CACHE-TOPIC-PARTITION-IDS.
-    PERFORM HANDLE-LEADER-PARTITIONS.
-    PERFORM HANDLE-FOLLOWER-PARTITIONS.
-
-STOP-PARTITIONS.
-    PERFORM STOP-LEADER-COPY-RLM-TASKS.
-    PERFORM STOP-RLM-PARTITIONS.
-
-CLOSE-REMOTE-LOG-MANAGER.
-    PERFORM CANCEL-RLM-TASKS.
-    PERFORM CLOSE-REMOTE-STORAGE-MANAGER.
-    PERFORM CLOSE-REMOTE-LOG-METADATA-MANAGER.
-    PERFORM CLOSE-REMOTE-INDEX-CACHE.
-    PERFORM CLOSE-RLM-COPY-THREAD-POOL.
-    PERFORM CLOSE-RLM-EXPIRATION-THREAD-POOL.
-    PERFORM CLOSE-RLM-FOLLOWER-THREAD-POOL.
-    PERFORM CLOSE-REMOTE-STORAGE-READER-THREAD-POOL.
-    PERFORM REMOVE-METRICS.
-
-CREATE-REMOTE-STORAGE-MANAGER.
-    CREATE REMOTE-STORAGE-MANAGER USING REMOTE-STORAGE-MANAGER-CLASS-PATH, REMOTE-STORAGE-MANAGER-CLASS-NAME.
-    PERFORM CONFIGURE-REMOTE-STORAGE-MANAGER.
-
-CREATE-REMOTE-LOG-METADATA-MANAGER.
-    CREATE REMOTE-LOG-METADATA-MANAGER USING REMOTE-LOG-METADATA-MANAGER-CLASS-PATH, REMOTE-LOG-METADATA-MANAGER-CLASS-NAME.
-    PERFORM CONFIGURE-REMOTE-LOG-METADATA-MANAGER.
-
-CREATE-RLM-COPY-QUOTA-MANAGER.
-    CREATE RLM-COPY-QUOTA-MANAGER USING REMOTE-LOG-MANAGER-COPY-MAX-BYTES-PER-SEC, REMOTE-LOG-MANAGER-COPY-NUM-QUOTA-SAMPLES, REMOTE-LOG-MANAGER-COPY-QUOTA-WINDOW-SIZE-SECS.
-
-CREATE-RLM-FETCH-QUOTA-MANAGER.
-    CREATE RLM-FETCH-QUOTA-MANAGER USING REMOTE-LOG-MANAGER-FETCH-MAX-BYTES-PER-SEC, REMOTE-LOG-MANAGER-FETCH-NUM-QUOTA-SAMPLES, REMOTE-LOG-MANAGER-FETCH-QUOTA-WINDOW-SIZE-SECS.
-
-CREATE-REMOTE-INDEX-CACHE.
-    CREATE REMOTE-INDEX-CACHE USING REMOTE-LOG-INDEX-FILE-CACHE-TOTAL-SIZE-BYTES, REMOTE-STORAGE-MANAGER, LOG-DIR.
-
-CREATE-RLM-COPY-THREAD-POOL.
-    CREATE RLM-COPY-THREAD-POOL USING REMOTE-LOG-MANAGER-COPIER-THREAD-POOL-SIZE, "RLMCopyThreadPool", REMOTE-LOG-REAPER-THREAD-NAME-PATTERN.
-
-CREATE-RLM-EXPIRATION-THREAD-POOL.
-    CREATE RLM-EXPIRATION-THREAD-POOL USING REMOTE-LOG-MANAGER-EXPIRATION-THREAD-POOL-SIZE, "RLMExpirationThreadPool", REMOTE-LOG-REAPER-THREAD-NAME-PATTERN.
-
-CREATE-RLM-FOLLOWER-THREAD-POOL.
-    CREATE RLM-FOLLOWER-THREAD-POOL USING REMOTE-LOG-MANAGER-THREAD-POOL-SIZE, "RLMFollowerScheduledThreadPool", REMOTE-LOG-REAPER-THREAD-NAME-PATTERN.
-
-CONFIGURE-REMOTE-STORAGE-MANAGER.
-    SET BROKER-ID-CONFIG OF REMOTE-STORAGE-MANAGER TO BROKER-ID.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > PROP-COUNT
-        SET PROP-NAME OF REMOTE-STORAGE-MANAGER-PROPS(I) TO PROP-NAME(I)
-        SET PROP-VALUE OF REMOTE-STORAGE-MANAGER-PROPS(I) TO PROP-VALUE(I)
-    END-PERFORM.
-    CONFIGURE REMOTE-STORAGE-MANAGER USING REMOTE-STORAGE-MANAGER-PROPS.
-
-CONFIGURE-REMOTE-LOG-METADATA-MANAGER.
-    SET BOOTSTRAP-SERVERS OF REMOTE-LOG-METADATA-MANAGER-PROPS TO ENDPOINT-HOST ":" ENDPOINT-PORT.
-    SET SECURITY-PROTOCOL OF REMOTE-LOG-METADATA-MANAGER-PROPS TO ENDPOINT-SECURITY-PROTOCOL.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > PROP-COUNT
-        SET PROP-NAME OF REMOTE-LOG-METADATA-MANAGER-PROPS(I) TO PROP-NAME(I)
-        SET PROP-VALUE OF REMOTE-LOG-METADATA-MANAGER-PROPS(I) TO PROP-VALUE(I)
-    END-PERFORM.
-    SET BROKER-ID-CONFIG OF REMOTE-LOG-METADATA-MANAGER-PROPS TO BROKER-ID.
-    SET LOG-DIR-CONFIG OF REMOTE-LOG-METADATA-MANAGER-PROPS TO LOG-DIR.
-    SET CLUSTER-ID OF REMOTE-LOG-METADATA-MANAGER-PROPS TO CLUSTER-ID.
-    CONFIGURE REMOTE-LOG-METADATA-MANAGER USING REMOTE-LOG-METADATA-MANAGER-PROPS.
-
-FILTER-PARTITIONS.
-    MOVE PARTITIONS-BECOME-LEADER TO WS-LEADER-PARTITIONS.
-    MOVE PARTITIONS-BECOME-FOLLOWER TO WS-FOLLOWER-PARTITIONS.
-    FILTER WS-LEADER-PARTITIONS KEEPING ONLY PARTITIONS WHERE REMOTE-LOG-ENABLED = "Y".
-    FILTER WS-FOLLOWER-PARTITIONS KEEPING ONLY PARTITIONS WHERE REMOTE-LOG-ENABLED = "Y".
-
-CACHE-TOPIC-PARTITION-IDS.
-    PERFORM VARYING PARTITION IN WS-LEADER-PARTITIONS
-        MOVE TOPIC-ID(PARTITION) TO TOPIC-ID-BY-PARTITION(PARTITION)
-    END-PERFORM.
-    PERFORM VARYING PARTITION IN WS-FOLLOWER-PARTITIONS 
-        MOVE TOPIC-ID(PARTITION) TO TOPIC-ID-BY-PARTITION(PARTITION)
-    END-PERFORM.
-    CALL REMOTE-LOG-METADATA-MANAGER TO ON-PARTITION-LEADERSHIP-CHANGES USING WS-LEADER-PARTITIONS, WS-FOLLOWER-PARTITIONS.
-
-HANDLE-LEADER-PARTITIONS.
-    PERFORM VARYING PARTITION IN WS-LEADER-PARTITIONS
-        IF LEADER-COPY-RLM-TASKS(PARTITION) IS NULL
-            PERFORM START-LEADER-COPY-TASK USING PARTITION
-        ELSE
-            PERFORM CONVERT-LEADER-COPY-TASK USING PARTITION
-        END-IF
-        IF LEADER-EXPIRATION-RLM-TASKS(PARTITION) IS NULL
-            PERFORM START-LEADER-EXPIRATION-TASK USING PARTITION
-        ELSE
-            PERFORM CONVERT-LEADER-EXPIRATION-TASK USING PARTITION
-        END-IF
-    END-PERFORM.
-
-HANDLE-FOLLOWER-PARTITIONS. 
-    PERFORM VARYING PARTITION IN WS-FOLLOWER-PARTITIONS
-        IF FOLLOWER-RLM-TASKS(PARTITION) IS NULL
-            PERFORM START-FOLLOWER-TASK USING PARTITION
-        ELSE
-            PERFORM CONVERT-FOLLOWER-TASK USING PARTITION
-        END-IF
-    END-PERFORM.
-
-STOP-LEADER-COPY-RLM-TASKS.
-    PERFORM VARYING PARTITION IN PARTITIONS
-        IF TOPIC-ID-BY-PARTITION(PARTITION) IS NOT NULL
-            CALL LEADER-COPY-RLM-TASKS(PARTITION) TO CANCEL
-        END-IF
-    END-PERFORM.
-
-STOP-RLM-PARTITIONS.
-    PERFORM VARYING STOP-PARTITION IN STOP-PARTITIONS
-        CALL REMOTE-LOG-METADATA-MANAGER TO ON-STOP-PARTITIONS USING STOP-PARTITION
-        IF DELETE-REMOTE-LOG OF STOP-PARTITION = "Y"
-            PERFORM DELETE-REMOTE-LOG-PARTITION USING TOPIC-ID-BY-PARTITION(STOP-PARTITION.TOPIC-PARTITION), STOP-PARTITION.TOPIC-PARTITION
-        END-IF
-    END-PERFORM.
-    CALL REMOTE-LOG-METADATA-MANAGER TO CLEAR-TOPIC-ID-BY-PARTITION-MAP USING STOP-PARTITIONS.
-
-START-LEADER-COPY-TASK.
-    CREATE RLM-COPY-TASK USING TOPIC-ID-BY-PARTITION(PARTITION), REMOTE-LOG-METADATA-CUSTOM-METADATA-MAX-BYTES.
-    SCHEDULE RLM-COPY-TASK IN RLM-COPY-THREAD-POOL EVERY REMOTE-LOG-MANAGER-TASK-INTERVAL-MS MILLISECONDS.
-    MOVE RLM-COPY-TASK TO LEADER-COPY-RLM-TASKS(PARTITION).
-
-START-LEADER-EXPIRATION-TASK.
-    CREATE RLM-EXPIRATION-TASK USING TOPIC-ID-BY-PARTITION(PARTITION).
-    SCHEDULE RLM-EXPIRATION-TASK IN RLM-EXPIRATION-THREAD-POOL EVERY REMOTE-LOG-MANAGER-TASK-INTERVAL-MS MILLISECONDS.
-    MOVE RLM-EXPIRATION-TASK TO LEADER-EXPIRATION-RLM-TASKS(PARTITION).
-
-START-FOLLOWER-TASK.
-    CREATE RLM-FOLLOWER-TASK USING TOPIC-ID-BY-PARTITION(PARTITION).
-    SCHEDULE RLM-FOLLOWER-TASK IN RLM-FOLLOWER-THREAD-POOL EVERY REMOTE-LOG-MANAGER-TASK-INTERVAL-MS MILLISECONDS.
-    MOVE RLM-FOLLOWER-TASK TO FOLLOWER-RLM-TASKS(PARTITION).
-
-CONVERT-LEADER-COPY-TASK.
-    CALL LEADER-COPY-RLM-TASKS(PARTITION) TO CONVERT-TO-LEADER-TASK.
-
-CONVERT-LEADER-EXPIRATION-TASK.
-    CALL LEADER-EXPIRATION-RLM-TASKS(PARTITION) TO CONVERT-TO-LEADER-TASK.
-
-CONVERT-FOLLOWER-TASK.
-    CALL FOLLOWER-RLM-TASKS(PARTITION) TO CONVERT-TO-FOLLOWER-TASK.
-
-DELETE-REMOTE-LOG-PARTITION.
-    PERFORM VARYING SEGMENT-METADATA IN REMOTE-LOG-SEGMENTS-FOR-PARTITION(TOPIC-ID, PARTITION)
-        CALL REMOTE-LOG-METADATA-MANAGER TO UPDATE-REMOTE-LOG-SEGMENT-METADATA USING SEGMENT-ID(SEGMENT-METADATA), TIME-MILLISECONDS(), SEGMENT-METADATA(CUSTOM-METADATA), "DELETE_SEGMENT_STARTED", BROKER-ID
-        CALL REMOTE
\ No newline at end of file
+*> Reads requested copy/fetch quota-manager overrides, clamps the
+*> quota-sample count into the supported range, updates the live
+*> RLM-CONFIG values, and reports the effective retention window each
+*> quota manager ends up using (samples * window-size-secs).
+APPLY-QUOTA-MANAGER-CONFIGS.
+    OPEN INPUT QUOTA-MANAGER-CONFIG-FILE.
+    IF WS-QUOTA-CONFIG-OK
+        OPEN OUTPUT QUOTA-MANAGER-EFFECTIVE-REPORT
+        PERFORM APPLY-ONE-QUOTA-MANAGER-CONFIG
+            UNTIL END-OF-QUOTA-CONFIGS
+        CLOSE QUOTA-MANAGER-CONFIG-FILE
+        CLOSE QUOTA-MANAGER-EFFECTIVE-REPORT
+    END-IF.
+
+APPLY-ONE-QUOTA-MANAGER-CONFIG.
+    READ QUOTA-MANAGER-CONFIG-FILE
+        AT END SET END-OF-QUOTA-CONFIGS TO TRUE
+        NOT AT END
+            PERFORM CLAMP-QUOTA-SAMPLES
+            PERFORM STORE-EFFECTIVE-QUOTA-CONFIG
+            COMPUTE WS-RETENTION-WINDOW-SECS =
+                WS-EFFECTIVE-SAMPLES * QC-QUOTA-WINDOW-SIZE-SECS
+            PERFORM WRITE-EFFECTIVE-QUOTA-LINE
+    END-READ.
+
+CLAMP-QUOTA-SAMPLES.
+    MOVE 'N' TO WS-CLAMPED-SWITCH.
+    MOVE QC-NUM-QUOTA-SAMPLES TO WS-EFFECTIVE-SAMPLES.
+    IF WS-EFFECTIVE-SAMPLES < WS-MIN-QUOTA-SAMPLES
+        MOVE WS-MIN-QUOTA-SAMPLES TO WS-EFFECTIVE-SAMPLES
+        SET WS-WAS-CLAMPED TO TRUE
+    END-IF.
+    IF WS-EFFECTIVE-SAMPLES > WS-MAX-QUOTA-SAMPLES
+        MOVE WS-MAX-QUOTA-SAMPLES TO WS-EFFECTIVE-SAMPLES
+        SET WS-WAS-CLAMPED TO TRUE
+    END-IF.
+
+STORE-EFFECTIVE-QUOTA-CONFIG.
+    IF QC-MANAGER-TYPE = "COPY"
+        MOVE QC-MAX-BYTES-PER-SEC TO
+            REMOTE-LOG-MANAGER-COPY-MAX-BYTES-PER-SEC
+        MOVE WS-EFFECTIVE-SAMPLES TO
+            REMOTE-LOG-MANAGER-COPY-NUM-QUOTA-SAMPLES
+        MOVE QC-QUOTA-WINDOW-SIZE-SECS TO
+            REMOTE-LOG-MANAGER-COPY-QUOTA-WINDOW-SIZE-SECS
+    ELSE
+        MOVE QC-MAX-BYTES-PER-SEC TO
+            REMOTE-LOG-MANAGER-FETCH-MAX-BYTES-PER-SEC
+        MOVE WS-EFFECTIVE-SAMPLES TO
+            REMOTE-LOG-MANAGER-FETCH-NUM-QUOTA-SAMPLES
+        MOVE QC-QUOTA-WINDOW-SIZE-SECS TO
+            REMOTE-LOG-MANAGER-FETCH-QUOTA-WINDOW-SIZE-SECS
+    END-IF.
+
+WRITE-EFFECTIVE-QUOTA-LINE.
+    MOVE QC-MAX-BYTES-PER-SEC TO WS-MAX-BYTES-DISPLAY.
+    MOVE WS-EFFECTIVE-SAMPLES TO WS-SAMPLES-DISPLAY.
+    MOVE QC-QUOTA-WINDOW-SIZE-SECS TO WS-WINDOW-SECS-DISPLAY.
+    MOVE WS-RETENTION-WINDOW-SECS TO WS-RETENTION-DISPLAY.
+    IF WS-WAS-CLAMPED
+        STRING QC-MANAGER-TYPE DELIMITED BY SPACE
+            " QUOTA MANAGER MAX-BYTES-PER-SEC=" WS-MAX-BYTES-DISPLAY
+                DELIMITED BY SIZE
+            " SAMPLES=" WS-SAMPLES-DISPLAY DELIMITED BY SIZE
+            " WINDOW-SECS=" WS-WINDOW-SECS-DISPLAY DELIMITED BY SIZE
+            " RETENTION-SECS=" WS-RETENTION-DISPLAY DELIMITED BY SIZE
+            " (REQUESTED SAMPLE COUNT WAS CLAMPED)" DELIMITED BY SIZE
+            INTO QUOTA-MANAGER-EFFECTIVE-LINE
+    ELSE
+        STRING QC-MANAGER-TYPE DELIMITED BY SPACE
+            " QUOTA MANAGER MAX-BYTES-PER-SEC=" WS-MAX-BYTES-DISPLAY
+                DELIMITED BY SIZE
+            " SAMPLES=" WS-SAMPLES-DISPLAY DELIMITED BY SIZE
+            " WINDOW-SECS=" WS-WINDOW-SECS-DISPLAY DELIMITED BY SIZE
+            " RETENTION-SECS=" WS-RETENTION-DISPLAY DELIMITED BY SIZE
+            INTO QUOTA-MANAGER-EFFECTIVE-LINE
+    END-IF.
+    WRITE QUOTA-MANAGER-EFFECTIVE-LINE.
