@@ -2,52 +2,142 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. KAFKA-METRICS-REPORTER.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT REPORTER-CONFIG-FILE
+        ASSIGN TO "REPORTERCONFIGFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-FILE-STATUS.
+    SELECT REPORTER-STARTUP-LOG
+        ASSIGN TO "REPORTERSTARTUPLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+*> One configured metrics.reporters class name per card, plus a pair of
+*> simulation flags that force it to fail to load (unknown class) or
+*> fail MBean registration, so the failure-handling paths can be
+*> exercised without a real JVM classloader.
+FD REPORTER-CONFIG-FILE.
+01 REPORTER-CONFIG-CARD.
+   05 RC-REPORTER-CLASS-NAME PIC X(100).
+   05 RC-SIMULATE-CLASS-LOAD-FAILURE PIC X.
+      88 RC-CLASS-LOAD-FAILS VALUE 'Y'.
+   05 RC-SIMULATE-MBEAN-REGISTRATION-FAILURE PIC X.
+      88 RC-MBEAN-REGISTRATION-FAILS VALUE 'Y'.
+   05 RC-IS-MBEAN PIC X.
+      88 RC-REPORTER-IS-MBEAN VALUE 'Y'.
+
+FD REPORTER-STARTUP-LOG.
+01 STARTUP-LOG-LINE PIC X(200).
+
 WORKING-STORAGE SECTION.
+01 WS-CONFIG-FILE-STATUS PIC XX.
+   88 WS-CONFIG-FILE-OK VALUE '00'.
+01 WS-CONFIG-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-REPORTER-CONFIGS VALUE 'Y'.
+
 01 REPORTER-STARTED PIC X(1) VALUE 'N'.
-01 REPORTERS PIC X(256) VALUE SPACES.
+01 WS-CREATE-SUCCEEDED-SWITCH PIC X.
+   88 WS-CREATE-SUCCEEDED VALUE 'Y'.
+01 WS-REGISTER-SUCCEEDED-SWITCH PIC X.
+   88 WS-REGISTER-SUCCEEDED VALUE 'Y'.
+
+01 WS-STARTED-COUNT PIC 9(5) VALUE 0.
+01 WS-FAILED-COUNT PIC 9(5) VALUE 0.
+01 WS-STARTED-COUNT-DISPLAY PIC ZZZZ9.
+01 WS-FAILED-COUNT-DISPLAY PIC ZZZZ9.
 
 PROCEDURE DIVISION.
+
+MAIN-PROCEDURE.
+    PERFORM START-REPORTERS.
+    STOP RUN.
+
+*> Mirrors KafkaMetricsReporter.startReporters: each configured
+*> reporter class is created and, for MBean-style reporters,
+*> registered independently. A reporter that fails to load or
+*> register is logged and skipped - it must not prevent the remaining
+*> configured reporters from starting.
 START-REPORTERS.
     MOVE 'Y' TO REPORTER-STARTED.
-    INITIALIZE REPORTERS.
-    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > FUNCTION LENGTH(METRICSCONFIG-REPORTERS)
-        MOVE METRICSCONFIG-REPORTERS(IDX) TO REPORTER-TYPE
-        INVOKE CORE-UTILS "createObject" USING REPORTER-TYPE RETURNING REPORTER
-        CALL REPORTER "init" USING VERIFIABLE-PROPERTIES
-        ADD REPORTER TO REPORTERS
-        IF REPORTER IS INSTANCE OF KAFKA-METRICS-REPORTER-MBEAN
-            CALL CORE-UTILS "registerMBean" USING REPORTER REPORTER-MBEAN-NAME
-        END-IF
-    END-PERFORM.
-
-START-REPORTER.
-    CALL REPORTER "startReporter" USING POLLING-PERIOD.
-
-STOP-REPORTER.
-    CALL REPORTER "stopReporter".
+    OPEN INPUT REPORTER-CONFIG-FILE.
+    IF WS-CONFIG-FILE-OK
+        OPEN OUTPUT REPORTER-STARTUP-LOG
+        PERFORM START-ONE-REPORTER UNTIL END-OF-REPORTER-CONFIGS
+        PERFORM WRITE-SUMMARY-LINE
+        CLOSE REPORTER-CONFIG-FILE
+        CLOSE REPORTER-STARTUP-LOG
+    END-IF.
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. KAFKA-METRICS-CONFIG.
+START-ONE-REPORTER.
+    READ REPORTER-CONFIG-FILE
+        AT END SET END-OF-REPORTER-CONFIGS TO TRUE
+        NOT AT END
+            PERFORM CREATE-OBJECT
+            IF WS-CREATE-SUCCEEDED
+                IF RC-REPORTER-IS-MBEAN
+                    PERFORM REGISTER-MBEAN
+                ELSE
+                    SET WS-REGISTER-SUCCEEDED TO TRUE
+                END-IF
+                IF WS-REGISTER-SUCCEEDED
+                    ADD 1 TO WS-STARTED-COUNT
+                    PERFORM LOG-REPORTER-STARTED
+                ELSE
+                    ADD 1 TO WS-FAILED-COUNT
+                    PERFORM LOG-MBEAN-REGISTRATION-FAILURE
+                END-IF
+            ELSE
+                ADD 1 TO WS-FAILED-COUNT
+                PERFORM LOG-CLASS-LOAD-FAILURE
+            END-IF
+    END-READ.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 REPORTERS PIC X(256) VALUE SPACES.
+*> Simulates CoreUtils.createObject: instantiating the configured
+*> class can fail when the class name is unknown or cannot be
+*> constructed with a no-arg constructor.
+CREATE-OBJECT.
+    IF RC-CLASS-LOAD-FAILS
+        MOVE 'N' TO WS-CREATE-SUCCEEDED-SWITCH
+    ELSE
+        SET WS-CREATE-SUCCEEDED TO TRUE
+    END-IF.
 
-PROCEDURE DIVISION.
-INIT.
-    MOVE VERIFIABLE-PROPERTIES-REPORTERS TO REPORTERS.
+*> Simulates registering the reporter's MBean with the platform MBean
+*> server, which can fail independently of construction (e.g. a
+*> duplicate ObjectName already registered).
+REGISTER-MBEAN.
+    IF RC-MBEAN-REGISTRATION-FAILS
+        MOVE 'N' TO WS-REGISTER-SUCCEEDED-SWITCH
+    ELSE
+        SET WS-REGISTER-SUCCEEDED TO TRUE
+    END-IF.
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CORE-UTILS.
+LOG-REPORTER-STARTED.
+    STRING "STARTED REPORTER " RC-REPORTER-CLASS-NAME DELIMITED BY SPACE
+        INTO STARTUP-LOG-LINE.
+    WRITE STARTUP-LOG-LINE.
 
-PROCEDURE DIVISION.
-CREATEOBJECT.
-    *> Implementation to create an object of the given class
+LOG-CLASS-LOAD-FAILURE.
+    STRING "FAILED TO LOAD REPORTER CLASS " RC-REPORTER-CLASS-NAME
+            DELIMITED BY SPACE
+        " - SKIPPING, REMAINING REPORTERS WILL STILL BE STARTED"
+            DELIMITED BY SIZE
+        INTO STARTUP-LOG-LINE.
+    WRITE STARTUP-LOG-LINE.
+
+LOG-MBEAN-REGISTRATION-FAILURE.
+    STRING "REPORTER " RC-REPORTER-CLASS-NAME DELIMITED BY SPACE
+        " LOADED BUT FAILED MBEAN REGISTRATION - SKIPPING"
+            DELIMITED BY SIZE
+        INTO STARTUP-LOG-LINE.
+    WRITE STARTUP-LOG-LINE.
 
-REGISTERMBEAN.
-    *> Implementation to register the MBean with the given name
\ No newline at end of file
+WRITE-SUMMARY-LINE.
+    MOVE WS-STARTED-COUNT TO WS-STARTED-COUNT-DISPLAY.
+    MOVE WS-FAILED-COUNT TO WS-FAILED-COUNT-DISPLAY.
+    STRING "SUMMARY STARTED=" WS-STARTED-COUNT-DISPLAY DELIMITED BY SIZE
+        " FAILED=" WS-FAILED-COUNT-DISPLAY DELIMITED BY SIZE
+        INTO STARTUP-LOG-LINE.
+    WRITE STARTUP-LOG-LINE.
