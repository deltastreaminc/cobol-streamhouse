@@ -1,15 +1,107 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BROKER-END-POINT-NOT-AVAILABLE-EXCEPTION.
+
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ENDPOINT-LOOKUP-FAILURE-FILE
+        ASSIGN TO "ENDPOINTLOOKUPFAILURES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FAILURE-FILE-STATUS.
+    SELECT EXCEPTION-PAYLOAD-LOG
+        ASSIGN TO "EXCEPTIONPAYLOADLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+*> One failed broker-endpoint lookup per card: which broker/listener
+*> pair could not be resolved and why, so a structured exception
+*> payload (error code, broker, listener, message) can be raised for it.
+FD ENDPOINT-LOOKUP-FAILURE-FILE.
+01 ENDPOINT-LOOKUP-FAILURE-CARD.
+   05 ELF-BROKER-ID PIC 9(9).
+   05 ELF-LISTENER-NAME PIC X(32).
+   05 ELF-RACK PIC X(32).
+   05 ELF-REASON PIC X(20).
+
+FD EXCEPTION-PAYLOAD-LOG.
+01 EXCEPTION-PAYLOAD-LINE PIC X(320).
+
 WORKING-STORAGE SECTION.
-01 MESSAGE PIC X(256).
+01 WS-FAILURE-FILE-STATUS PIC XX.
+   88 WS-FAILURE-FILE-OK VALUE '00'.
+01 WS-FAILURE-EOF-SWITCH PIC X VALUE 'N'.
+   88 END-OF-FAILURES VALUE 'Y'.
+
+01 MESSAGE-TEXT PIC X(256) VALUE SPACES.
+
+*> Structured exception payload fields.
+01 WS-ERROR-CODE PIC 9(4) VALUE 0.
+01 WS-ERROR-CODE-DISPLAY PIC ZZZ9.
+01 WS-BROKER-ID-DISPLAY PIC ZZZZZZZZ9.
 
 PROCEDURE DIVISION.
-    ENTRY-POINT.
-        IF MESSAGE = SPACES THEN
-            MOVE NULL TO MESSAGE
-        END-IF.
-        MOVE MESSAGE TO EXCEPTION-MESSAGE.
-        RAISE RUNTIME-EXCEPTION.
-    STOP RUN.
\ No newline at end of file
+
+MAIN-PROCEDURE.
+    OPEN INPUT ENDPOINT-LOOKUP-FAILURE-FILE.
+    IF WS-FAILURE-FILE-OK
+        OPEN OUTPUT EXCEPTION-PAYLOAD-LOG
+        PERFORM RAISE-ONE-EXCEPTION UNTIL END-OF-FAILURES
+        CLOSE ENDPOINT-LOOKUP-FAILURE-FILE
+        CLOSE EXCEPTION-PAYLOAD-LOG
+    END-IF.
+    STOP RUN.
+
+RAISE-ONE-EXCEPTION.
+    READ ENDPOINT-LOOKUP-FAILURE-FILE
+        AT END SET END-OF-FAILURES TO TRUE
+        NOT AT END
+            PERFORM DETERMINE-ERROR-CODE
+            PERFORM BUILD-EXCEPTION-MESSAGE
+            PERFORM WRITE-EXCEPTION-PAYLOAD-LINE
+    END-READ.
+
+*> Maps the lookup-failure reason to a stable numeric error code so
+*> downstream consumers of the payload can branch without parsing text.
+DETERMINE-ERROR-CODE.
+    EVALUATE ELF-REASON
+        WHEN "NO-ENDPOINT"
+            MOVE 1 TO WS-ERROR-CODE
+        WHEN "LISTENER-NOT-FOUND"
+            MOVE 2 TO WS-ERROR-CODE
+        WHEN "BROKER-OFFLINE"
+            MOVE 3 TO WS-ERROR-CODE
+        WHEN "BROKER-UNKNOWN"
+            MOVE 4 TO WS-ERROR-CODE
+        WHEN OTHER
+            MOVE 99 TO WS-ERROR-CODE
+    END-EVALUATE.
+
+BUILD-EXCEPTION-MESSAGE.
+    MOVE ELF-BROKER-ID TO WS-BROKER-ID-DISPLAY.
+    MOVE SPACES TO MESSAGE-TEXT.
+    IF ELF-RACK = SPACES
+        STRING "Broker " WS-BROKER-ID-DISPLAY DELIMITED BY SIZE
+            " does not have listener " ELF-LISTENER-NAME
+                DELIMITED BY SPACE
+            " available: " ELF-REASON DELIMITED BY SPACE
+            INTO MESSAGE-TEXT
+    ELSE
+        STRING "Broker " WS-BROKER-ID-DISPLAY DELIMITED BY SIZE
+            " in rack " ELF-RACK DELIMITED BY SPACE
+            " does not have listener " ELF-LISTENER-NAME
+                DELIMITED BY SPACE
+            " available: " ELF-REASON DELIMITED BY SPACE
+            INTO MESSAGE-TEXT
+    END-IF.
+
+WRITE-EXCEPTION-PAYLOAD-LINE.
+    MOVE WS-ERROR-CODE TO WS-ERROR-CODE-DISPLAY.
+    MOVE SPACES TO EXCEPTION-PAYLOAD-LINE.
+    STRING "ERROR-CODE=" WS-ERROR-CODE-DISPLAY DELIMITED BY SIZE
+        " BROKER-ID=" WS-BROKER-ID-DISPLAY DELIMITED BY SIZE
+        " LISTENER=" ELF-LISTENER-NAME DELIMITED BY SPACE
+        " MESSAGE=[" MESSAGE-TEXT DELIMITED BY SIZE
+        "]" DELIMITED BY SIZE
+        INTO EXCEPTION-PAYLOAD-LINE.
+    WRITE EXCEPTION-PAYLOAD-LINE.
