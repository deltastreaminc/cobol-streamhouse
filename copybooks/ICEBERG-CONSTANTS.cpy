@@ -0,0 +1 @@
+    FUNCTION ALL INTRINSIC.
